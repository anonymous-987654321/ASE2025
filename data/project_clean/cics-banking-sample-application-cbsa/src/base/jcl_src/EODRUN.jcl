@@ -0,0 +1,61 @@
+//EODRUN   JOB (ACCTG),'CBSA END OF DAY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  CBSA END-OF-DAY BATCH SUITE                                  *
+//*                                                                *
+//*  RUNS, IN SEQUENCE:                                           *
+//*    1. SODDRUN  - EXECUTE DUE STANDING ORDERS                  *
+//*    2. CHQCLR   - CLEAR PRESENTED CHEQUES                      *
+//*    3. ACCRINT  - ACCRUE INTEREST ON ALL ACCOUNTS              *
+//*    4. STMTGEN  - GENERATE DUE STATEMENTS AND ADVANCE EACH     *
+//*                  ACCOUNT'S NEXT-STATEMENT DATE                *
+//*    5. EODTRIG  - DROP A TRIGGER RECORD FOR TRANSACTION CRVW   *
+//*                  SO CICS AUTOMATIC TASK INITIATION RUNS       *
+//*                  CRDTREVW AGAINST THE CUSTOMER VSAM FILE AND  *
+//*                  FLAGS/ADVANCES OVERDUE CREDIT SCORE REVIEWS  *
+//*                  (CRDTREVW ITSELF RUNS UNDER CICS, NOT HERE,  *
+//*                  BECAUSE CUSTOMER IS A CICS-OWNED VSAM FILE)  *
+//*    6. ACCPURGE - PURGE CLOSED ACCOUNTS PAST THEIR GRACE       *
+//*                  PERIOD                                       *
+//*                                                                *
+//*  EACH STEP IS CONDITIONED ON THE PRIOR STEP'S RETURN CODE.    *
+//*--------------------------------------------------------------*
+//SODDRUN  EXEC PGM=SODDRUN,REGION=0M
+//STEPLIB  DD DISP=SHR,DSN=CBSA.LOAD
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//CHQCLR   EXEC PGM=CHQCLR,REGION=0M,COND=(0,NE,SODDRUN)
+//STEPLIB  DD DISP=SHR,DSN=CBSA.LOAD
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//ACCRINT  EXEC PGM=ACCRINT,REGION=0M,COND=(0,NE,CHQCLR)
+//STEPLIB  DD DISP=SHR,DSN=CBSA.LOAD
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STMTGEN  EXEC PGM=STMTGEN,REGION=0M,COND=(0,NE,ACCRINT)
+//STEPLIB  DD DISP=SHR,DSN=CBSA.LOAD
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//EODTRIG  EXEC PGM=EODTRIG,REGION=0M,COND=(0,NE,STMTGEN)
+//STEPLIB  DD DISP=SHR,DSN=CBSA.LOAD
+//CRVWTRIG DD DSN=CBSA.CRDTREVW.TRIGGER,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//ACCPURGE EXEC PGM=ACCPURGE,REGION=0M,COND=(0,NE,EODTRIG)
+//STEPLIB  DD DISP=SHR,DSN=CBSA.LOAD
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
