@@ -0,0 +1,158 @@
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMRECN.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SETL-FILE ASSIGN TO SETLFILE
+              ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SETL-FILE
+           RECORDING MODE IS F.
+       01  SETL-RECORD.
+           03 SETL-NETWORK-ID                  PIC X(8).
+           03 SETL-DATE                        PIC X(10).
+           03 SETL-TOTAL-AMOUNT                 PIC S9(10)V99.
+           03 FILLER                           PIC X(44).
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                          PIC 9(6) VALUE 987654.
+       01 HV-CONTROL-NAME             PIC X(32).
+       01 HV-CONTROL-VALUE-NUM        PIC S9(9) COMP.
+       01 HV-CONTROL-VALUE-STR        PIC X(40).
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+       01 WS-SETL-EXIT-SW                   PIC X VALUE 'N'.
+          88 WS-NO-MORE-SETL-RECORDS              VALUE 'Y'.
+       01 WS-SORTCODE-X                     PIC X(6).
+       01 HV-NETWORK-ID                     PIC X(8).
+       01 HV-PROCTRAN-DATE                  PIC X(10).
+       01 HV-LEDGER-TOTAL                   PIC S9(10)V99 COMP-3.
+       01 WS-LEDGER-TOTAL-DISP              PIC -(9)9.99.
+       01 WS-SETL-TOTAL-DISP                PIC -(9)9.99.
+       01 WS-DIFF-AMOUNT                    PIC S9(10)V99 COMP-3.
+       01 WS-DIFF-DISP                      PIC -(9)9.99.
+       01 WS-REPORT-LINE                    PIC X(80).
+       01 SETL-RECORDS-READ                 PIC 9(8) VALUE 0.
+       01 RECON-BREAKS                      PIC 9(8) VALUE 0.
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE SORTCODE TO WS-SORTCODE-X.
+           DISPLAY 'ATMRECN - ATM/WEB SETTLEMENT RECONCILIATION REPORT'.
+           DISPLAY 'NETWORK-ID  DATE        LEDGER-TOTAL   '
+              'SETLMT-TOTAL   DIFFERENCE   STATUS'.
+           OPEN INPUT SETL-FILE.
+           PERFORM READ-SETTLEMENT-RECORD.
+           PERFORM RECONCILE-ONE-NETWORK
+              UNTIL WS-NO-MORE-SETL-RECORDS.
+           CLOSE SETL-FILE.
+           DISPLAY 'ATMRECN - SETTLEMENT RECORDS READ: '
+              SETL-RECORDS-READ.
+           DISPLAY 'ATMRECN - RECONCILIATION BREAKS:   ' RECON-BREAKS.
+           IF RECON-BREAKS NOT = 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+       P999.
+           EXIT.
+       READ-SETTLEMENT-RECORD SECTION.
+       RSR010.
+           READ SETL-FILE
+              AT END
+                 MOVE 'Y' TO WS-SETL-EXIT-SW
+           END-READ.
+           IF NOT WS-NO-MORE-SETL-RECORDS
+              ADD 1 TO SETL-RECORDS-READ
+           END-IF.
+       RSR999.
+           EXIT.
+       RECONCILE-ONE-NETWORK SECTION.
+       RON010.
+           MOVE SETL-NETWORK-ID TO HV-NETWORK-ID.
+           MOVE SETL-DATE       TO HV-PROCTRAN-DATE.
+           PERFORM SUM-LEDGER-FOR-NETWORK.
+           MOVE SETL-TOTAL-AMOUNT TO WS-DIFF-AMOUNT.
+           SUBTRACT HV-LEDGER-TOTAL FROM WS-DIFF-AMOUNT.
+           MOVE HV-LEDGER-TOTAL TO WS-LEDGER-TOTAL-DISP.
+           MOVE SETL-TOTAL-AMOUNT TO WS-SETL-TOTAL-DISP.
+           MOVE WS-DIFF-AMOUNT TO WS-DIFF-DISP.
+           MOVE SPACES TO WS-REPORT-LINE.
+           IF WS-DIFF-AMOUNT = 0
+              STRING HV-NETWORK-ID DELIMITED BY SIZE,
+                     ' ' DELIMITED BY SIZE,
+                     HV-PROCTRAN-DATE DELIMITED BY SIZE,
+                     ' ' DELIMITED BY SIZE,
+                     WS-LEDGER-TOTAL-DISP DELIMITED BY SIZE,
+                     ' ' DELIMITED BY SIZE,
+                     WS-SETL-TOTAL-DISP DELIMITED BY SIZE,
+                     ' ' DELIMITED BY SIZE,
+                     WS-DIFF-DISP DELIMITED BY SIZE,
+                     ' OK' DELIMITED BY SIZE
+                     INTO WS-REPORT-LINE
+              END-STRING
+           ELSE
+              STRING HV-NETWORK-ID DELIMITED BY SIZE,
+                     ' ' DELIMITED BY SIZE,
+                     HV-PROCTRAN-DATE DELIMITED BY SIZE,
+                     ' ' DELIMITED BY SIZE,
+                     WS-LEDGER-TOTAL-DISP DELIMITED BY SIZE,
+                     ' ' DELIMITED BY SIZE,
+                     WS-SETL-TOTAL-DISP DELIMITED BY SIZE,
+                     ' ' DELIMITED BY SIZE,
+                     WS-DIFF-DISP DELIMITED BY SIZE,
+                     ' ***BREAK***' DELIMITED BY SIZE
+                     INTO WS-REPORT-LINE
+              END-STRING
+              ADD 1 TO RECON-BREAKS
+           END-IF.
+           DISPLAY WS-REPORT-LINE.
+           PERFORM READ-SETTLEMENT-RECORD.
+       RON999.
+           EXIT.
+       SUM-LEDGER-FOR-NETWORK SECTION.
+       SLN010.
+           MOVE ZERO TO HV-LEDGER-TOTAL.
+           EXEC SQL
+              SELECT SUM(PROCTRAN_AMOUNT)
+              INTO :HV-LEDGER-TOTAL
+              FROM PROCTRAN
+              WHERE PROCTRAN_SORTCODE = :WS-SORTCODE-X
+                AND PROCTRAN_CHANNEL_ID = 'ATM'
+                AND PROCTRAN_NETWORK_ID = :HV-NETWORK-ID
+                AND PROCTRAN_DATE = :HV-PROCTRAN-DATE
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE ZERO TO HV-LEDGER-TOTAL
+           END-IF.
+       SLN999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           MOVE 'SORTCODE' TO HV-CONTROL-NAME.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = ZERO
+              MOVE HV-CONTROL-VALUE-NUM TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
