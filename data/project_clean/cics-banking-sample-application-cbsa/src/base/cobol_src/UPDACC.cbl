@@ -12,6 +12,13 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
        77 SYSIDERR-RETRY                PIC 999.
            EXEC SQL
               INCLUDE ACCDB2
@@ -30,6 +37,43 @@
           03 HV-ACCOUNT-NEXT-STMT       PIC X(10).
           03 HV-ACCOUNT-AVAIL-BAL       PIC S9(10)V99 COMP-3.
           03 HV-ACCOUNT-ACTUAL-BAL      PIC S9(10)V99 COMP-3.
+       01 HOST-PRODUCT-ROW.
+          03 HV-PRODUCT-CODE            PIC X(8).
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER     PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE      PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER     PIC X(8).
+          03 HV-PROCTRAN-DATE           PIC X(10).
+          03 HV-PROCTRAN-TIME           PIC X(6).
+          03 HV-PROCTRAN-REF            PIC X(12).
+          03 HV-PROCTRAN-TYPE           PIC X(3).
+          03 HV-PROCTRAN-DESC           PIC X(40).
+          03 HV-PROCTRAN-AMOUNT         PIC S9(10)V99 COMP-3.
+          03 HV-PROCTRAN-CHANNEL-ID     PIC X(6).
+       01 PROCTRAN-DESC-UPDACC.
+          03 PROC-DESC-UPDACC-OLD-RATE      PIC 9(4)V99.
+          03 PROC-DESC-UPDACC-NEW-RATE      PIC 9(4)V99.
+          03 PROC-DESC-UPDACC-OLD-OD        PIC 9(8).
+          03 PROC-DESC-UPDACC-NEW-OD        PIC 9(8).
+          03 PROC-DESC-UPDACC-FOOTER        PIC X(12)
+                                                 VALUE 'ACCT-MAINT'.
+       01 WS-OLD-INT-RATE             PIC S9(4)V99 COMP-3.
+       01 WS-OLD-OVERDRAFT-LIM        PIC S9(9) COMP.
+       01 WS-OLD-ACC-TYPE             PIC X(8).
+       01 PROCTRAN-DESC-UPDACC-TYPE.
+          03 PROC-DESC-UPDTYP-OLD-TYPE      PIC X(8).
+          03 PROC-DESC-UPDTYP-ARROW         PIC X(4) VALUE ' TO '.
+          03 PROC-DESC-UPDTYP-NEW-TYPE      PIC X(8).
+          03 PROC-DESC-UPDTYP-FOOT          PIC X(20)
+                                          VALUE 'ACCT-TYPE-CHANGE'.
+       01 HOST-RATE-RANGE-ROW.
+          03 HV-RATE-RANGE-NAME         PIC X(32).
+          03 HV-RATE-RANGE-VALUE-NUM    PIC S9(9) COMP.
+          03 HV-RATE-RANGE-VALUE-STR    PIC X(40).
+       01 WS-TYPE-RATE-MIN              PIC S9(4)V99 COMP-3.
+       01 WS-TYPE-RATE-MAX              PIC S9(4)V99 COMP-3.
+       01 WS-RATE-RANGE-SW              PIC X VALUE 'N'.
+          88 WS-RATE-RANGE-FOUND             VALUE 'Y'.
        EXEC SQL
           INCLUDE SQLCA
        END-EXEC.
@@ -154,9 +198,11 @@
           03 COMM-AVAIL-BAL            PIC S9(10)V99.
           03 COMM-ACTUAL-BAL           PIC S9(10)V99.
           03 COMM-SUCCESS              PIC X.
+          03 COMM-FAIL-CODE            PIC X.
        PROCEDURE DIVISION.
        PREMIERE SECTION.
        A010.
+           PERFORM GET-SORTCODE-CONFIG.
            MOVE SORTCODE TO COMM-SCODE.
            MOVE SORTCODE TO DESIRED-SORT-CODE.
            PERFORM UPDATE-ACCOUNT-DB2
@@ -206,9 +252,37 @@
            END-IF.
            IF (COMM-ACC-TYPE = SPACES OR COMM-ACC-TYPE(1:1) = ' ')
               MOVE 'N' TO COMM-SUCCESS
+              MOVE 'A' TO COMM-FAIL-CODE
               DISPLAY 'ERROR: UPDACC has invalid account-type'
               GO TO UAD999
            END-IF.
+           MOVE COMM-ACC-TYPE TO HV-PRODUCT-CODE.
+           EXEC SQL
+              SELECT PRODUCT_CODE
+              INTO :HV-PRODUCT-CODE
+              FROM PRODUCT
+              WHERE PRODUCT_CODE = :HV-PRODUCT-CODE
+           END-EXEC.
+           IF SQLCODE = 100
+              DISPLAY 'WARNING: UPDACC - account-type ' COMM-ACC-TYPE
+                 ' not found in PRODUCT, proceeding unvalidated'
+           ELSE
+              IF SQLCODE NOT = 0
+                 MOVE 'N' TO COMM-SUCCESS
+                 MOVE 'A' TO COMM-FAIL-CODE
+                 DISPLAY 'ERROR: UPDACC has invalid account-type'
+                 GO TO UAD999
+              END-IF
+           END-IF.
+           MOVE HV-ACCOUNT-INT-RATE      TO WS-OLD-INT-RATE.
+           MOVE HV-ACCOUNT-OVERDRAFT-LIM TO WS-OLD-OVERDRAFT-LIM.
+           MOVE HV-ACCOUNT-ACC-TYPE      TO WS-OLD-ACC-TYPE.
+           IF WS-OLD-ACC-TYPE NOT = COMM-ACC-TYPE
+              PERFORM CHECK-NEW-TYPE-RATE-RANGE
+              IF COMM-SUCCESS = 'N'
+                 GO TO UAD999
+              END-IF
+           END-IF.
            MOVE COMM-ACC-TYPE  TO HV-ACCOUNT-ACC-TYPE.
            MOVE COMM-OVERDRAFT TO HV-ACCOUNT-OVERDRAFT-LIM.
            MOVE COMM-INT-RATE  TO HV-ACCOUNT-INT-RATE.
@@ -227,6 +301,13 @@
               ' on UPDATE'
               GO TO UAD999
            END-IF.
+           IF WS-OLD-INT-RATE NOT = HV-ACCOUNT-INT-RATE OR
+              WS-OLD-OVERDRAFT-LIM NOT = HV-ACCOUNT-OVERDRAFT-LIM
+              PERFORM WRITE-PROCTRAN-DB2
+           END-IF.
+           IF WS-OLD-ACC-TYPE NOT = HV-ACCOUNT-ACC-TYPE
+              PERFORM WRITE-PROCTRAN-TYPE-CHANGE-DB2
+           END-IF.
            MOVE HV-ACCOUNT-EYECATCHER TO COMM-EYE.
            MOVE HV-ACCOUNT-CUST-NO    TO COMM-CUSTNO.
            MOVE HV-ACCOUNT-SORTCODE   TO COMM-SCODE.
@@ -260,6 +341,174 @@
            END-EXEC.
        GMOOH999.
            EXIT.
+       WRITE-PROCTRAN-DB2 SECTION.
+       WPD010.
+           PERFORM POPULATE-TIME-DATE.
+           MOVE SPACES TO HV-PROCTRAN-DESC.
+           MOVE 'PRTR'        TO HV-PROCTRAN-EYECATCHER.
+           MOVE HV-ACCOUNT-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE HV-ACCOUNT-ACC-NO   TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE WS-ORIG-DATE  TO WS-ORIG-DATE-GRP-X.
+           MOVE WS-ORIG-DATE-GRP-X TO HV-PROCTRAN-DATE.
+           MOVE WS-TIME-NOW   TO HV-PROCTRAN-TIME.
+           INITIALIZE WS-EIBTASKN12.
+           MOVE EIBTASKN      TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-PROCTRAN-REF.
+           MOVE 'ACM'         TO HV-PROCTRAN-TYPE.
+           MOVE 0             TO HV-PROCTRAN-AMOUNT.
+           MOVE 'BRANCH'      TO HV-PROCTRAN-CHANNEL-ID.
+           MOVE WS-OLD-INT-RATE         TO PROC-DESC-UPDACC-OLD-RATE.
+           MOVE HV-ACCOUNT-INT-RATE     TO PROC-DESC-UPDACC-NEW-RATE.
+           MOVE WS-OLD-OVERDRAFT-LIM    TO PROC-DESC-UPDACC-OLD-OD.
+           MOVE HV-ACCOUNT-OVERDRAFT-LIM TO PROC-DESC-UPDACC-NEW-OD.
+           MOVE PROCTRAN-DESC-UPDACC TO HV-PROCTRAN-DESC.
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                     (
+                      PROCTRAN_EYECATCHER,
+                      PROCTRAN_SORTCODE,
+                      PROCTRAN_NUMBER,
+                      PROCTRAN_DATE,
+                      PROCTRAN_TIME,
+                      PROCTRAN_REF,
+                      PROCTRAN_TYPE,
+                      PROCTRAN_DESC,
+                      PROCTRAN_AMOUNT,
+                      PROCTRAN_CHANNEL_ID
+                     )
+              VALUES
+                     (
+                      :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT,
+                      :HV-PROCTRAN-CHANNEL-ID
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'WARNING: UPDACC (WPD010) unable to write '
+                 'PROCTRAN audit row for account change. SQLCODE='
+                 SQLCODE-DISPLAY
+           END-IF.
+       WPD999.
+           EXIT.
+       WRITE-PROCTRAN-TYPE-CHANGE-DB2 SECTION.
+       WPTC010.
+           PERFORM POPULATE-TIME-DATE.
+           MOVE SPACES TO HV-PROCTRAN-DESC.
+           MOVE 'PRTR'        TO HV-PROCTRAN-EYECATCHER.
+           MOVE HV-ACCOUNT-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE HV-ACCOUNT-ACC-NO   TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE WS-ORIG-DATE  TO WS-ORIG-DATE-GRP-X.
+           MOVE WS-ORIG-DATE-GRP-X TO HV-PROCTRAN-DATE.
+           MOVE WS-TIME-NOW   TO HV-PROCTRAN-TIME.
+           INITIALIZE WS-EIBTASKN12.
+           MOVE EIBTASKN      TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-PROCTRAN-REF.
+           MOVE 'ATC'         TO HV-PROCTRAN-TYPE.
+           MOVE 0             TO HV-PROCTRAN-AMOUNT.
+           MOVE 'BRANCH'      TO HV-PROCTRAN-CHANNEL-ID.
+           MOVE WS-OLD-ACC-TYPE         TO PROC-DESC-UPDTYP-OLD-TYPE.
+           MOVE HV-ACCOUNT-ACC-TYPE     TO PROC-DESC-UPDTYP-NEW-TYPE.
+           MOVE PROCTRAN-DESC-UPDACC-TYPE TO HV-PROCTRAN-DESC.
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                     (
+                      PROCTRAN_EYECATCHER,
+                      PROCTRAN_SORTCODE,
+                      PROCTRAN_NUMBER,
+                      PROCTRAN_DATE,
+                      PROCTRAN_TIME,
+                      PROCTRAN_REF,
+                      PROCTRAN_TYPE,
+                      PROCTRAN_DESC,
+                      PROCTRAN_AMOUNT,
+                      PROCTRAN_CHANNEL_ID
+                     )
+              VALUES
+                     (
+                      :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT,
+                      :HV-PROCTRAN-CHANNEL-ID
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'WARNING: UPDACC (WPTC010) unable to write '
+                 'PROCTRAN audit row for account-type change. '
+                 'SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+       WPTC999.
+           EXIT.
+       CHECK-NEW-TYPE-RATE-RANGE SECTION.
+       CNTRR010.
+           MOVE 'N' TO WS-RATE-RANGE-SW.
+           MOVE SPACES TO HV-RATE-RANGE-NAME.
+           MOVE ZERO TO HV-RATE-RANGE-VALUE-NUM.
+           MOVE SPACES TO HV-RATE-RANGE-VALUE-STR.
+           STRING COMM-ACC-TYPE DELIMITED BY SIZE,
+                  '-INT-RATE-MIN' DELIMITED BY SIZE
+                  INTO HV-RATE-RANGE-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-RATE-RANGE-NAME,
+                   :HV-RATE-RANGE-VALUE-NUM,
+                   :HV-RATE-RANGE-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-RATE-RANGE-NAME
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              GO TO CNTRR999
+           END-IF.
+           MOVE HV-RATE-RANGE-VALUE-NUM TO WS-TYPE-RATE-MIN.
+           MOVE SPACES TO HV-RATE-RANGE-NAME.
+           MOVE ZERO TO HV-RATE-RANGE-VALUE-NUM.
+           MOVE SPACES TO HV-RATE-RANGE-VALUE-STR.
+           STRING COMM-ACC-TYPE DELIMITED BY SIZE,
+                  '-INT-RATE-MAX' DELIMITED BY SIZE
+                  INTO HV-RATE-RANGE-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-RATE-RANGE-NAME,
+                   :HV-RATE-RANGE-VALUE-NUM,
+                   :HV-RATE-RANGE-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-RATE-RANGE-NAME
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              GO TO CNTRR999
+           END-IF.
+           MOVE HV-RATE-RANGE-VALUE-NUM TO WS-TYPE-RATE-MAX.
+           MOVE 'Y' TO WS-RATE-RANGE-SW.
+           IF COMM-INT-RATE < WS-TYPE-RATE-MIN OR
+              COMM-INT-RATE > WS-TYPE-RATE-MAX
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE 'B' TO COMM-FAIL-CODE
+              DISPLAY 'ERROR: UPDACC - interest rate ' COMM-INT-RATE
+                 ' is outside the expected range for account type '
+                 COMM-ACC-TYPE
+           END-IF.
+       CNTRR999.
+           EXIT.
        POPULATE-TIME-DATE SECTION.
        PTD010.
            EXEC CICS ASKTIME
@@ -273,3 +522,18 @@
            END-EXEC.
        PTD999.
            EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
