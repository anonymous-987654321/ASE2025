@@ -0,0 +1,98 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETTSTMD.
+       AUTHOR. James O'Grady.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                   PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY            PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+       01 WS-SORTCODE-X              PIC X(6).
+       01 HV-CONTROL-NAME            PIC X(32).
+       01 HV-CONTROL-VALUE-NUM       PIC S9(9) COMP.
+       01 HV-CONTROL-VALUE-STR       PIC X(40).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 GETTSTMD-SORTCODE       PIC 9(6).
+          03 GETTSTMD-TEST-MODE      PIC X.
+          03 GETTSTMD-SUCCESS        PIC X.
+          03 GETTSTMD-FAIL-CD        PIC X.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           PERFORM GET-SORTCODE-CONFIG.
+           IF GETTSTMD-SORTCODE = ZERO
+              MOVE SORTCODE TO GETTSTMD-SORTCODE
+           END-IF.
+           PERFORM GET-TEST-MODE-DB2.
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+       A999.
+           EXIT.
+       GET-TEST-MODE-DB2 SECTION.
+       GTM010.
+           MOVE 'N' TO GETTSTMD-TEST-MODE.
+           MOVE GETTSTMD-SORTCODE TO WS-SORTCODE-X.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           STRING WS-SORTCODE-X DELIMITED BY SIZE,
+                  '-TEST-MODE' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_VALUE_STR
+              INTO :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE TRUE
+              WHEN SQLCODE = ZERO
+                 MOVE HV-CONTROL-VALUE-STR(1:1) TO GETTSTMD-TEST-MODE
+                 MOVE 'Y' TO GETTSTMD-SUCCESS
+                 MOVE '0' TO GETTSTMD-FAIL-CD
+              WHEN SQLCODE = 100
+                 MOVE 'N' TO GETTSTMD-TEST-MODE
+                 MOVE 'Y' TO GETTSTMD-SUCCESS
+                 MOVE '0' TO GETTSTMD-FAIL-CD
+              WHEN OTHER
+                 MOVE 'N' TO GETTSTMD-TEST-MODE
+                 MOVE 'N' TO GETTSTMD-SUCCESS
+                 MOVE '1' TO GETTSTMD-FAIL-CD
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'GETTSTMD - UNABLE TO READ CONTROL ROW. '
+                    'SQLCODE=' SQLCODE-DISPLAY
+           END-EVALUATE.
+       GTM999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
