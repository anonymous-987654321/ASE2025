@@ -12,6 +12,13 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
        01 SYSIDERR-RETRY               PIC 999.
        01 FILE-RETRY                   PIC 999.
        01 WS-EXIT-RETRY-LOOP           PIC X VALUE ' '.
@@ -31,6 +38,19 @@
            03 HV-ACCOUNT-NEXT-STMT      PIC X(10).
            03 HV-ACCOUNT-AVAIL-BAL      PIC S9(10)V99 COMP-3.
            03 HV-ACCOUNT-ACTUAL-BAL     PIC S9(10)V99 COMP-3.
+       01 HOST-ACCOUNT-ARCHIVE-ROW.
+           03 HV-AARCH-EYECATCHER       PIC X(4).
+           03 HV-AARCH-CUST-NO          PIC X(10).
+           03 HV-AARCH-SORTCODE         PIC X(6).
+           03 HV-AARCH-ACC-NO           PIC X(8).
+           03 HV-AARCH-ACC-TYPE         PIC X(8).
+           03 HV-AARCH-INT-RATE         PIC S9(4)V99 COMP-3.
+           03 HV-AARCH-OPENED           PIC X(10).
+           03 HV-AARCH-OVERDRAFT-LIM    PIC S9(9) COMP.
+           03 HV-AARCH-LAST-STMT        PIC X(10).
+           03 HV-AARCH-NEXT-STMT        PIC X(10).
+           03 HV-AARCH-AVAIL-BAL        PIC S9(10)V99 COMP-3.
+           03 HV-AARCH-ACTUAL-BAL       PIC S9(10)V99 COMP-3.
            EXEC SQL
               INCLUDE PROCDB2
            END-EXEC.
@@ -44,6 +64,11 @@
            03 HV-PROCTRAN-TYPE          PIC X(3).
            03 HV-PROCTRAN-DESC          PIC X(40).
            03 HV-PROCTRAN-AMOUNT        PIC S9(10)V99 COMP-3.
+           03 HV-PROCTRAN-CUSTOMER-NO   PIC X(10).
+           03 HV-PROCTRAN-ACC-TYPE      PIC X(8).
+           03 HV-PROCTRAN-LAST-STMT     PIC X(8).
+           03 HV-PROCTRAN-NEXT-STMT     PIC X(8).
+           03 HV-PROCTRAN-CHANNEL-ID    PIC X(6).
            EXEC SQL
               INCLUDE SQLCA
            END-EXEC.
@@ -128,6 +153,7 @@
               88 PROC-TY-PAYMENT-CREDIT           VALUE 'PCR'.
               88 PROC-TY-PAYMENT-DEBIT            VALUE 'PDR'.
               88 PROC-TY-TRANSFER                 VALUE 'TFR'.
+              88 PROC-TY-REVERSAL                 VALUE 'REV'.
               05 PROC-TRAN-DESC               PIC X(40).
               05 PROC-TRAN-DESC-XFR REDEFINES PROC-TRAN-DESC.
                 07 PROC-TRAN-DESC-XFR-HEADER PIC X(26).
@@ -236,6 +262,7 @@
           03 WS-ORIG-DATE-MM-X         PIC XX.
           03 FILLER                    PIC X VALUE '.'.
           03 WS-ORIG-DATE-YYYY-X       PIC X(4).
+       01 WS-PENDING-DELETE-DATE       PIC S9(8).
        01 WS-TOKEN                     PIC S9(8) BINARY.
        01 STORM-DRAIN-CONDITION        PIC X(20).
        01 ACCOUNT-CONTROL.
@@ -319,6 +346,7 @@
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        A010.
+           PERFORM GET-SORTCODE-CONFIG.
            MOVE SORTCODE TO REQUIRED-SORT-CODE OF ACCOUNT-KEY-RID.
            PERFORM READ-ACCOUNT-DB2.
            IF DELACC-DEL-SUCCESS = 'Y'
@@ -471,12 +499,82 @@
            MOVE ACCOUNT-AVAILABLE-BALANCE TO DELACC-AVAIL-BAL.
            MOVE ACCOUNT-ACTUAL-BALANCE    TO DELACC-ACTUAL-BAL.
            MOVE ACCOUNT-ACTUAL-BALANCE    TO ACCOUNT-ACT-BAL-STORE.
+           IF DELACC-DEL-SUCCESS = 'Y' AND
+              (HV-ACCOUNT-AVAIL-BAL NOT = ZERO OR
+               HV-ACCOUNT-ACTUAL-BAL NOT = ZERO)
+              DISPLAY 'DELACC - REFUSING TO DELETE ACCOUNT '
+                 HV-ACCOUNT-ACC-NO ' - NON-ZERO BALANCE'
+              MOVE ' ' TO DELACC-SUCCESS
+              MOVE 'N' TO DELACC-DEL-SUCCESS
+              MOVE '2' TO DELACC-DEL-FAIL-CD
+           END-IF.
        RAD999.
            EXIT.
        DEL-ACCOUNT-DB2 SECTION.
        DADB010.
+           MOVE HV-ACCOUNT-EYECATCHER  TO HV-AARCH-EYECATCHER.
+           MOVE HV-ACCOUNT-CUST-NO     TO HV-AARCH-CUST-NO.
+           MOVE HV-ACCOUNT-SORTCODE    TO HV-AARCH-SORTCODE.
+           MOVE HV-ACCOUNT-ACC-NO      TO HV-AARCH-ACC-NO.
+           MOVE HV-ACCOUNT-ACC-TYPE    TO HV-AARCH-ACC-TYPE.
+           MOVE HV-ACCOUNT-INT-RATE    TO HV-AARCH-INT-RATE.
+           MOVE HV-ACCOUNT-OPENED      TO HV-AARCH-OPENED.
+           MOVE HV-ACCOUNT-OVERDRAFT-LIM TO HV-AARCH-OVERDRAFT-LIM.
+           MOVE HV-ACCOUNT-LAST-STMT   TO HV-AARCH-LAST-STMT.
+           MOVE HV-ACCOUNT-NEXT-STMT   TO HV-AARCH-NEXT-STMT.
+           MOVE HV-ACCOUNT-AVAIL-BAL   TO HV-AARCH-AVAIL-BAL.
+           MOVE HV-ACCOUNT-ACTUAL-BAL  TO HV-AARCH-ACTUAL-BAL.
+           EXEC SQL
+              INSERT INTO ACCOUNT_ARCHIVE
+                     (
+                      ACCOUNT_EYECATCHER,
+                      ACCOUNT_CUSTOMER_NUMBER,
+                      ACCOUNT_SORTCODE,
+                      ACCOUNT_NUMBER,
+                      ACCOUNT_TYPE,
+                      ACCOUNT_INTEREST_RATE,
+                      ACCOUNT_OPENED,
+                      ACCOUNT_OVERDRAFT_LIMIT,
+                      ACCOUNT_LAST_STATEMENT,
+                      ACCOUNT_NEXT_STATEMENT,
+                      ACCOUNT_AVAILABLE_BALANCE,
+                      ACCOUNT_ACTUAL_BALANCE
+                     )
+              VALUES
+                     (
+                      :HV-AARCH-EYECATCHER,
+                      :HV-AARCH-CUST-NO,
+                      :HV-AARCH-SORTCODE,
+                      :HV-AARCH-ACC-NO,
+                      :HV-AARCH-ACC-TYPE,
+                      :HV-AARCH-INT-RATE,
+                      :HV-AARCH-OPENED,
+                      :HV-AARCH-OVERDRAFT-LIM,
+                      :HV-AARCH-LAST-STMT,
+                      :HV-AARCH-NEXT-STMT,
+                      :HV-AARCH-AVAIL-BAL,
+                      :HV-AARCH-ACTUAL-BAL
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'DELACC - UNABLE TO WRITE ACCOUNT_ARCHIVE ROW'
+                 ' SQLCODE=' SQLCODE-DISPLAY ' FOR ACCOUNT '
+                 HV-ACCOUNT-ACC-NO
+              MOVE ' ' TO DELACC-SUCCESS
+              MOVE 'N' TO DELACC-DEL-SUCCESS
+              MOVE '4' TO DELACC-DEL-FAIL-CD
+              GO TO DADB999
+           END-IF.
+           PERFORM POPULATE-TIME-DATE.
+           COMPUTE WS-PENDING-DELETE-DATE =
+              WS-ORIG-DATE-YYYY * 10000
+              + WS-ORIG-DATE-MM * 100
+              + WS-ORIG-DATE-DD.
            EXEC SQL
-              DELETE FROM ACCOUNT
+              UPDATE ACCOUNT
+              SET ACCOUNT_PENDING_DELETE = 'Y',
+                  ACCOUNT_PENDING_DELETE_DATE = :WS-PENDING-DELETE-DATE
               WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
                     ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO
            END-EXEC.
@@ -533,6 +631,15 @@
            MOVE PROC-TRAN-DESC  OF PROCTRAN-AREA TO HV-PROCTRAN-DESC
            MOVE PROC-TRAN-TYPE  OF PROCTRAN-AREA TO HV-PROCTRAN-TYPE.
            MOVE ACCOUNT-ACT-BAL-STORE    TO HV-PROCTRAN-AMOUNT.
+           MOVE ACCOUNT-CUST-NO          TO HV-PROCTRAN-CUSTOMER-NO.
+           MOVE ACCOUNT-TYPE             TO HV-PROCTRAN-ACC-TYPE.
+           MOVE ACCOUNT-LAST-STMT-DAY    TO HV-PROCTRAN-LAST-STMT(1:2).
+           MOVE ACCOUNT-LAST-STMT-MONTH  TO HV-PROCTRAN-LAST-STMT(3:2).
+           MOVE ACCOUNT-LAST-STMT-YEAR   TO HV-PROCTRAN-LAST-STMT(5:4).
+           MOVE ACCOUNT-NEXT-STMT-DAY    TO HV-PROCTRAN-NEXT-STMT(1:2).
+           MOVE ACCOUNT-NEXT-STMT-MONTH  TO HV-PROCTRAN-NEXT-STMT(3:2).
+           MOVE ACCOUNT-NEXT-STMT-YEAR   TO HV-PROCTRAN-NEXT-STMT(5:4).
+           MOVE 'BRANCH'                 TO HV-PROCTRAN-CHANNEL-ID.
            EXEC SQL
               INSERT INTO PROCTRAN
                      (
@@ -544,7 +651,12 @@
                       PROCTRAN_REF,
                       PROCTRAN_TYPE,
                       PROCTRAN_DESC,
-                      PROCTRAN_AMOUNT
+                      PROCTRAN_AMOUNT,
+                      PROCTRAN_CUSTOMER_NO,
+                      PROCTRAN_ACC_TYPE,
+                      PROCTRAN_LAST_STMT,
+                      PROCTRAN_NEXT_STMT,
+                      PROCTRAN_CHANNEL_ID
                      )
               VALUES
                      (
@@ -556,7 +668,12 @@
                       :HV-PROCTRAN-REF,
                       :HV-PROCTRAN-TYPE,
                       :HV-PROCTRAN-DESC,
-                      :HV-PROCTRAN-AMOUNT
+                      :HV-PROCTRAN-AMOUNT,
+                      :HV-PROCTRAN-CUSTOMER-NO,
+                      :HV-PROCTRAN-ACC-TYPE,
+                      :HV-PROCTRAN-LAST-STMT,
+                      :HV-PROCTRAN-NEXT-STMT,
+                      :HV-PROCTRAN-CHANNEL-ID
                      )
            END-EXEC.
            IF SQLCODE NOT = 0
@@ -624,3 +741,18 @@
            END-EXEC.
        PTD999.
            EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
