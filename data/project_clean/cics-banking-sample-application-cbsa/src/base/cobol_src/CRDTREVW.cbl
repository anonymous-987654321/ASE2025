@@ -0,0 +1,461 @@
+       CBL CICS('SP,EDF')
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRDTREVW.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                      PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       77 SYSIDERR-RETRY                PIC 999.
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP               PIC S9(8) COMP.
+          03 WS-CICS-RESP2              PIC S9(8) COMP.
+       01 WS-CUST-DATA.
+           03 CUSTOMER-RECORD.
+              05 CUSTOMER-EYECATCHER                 PIC X(4).
+                 88 CUSTOMER-EYECATCHER-VALUE        VALUE 'CUST'.
+              05 CUSTOMER-KEY.
+                 07 CUSTOMER-SORTCODE                PIC 9(6) DISPLAY.
+                 07 CUSTOMER-NUMBER                  PIC 9(10) DISPLAY.
+              05 CUSTOMER-NAME                       PIC X(60).
+              05 CUSTOMER-ADDRESS                    PIC X(160).
+              05 CUSTOMER-DATE-OF-BIRTH              PIC 9(8).
+              05 CUSTOMER-DOB-GROUP REDEFINES CUSTOMER-DATE-OF-BIRTH.
+                 07 CUSTOMER-BIRTH-DAY               PIC 99.
+                 07 CUSTOMER-BIRTH-MONTH             PIC 99.
+                 07 CUSTOMER-BIRTH-YEAR              PIC 9999.
+              05 CUSTOMER-CREDIT-SCORE               PIC 999.
+              05 CUSTOMER-CS-REVIEW-DATE             PIC 9(8).
+              05 CUSTOMER-CS-GROUP
+                 REDEFINES CUSTOMER-CS-REVIEW-DATE.
+                 07 CUSTOMER-CS-REVIEW-DAY           PIC 99.
+                 07 CUSTOMER-CS-REVIEW-MONTH         PIC 99.
+                 07 CUSTOMER-CS-REVIEW-YEAR          PIC 9999.
+       01 CUSTOMER-KY.
+          03 REQUIRED-SORT-CODE        PIC 9(6) VALUE 0.
+          03 REQUIRED-CUST-NUMBER      PIC 9(10) VALUE 0.
+       01 BROWSE-KY.
+          03 BROWSE-SORT-CODE          PIC 9(6) VALUE 0.
+          03 BROWSE-CUST-NUMBER        PIC 9(10) VALUE 0.
+       01 WS-CUST-REC-LEN              PIC S9(4) COMP VALUE 0.
+       01 WS-END-OF-FILE-SW            PIC X VALUE 'N'.
+          88 WS-END-OF-FILE                 VALUE 'Y'.
+       01 WS-CONT-DATA.
+          03 WS-CONT-EYECATCHER        PIC X(4).
+          03 WS-CONT-KEY.
+             05 WS-CONT-SORTCODE       PIC 9(6) DISPLAY.
+             05 WS-CONT-NUMBER         PIC 9(10) DISPLAY.
+          03 WS-CONT-NAME              PIC X(60).
+          03 WS-CONT-ADDRESS           PIC X(160).
+          03 WS-CONT-DATE-OF-BIRTH     PIC 9(8).
+          03 WS-CONT-CREDIT-SCORE      PIC 999.
+          03 WS-CONT-CS-REVIEW-DATE    PIC 9(8).
+          03 WS-CONT-SUCCESS           PIC X.
+          03 WS-CONT-FAIL-CODE         PIC X.
+       01 WS-CONTAINER-NAME             PIC X(16)  VALUE SPACES.
+       01 WS-CHANNEL-NAME               PIC X(16)  VALUE SPACES.
+       01 WS-CONTAINER-LEN              PIC S9(8) COMP
+                                                    VALUE 0.
+       01 WS-CRDTAGY1-PGM               PIC X(8)   VALUE 'CRDTAGY1'.
+       01 WS-CRDTAGY2-PGM               PIC X(8)   VALUE 'CRDTAGY2'.
+       01 WS-CRDTAGY3-PGM               PIC X(8)   VALUE 'CRDTAGY3'.
+       01 WS-CRDTAGY4-PGM               PIC X(8)   VALUE 'CRDTAGY4'.
+       01 WS-CRDTAGY-PGM-IN-USE         PIC X(8)   VALUE SPACES.
+       01 WS-AGENCY-SCORE-1             PIC 999    VALUE 0.
+       01 WS-AGENCY-SCORE-2             PIC 999    VALUE 0.
+       01 WS-AGENCY-SCORE-3             PIC 999    VALUE 0.
+       01 WS-AGENCY-SCORE-4             PIC 999    VALUE 0.
+       01 WS-AGENCY-SCORE-TOTAL         PIC 9(5)   VALUE 0.
+       01 WS-AGENCY-SCORES-RETURNED     PIC 9      VALUE 0.
+       01 WS-TODAY-DATE                 PIC 9(8)   VALUE 0.
+       01 WS-TODAY-DATE-GRP REDEFINES WS-TODAY-DATE.
+          03 WS-TODAY-DAY               PIC 99.
+          03 WS-TODAY-MONTH             PIC 99.
+          03 WS-TODAY-YEAR              PIC 9999.
+       01 WS-TODAY-DATE-CCYYMMDD        PIC 9(8)   VALUE 0.
+       01 WS-REVIEW-DATE-CCYYMMDD       PIC 9(8)   VALUE 0.
+       01 CUSTOMERS-REVIEWED            PIC 9(8) VALUE 0.
+       01 CUSTOMERS-RESCORED            PIC 9(8) VALUE 0.
+       01 WS-U-TIME                     PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                  PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD            PIC 99.
+          03 FILLER                     PIC X.
+          03 WS-ORIG-DATE-MM            PIC 99.
+          03 FILLER                     PIC X.
+          03 WS-ORIG-DATE-YYYY          PIC 9999.
+       01 WS-TIME-DATA.
+          03 WS-TIME-NOW                PIC 9(6).
+          03 WS-TIME-NOW-GRP REDEFINES WS-TIME-NOW.
+             05 WS-TIME-NOW-GRP-HH      PIC 99.
+             05 WS-TIME-NOW-GRP-MM      PIC 99.
+             05 WS-TIME-NOW-GRP-SS      PIC 99.
+       01 WS-ABEND-PGM                  PIC X(8)   VALUE 'ABNDPROC'.
+       01 ABNDINFO-REC.
+           03 ABND-VSAM-KEY.
+              05 ABND-UTIME-KEY                  PIC S9(15) COMP-3.
+              05 ABND-TASKNO-KEY                 PIC 9(4).
+           03 ABND-APPLID                        PIC X(8).
+           03 ABND-TRANID                        PIC X(4).
+           03 ABND-DATE                          PIC X(10).
+           03 ABND-TIME                          PIC X(8).
+           03 ABND-CODE                          PIC X(4).
+           03 ABND-PROGRAM                       PIC X(8).
+           03 ABND-RESPCODE                      PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-RESP2CODE                     PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-SQLCODE                       PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-FREEFORM                      PIC X(600).
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE-DD   TO WS-TODAY-DAY.
+           MOVE WS-ORIG-DATE-MM   TO WS-TODAY-MONTH.
+           MOVE WS-ORIG-DATE-YYYY TO WS-TODAY-YEAR.
+           COMPUTE WS-TODAY-DATE-CCYYMMDD =
+              WS-TODAY-YEAR * 10000
+              + WS-TODAY-MONTH * 100
+              + WS-TODAY-DAY.
+           MOVE LOW-VALUES TO BROWSE-KY.
+           EXEC CICS STARTBR FILE('CUSTOMER')
+                RIDFLD(BROWSE-KY)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP = DFHRESP(SYSIDERR)
+              PERFORM VARYING SYSIDERR-RETRY FROM 1 BY 1
+              UNTIL SYSIDERR-RETRY > 100
+              OR WS-CICS-RESP = DFHRESP(NORMAL)
+              OR WS-CICS-RESP IS NOT EQUAL TO DFHRESP(SYSIDERR)
+                 EXEC CICS DELAY FOR SECONDS(3)
+                 END-EXEC
+                 EXEC CICS STARTBR FILE('CUSTOMER')
+                      RIDFLD(BROWSE-KY)
+                      RESP(WS-CICS-RESP)
+                      RESP2(WS-CICS-RESP2)
+                 END-EXEC
+              END-PERFORM
+           END-IF.
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+              PERFORM REVIEW-ALL-CUSTOMERS UNTIL WS-END-OF-FILE
+              EXEC CICS ENDBR FILE('CUSTOMER')
+                   RESP(WS-CICS-RESP)
+                   RESP2(WS-CICS-RESP2)
+              END-EXEC
+           ELSE
+              DISPLAY 'CRDTREVW - UNABLE TO BROWSE CUSTOMER FILE. RESP='
+                 WS-CICS-RESP ', RESP2=' WS-CICS-RESP2
+           END-IF.
+           DISPLAY 'CRDTREVW - CUSTOMERS REVIEWED: ' CUSTOMERS-REVIEWED.
+           DISPLAY 'CRDTREVW - CUSTOMERS RESCORED: ' CUSTOMERS-RESCORED.
+           PERFORM GET-ME-OUT-OF-HERE.
+       P999.
+           EXIT.
+       REVIEW-ALL-CUSTOMERS SECTION.
+       RAC010.
+           EXEC CICS READNEXT FILE('CUSTOMER')
+                RIDFLD(BROWSE-KY)
+                INTO(WS-CUST-DATA)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'Y' TO WS-END-OF-FILE-SW
+              GO TO RAC999
+           END-IF.
+           ADD 1 TO CUSTOMERS-REVIEWED.
+           COMPUTE WS-REVIEW-DATE-CCYYMMDD =
+              CUSTOMER-CS-REVIEW-YEAR OF WS-CUST-DATA * 10000
+              + CUSTOMER-CS-REVIEW-MONTH OF WS-CUST-DATA * 100
+              + CUSTOMER-CS-REVIEW-DAY OF WS-CUST-DATA.
+           IF WS-REVIEW-DATE-CCYYMMDD
+              NOT GREATER THAN WS-TODAY-DATE-CCYYMMDD
+              PERFORM RESCORE-CUSTOMER
+           END-IF.
+       RAC999.
+           EXIT.
+       RESCORE-CUSTOMER SECTION.
+       RSC010.
+           MOVE CUSTOMER-SORTCODE OF WS-CUST-DATA
+              TO REQUIRED-SORT-CODE.
+           MOVE CUSTOMER-NUMBER OF WS-CUST-DATA
+              TO REQUIRED-CUST-NUMBER.
+           EXEC CICS READ FILE('CUSTOMER')
+                RIDFLD(CUSTOMER-KY)
+                INTO(WS-CUST-DATA)
+                UPDATE
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              GO TO RSC999
+           END-IF.
+           MOVE 0 TO WS-AGENCY-SCORE-1.
+           MOVE 0 TO WS-AGENCY-SCORE-2.
+           MOVE 0 TO WS-AGENCY-SCORE-3.
+           MOVE 0 TO WS-AGENCY-SCORE-4.
+           MOVE 0 TO WS-AGENCY-SCORES-RETURNED.
+           PERFORM CONSULT-AGENCY-1.
+           PERFORM CONSULT-AGENCY-2.
+           PERFORM CONSULT-AGENCY-3.
+           PERFORM CONSULT-AGENCY-4.
+           IF WS-AGENCY-SCORES-RETURNED = 0
+              GO TO RSC999
+           END-IF.
+           COMPUTE WS-AGENCY-SCORE-TOTAL =
+              WS-AGENCY-SCORE-1 + WS-AGENCY-SCORE-2 +
+              WS-AGENCY-SCORE-3 + WS-AGENCY-SCORE-4.
+           COMPUTE CUSTOMER-CREDIT-SCORE OF WS-CUST-DATA =
+              WS-AGENCY-SCORE-TOTAL / WS-AGENCY-SCORES-RETURNED.
+           ADD 1 TO CUSTOMER-CS-REVIEW-YEAR OF WS-CUST-DATA.
+           COMPUTE WS-CUST-REC-LEN = LENGTH OF WS-CUST-DATA.
+           EXEC CICS REWRITE
+                FILE('CUSTOMER')
+                FROM(WS-CUST-DATA)
+                LENGTH(WS-CUST-REC-LEN)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+              ADD 1 TO CUSTOMERS-RESCORED
+           END-IF.
+       RSC999.
+           EXIT.
+       CONSULT-AGENCY-1 SECTION.
+       CA1010.
+           MOVE WS-CRDTAGY1-PGM TO WS-CRDTAGY-PGM-IN-USE.
+           PERFORM BUILD-AGENCY-CONTAINER.
+           PERFORM PUT-AGENCY-CONTAINER.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-CONTAINER-FAILURE
+              GO TO CA1999
+           END-IF.
+           EXEC CICS LINK PROGRAM(WS-CRDTAGY-PGM-IN-USE)
+                     CHANNEL(WS-CHANNEL-NAME)
+                     RESP(WS-CICS-RESP)
+                     RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-CONTAINER-FAILURE
+              GO TO CA1999
+           END-IF.
+           PERFORM GET-AGENCY-CONTAINER.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-CONTAINER-FAILURE
+              GO TO CA1999
+           END-IF.
+           MOVE WS-CONT-CREDIT-SCORE TO WS-AGENCY-SCORE-1.
+           ADD 1 TO WS-AGENCY-SCORES-RETURNED.
+       CA1999.
+           EXIT.
+       CONSULT-AGENCY-2 SECTION.
+       CA2010.
+           MOVE WS-CRDTAGY2-PGM TO WS-CRDTAGY-PGM-IN-USE.
+           PERFORM BUILD-AGENCY-CONTAINER.
+           PERFORM PUT-AGENCY-CONTAINER.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-CONTAINER-FAILURE
+              GO TO CA2999
+           END-IF.
+           EXEC CICS LINK PROGRAM(WS-CRDTAGY-PGM-IN-USE)
+                     CHANNEL(WS-CHANNEL-NAME)
+                     RESP(WS-CICS-RESP)
+                     RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-CONTAINER-FAILURE
+              GO TO CA2999
+           END-IF.
+           PERFORM GET-AGENCY-CONTAINER.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-CONTAINER-FAILURE
+              GO TO CA2999
+           END-IF.
+           MOVE WS-CONT-CREDIT-SCORE TO WS-AGENCY-SCORE-2.
+           ADD 1 TO WS-AGENCY-SCORES-RETURNED.
+       CA2999.
+           EXIT.
+       CONSULT-AGENCY-3 SECTION.
+       CA3010.
+           MOVE WS-CRDTAGY3-PGM TO WS-CRDTAGY-PGM-IN-USE.
+           PERFORM BUILD-AGENCY-CONTAINER.
+           PERFORM PUT-AGENCY-CONTAINER.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-CONTAINER-FAILURE
+              GO TO CA3999
+           END-IF.
+           EXEC CICS LINK PROGRAM(WS-CRDTAGY-PGM-IN-USE)
+                     CHANNEL(WS-CHANNEL-NAME)
+                     RESP(WS-CICS-RESP)
+                     RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-CONTAINER-FAILURE
+              GO TO CA3999
+           END-IF.
+           PERFORM GET-AGENCY-CONTAINER.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-CONTAINER-FAILURE
+              GO TO CA3999
+           END-IF.
+           MOVE WS-CONT-CREDIT-SCORE TO WS-AGENCY-SCORE-3.
+           ADD 1 TO WS-AGENCY-SCORES-RETURNED.
+       CA3999.
+           EXIT.
+       CONSULT-AGENCY-4 SECTION.
+       CA4010.
+           MOVE WS-CRDTAGY4-PGM TO WS-CRDTAGY-PGM-IN-USE.
+           PERFORM BUILD-AGENCY-CONTAINER.
+           PERFORM PUT-AGENCY-CONTAINER.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-CONTAINER-FAILURE
+              GO TO CA4999
+           END-IF.
+           EXEC CICS LINK PROGRAM(WS-CRDTAGY-PGM-IN-USE)
+                     CHANNEL(WS-CHANNEL-NAME)
+                     RESP(WS-CICS-RESP)
+                     RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-CONTAINER-FAILURE
+              GO TO CA4999
+           END-IF.
+           PERFORM GET-AGENCY-CONTAINER.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM LOG-CONTAINER-FAILURE
+              GO TO CA4999
+           END-IF.
+           MOVE WS-CONT-CREDIT-SCORE TO WS-AGENCY-SCORE-4.
+           ADD 1 TO WS-AGENCY-SCORES-RETURNED.
+       CA4999.
+           EXIT.
+       BUILD-AGENCY-CONTAINER SECTION.
+       BAC010.
+           MOVE CUSTOMER-EYECATCHER OF WS-CUST-DATA
+              TO WS-CONT-EYECATCHER.
+           MOVE CUSTOMER-SORTCODE OF WS-CUST-DATA
+              TO WS-CONT-SORTCODE.
+           MOVE CUSTOMER-NUMBER OF WS-CUST-DATA
+              TO WS-CONT-NUMBER.
+           MOVE CUSTOMER-NAME OF WS-CUST-DATA
+              TO WS-CONT-NAME.
+           MOVE CUSTOMER-ADDRESS OF WS-CUST-DATA
+              TO WS-CONT-ADDRESS.
+           MOVE CUSTOMER-DATE-OF-BIRTH OF WS-CUST-DATA
+              TO WS-CONT-DATE-OF-BIRTH.
+           MOVE CUSTOMER-CREDIT-SCORE OF WS-CUST-DATA
+              TO WS-CONT-CREDIT-SCORE.
+           MOVE CUSTOMER-CS-REVIEW-DATE OF WS-CUST-DATA
+              TO WS-CONT-CS-REVIEW-DATE.
+           MOVE SPACE TO WS-CONT-SUCCESS.
+           MOVE SPACE TO WS-CONT-FAIL-CODE.
+           MOVE 'CIPD            ' TO WS-CONTAINER-NAME.
+           MOVE 'CIPCREDCHANN    ' TO WS-CHANNEL-NAME.
+       BAC999.
+           EXIT.
+       PUT-AGENCY-CONTAINER SECTION.
+       PAC010.
+           COMPUTE WS-CONTAINER-LEN = LENGTH OF WS-CONT-DATA.
+           EXEC CICS PUT CONTAINER(WS-CONTAINER-NAME)
+                     FROM(WS-CONT-DATA)
+                     FLENGTH(WS-CONTAINER-LEN)
+                     CHANNEL(WS-CHANNEL-NAME)
+                     RESP(WS-CICS-RESP)
+                     RESP2(WS-CICS-RESP2)
+           END-EXEC.
+       PAC999.
+           EXIT.
+       GET-AGENCY-CONTAINER SECTION.
+       GAC010.
+           EXEC CICS GET CONTAINER(WS-CONTAINER-NAME)
+                     CHANNEL(WS-CHANNEL-NAME)
+                     INTO(WS-CONT-DATA)
+                     FLENGTH(WS-CONTAINER-LEN)
+                     RESP(WS-CICS-RESP)
+                     RESP2(WS-CICS-RESP2)
+           END-EXEC.
+       GAC999.
+           EXIT.
+       LOG-CONTAINER-FAILURE SECTION.
+       LCF010.
+           INITIALIZE ABNDINFO-REC.
+           MOVE EIBRESP    TO ABND-RESPCODE.
+           MOVE EIBRESP2   TO ABND-RESP2CODE.
+           EXEC CICS ASSIGN APPLID(ABND-APPLID)
+           END-EXEC.
+           MOVE EIBTASKN   TO ABND-TASKNO-KEY.
+           MOVE EIBTRNID   TO ABND-TRANID.
+           MOVE WS-ORIG-DATE TO ABND-DATE.
+           MOVE WS-TIME-NOW  TO ABND-TIME.
+           MOVE WS-U-TIME    TO ABND-UTIME-KEY.
+           MOVE 'CRVW'       TO ABND-CODE.
+           EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+           END-EXEC.
+           MOVE ZEROS        TO ABND-SQLCODE.
+           STRING 'LCF010 - UNABLE TO DRIVE ' DELIMITED BY SIZE,
+                   WS-CRDTAGY-PGM-IN-USE DELIMITED BY SIZE,
+                   ' FOR CUSTOMER=' DELIMITED BY SIZE,
+                   CUSTOMER-KY DELIMITED BY SIZE,
+                   ' RESP=' DELIMITED BY SIZE,
+                   ABND-RESPCODE DELIMITED BY SIZE,
+                   ' RESP2=' DELIMITED BY SIZE,
+                   ABND-RESP2CODE DELIMITED BY SIZE
+                   INTO ABND-FREEFORM
+           END-STRING.
+           EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                       COMMAREA(ABNDINFO-REC)
+           END-EXEC.
+           DISPLAY 'CRDTREVW - UNABLE TO DRIVE ' WS-CRDTAGY-PGM-IN-USE
+              '. RESP=' WS-CICS-RESP ', RESP2=' WS-CICS-RESP2.
+       LCF999.
+           EXIT.
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+           EXEC CICS RETURN
+           END-EXEC.
+       GMOFH999.
+           EXIT.
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+       PTD999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
