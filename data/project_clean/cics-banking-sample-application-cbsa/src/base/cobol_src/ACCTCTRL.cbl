@@ -53,6 +53,14 @@
        END-EXEC.
        01 HV-NUMBER-OF-ACCOUNTS PIC S9(8) BINARY.
        01 HV-ACCOUNT-SORTCODE PIC X(6).
+       01 HV-ACCOUNT-TOTAL-BALANCE PIC S9(10)V99 COMP-3.
+       01 HV-OVERDRAWN-COUNT PIC S9(8) BINARY.
+       01 HV-OPENED-TODAY-COUNT PIC S9(8) BINARY.
+       01 HV-DEBIT-VOLUME PIC S9(8) BINARY.
+       01 HV-CREDIT-VOLUME PIC S9(8) BINARY.
+       01 HV-BAL-CHECK-PENDING-COUNT PIC S9(8) BINARY.
+       01 HV-ACCOUNT-OPENED-TODAY PIC X(10).
+       01 HV-PROCTRAN-DATE PIC X(10).
        01 WS-U-TIME                      PIC S9(15) COMP-3.
        01 WS-ORIG-DATE                   PIC X(10).
        01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
@@ -92,6 +100,13 @@
                   SIGN LEADING SEPARATE.
            03 ABND-FREEFORM                      PIC X(600).
        77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
        LINKAGE SECTION.
        01 DFHCOMMAREA.
               03 ACCOUNT-CONTROL-RECORD.
@@ -106,16 +121,17 @@
                  05 ACCOUNT-CONTROL-SUCCESS-FLAG       PIC X.
                  88 ACCOUNT-CONTROL-SUCCESS VALUE 'Y'.
                  05 ACCOUNT-CONTROL-FAIL-CODE PIC X.
-                 05 FILLER                     PIC 9(4)V99.
-                 05 FILLER                     PIC 9(8).
-                 05 FILLER                     PIC 9(8).
-                 05 FILLER                     PIC 9(8).
-                 05 FILLER                     PIC 9(8).
-                 05 FILLER                     PIC S9(10)V99.
+                 05 ACCOUNT-CONTROL-DEBIT-VOLUME       PIC 9(8).
+                 05 ACCOUNT-CONTROL-OVERDRAWN-COUNT    PIC 9(8).
+                 05 ACCOUNT-CONTROL-OPENED-TODAY-COUNT PIC 9(8).
+                 05 ACCOUNT-CONTROL-CREDIT-VOLUME      PIC 9(8).
+                 05 ACCOUNT-CONTROL-BAL-CHECK-PENDING-COUNT PIC 9(8).
+                 05 ACCOUNT-CONTROL-TOTAL-BALANCE      PIC S9(10)V99.
                  05 FILLER                     PIC X(2).
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        P010.
+           PERFORM GET-SORTCODE-CONFIG.
            MOVE SORTCODE TO
               REQUIRED-SORT-CODE.
            PERFORM GET-NUMBER-OF-ACCOUNTS-DB2
@@ -126,6 +142,12 @@
        WCD010.
            INITIALIZE DFHCOMMAREA.
            MOVE REQUIRED-SORT-CODE TO HV-ACCOUNT-SORTCODE
+           MOVE 0 TO HV-ACCOUNT-TOTAL-BALANCE
+           MOVE 0 TO HV-OVERDRAWN-COUNT
+           MOVE 0 TO HV-OPENED-TODAY-COUNT
+           MOVE 0 TO HV-DEBIT-VOLUME
+           MOVE 0 TO HV-CREDIT-VOLUME
+           MOVE 0 TO HV-BAL-CHECK-PENDING-COUNT
            EXEC SQL
               SELECT COUNT(*)
               INTO  :HV-NUMBER-OF-ACCOUNTS
@@ -135,12 +157,85 @@
            IF SQLCODE = ZERO
              MOVE 'Y' TO ACCOUNT-CONTROL-SUCCESS-FLAG
              MOVE HV-NUMBER-OF-ACCOUNTS TO NUMBER-OF-ACCOUNTS
+             IF HV-NUMBER-OF-ACCOUNTS > 0
+                PERFORM GET-BRANCH-STATISTICS-DB2
+             END-IF
+             MOVE HV-ACCOUNT-TOTAL-BALANCE TO
+                ACCOUNT-CONTROL-TOTAL-BALANCE
+             MOVE HV-OVERDRAWN-COUNT TO
+                ACCOUNT-CONTROL-OVERDRAWN-COUNT
+             MOVE HV-OPENED-TODAY-COUNT TO
+                ACCOUNT-CONTROL-OPENED-TODAY-COUNT
+             MOVE HV-DEBIT-VOLUME TO
+                ACCOUNT-CONTROL-DEBIT-VOLUME
+             MOVE HV-CREDIT-VOLUME TO
+                ACCOUNT-CONTROL-CREDIT-VOLUME
+             MOVE HV-BAL-CHECK-PENDING-COUNT TO
+                ACCOUNT-CONTROL-BAL-CHECK-PENDING-COUNT
            ELSE
              MOVE 'N' TO ACCOUNT-CONTROL-SUCCESS-FLAG
              MOVE SQLCODE TO SQLCODE-DISPLAY
            END-IF.
        WCD999.
            EXIT.
+       GET-BRANCH-STATISTICS-DB2 SECTION.
+       GBS010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP('.')
+           END-EXEC.
+           MOVE WS-ORIG-DATE TO HV-ACCOUNT-OPENED-TODAY.
+           MOVE WS-ORIG-DATE TO HV-PROCTRAN-DATE.
+           EXEC SQL
+              SELECT SUM(ACCOUNT_ACTUAL_BALANCE)
+              INTO  :HV-ACCOUNT-TOTAL-BALANCE
+              FROM ACCOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE
+           END-EXEC.
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO  :HV-OVERDRAWN-COUNT
+              FROM ACCOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE
+              AND ACCOUNT_AVAILABLE_BALANCE < 0
+           END-EXEC.
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO  :HV-OPENED-TODAY-COUNT
+              FROM ACCOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE
+              AND ACCOUNT_OPENED = :HV-ACCOUNT-OPENED-TODAY
+           END-EXEC.
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO  :HV-DEBIT-VOLUME
+              FROM PROCTRAN
+              WHERE PROCTRAN_SORTCODE = :HV-ACCOUNT-SORTCODE
+              AND PROCTRAN_AMOUNT < 0
+              AND PROCTRAN_DATE = :HV-PROCTRAN-DATE
+           END-EXEC.
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO  :HV-CREDIT-VOLUME
+              FROM PROCTRAN
+              WHERE PROCTRAN_SORTCODE = :HV-ACCOUNT-SORTCODE
+              AND PROCTRAN_AMOUNT >= 0
+              AND PROCTRAN_DATE = :HV-PROCTRAN-DATE
+           END-EXEC.
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO  :HV-BAL-CHECK-PENDING-COUNT
+              FROM ACCOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE
+              AND ACCOUNT_NEXT_STATEMENT = :HV-ACCOUNT-OPENED-TODAY
+           END-EXEC.
+       GBS999.
+           EXIT.
       /
        POPULATE-TIME-DATE SECTION.
        PTD010.
@@ -161,3 +256,18 @@
            END-EXEC.
        GMOFH999.
            EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
