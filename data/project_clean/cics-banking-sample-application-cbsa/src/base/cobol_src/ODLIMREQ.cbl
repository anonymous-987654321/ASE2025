@@ -0,0 +1,352 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF,DLI')
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ODLIMREQ.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       01 INQCUST-PROGRAM            PIC X(8) VALUE 'INQCUST '.
+       01 INQCUST-COMMAREA.
+          03 INQCUST-EYE                  PIC X(4).
+          03 INQCUST-SCODE                PIC X(6).
+          03 INQCUST-CUSTNO               PIC 9(10).
+          03 INQCUST-NAME                 PIC X(60).
+          03 INQCUST-ADDR                 PIC X(160).
+          03 INQCUST-DOB.
+             05 INQCUST-DOB-DD            PIC 99.
+             05 INQCUST-DOB-MM            PIC 99.
+             05 INQCUST-DOB-YYYY          PIC 9999.
+          03 INQCUST-CREDIT-SCORE         PIC 999.
+          03 INQCUST-CS-REVIEW-DT.
+             05 INQCUST-CS-REVIEW-DD      PIC 99.
+             05 INQCUST-CS-REVIEW-MM      PIC 99.
+             05 INQCUST-CS-REVIEW-YYYY    PIC 9999.
+          03 INQCUST-INQ-SUCCESS          PIC X.
+          03 INQCUST-INQ-FAIL-CD          PIC X.
+          03 INQCUST-PCB-POINTER          POINTER.
+       01 WS-UPDACC-PGM               PIC X(8) VALUE 'UPDACC  '.
+       01 UPDACC-COMMAREA.
+          03 UA-COMM-EYE               PIC X(4).
+          03 UA-COMM-CUSTNO            PIC X(10).
+          03 UA-COMM-SCODE             PIC X(6).
+          03 UA-COMM-ACCNO             PIC 9(8).
+          03 UA-COMM-ACC-TYPE          PIC X(8).
+          03 UA-COMM-INT-RATE          PIC 9(4)V99.
+          03 UA-COMM-OPENED            PIC 9(8).
+          03 UA-COMM-OVERDRAFT         PIC 9(8).
+          03 UA-COMM-LAST-STMT-DT      PIC 9(8).
+          03 UA-COMM-NEXT-STMT-DT      PIC 9(8).
+          03 UA-COMM-AVAIL-BAL         PIC S9(10)V99.
+          03 UA-COMM-ACTUAL-BAL        PIC S9(10)V99.
+          03 UA-COMM-SUCCESS           PIC X.
+          03 UA-COMM-FAIL-CODE         PIC X.
+           EXEC SQL
+              INCLUDE ACCDB2
+           END-EXEC.
+       01 HOST-ACCOUNT-ROW.
+          03 HV-ACCOUNT-EYECATCHER      PIC X(4).
+          03 HV-ACCOUNT-CUST-NO         PIC X(10).
+          03 HV-ACCOUNT-KEY.
+             05 HV-ACCOUNT-SORTCODE     PIC X(6).
+             05 HV-ACCOUNT-ACC-NO       PIC X(8).
+          03 HV-ACCOUNT-ACC-TYPE        PIC X(8).
+          03 HV-ACCOUNT-INT-RATE        PIC S9(4)V99 COMP-3.
+          03 HV-ACCOUNT-OVERDRAFT-LIM   PIC S9(9) COMP.
+       01 HOST-ODLIMREQ-ROW.
+          03 HV-ODLR-EYECATCHER         PIC X(4).
+          03 HV-ODLR-SORTCODE           PIC X(6).
+          03 HV-ODLR-ACCOUNT-NO         PIC X(8).
+          03 HV-ODLR-CUSTOMER-NO        PIC X(10).
+          03 HV-ODLR-REF                PIC X(12).
+          03 HV-ODLR-OLD-LIMIT          PIC S9(9) COMP.
+          03 HV-ODLR-NEW-LIMIT          PIC S9(9) COMP.
+          03 HV-ODLR-CREDIT-SCORE       PIC S9(4) COMP.
+          03 HV-ODLR-STATUS             PIC X.
+          03 HV-ODLR-REQUEST-DATE       PIC X(10).
+          03 HV-ODLR-REQUEST-TIME       PIC X(6).
+       01 WS-OD-THRESHOLD               PIC S9(9) COMP.
+       01 HV-CONTROL-NAME               PIC X(32).
+       01 HV-CONTROL-VALUE-NUM          PIC S9(9) COMP.
+       01 HV-CONTROL-VALUE-STR          PIC X(40).
+       01 WS-SORTCODE-X                 PIC X(6).
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY             PIC S9(8) DISPLAY
+            SIGN LEADING SEPARATE.
+       01 WS-EIBTASKN12                 PIC 9(12)     VALUE 0.
+       01 WS-U-TIME                     PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                  PIC X(10).
+       01 WS-TIME-DATA.
+          03 WS-TIME-NOW                PIC 9(6).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 ODLR-SCODE                PIC 9(6).
+          03 ODLR-ACCNO                PIC 9(8).
+          03 ODLR-CUSTNO                PIC 9(10).
+          03 ODLR-CURR-LIMIT           PIC 9(8).
+          03 ODLR-NEW-LIMIT            PIC 9(8).
+          03 ODLR-CREDIT-SCORE         PIC 9(3).
+          03 ODLR-REF                  PIC X(12).
+          03 ODLR-STATUS               PIC X.
+          03 ODLR-SUCCESS              PIC X.
+          03 ODLR-FAIL-CD              PIC X.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE SORTCODE TO ODLR-SCODE.
+           MOVE SPACE TO ODLR-SUCCESS.
+           MOVE SPACE TO ODLR-FAIL-CD.
+           MOVE SPACE TO ODLR-STATUS.
+           PERFORM READ-ACCOUNT-DB2.
+           IF ODLR-SUCCESS = 'N'
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+           IF ODLR-NEW-LIMIT NOT > ODLR-CURR-LIMIT
+              MOVE 'N' TO ODLR-SUCCESS
+              MOVE '2' TO ODLR-FAIL-CD
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+           PERFORM GET-CREDIT-SCORE.
+           PERFORM GET-OD-THRESHOLD.
+           PERFORM DECIDE-AND-RECORD.
+           PERFORM GET-ME-OUT-OF-HERE.
+       A999.
+           EXIT.
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOOH010.
+           EXEC CICS RETURN
+           END-EXEC.
+       GMOOH999.
+           EXIT.
+       READ-ACCOUNT-DB2 SECTION.
+       RAD010.
+           MOVE ODLR-SCODE TO HV-ACCOUNT-SORTCODE.
+           MOVE ODLR-ACCNO TO HV-ACCOUNT-ACC-NO.
+           EXEC SQL
+              SELECT ACCOUNT_EYECATCHER,
+                     ACCOUNT_CUSTOMER_NUMBER,
+                     ACCOUNT_TYPE,
+                     ACCOUNT_INTEREST_RATE,
+                     ACCOUNT_OVERDRAFT_LIMIT
+              INTO  :HV-ACCOUNT-EYECATCHER,
+                    :HV-ACCOUNT-CUST-NO,
+                    :HV-ACCOUNT-ACC-TYPE,
+                    :HV-ACCOUNT-INT-RATE,
+                    :HV-ACCOUNT-OVERDRAFT-LIM
+              FROM ACCOUNT
+              WHERE (ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
+                     ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO ODLR-SUCCESS
+              MOVE '1' TO ODLR-FAIL-CD
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'ODLIMREQ - UNABLE TO READ ACCOUNT ' ODLR-ACCNO
+                 ' SQLCODE=' SQLCODE-DISPLAY
+              GO TO RAD999
+           END-IF.
+           MOVE HV-ACCOUNT-CUST-NO      TO ODLR-CUSTNO.
+           MOVE HV-ACCOUNT-OVERDRAFT-LIM TO ODLR-CURR-LIMIT.
+           MOVE 'Y' TO ODLR-SUCCESS.
+       RAD999.
+           EXIT.
+       GET-CREDIT-SCORE SECTION.
+       GCS010.
+           INITIALIZE INQCUST-COMMAREA.
+           MOVE ODLR-CUSTNO TO INQCUST-CUSTNO.
+           EXEC CICS LINK PROGRAM(INQCUST-PROGRAM)
+                     COMMAREA(INQCUST-COMMAREA)
+           END-EXEC.
+           IF INQCUST-INQ-SUCCESS = 'Y'
+              MOVE INQCUST-CREDIT-SCORE TO ODLR-CREDIT-SCORE
+           ELSE
+              MOVE ZERO TO ODLR-CREDIT-SCORE
+              DISPLAY 'ODLIMREQ - UNABLE TO READ CREDIT SCORE FOR '
+                 'CUSTOMER ' ODLR-CUSTNO
+           END-IF.
+       GCS999.
+           EXIT.
+       GET-OD-THRESHOLD SECTION.
+       GOT010.
+           MOVE 500 TO WS-OD-THRESHOLD.
+           MOVE ODLR-SCODE TO WS-SORTCODE-X.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           STRING WS-SORTCODE-X DELIMITED BY SIZE,
+                  '-OD-LIMIT-THRESHOLD' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_VALUE_NUM
+              INTO :HV-CONTROL-VALUE-NUM
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE TRUE
+              WHEN SQLCODE = ZERO
+                 MOVE HV-CONTROL-VALUE-NUM TO WS-OD-THRESHOLD
+              WHEN SQLCODE = 100
+                 CONTINUE
+              WHEN OTHER
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'ODLIMREQ - UNABLE TO READ OD-LIMIT-'
+                    'THRESHOLD CONTROL ROW. SQLCODE=' SQLCODE-DISPLAY
+           END-EVALUATE.
+       GOT999.
+           EXIT.
+       DECIDE-AND-RECORD SECTION.
+       DAR010.
+           PERFORM POPULATE-TIME-DATE.
+           INITIALIZE WS-EIBTASKN12.
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO ODLR-REF.
+           IF (ODLR-NEW-LIMIT - ODLR-CURR-LIMIT) NOT > WS-OD-THRESHOLD
+              MOVE 'A' TO ODLR-STATUS
+           ELSE
+              MOVE 'P' TO ODLR-STATUS
+           END-IF.
+           PERFORM WRITE-REQUEST-ROW.
+           IF ODLR-SUCCESS = 'N'
+              GO TO DAR999
+           END-IF.
+           IF ODLR-STATUS = 'A'
+              PERFORM APPLY-VIA-UPDACC
+           ELSE
+              MOVE 'Y' TO ODLR-SUCCESS
+              MOVE SPACE TO ODLR-FAIL-CD
+           END-IF.
+       DAR999.
+           EXIT.
+       WRITE-REQUEST-ROW SECTION.
+       WRR010.
+           MOVE 'ODLR'          TO HV-ODLR-EYECATCHER.
+           MOVE ODLR-SCODE      TO HV-ODLR-SORTCODE.
+           MOVE ODLR-ACCNO      TO HV-ODLR-ACCOUNT-NO.
+           MOVE ODLR-CUSTNO     TO HV-ODLR-CUSTOMER-NO.
+           MOVE ODLR-REF        TO HV-ODLR-REF.
+           MOVE ODLR-CURR-LIMIT TO HV-ODLR-OLD-LIMIT.
+           MOVE ODLR-NEW-LIMIT  TO HV-ODLR-NEW-LIMIT.
+           MOVE ODLR-CREDIT-SCORE TO HV-ODLR-CREDIT-SCORE.
+           MOVE ODLR-STATUS     TO HV-ODLR-STATUS.
+           MOVE WS-ORIG-DATE    TO HV-ODLR-REQUEST-DATE.
+           MOVE WS-TIME-NOW     TO HV-ODLR-REQUEST-TIME.
+           EXEC SQL
+              INSERT INTO OD_LIMIT_REQUEST
+                     (
+                      ODLR_EYECATCHER,
+                      ODLR_SORTCODE,
+                      ODLR_ACCOUNT_NO,
+                      ODLR_CUSTOMER_NO,
+                      ODLR_REF,
+                      ODLR_OLD_LIMIT,
+                      ODLR_NEW_LIMIT,
+                      ODLR_CREDIT_SCORE,
+                      ODLR_STATUS,
+                      ODLR_REQUEST_DATE,
+                      ODLR_REQUEST_TIME
+                     )
+              VALUES
+                     (
+                      :HV-ODLR-EYECATCHER,
+                      :HV-ODLR-SORTCODE,
+                      :HV-ODLR-ACCOUNT-NO,
+                      :HV-ODLR-CUSTOMER-NO,
+                      :HV-ODLR-REF,
+                      :HV-ODLR-OLD-LIMIT,
+                      :HV-ODLR-NEW-LIMIT,
+                      :HV-ODLR-CREDIT-SCORE,
+                      :HV-ODLR-STATUS,
+                      :HV-ODLR-REQUEST-DATE,
+                      :HV-ODLR-REQUEST-TIME
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'ODLIMREQ - UNABLE TO WRITE OD_LIMIT_REQUEST '
+                 'ROW. SQLCODE=' SQLCODE-DISPLAY
+              MOVE 'N' TO ODLR-SUCCESS
+              MOVE '3' TO ODLR-FAIL-CD
+           END-IF.
+       WRR999.
+           EXIT.
+       APPLY-VIA-UPDACC SECTION.
+       AVU010.
+           INITIALIZE UPDACC-COMMAREA.
+           MOVE ODLR-CUSTNO         TO UA-COMM-CUSTNO.
+           MOVE ODLR-SCODE          TO UA-COMM-SCODE.
+           MOVE ODLR-ACCNO          TO UA-COMM-ACCNO.
+           MOVE HV-ACCOUNT-ACC-TYPE TO UA-COMM-ACC-TYPE.
+           MOVE HV-ACCOUNT-INT-RATE TO UA-COMM-INT-RATE.
+           MOVE ODLR-NEW-LIMIT      TO UA-COMM-OVERDRAFT.
+           EXEC CICS LINK PROGRAM(WS-UPDACC-PGM)
+                     COMMAREA(UPDACC-COMMAREA)
+           END-EXEC.
+           IF UA-COMM-SUCCESS = 'Y'
+              MOVE 'Y' TO ODLR-SUCCESS
+              MOVE SPACE TO ODLR-FAIL-CD
+           ELSE
+              MOVE 'N' TO ODLR-SUCCESS
+              MOVE '4' TO ODLR-FAIL-CD
+              DISPLAY 'ODLIMREQ - UPDACC REJECTED AUTO-APPROVED '
+                 'OVERDRAFT INCREASE FOR ACCOUNT ' ODLR-ACCNO
+              PERFORM REVERT-REQUEST-TO-PENDING
+           END-IF.
+       AVU999.
+           EXIT.
+       REVERT-REQUEST-TO-PENDING SECTION.
+       RRTP010.
+           MOVE 'P' TO ODLR-STATUS.
+           EXEC SQL
+              UPDATE OD_LIMIT_REQUEST
+              SET ODLR_STATUS = :HV-ODLR-STATUS
+              WHERE ODLR_SORTCODE = :HV-ODLR-SORTCODE AND
+                    ODLR_ACCOUNT_NO = :HV-ODLR-ACCOUNT-NO AND
+                    ODLR_REF = :HV-ODLR-REF
+           END-EXEC.
+       RRTP999.
+           EXIT.
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+       PTD999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
