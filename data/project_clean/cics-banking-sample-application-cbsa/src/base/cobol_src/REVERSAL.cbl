@@ -0,0 +1,577 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF')
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVERSAL.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+           EXEC SQL
+              INCLUDE ACCDB2
+           END-EXEC.
+       01 HOST-ACCOUNT-ROW.
+          03 HV-ACCOUNT-EYECATCHER      PIC X(4).
+          03 HV-ACCOUNT-CUST-NO         PIC X(10).
+          03 HV-ACCOUNT-KEY.
+             05 HV-ACCOUNT-SORTCODE     PIC X(6).
+             05 HV-ACCOUNT-ACC-NO       PIC X(8).
+          03 HV-ACCOUNT-ACC-TYPE        PIC X(8).
+          03 HV-ACCOUNT-INT-RATE        PIC S9(4)V99 COMP-3.
+          03 HV-ACCOUNT-OPENED          PIC X(10).
+          03 HV-ACCOUNT-OVERDRAFT-LIM   PIC S9(9) COMP.
+          03 HV-ACCOUNT-LAST-STMT       PIC X(10).
+          03 HV-ACCOUNT-NEXT-STMT       PIC X(10).
+          03 HV-ACCOUNT-AVAIL-BAL       PIC S9(10)V99 COMP-3.
+          03 HV-ACCOUNT-ACTUAL-BAL      PIC S9(10)V99 COMP-3.
+          EXEC SQL
+             INCLUDE PROCDB2
+          END-EXEC.
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER     PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE      PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER     PIC X(8).
+          03 HV-PROCTRAN-DATE           PIC X(10).
+          03 HV-PROCTRAN-TIME           PIC X(6).
+          03 HV-PROCTRAN-REF            PIC X(12).
+          03 HV-PROCTRAN-TYPE           PIC X(3).
+          03 HV-PROCTRAN-DESC           PIC X(40).
+          03 HV-PROCTRAN-AMOUNT         PIC S9(10)V99 COMP-3.
+          03 HV-PROCTRAN-REVERSAL-OF    PIC X(12).
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 WS-CICS-WORK-AREA.
+          05 WS-CICS-RESP               PIC S9(8) COMP.
+          05 WS-CICS-RESP2              PIC S9(8) COMP.
+       01 HOST-CONTROL-ROW.
+           03 HV-CONTROL-NAME                  PIC X(32).
+           03 HV-CONTROL-VALUE-NUM             PIC S9(9) COMP.
+           03 HV-CONTROL-VALUE-STR             PIC X(40).
+           03 HV-SD-CONTROL-GROUP REDEFINES
+              HV-CONTROL-VALUE-STR.
+              05 HV-SD-LAST-HIT-TIME           PIC 9(15).
+              05 HV-SD-TRIP-FLAG               PIC X.
+                 88 HV-SD-CIRCUIT-OPEN               VALUE 'Y'.
+              05 HV-SD-TRIP-TIME                PIC 9(15).
+              05 FILLER                         PIC X(9).
+       01 WS-SD-WINDOW-SECS              PIC S9(9) COMP VALUE 60.
+       01 WS-SD-TRIP-THRESHOLD           PIC S9(9) COMP VALUE 3.
+       01 WS-SD-COOLDOWN-SECS            PIC S9(9) COMP VALUE 300.
+       01 WS-SD-TICKS-PER-SEC            PIC S9(9) COMP
+                                              VALUE 1000000.
+       01 WS-SD-ELAPSED-SECS             PIC S9(9) COMP.
+       01 STORM-DRAIN-CIRCUIT-SW         PIC X VALUE 'N'.
+          88 STORM-DRAIN-CIRCUIT-IS-OPEN       VALUE 'Y'.
+       LOCAL-STORAGE SECTION.
+       01 DB2-DEADLOCK-RETRY            PIC 999.
+       01 WS-DEADLOCK-MAX-RETRY         PIC S9(4) COMP VALUE 6.
+       01 WS-DEADLOCK-DELAY-SECS        PIC S9(4) COMP VALUE 1.
+       01 WS-DEADLOCK-BACKOFF-SECS      PIC S9(4) COMP VALUE 0.
+       01 WS-SAVED-SQLCODE              PIC S9(9) COMP VALUE 0.
+       01 WS-SAVED-SQLERRD3             PIC S9(9) COMP VALUE 0.
+       01 WS-EIBTASKN12                 PIC 9(12)     VALUE 0.
+       01 DESIRED-ACC-KEY.
+          03 DESIRED-SORT-CODE          PIC 9(6).
+          03 DESIRED-ACC-NO             PIC 9(8).
+       01 WS-ORIGINAL-AMOUNT            PIC S9(10)V99 COMP-3 VALUE 0.
+       01 WS-REVERSAL-AMOUNT            PIC S9(10)V99 COMP-3 VALUE 0.
+       01 WS-U-TIME                     PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                  PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD            PIC 99.
+          03 FILLER                     PIC X.
+          03 WS-ORIG-DATE-MM            PIC 99.
+          03 FILLER                     PIC X.
+          03 WS-ORIG-DATE-YYYY          PIC 9999.
+       01 WS-ORIG-DATE-GRP-X.
+          03 WS-ORIG-DATE-DD-X          PIC XX.
+          03 FILLER                     PIC X         VALUE '.'.
+          03 WS-ORIG-DATE-MM-X          PIC XX.
+          03 FILLER                     PIC X         VALUE '.'.
+          03 WS-ORIG-DATE-YYYY-X        PIC X(4).
+       01 SQLCODE-DISPLAY               PIC S9(8) DISPLAY
+             SIGN LEADING SEPARATE.
+       01 MY-ABEND-CODE                 PIC XXXX.
+       01 WS-STORM-DRAIN                PIC X         VALUE 'N'.
+       01 STORM-DRAIN-CONDITION         PIC X(20).
+       01 WS-TIME-DATA.
+          03 WS-TIME-NOW                PIC 9(6).
+          03 WS-TIME-NOW-GRP REDEFINES WS-TIME-NOW.
+             05 WS-TIME-NOW-GRP-HH      PIC 99.
+             05 WS-TIME-NOW-GRP-MM      PIC 99.
+             05 WS-TIME-NOW-GRP-SS      PIC 99.
+       01 WS-ABEND-PGM                  PIC X(8)      VALUE 'ABNDPROC'.
+       01 ABNDINFO-REC.
+           03 ABND-VSAM-KEY.
+              05 ABND-UTIME-KEY                  PIC S9(15) COMP-3.
+              05 ABND-TASKNO-KEY                 PIC 9(4).
+           03 ABND-APPLID                        PIC X(8).
+           03 ABND-TRANID                        PIC X(4).
+           03 ABND-DATE                          PIC X(10).
+           03 ABND-TIME                          PIC X(8).
+           03 ABND-CODE                          PIC X(4).
+           03 ABND-PROGRAM                       PIC X(8).
+           03 ABND-RESPCODE                      PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-RESP2CODE                     PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-SQLCODE                       PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-FREEFORM                      PIC X(600).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 COMM-SORTC               PIC 9(6).
+          03 COMM-ACCNO               PIC 9(8).
+          03 COMM-ORIG-REF            PIC X(12).
+          03 COMM-NEW-REF             PIC X(12).
+          03 COMM-SUCCESS             PIC X.
+          03 COMM-FAIL-CODE           PIC X.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE 'N' TO COMM-SUCCESS.
+           MOVE '0' TO COMM-FAIL-CODE.
+           MOVE SPACES TO COMM-NEW-REF.
+           EXEC CICS HANDLE ABEND
+              LABEL(ABEND-HANDLING)
+           END-EXEC.
+           IF COMM-SORTC = ZERO
+              MOVE SORTCODE TO COMM-SORTC
+           END-IF.
+           MOVE COMM-SORTC TO DESIRED-SORT-CODE.
+           MOVE COMM-ACCNO TO DESIRED-ACC-NO.
+           MOVE 0 TO DB2-DEADLOCK-RETRY.
+           PERFORM GET-DEADLOCK-RETRY-CONFIG.
+           PERFORM CHECK-STORM-DRAIN-TRIPPED.
+           IF STORM-DRAIN-CIRCUIT-IS-OPEN
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '9' TO COMM-FAIL-CODE
+              DISPLAY 'REVERSAL: Storm Drain circuit is open - '
+                 'failing fast without attempting DB2 access.'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+           PERFORM LOOKUP-ORIGINAL-PROCTRAN.
+           IF COMM-FAIL-CODE NOT = '0'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+           PERFORM REVERSE-ACCOUNT-BALANCE.
+           IF COMM-FAIL-CODE NOT = '0'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+           PERFORM WRITE-REVERSAL-PROCTRAN.
+           PERFORM GET-ME-OUT-OF-HERE.
+       A999.
+           EXIT.
+       LOOKUP-ORIGINAL-PROCTRAN SECTION.
+       LOP010.
+           MOVE DESIRED-SORT-CODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE DESIRED-ACC-NO TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE COMM-ORIG-REF TO HV-PROCTRAN-REF.
+           EXEC SQL
+              SELECT PROCTRAN_TYPE,
+                     PROCTRAN_AMOUNT
+              INTO  :HV-PROCTRAN-TYPE,
+                    :HV-PROCTRAN-AMOUNT
+              FROM PROCTRAN
+              WHERE (PROCTRAN_SORTCODE = :HV-PROCTRAN-SORT-CODE AND
+                     PROCTRAN_NUMBER = :HV-PROCTRAN-ACC-NUMBER AND
+                     PROCTRAN_REF = :HV-PROCTRAN-REF)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO COMM-SUCCESS
+              IF SQLCODE = +100
+                 MOVE '1' TO COMM-FAIL-CODE
+              ELSE
+                 MOVE '2' TO COMM-FAIL-CODE
+                 PERFORM CHECK-FOR-STORM-DRAIN-DB2
+              END-IF
+              GO TO LOP999
+           END-IF.
+           IF HV-PROCTRAN-TYPE = 'REV'
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '5' TO COMM-FAIL-CODE
+              GO TO LOP999
+           END-IF.
+           MOVE HV-PROCTRAN-AMOUNT TO WS-ORIGINAL-AMOUNT.
+           COMPUTE WS-REVERSAL-AMOUNT = 0 - WS-ORIGINAL-AMOUNT.
+       LOP999.
+           EXIT.
+       REVERSE-ACCOUNT-BALANCE SECTION.
+       RAB010.
+           MOVE DESIRED-SORT-CODE TO HV-ACCOUNT-SORTCODE.
+           MOVE DESIRED-ACC-NO TO HV-ACCOUNT-ACC-NO.
+           EXEC SQL
+              SELECT ACCOUNT_EYECATCHER,
+                     ACCOUNT_CUSTOMER_NUMBER,
+                     ACCOUNT_SORTCODE,
+                     ACCOUNT_NUMBER,
+                     ACCOUNT_TYPE,
+                     ACCOUNT_INTEREST_RATE,
+                     ACCOUNT_OPENED,
+                     ACCOUNT_OVERDRAFT_LIMIT,
+                     ACCOUNT_LAST_STATEMENT,
+                     ACCOUNT_NEXT_STATEMENT,
+                     ACCOUNT_AVAILABLE_BALANCE,
+                     ACCOUNT_ACTUAL_BALANCE
+              INTO  :HV-ACCOUNT-EYECATCHER,
+                    :HV-ACCOUNT-CUST-NO,
+                    :HV-ACCOUNT-SORTCODE,
+                    :HV-ACCOUNT-ACC-NO,
+                    :HV-ACCOUNT-ACC-TYPE,
+                    :HV-ACCOUNT-INT-RATE,
+                    :HV-ACCOUNT-OPENED,
+                    :HV-ACCOUNT-OVERDRAFT-LIM,
+                    :HV-ACCOUNT-LAST-STMT,
+                    :HV-ACCOUNT-NEXT-STMT,
+                    :HV-ACCOUNT-AVAIL-BAL,
+                    :HV-ACCOUNT-ACTUAL-BAL
+              FROM ACCOUNT
+              WHERE  (ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
+                      ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO COMM-SUCCESS
+              IF SQLCODE = +100
+                 MOVE '1' TO COMM-FAIL-CODE
+              ELSE
+                 MOVE '2' TO COMM-FAIL-CODE
+              END-IF
+              PERFORM CHECK-FOR-STORM-DRAIN-DB2
+              GO TO RAB999
+           END-IF.
+           COMPUTE HV-ACCOUNT-AVAIL-BAL =
+              HV-ACCOUNT-AVAIL-BAL + WS-REVERSAL-AMOUNT.
+           COMPUTE HV-ACCOUNT-ACTUAL-BAL =
+              HV-ACCOUNT-ACTUAL-BAL + WS-REVERSAL-AMOUNT.
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_AVAILABLE_BALANCE = :HV-ACCOUNT-AVAIL-BAL,
+                  ACCOUNT_ACTUAL_BALANCE = :HV-ACCOUNT-ACTUAL-BAL
+              WHERE (ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
+                     ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO)
+           END-EXEC.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '2' TO COMM-FAIL-CODE
+              MOVE SQLCODE TO WS-SAVED-SQLCODE
+              MOVE SQLERRD(3) TO WS-SAVED-SQLERRD3
+              PERFORM CHECK-FOR-STORM-DRAIN-DB2
+              IF WS-SAVED-SQLCODE = -911
+                 IF WS-SAVED-SQLERRD3 = 13172872
+                    DISPLAY 'DEADLOCK DETECTED!'
+                    ADD 1 TO DB2-DEADLOCK-RETRY
+                    IF DB2-DEADLOCK-RETRY < WS-DEADLOCK-MAX-RETRY
+                       EXEC CICS SYNCPOINT
+                          ROLLBACK
+                          RESP(WS-CICS-RESP)
+                          RESP2(WS-CICS-RESP2)
+                       END-EXEC
+                       COMPUTE WS-DEADLOCK-BACKOFF-SECS =
+                          WS-DEADLOCK-DELAY-SECS * DB2-DEADLOCK-RETRY
+                       EXEC CICS DELAY
+                          FOR SECONDS(WS-DEADLOCK-BACKOFF-SECS)
+                       END-EXEC
+                       GO TO RAB010
+                    END-IF
+                 END-IF
+              END-IF
+              GO TO RAB999
+           END-IF.
+           MOVE '0' TO COMM-FAIL-CODE.
+       RAB999.
+           EXIT.
+       WRITE-REVERSAL-PROCTRAN SECTION.
+       WRP010.
+           INITIALIZE HOST-PROCTRAN-ROW.
+           INITIALIZE WS-EIBTASKN12.
+           MOVE 'PRTR' TO HV-PROCTRAN-EYECATCHER.
+           MOVE DESIRED-SORT-CODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE DESIRED-ACC-NO TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-PROCTRAN-REF.
+           MOVE HV-PROCTRAN-REF TO COMM-NEW-REF.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(HV-PROCTRAN-TIME)
+                     DATESEP('.')
+           END-EXEC.
+           MOVE WS-ORIG-DATE TO WS-ORIG-DATE-GRP-X.
+           MOVE WS-ORIG-DATE-GRP-X TO HV-PROCTRAN-DATE.
+           MOVE 'REV' TO HV-PROCTRAN-TYPE.
+           MOVE SPACES TO HV-PROCTRAN-DESC.
+           STRING 'REVERSAL OF ' DELIMITED BY SIZE,
+                  COMM-ORIG-REF DELIMITED BY SIZE
+                  INTO HV-PROCTRAN-DESC
+           END-STRING.
+           MOVE WS-REVERSAL-AMOUNT TO HV-PROCTRAN-AMOUNT.
+           MOVE COMM-ORIG-REF TO HV-PROCTRAN-REVERSAL-OF.
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                     (
+                      PROCTRAN_EYECATCHER,
+                      PROCTRAN_SORTCODE,
+                      PROCTRAN_NUMBER,
+                      PROCTRAN_DATE,
+                      PROCTRAN_TIME,
+                      PROCTRAN_REF,
+                      PROCTRAN_TYPE,
+                      PROCTRAN_DESC,
+                      PROCTRAN_AMOUNT,
+                      PROCTRAN_REVERSAL_OF
+                     )
+              VALUES
+                     (
+                      :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT,
+                      :HV-PROCTRAN-REVERSAL-OF
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'UNABLE TO WRITE REVERSAL TO PROCTRAN DB2'
+              ' DATASTORE SQLCODE=' SQLCODE-DISPLAY
+              'WITH THE FOLLOWING DATA:' HOST-PROCTRAN-ROW
+              EXEC CICS SYNCPOINT ROLLBACK
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '2' TO COMM-FAIL-CODE
+              MOVE SPACES TO COMM-NEW-REF
+              PERFORM CHECK-FOR-STORM-DRAIN-DB2
+           ELSE
+              MOVE 'Y' TO COMM-SUCCESS
+              MOVE '0' TO COMM-FAIL-CODE
+           END-IF.
+       WRP999.
+           EXIT.
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOOH010.
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+       GMOOH999.
+           EXIT.
+       CHECK-FOR-STORM-DRAIN-DB2 SECTION.
+       CFSDD010.
+           EVALUATE SQLCODE
+              WHEN 923
+                 MOVE 'DB2 Connection lost ' TO STORM-DRAIN-CONDITION
+              WHEN OTHER
+                 MOVE 'Not Storm Drain     ' TO STORM-DRAIN-CONDITION
+           END-EVALUATE.
+           IF STORM-DRAIN-CONDITION NOT EQUAL 'Not Storm Drain     '
+              DISPLAY 'REVERSAL: Check-For-Storm-Drain-DB2: Storm '
+                      'Drain condition (' STORM-DRAIN-CONDITION ') '
+                      'has been met (' SQLCODE-DISPLAY ').'
+              PERFORM RECORD-STORM-DRAIN-HIT
+           ELSE
+              CONTINUE
+           END-IF.
+       CFSDD999.
+           EXIT.
+       CHECK-STORM-DRAIN-TRIPPED SECTION.
+       CSDT010.
+           MOVE 'N' TO STORM-DRAIN-CIRCUIT-SW.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-STORM-DRAIN-DB2' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0 AND HV-SD-CIRCUIT-OPEN
+              EXEC CICS ASKTIME
+                 ABSTIME(WS-U-TIME)
+              END-EXEC
+              COMPUTE WS-SD-ELAPSED-SECS =
+                 (WS-U-TIME - HV-SD-TRIP-TIME) / WS-SD-TICKS-PER-SEC
+              IF WS-SD-ELAPSED-SECS < WS-SD-COOLDOWN-SECS
+                 MOVE 'Y' TO STORM-DRAIN-CIRCUIT-SW
+              ELSE
+                 PERFORM CLEAR-STORM-DRAIN-TRIP
+              END-IF
+           END-IF.
+       CSDT999.
+           EXIT.
+       CLEAR-STORM-DRAIN-TRIP SECTION.
+       CSDTR010.
+           MOVE 0 TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           EXEC SQL
+              UPDATE CONTROL
+              SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                  CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+       CSDTR999.
+           EXIT.
+       RECORD-STORM-DRAIN-HIT SECTION.
+       RSDH010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-STORM-DRAIN-DB2' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 COMPUTE WS-SD-ELAPSED-SECS =
+                    (WS-U-TIME - HV-SD-LAST-HIT-TIME)
+                       / WS-SD-TICKS-PER-SEC
+                 IF WS-SD-ELAPSED-SECS > WS-SD-WINDOW-SECS
+                    MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 ELSE
+                    ADD 1 TO HV-CONTROL-VALUE-NUM
+                 END-IF
+                 MOVE WS-U-TIME TO HV-SD-LAST-HIT-TIME
+                 IF HV-CONTROL-VALUE-NUM >= WS-SD-TRIP-THRESHOLD
+                    MOVE 'Y' TO HV-SD-TRIP-FLAG
+                    MOVE WS-U-TIME TO HV-SD-TRIP-TIME
+                 END-IF
+                 EXEC SQL
+                    UPDATE CONTROL
+                    SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                        CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+                    WHERE CONTROL_NAME = :HV-CONTROL-NAME
+                 END-EXEC
+              WHEN 100
+                 MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 MOVE SPACES TO HV-CONTROL-VALUE-STR
+                 MOVE WS-U-TIME TO HV-SD-LAST-HIT-TIME
+                 MOVE 'N' TO HV-SD-TRIP-FLAG
+                 EXEC SQL
+                    INSERT INTO CONTROL
+                       (CONTROL_NAME, CONTROL_VALUE_NUM,
+                        CONTROL_VALUE_STR)
+                    VALUES
+                       (:HV-CONTROL-NAME, :HV-CONTROL-VALUE-NUM,
+                        :HV-CONTROL-VALUE-STR)
+                 END-EXEC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       RSDH999.
+           EXIT.
+       GET-DEADLOCK-RETRY-CONFIG SECTION.
+       GDRC010.
+           MOVE 6 TO WS-DEADLOCK-MAX-RETRY.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-DB2-DEADLOCK-MAX-RETRY' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE HV-CONTROL-VALUE-NUM TO WS-DEADLOCK-MAX-RETRY
+           END-IF.
+           MOVE 1 TO WS-DEADLOCK-DELAY-SECS.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-DB2-DEADLOCK-DELAY-SECS' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE HV-CONTROL-VALUE-NUM TO WS-DEADLOCK-DELAY-SECS
+           END-IF.
+       GDRC999.
+           EXIT.
+       ABEND-HANDLING SECTION.
+       AH010.
+           EXEC CICS ASSIGN ABCODE(MY-ABEND-CODE)
+           END-EXEC.
+           MOVE 'N' TO COMM-SUCCESS.
+           MOVE '2' TO COMM-FAIL-CODE.
+           DISPLAY 'REVERSAL: ABEND CAUGHT, CODE=' MY-ABEND-CODE.
+           EXEC CICS RETURN
+           END-EXEC.
+       AH999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
