@@ -0,0 +1,343 @@
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SODDRUN.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                          PIC 9(6) VALUE 987654.
+       01 HV-CONTROL-NAME             PIC X(32).
+       01 HV-CONTROL-VALUE-NUM        PIC S9(9) COMP.
+       01 HV-CONTROL-VALUE-STR        PIC X(40).
+       77 WS-RUN-SEQ                        PIC 9(12) VALUE 0.
+       01 HOST-STANDORD-ROW.
+          03 HV-SO-EYECATCHER               PIC X(4).
+          03 HV-SO-SORTCODE                 PIC X(6).
+          03 HV-SO-NUMBER                    PIC X(8).
+          03 HV-SO-FROM-SORTCODE            PIC X(6).
+          03 HV-SO-FROM-ACCOUNT             PIC X(8).
+          03 HV-SO-TO-SORTCODE              PIC X(6).
+          03 HV-SO-TO-ACCOUNT               PIC X(8).
+          03 HV-SO-AMOUNT                   PIC S9(10)V99.
+          03 HV-SO-FREQUENCY                PIC X(1).
+          03 HV-SO-NEXT-DUE                 PIC S9(8).
+          03 HV-SO-END-DATE                 PIC S9(8).
+          03 HV-SO-STATUS                   PIC X(1).
+       01 HOST-ACCOUNT-ROW.
+          03 HV-ACCOUNT-SORTCODE            PIC X(6).
+          03 HV-ACCOUNT-ACC-NO              PIC X(8).
+          03 HV-ACCOUNT-AVAIL-BAL           PIC S9(10)V99.
+          03 HV-ACCOUNT-ACTUAL-BAL          PIC S9(10)V99.
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER         PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE          PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER         PIC X(8).
+          03 HV-PROCTRAN-DATE               PIC X(10).
+          03 HV-PROCTRAN-DATE-GROUP REDEFINES HV-PROCTRAN-DATE.
+             05 HV-PROCTRAN-DATE-DAY        PIC XX.
+             05 HV-PROCTRAN-DATE-DELIM1     PIC X.
+             05 HV-PROCTRAN-DATE-MONTH      PIC XX.
+             05 HV-PROCTRAN-DATE-DELIM2     PIC X.
+             05 HV-PROCTRAN-DATE-YEAR       PIC X(4).
+          03 HV-PROCTRAN-TIME               PIC X(6).
+          03 HV-PROCTRAN-REF                PIC X(12).
+          03 HV-PROCTRAN-TYPE               PIC X(3).
+          03 HV-PROCTRAN-DESC               PIC X(40).
+          03 HV-PROCTRAN-AMOUNT             PIC S9(10)V99.
+          03 HV-PROCTRAN-REL-SORTCODE       PIC X(6).
+          03 HV-PROCTRAN-REL-ACCOUNT        PIC X(8).
+          03 HV-PROCTRAN-CHANNEL-ID         PIC X(6).
+       01 PROCTRAN-AREA.
+           03 PROC-TRAN-TYPE                PIC X(3).
+              88 PROC-TY-TRANSFER                 VALUE 'TFR'.
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+                                                 SIGN LEADING SEPARATE.
+       01 WS-EXIT-SW                        PIC X VALUE 'N'.
+          88 WS-NO-MORE-SO-ROWS                   VALUE 'Y'.
+       01 WS-RUN-DATE.
+          03 WS-RUN-DATE-YY                 PIC 99.
+          03 WS-RUN-DATE-MM                 PIC 99.
+          03 WS-RUN-DATE-DD                 PIC 99.
+       01 WS-RUN-DATE-X                     PIC 9(8).
+       01 WS-RUN-DATE-CCYY                  PIC 9999.
+       01 WS-RUN-TIME                       PIC 9(6).
+       01 WS-TODAY-YYYYMMDD                 PIC S9(8).
+       01 WS-INTEGER                        PIC S9(9) COMP VALUE 0.
+       01 WS-NEW-NEXT-DUE                   PIC S9(8).
+       01 WS-NEXT-DUE-GROUP REDEFINES WS-NEW-NEXT-DUE.
+          03 WS-ND-YYYY                     PIC 9999.
+          03 WS-ND-MM                       PIC 99.
+          03 WS-ND-DD                       PIC 99.
+       01 WS-NEW-NEXT-DUE-UNSIGNED          PIC 9(8).
+       01 ORDERS-READ                       PIC 9(8) VALUE 0.
+       01 ORDERS-EXECUTED                   PIC 9(8) VALUE 0.
+       01 ORDERS-FAILED                     PIC 9(8) VALUE 0.
+           EXEC SQL
+              DECLARE SODD-CURSOR CURSOR FOR
+                 SELECT STANDORD_EYECATCHER, STANDORD_SORTCODE,
+                        STANDORD_NUMBER, STANDORD_FROM_SORTCODE,
+                        STANDORD_FROM_ACCOUNT, STANDORD_TO_SORTCODE,
+                        STANDORD_TO_ACCOUNT, STANDORD_AMOUNT,
+                        STANDORD_FREQUENCY, STANDORD_NEXT_DUE,
+                        STANDORD_END_DATE, STANDORD_STATUS
+                 FROM STANDORD
+                 WHERE STANDORD_SORTCODE = :HV-ACCOUNT-SORTCODE
+                   AND STANDORD_STATUS = 'A'
+                   AND STANDORD_NEXT_DUE <= :WS-TODAY-YYYYMMDD
+                 FOR UPDATE OF STANDORD_NEXT_DUE, STANDORD_STATUS
+           END-EXEC.
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE SORTCODE TO HV-ACCOUNT-SORTCODE.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           COMPUTE WS-RUN-DATE-X = (2000 + WS-RUN-DATE-YY) * 10000
+              + WS-RUN-DATE-MM * 100 + WS-RUN-DATE-DD.
+           COMPUTE WS-TODAY-YYYYMMDD =
+              (2000 + WS-RUN-DATE-YY) * 10000
+              + WS-RUN-DATE-MM * 100
+              + WS-RUN-DATE-DD.
+           EXEC SQL OPEN SODD-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           PERFORM EXECUTE-ONE-STANDING-ORDER UNTIL WS-NO-MORE-SO-ROWS.
+           EXEC SQL CLOSE SODD-CURSOR
+           END-EXEC.
+           DISPLAY 'SODDRUN - STANDING ORDERS READ:     ' ORDERS-READ.
+           DISPLAY 'SODDRUN - STANDING ORDERS EXECUTED: '
+              ORDERS-EXECUTED.
+           DISPLAY 'SODDRUN - STANDING ORDERS FAILED:   '
+              ORDERS-FAILED.
+           STOP RUN.
+       P999.
+           EXIT.
+       EXECUTE-ONE-STANDING-ORDER SECTION.
+       EOSO010.
+           EXEC SQL FETCH SODD-CURSOR
+              INTO :HV-SO-EYECATCHER, :HV-SO-SORTCODE,
+                   :HV-SO-NUMBER, :HV-SO-FROM-SORTCODE,
+                   :HV-SO-FROM-ACCOUNT, :HV-SO-TO-SORTCODE,
+                   :HV-SO-TO-ACCOUNT, :HV-SO-AMOUNT,
+                   :HV-SO-FREQUENCY, :HV-SO-NEXT-DUE,
+                   :HV-SO-END-DATE, :HV-SO-STATUS
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EXIT-SW
+              GO TO EOSO999
+           END-IF
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           ADD 1 TO ORDERS-READ.
+           PERFORM VALIDATE-TO-ACCOUNT.
+           IF SQLCODE NOT = 0
+              DISPLAY 'SODDRUN - TO ACCOUNT NOT FOUND FOR ORDER '
+                 HV-SO-NUMBER ' SQLCODE=' SQLCODE
+              ADD 1 TO ORDERS-FAILED
+              GO TO EOSO999
+           END-IF
+           PERFORM DEBIT-FROM-ACCOUNT.
+           IF SQLCODE NOT = 0
+              ADD 1 TO ORDERS-FAILED
+              GO TO EOSO999
+           END-IF
+           PERFORM CREDIT-TO-ACCOUNT.
+           IF SQLCODE NOT = 0
+              ADD 1 TO ORDERS-FAILED
+              GO TO EOSO999
+           END-IF
+           PERFORM WRITE-PROCTRAN.
+           PERFORM ADVANCE-OR-COMPLETE-ORDER.
+           ADD 1 TO ORDERS-EXECUTED.
+       EOSO999.
+           EXIT.
+       VALIDATE-TO-ACCOUNT SECTION.
+       VTA010.
+           EXEC SQL
+              SELECT ACCOUNT_SORTCODE, ACCOUNT_NUMBER
+              INTO :HV-ACCOUNT-SORTCODE, :HV-ACCOUNT-ACC-NO
+              FROM ACCOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-SO-TO-SORTCODE
+                AND ACCOUNT_NUMBER = :HV-SO-TO-ACCOUNT
+           END-EXEC.
+       VTA999.
+           EXIT.
+       DEBIT-FROM-ACCOUNT SECTION.
+       DFA010.
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_ACTUAL_BALANCE =
+                     ACCOUNT_ACTUAL_BALANCE - :HV-SO-AMOUNT,
+                  ACCOUNT_AVAILABLE_BALANCE =
+                     ACCOUNT_AVAILABLE_BALANCE - :HV-SO-AMOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-SO-FROM-SORTCODE
+                AND ACCOUNT_NUMBER = :HV-SO-FROM-ACCOUNT
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY 'SODDRUN - DEBIT FAILED FOR STANDING ORDER '
+                 HV-SO-NUMBER ' SQLCODE=' SQLCODE
+           END-IF.
+       DFA999.
+           EXIT.
+       CREDIT-TO-ACCOUNT SECTION.
+       CTA010.
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_ACTUAL_BALANCE =
+                     ACCOUNT_ACTUAL_BALANCE + :HV-SO-AMOUNT,
+                  ACCOUNT_AVAILABLE_BALANCE =
+                     ACCOUNT_AVAILABLE_BALANCE + :HV-SO-AMOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-SO-TO-SORTCODE
+                AND ACCOUNT_NUMBER = :HV-SO-TO-ACCOUNT
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY 'SODDRUN - CREDIT FAILED FOR STANDING ORDER '
+                 HV-SO-NUMBER ' SQLCODE=' SQLCODE
+           END-IF.
+       CTA999.
+           EXIT.
+       WRITE-PROCTRAN SECTION.
+       WP010.
+           ADD 1 TO WS-RUN-SEQ.
+           INITIALIZE HOST-PROCTRAN-ROW.
+           MOVE 'PRTR' TO HV-PROCTRAN-EYECATCHER.
+           MOVE HV-SO-FROM-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE HV-SO-FROM-ACCOUNT TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE WS-RUN-DATE-DD   TO HV-PROCTRAN-DATE-DAY.
+           MOVE '.'              TO HV-PROCTRAN-DATE-DELIM1.
+           MOVE WS-RUN-DATE-MM   TO HV-PROCTRAN-DATE-MONTH.
+           MOVE '.'              TO HV-PROCTRAN-DATE-DELIM2.
+           COMPUTE WS-RUN-DATE-CCYY = 2000 + WS-RUN-DATE-YY.
+           MOVE WS-RUN-DATE-CCYY TO HV-PROCTRAN-DATE-YEAR.
+           MOVE WS-RUN-TIME TO HV-PROCTRAN-TIME.
+           MOVE WS-RUN-SEQ TO HV-PROCTRAN-REF.
+           SET PROC-TY-TRANSFER TO TRUE.
+           MOVE PROC-TRAN-TYPE TO HV-PROCTRAN-TYPE.
+           STRING 'STANDING ORDER REF ' DELIMITED BY SIZE,
+                  HV-SO-NUMBER DELIMITED BY SIZE
+                  INTO HV-PROCTRAN-DESC
+           END-STRING.
+           MOVE HV-SO-AMOUNT TO HV-PROCTRAN-AMOUNT.
+           MOVE HV-SO-TO-SORTCODE TO HV-PROCTRAN-REL-SORTCODE.
+           MOVE HV-SO-TO-ACCOUNT TO HV-PROCTRAN-REL-ACCOUNT.
+           MOVE 'BRANCH' TO HV-PROCTRAN-CHANNEL-ID.
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                     (
+                      PROCTRAN_EYECATCHER,
+                      PROCTRAN_SORTCODE,
+                      PROCTRAN_NUMBER,
+                      PROCTRAN_DATE,
+                      PROCTRAN_TIME,
+                      PROCTRAN_REF,
+                      PROCTRAN_TYPE,
+                      PROCTRAN_DESC,
+                      PROCTRAN_AMOUNT,
+                      PROCTRAN_REL_SORTCODE,
+                      PROCTRAN_REL_ACCOUNT,
+                      PROCTRAN_CHANNEL_ID
+                     )
+              VALUES
+                     (
+                      :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT,
+                      :HV-PROCTRAN-REL-SORTCODE,
+                      :HV-PROCTRAN-REL-ACCOUNT,
+                      :HV-PROCTRAN-CHANNEL-ID
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY 'SODDRUN - PROCTRAN INSERT FAILED FOR ORDER '
+                 HV-SO-NUMBER ' SQLCODE=' SQLCODE
+           END-IF.
+       WP999.
+           EXIT.
+       ADVANCE-OR-COMPLETE-ORDER SECTION.
+       AOCO010.
+           MOVE HV-SO-NEXT-DUE TO WS-NEW-NEXT-DUE.
+           EVALUATE HV-SO-FREQUENCY
+              WHEN 'W'
+                 MOVE WS-NEW-NEXT-DUE TO WS-NEW-NEXT-DUE-UNSIGNED
+                 COMPUTE WS-INTEGER = FUNCTION INTEGER-OF-DATE
+                    (WS-NEW-NEXT-DUE-UNSIGNED) + 7
+                 COMPUTE WS-NEW-NEXT-DUE =
+                    FUNCTION DATE-OF-INTEGER(WS-INTEGER)
+              WHEN 'M'
+                 ADD 1 TO WS-ND-MM
+                 IF WS-ND-MM > 12
+                    SUBTRACT 12 FROM WS-ND-MM
+                    ADD 1 TO WS-ND-YYYY
+                 END-IF
+              WHEN 'Y'
+                 ADD 1 TO WS-ND-YYYY
+           END-EVALUATE.
+           IF WS-NEW-NEXT-DUE > HV-SO-END-DATE
+              EXEC SQL
+                 UPDATE STANDORD
+                 SET STANDORD_STATUS = 'C'
+                 WHERE STANDORD_SORTCODE = :HV-SO-SORTCODE
+                   AND STANDORD_NUMBER = :HV-SO-NUMBER
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 UPDATE STANDORD
+                 SET STANDORD_NEXT_DUE = :WS-NEW-NEXT-DUE
+                 WHERE STANDORD_SORTCODE = :HV-SO-SORTCODE
+                   AND STANDORD_NUMBER = :HV-SO-NUMBER
+              END-EXEC
+           END-IF.
+           IF SQLCODE NOT = 0
+              DISPLAY 'SODDRUN - UNABLE TO ADVANCE STANDING ORDER '
+                 HV-SO-NUMBER ' SQLCODE=' SQLCODE
+           END-IF.
+       AOCO999.
+           EXIT.
+       ABEND-THIS-RUN SECTION.
+       ATR010.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           DISPLAY 'SODDRUN - UNRECOVERABLE DB2 ERROR. SQLCODE='
+              SQLCODE-DISPLAY.
+           DISPLAY 'SODDRUN - STANDING ORDERS READ: ' ORDERS-READ.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       ATR999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           MOVE 'SORTCODE' TO HV-CONTROL-NAME.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = ZERO
+              MOVE HV-CONTROL-VALUE-NUM TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
