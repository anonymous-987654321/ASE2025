@@ -0,0 +1,534 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQSTM.
+       AUTHOR. James O'Grady.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       77 WS-MAX-STMT-LINES  PIC S9(8) COMP VALUE 30.
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER     PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE      PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER     PIC X(8).
+          03 HV-PROCTRAN-DATE           PIC X(10).
+          03 HV-PROCTRAN-TIME           PIC X(6).
+          03 HV-PROCTRAN-REF            PIC X(12).
+          03 HV-PROCTRAN-TYPE           PIC X(3).
+          03 HV-PROCTRAN-DESC           PIC X(40).
+          03 HV-PROCTRAN-AMOUNT         PIC S9(10)V99 COMP-3.
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+           EXEC SQL DECLARE STM-CURSOR CURSOR FOR
+              SELECT PROCTRAN_EYECATCHER,
+                     PROCTRAN_SORTCODE,
+                     PROCTRAN_NUMBER,
+                     PROCTRAN_DATE,
+                     PROCTRAN_TIME,
+                     PROCTRAN_REF,
+                     PROCTRAN_TYPE,
+                     PROCTRAN_DESC,
+                     PROCTRAN_AMOUNT
+                     FROM PROCTRAN
+                     WHERE PROCTRAN_SORTCODE =
+                        :HV-PROCTRAN-SORT-CODE AND
+                        PROCTRAN_NUMBER =
+                        :HV-PROCTRAN-ACC-NUMBER
+                     ORDER BY PROCTRAN_DATE DESC, PROCTRAN_TIME DESC
+                     FOR FETCH ONLY
+           END-EXEC.
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP              PIC S9(8) COMP.
+          03 WS-CICS-RESP2             PIC S9(8) COMP.
+       01 DATE-RANGE-ACTIVE            PIC X VALUE 'N'.
+          88 DATE-RANGE-IS-ACTIVE            VALUE 'Y'.
+       01 WS-LINE-DATE-NUM.
+          03 WS-LINE-DATE-DD           PIC 99.
+          03 FILLER                    PIC X.
+          03 WS-LINE-DATE-MM           PIC 99.
+          03 FILLER                    PIC X.
+          03 WS-LINE-DATE-YYYY         PIC 9999.
+       01 WS-LINE-DATE-CCYYMMDD        PIC 9(8)   VALUE 0.
+       01 WS-LINE-IN-RANGE-SW          PIC X VALUE 'N'.
+          88 WS-LINE-IS-IN-RANGE             VALUE 'Y'.
+       01 MY-ABEND-CODE                PIC XXXX.
+       01 WS-STORM-DRAIN               PIC X VALUE 'N'.
+       01 STORM-DRAIN-CONDITION        PIC X(20).
+       01 SQLCODE-DISPLAY              PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+       01 HOST-CONTROL-ROW.
+          03 HV-CONTROL-NAME                  PIC X(32).
+          03 HV-CONTROL-VALUE-NUM             PIC S9(9) COMP.
+          03 HV-CONTROL-VALUE-STR             PIC X(40).
+          03 HV-SD-CONTROL-GROUP REDEFINES
+             HV-CONTROL-VALUE-STR.
+             05 HV-SD-LAST-HIT-TIME           PIC 9(15).
+             05 HV-SD-TRIP-FLAG               PIC X.
+                88 HV-SD-CIRCUIT-OPEN               VALUE 'Y'.
+             05 HV-SD-TRIP-TIME                PIC 9(15).
+             05 FILLER                         PIC X(9).
+       01 WS-SD-WINDOW-SECS             PIC S9(9) COMP VALUE 60.
+       01 WS-SD-TRIP-THRESHOLD          PIC S9(9) COMP VALUE 3.
+       01 WS-SD-COOLDOWN-SECS           PIC S9(9) COMP VALUE 300.
+       01 WS-SD-TICKS-PER-SEC           PIC S9(9) COMP
+                                             VALUE 1000000.
+       01 WS-SD-ELAPSED-SECS            PIC S9(9) COMP.
+       01 STORM-DRAIN-CIRCUIT-SW        PIC X VALUE 'N'.
+          88 STORM-DRAIN-CIRCUIT-IS-OPEN       VALUE 'Y'.
+       01 HOST-SDLOG-ROW.
+          03 HV-SDLOG-UTIME                PIC S9(15) COMP-3.
+          03 HV-SDLOG-SORTCODE             PIC 9(6) DISPLAY.
+          03 HV-SDLOG-PROGRAM              PIC X(8) VALUE 'INQSTM'.
+          03 HV-SDLOG-DATE                 PIC X(10).
+          03 HV-SDLOG-TIME                 PIC 9(6).
+          03 HV-SDLOG-SQLCODE              PIC S9(8) DISPLAY
+                SIGN LEADING SEPARATE.
+          03 HV-SDLOG-CONDITION            PIC X(20).
+       01 WS-U-TIME                    PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                 PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD           PIC 99.
+          03 FILLER                    PIC X.
+          03 WS-ORIG-DATE-MM           PIC 99.
+          03 FILLER                    PIC X.
+          03 WS-ORIG-DATE-YYYY         PIC 9999.
+       01 WS-TIME-DATA.
+           03 WS-TIME-NOW              PIC 9(6).
+           03 WS-TIME-NOW-GRP REDEFINES WS-TIME-NOW.
+              05 WS-TIME-NOW-GRP-HH       PIC 99.
+              05 WS-TIME-NOW-GRP-MM       PIC 99.
+              05 WS-TIME-NOW-GRP-SS       PIC 99.
+       01 WS-ABEND-PGM                 PIC X(8) VALUE 'ABNDPROC'.
+       01 ABNDINFO-REC.
+           03 ABND-VSAM-KEY.
+              05 ABND-UTIME-KEY                  PIC S9(15) COMP-3.
+              05 ABND-TASKNO-KEY                 PIC 9(4).
+           03 ABND-APPLID                        PIC X(8).
+           03 ABND-TRANID                        PIC X(4).
+           03 ABND-DATE                          PIC X(10).
+           03 ABND-TIME                          PIC X(8).
+           03 ABND-CODE                          PIC X(4).
+           03 ABND-PROGRAM                       PIC X(8).
+           03 ABND-RESPCODE                      PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-RESP2CODE                     PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-SQLCODE                       PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-FREEFORM                      PIC X(600).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 INQSTM-SCODE               PIC 9(6).
+          03 INQSTM-ACCNO               PIC 9(8).
+          03 INQSTM-FROM-DATE           PIC 9(8).
+          03 INQSTM-TO-DATE             PIC 9(8).
+          03 INQSTM-SUCCESS             PIC X.
+          03 INQSTM-FAIL-CD             PIC X.
+          03 INQSTM-LINE-COUNT          PIC S9(8) BINARY.
+          03 INQSTM-LINES OCCURS 1 TO 30 DEPENDING ON
+              INQSTM-LINE-COUNT.
+             05 INQSTM-LINE-TYPE           PIC X(3).
+             05 INQSTM-LINE-DATE           PIC X(10).
+             05 INQSTM-LINE-TIME           PIC X(6).
+             05 INQSTM-LINE-REF            PIC X(12).
+             05 INQSTM-LINE-DESC           PIC X(40).
+             05 INQSTM-LINE-AMOUNT         PIC S9(10)V99.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE 'N' TO INQSTM-SUCCESS.
+           MOVE '0' TO INQSTM-FAIL-CD.
+           MOVE ZERO TO INQSTM-LINE-COUNT.
+           EXEC CICS HANDLE ABEND
+              LABEL(ABEND-HANDLING)
+           END-EXEC.
+           PERFORM CHECK-STORM-DRAIN-TRIPPED.
+           IF STORM-DRAIN-CIRCUIT-IS-OPEN
+              MOVE 'N' TO INQSTM-SUCCESS
+              MOVE '9' TO INQSTM-FAIL-CD
+              DISPLAY 'INQSTM: Storm Drain circuit is open - '
+                 'failing fast without attempting DB2 access.'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+           MOVE 'N' TO DATE-RANGE-ACTIVE.
+           IF INQSTM-FROM-DATE NOT = ZERO OR
+              INQSTM-TO-DATE NOT = ZERO
+              MOVE 'Y' TO DATE-RANGE-ACTIVE
+           END-IF.
+           PERFORM READ-PROCTRAN-DB2.
+           PERFORM GET-ME-OUT-OF-HERE.
+       A999.
+           EXIT.
+       READ-PROCTRAN-DB2 SECTION.
+       RPD010.
+           MOVE SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE INQSTM-ACCNO TO HV-PROCTRAN-ACC-NUMBER.
+           EXEC SQL OPEN STM-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'INQSTM: Failure opening DB2 CURSOR STM-CURSOR.'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+              PERFORM CHECK-FOR-STORM-DRAIN-DB2
+              MOVE 'N' TO INQSTM-SUCCESS
+              MOVE '2' TO INQSTM-FAIL-CD
+              GO TO RPD999
+           END-IF.
+           PERFORM FETCH-STATEMENT-LINES.
+           EXEC SQL CLOSE STM-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'INQSTM: Failure closing DB2 CURSOR STM-CURSOR.'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+              PERFORM CHECK-FOR-STORM-DRAIN-DB2
+              MOVE 'N' TO INQSTM-SUCCESS
+              MOVE '4' TO INQSTM-FAIL-CD
+              GO TO RPD999
+           END-IF.
+           MOVE 'Y' TO INQSTM-SUCCESS.
+       RPD999.
+           EXIT.
+       FETCH-STATEMENT-LINES SECTION.
+       FSL010.
+           PERFORM UNTIL SQLCODE NOT = 0 OR
+              INQSTM-LINE-COUNT = WS-MAX-STMT-LINES
+              EXEC SQL FETCH FROM STM-CURSOR
+                 INTO :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT
+              END-EXEC
+              IF SQLCODE = +100
+                 GO TO FSL999
+              END-IF
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'INQSTM: Failure fetching from DB2 CURSOR '
+                    'STM-CURSOR. SQLCODE=' SQLCODE-DISPLAY
+                 PERFORM CHECK-FOR-STORM-DRAIN-DB2
+                 GO TO FSL999
+              END-IF
+              PERFORM LINE-IN-REQUESTED-RANGE
+              IF NOT DATE-RANGE-IS-ACTIVE OR
+                 WS-LINE-IS-IN-RANGE
+                 ADD 1 TO INQSTM-LINE-COUNT
+                 MOVE HV-PROCTRAN-TYPE
+                    TO INQSTM-LINE-TYPE(INQSTM-LINE-COUNT)
+                 MOVE HV-PROCTRAN-DATE
+                    TO INQSTM-LINE-DATE(INQSTM-LINE-COUNT)
+                 MOVE HV-PROCTRAN-TIME
+                    TO INQSTM-LINE-TIME(INQSTM-LINE-COUNT)
+                 MOVE HV-PROCTRAN-REF
+                    TO INQSTM-LINE-REF(INQSTM-LINE-COUNT)
+                 MOVE HV-PROCTRAN-DESC
+                    TO INQSTM-LINE-DESC(INQSTM-LINE-COUNT)
+                 MOVE HV-PROCTRAN-AMOUNT
+                    TO INQSTM-LINE-AMOUNT(INQSTM-LINE-COUNT)
+              END-IF
+           END-PERFORM.
+       FSL999.
+           EXIT.
+       LINE-IN-REQUESTED-RANGE SECTION.
+       LIRR010.
+           MOVE 'N' TO WS-LINE-IN-RANGE-SW.
+           MOVE HV-PROCTRAN-DATE TO WS-LINE-DATE-NUM.
+           COMPUTE WS-LINE-DATE-CCYYMMDD =
+              WS-LINE-DATE-YYYY * 10000
+              + WS-LINE-DATE-MM * 100
+              + WS-LINE-DATE-DD.
+           IF INQSTM-FROM-DATE NOT = ZERO AND
+              WS-LINE-DATE-CCYYMMDD < INQSTM-FROM-DATE
+              GO TO LIRR999
+           END-IF.
+           IF INQSTM-TO-DATE NOT = ZERO AND
+              WS-LINE-DATE-CCYYMMDD > INQSTM-TO-DATE
+              GO TO LIRR999
+           END-IF.
+           MOVE 'Y' TO WS-LINE-IN-RANGE-SW.
+       LIRR999.
+           EXIT.
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+       GMOFH999.
+           EXIT.
+       CHECK-FOR-STORM-DRAIN-DB2 SECTION.
+       CFSDD010.
+           EVALUATE SQLCODE
+              WHEN 923
+                 MOVE 'DB2 Connection lost ' TO STORM-DRAIN-CONDITION
+              WHEN -904
+                 MOVE 'DB2 Resource Unavail' TO STORM-DRAIN-CONDITION
+              WHEN -911
+                 MOVE 'DB2 Deadlock/Rollbk ' TO STORM-DRAIN-CONDITION
+              WHEN OTHER
+                 MOVE 'Not Storm Drain     ' TO STORM-DRAIN-CONDITION
+           END-EVALUATE.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           IF STORM-DRAIN-CONDITION NOT EQUAL 'Not Storm Drain     '
+              DISPLAY 'INQSTM: Check-For-Storm-Drain-DB2: Storm '
+                      'Drain condition (' STORM-DRAIN-CONDITION ') '
+                      'has been met (' SQLCODE-DISPLAY ').'
+              PERFORM WRITE-STORM-DRAIN-LOG
+              PERFORM RECORD-STORM-DRAIN-HIT
+           ELSE
+              CONTINUE
+           END-IF.
+       CFSDD999.
+           EXIT.
+       WRITE-STORM-DRAIN-LOG SECTION.
+       WSDL010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+           MOVE WS-U-TIME           TO HV-SDLOG-UTIME.
+           MOVE SORTCODE            TO HV-SDLOG-SORTCODE.
+           MOVE WS-ORIG-DATE        TO HV-SDLOG-DATE.
+           MOVE WS-TIME-NOW         TO HV-SDLOG-TIME.
+           MOVE SQLCODE-DISPLAY     TO HV-SDLOG-SQLCODE.
+           MOVE STORM-DRAIN-CONDITION TO HV-SDLOG-CONDITION.
+           EXEC SQL
+              INSERT INTO STORM_DRAIN_LOG
+                     (
+                      SDLOG_UTIME,
+                      SDLOG_SORTCODE,
+                      SDLOG_PROGRAM,
+                      SDLOG_DATE,
+                      SDLOG_TIME,
+                      SDLOG_SQLCODE,
+                      SDLOG_CONDITION
+                     )
+              VALUES
+                     (
+                      :HV-SDLOG-UTIME,
+                      :HV-SDLOG-SORTCODE,
+                      :HV-SDLOG-PROGRAM,
+                      :HV-SDLOG-DATE,
+                      :HV-SDLOG-TIME,
+                      :HV-SDLOG-SQLCODE,
+                      :HV-SDLOG-CONDITION
+                     )
+           END-EXEC.
+       WSDL999.
+           EXIT.
+       CHECK-STORM-DRAIN-TRIPPED SECTION.
+       CSDT010.
+           MOVE 'N' TO STORM-DRAIN-CIRCUIT-SW.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-STORM-DRAIN-DB2' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0 AND HV-SD-CIRCUIT-OPEN
+              EXEC CICS ASKTIME
+                 ABSTIME(WS-U-TIME)
+              END-EXEC
+              COMPUTE WS-SD-ELAPSED-SECS =
+                 (WS-U-TIME - HV-SD-TRIP-TIME) / WS-SD-TICKS-PER-SEC
+              IF WS-SD-ELAPSED-SECS < WS-SD-COOLDOWN-SECS
+                 MOVE 'Y' TO STORM-DRAIN-CIRCUIT-SW
+              ELSE
+                 PERFORM CLEAR-STORM-DRAIN-TRIP
+              END-IF
+           END-IF.
+       CSDT999.
+           EXIT.
+       CLEAR-STORM-DRAIN-TRIP SECTION.
+       CSDTR010.
+           MOVE 0 TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           EXEC SQL
+              UPDATE CONTROL
+              SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                  CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+       CSDTR999.
+           EXIT.
+       RECORD-STORM-DRAIN-HIT SECTION.
+       RSDH010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-STORM-DRAIN-DB2' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 COMPUTE WS-SD-ELAPSED-SECS =
+                    (WS-U-TIME - HV-SD-LAST-HIT-TIME)
+                       / WS-SD-TICKS-PER-SEC
+                 IF WS-SD-ELAPSED-SECS > WS-SD-WINDOW-SECS
+                    MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 ELSE
+                    ADD 1 TO HV-CONTROL-VALUE-NUM
+                 END-IF
+                 MOVE WS-U-TIME TO HV-SD-LAST-HIT-TIME
+                 IF HV-CONTROL-VALUE-NUM >= WS-SD-TRIP-THRESHOLD
+                    MOVE 'Y' TO HV-SD-TRIP-FLAG
+                    MOVE WS-U-TIME TO HV-SD-TRIP-TIME
+                 END-IF
+                 EXEC SQL
+                    UPDATE CONTROL
+                    SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                        CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+                    WHERE CONTROL_NAME = :HV-CONTROL-NAME
+                 END-EXEC
+              WHEN 100
+                 MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 MOVE SPACES TO HV-CONTROL-VALUE-STR
+                 MOVE WS-U-TIME TO HV-SD-LAST-HIT-TIME
+                 MOVE 'N' TO HV-SD-TRIP-FLAG
+                 EXEC SQL
+                    INSERT INTO CONTROL
+                       (CONTROL_NAME, CONTROL_VALUE_NUM,
+                        CONTROL_VALUE_STR)
+                    VALUES
+                       (:HV-CONTROL-NAME, :HV-CONTROL-VALUE-NUM,
+                        :HV-CONTROL-VALUE-STR)
+                 END-EXEC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       RSDH999.
+           EXIT.
+       ABEND-HANDLING SECTION.
+       AH010.
+           EXEC CICS ASSIGN ABCODE(MY-ABEND-CODE)
+           END-EXEC.
+           EVALUATE MY-ABEND-CODE
+              WHEN 'AD2Z'
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'DB2 DEADLOCK DETECTED IN INQSTM, SQLCODE='
+                    SQLCODE-DISPLAY
+                 DISPLAY  'SQLSTATE=' SQLSTATE
+                        ',SQLERRMC=' sqlerrmc(1:sqlerrmL)
+                        ',SQLERRD(1)=' SQLERRD(1)
+                        ',SQLERRD(2)=' SQLERRD(2)
+                        ',SQLERRD(3)=' SQLERRD(3)
+                        ',SQLERRD(4)=' SQLERRD(4)
+                        ',SQLERRD(5)=' SQLERRD(5)
+                        ',SQLERRD(6)=' SQLERRD(6)
+           END-EVALUATE.
+           MOVE 'N' TO INQSTM-SUCCESS.
+           INITIALIZE ABNDINFO-REC.
+           MOVE EIBRESP    TO ABND-RESPCODE.
+           MOVE EIBRESP2   TO ABND-RESP2CODE.
+           EXEC CICS ASSIGN APPLID(ABND-APPLID)
+           END-EXEC.
+           MOVE EIBTASKN   TO ABND-TASKNO-KEY.
+           MOVE EIBTRNID   TO ABND-TRANID.
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-ORIG-DATE TO ABND-DATE.
+           STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                  ':' DELIMITED BY SIZE,
+                  WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                  ':' DELIMITED BY SIZE,
+                  WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                  INTO ABND-TIME
+           END-STRING.
+           MOVE WS-U-TIME   TO ABND-UTIME-KEY.
+           MOVE MY-ABEND-CODE TO ABND-CODE.
+           EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+           END-EXEC.
+           MOVE ZEROS      TO ABND-SQLCODE.
+           STRING 'AH010 - Unprogrammed abend in INQSTM.'
+                 DELIMITED BY SIZE,
+                 ' EIBRESP=' DELIMITED BY SIZE,
+                 ABND-RESPCODE DELIMITED BY SIZE,
+                 ' RESP2=' DELIMITED BY SIZE,
+                 ABND-RESP2CODE DELIMITED BY SIZE
+                 INTO ABND-FREEFORM
+           END-STRING.
+           EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+              COMMAREA(ABNDINFO-REC)
+           END-EXEC.
+           EXEC CICS ABEND ABCODE(MY-ABEND-CODE)
+              NODUMP
+              CANCEL
+           END-EXEC.
+       AH999.
+           EXIT.
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+       PTD999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
