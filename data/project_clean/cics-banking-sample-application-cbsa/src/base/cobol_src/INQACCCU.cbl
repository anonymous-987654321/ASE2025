@@ -12,6 +12,14 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       77 WS-MAX-ACCOUNTS    PIC S9(8) COMP VALUE 100.
            EXEC SQL
               INCLUDE ACCDB2
            END-EXEC.
@@ -130,6 +138,34 @@
        01 MY-ABEND-CODE                   PIC XXXX.
        01 WS-STORM-DRAIN                  PIC X VALUE 'N'.
        01 STORM-DRAIN-CONDITION           PIC X(20).
+       01 HOST-CONTROL-ROW.
+          03 HV-CONTROL-NAME                  PIC X(32).
+          03 HV-CONTROL-VALUE-NUM             PIC S9(9) COMP.
+          03 HV-CONTROL-VALUE-STR             PIC X(40).
+          03 HV-SD-CONTROL-GROUP REDEFINES
+             HV-CONTROL-VALUE-STR.
+             05 HV-SD-LAST-HIT-TIME           PIC 9(15).
+             05 HV-SD-TRIP-FLAG               PIC X.
+                88 HV-SD-CIRCUIT-OPEN               VALUE 'Y'.
+             05 HV-SD-TRIP-TIME                PIC 9(15).
+             05 FILLER                         PIC X(9).
+       01 WS-SD-WINDOW-SECS               PIC S9(9) COMP VALUE 60.
+       01 WS-SD-TRIP-THRESHOLD            PIC S9(9) COMP VALUE 3.
+       01 WS-SD-COOLDOWN-SECS             PIC S9(9) COMP VALUE 300.
+       01 WS-SD-TICKS-PER-SEC             PIC S9(9) COMP
+                                               VALUE 1000000.
+       01 WS-SD-ELAPSED-SECS              PIC S9(9) COMP.
+       01 STORM-DRAIN-CIRCUIT-SW          PIC X VALUE 'N'.
+          88 STORM-DRAIN-CIRCUIT-IS-OPEN        VALUE 'Y'.
+       01 HOST-SDLOG-ROW.
+          03 HV-SDLOG-UTIME                PIC S9(15) COMP-3.
+          03 HV-SDLOG-SORTCODE             PIC 9(6) DISPLAY.
+          03 HV-SDLOG-PROGRAM              PIC X(8) VALUE 'INQACCCU'.
+          03 HV-SDLOG-DATE                 PIC X(10).
+          03 HV-SDLOG-TIME                 PIC 9(6).
+          03 HV-SDLOG-SQLCODE              PIC S9(8) DISPLAY
+                SIGN LEADING SEPARATE.
+          03 HV-SDLOG-CONDITION            PIC X(20).
        01 CUSTOMER-AREA.
            03 CUSTOMER-RECORD.
               05 CUSTOMER-EYECATCHER                 PIC X(4).
@@ -215,7 +251,7 @@
           03 COMM-FAIL-CODE            PIC X.
           03 CUSTOMER-FOUND            PIC X.
           03 COMM-PCB-POINTER          POINTER.
-          03 ACCOUNT-DETAILS OCCURS 1 TO 20 DEPENDING ON
+          03 ACCOUNT-DETAILS OCCURS 1 TO 100 DEPENDING ON
               NUMBER-OF-ACCOUNTS.
             05 COMM-EYE                  PIC X(4).
             05 COMM-CUSTNO               PIC X(10).
@@ -244,12 +280,21 @@
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        A010.
+           PERFORM GET-SORTCODE-CONFIG.
            MOVE 'N' TO COMM-SUCCESS
            MOVE '0' TO COMM-FAIL-CODE
            EXEC CICS HANDLE ABEND
               LABEL(ABEND-HANDLING)
            END-EXEC.
            MOVE SORTCODE TO REQUIRED-SORT-CODE OF CUSTOMER-KY.
+           PERFORM CHECK-STORM-DRAIN-TRIPPED.
+           IF STORM-DRAIN-CIRCUIT-IS-OPEN
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '9' TO COMM-FAIL-CODE
+              DISPLAY 'INQACCCU: Storm Drain circuit is open - '
+                 'failing fast without attempting DB2 access.'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
            PERFORM CUSTOMER-CHECK.
            IF CUSTOMER-FOUND = 'N'
               MOVE 'N' TO COMM-SUCCESS
@@ -400,7 +445,7 @@
        FD010.
            MOVE ZERO TO NUMBER-OF-ACCOUNTS.
            PERFORM UNTIL SQLCODE NOT = 0 OR
-           NUMBER-OF-ACCOUNTS = 20
+           NUMBER-OF-ACCOUNTS = WS-MAX-ACCOUNTS
               EXEC SQL FETCH FROM ACC-CURSOR
               INTO :HV-ACCOUNT-EYECATCHER,
                    :HV-ACCOUNT-CUST-NO,
@@ -537,18 +582,173 @@
            EVALUATE SQLCODE
               WHEN 923
                  MOVE 'DB2 Connection lost ' TO STORM-DRAIN-CONDITION
+              WHEN -904
+                 MOVE 'DB2 Resource Unavail' TO STORM-DRAIN-CONDITION
+              WHEN -911
+                 MOVE 'DB2 Deadlock/Rollbk ' TO STORM-DRAIN-CONDITION
               WHEN OTHER
                  MOVE 'Not Storm Drain     ' TO STORM-DRAIN-CONDITION
            END-EVALUATE.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
            IF STORM-DRAIN-CONDITION NOT EQUAL 'Not Storm Drain     '
               DISPLAY 'INQACCCU: Check-For-Storm-Drain-DB2: Storm '
                       'Drain condition (' STORM-DRAIN-CONDITION ') '
                       'has been met (' SQLCODE-DISPLAY ').'
+              PERFORM WRITE-STORM-DRAIN-LOG
+              PERFORM RECORD-STORM-DRAIN-HIT
            ELSE
               CONTINUE
            END-IF.
        CFSDD999.
            EXIT.
+       WRITE-STORM-DRAIN-LOG SECTION.
+       WSDL010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+           MOVE WS-U-TIME           TO HV-SDLOG-UTIME.
+           MOVE SORTCODE            TO HV-SDLOG-SORTCODE.
+           MOVE WS-ORIG-DATE        TO HV-SDLOG-DATE.
+           MOVE WS-TIME-NOW         TO HV-SDLOG-TIME.
+           MOVE SQLCODE-DISPLAY     TO HV-SDLOG-SQLCODE.
+           MOVE STORM-DRAIN-CONDITION TO HV-SDLOG-CONDITION.
+           EXEC SQL
+              INSERT INTO STORM_DRAIN_LOG
+                     (
+                      SDLOG_UTIME,
+                      SDLOG_SORTCODE,
+                      SDLOG_PROGRAM,
+                      SDLOG_DATE,
+                      SDLOG_TIME,
+                      SDLOG_SQLCODE,
+                      SDLOG_CONDITION
+                     )
+              VALUES
+                     (
+                      :HV-SDLOG-UTIME,
+                      :HV-SDLOG-SORTCODE,
+                      :HV-SDLOG-PROGRAM,
+                      :HV-SDLOG-DATE,
+                      :HV-SDLOG-TIME,
+                      :HV-SDLOG-SQLCODE,
+                      :HV-SDLOG-CONDITION
+                     )
+           END-EXEC.
+       WSDL999.
+           EXIT.
+       CHECK-STORM-DRAIN-TRIPPED SECTION.
+       CSDT010.
+           MOVE 'N' TO STORM-DRAIN-CIRCUIT-SW.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-STORM-DRAIN-DB2' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0 AND HV-SD-CIRCUIT-OPEN
+              EXEC CICS ASKTIME
+                 ABSTIME(WS-U-TIME)
+              END-EXEC
+              COMPUTE WS-SD-ELAPSED-SECS =
+                 (WS-U-TIME - HV-SD-TRIP-TIME) / WS-SD-TICKS-PER-SEC
+              IF WS-SD-ELAPSED-SECS < WS-SD-COOLDOWN-SECS
+                 MOVE 'Y' TO STORM-DRAIN-CIRCUIT-SW
+              ELSE
+                 PERFORM CLEAR-STORM-DRAIN-TRIP
+              END-IF
+           END-IF.
+       CSDT999.
+           EXIT.
+       CLEAR-STORM-DRAIN-TRIP SECTION.
+       CSDTR010.
+           MOVE 0 TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           EXEC SQL
+              UPDATE CONTROL
+              SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                  CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+       CSDTR999.
+           EXIT.
+       RECORD-STORM-DRAIN-HIT SECTION.
+       RSDH010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-STORM-DRAIN-DB2' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 COMPUTE WS-SD-ELAPSED-SECS =
+                    (WS-U-TIME - HV-SD-LAST-HIT-TIME)
+                       / WS-SD-TICKS-PER-SEC
+                 IF WS-SD-ELAPSED-SECS > WS-SD-WINDOW-SECS
+                    MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 ELSE
+                    ADD 1 TO HV-CONTROL-VALUE-NUM
+                 END-IF
+                 MOVE WS-U-TIME TO HV-SD-LAST-HIT-TIME
+                 IF HV-CONTROL-VALUE-NUM >= WS-SD-TRIP-THRESHOLD
+                    MOVE 'Y' TO HV-SD-TRIP-FLAG
+                    MOVE WS-U-TIME TO HV-SD-TRIP-TIME
+                 END-IF
+                 EXEC SQL
+                    UPDATE CONTROL
+                    SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                        CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+                    WHERE CONTROL_NAME = :HV-CONTROL-NAME
+                 END-EXEC
+              WHEN 100
+                 MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 MOVE SPACES TO HV-CONTROL-VALUE-STR
+                 MOVE WS-U-TIME TO HV-SD-LAST-HIT-TIME
+                 MOVE 'N' TO HV-SD-TRIP-FLAG
+                 EXEC SQL
+                    INSERT INTO CONTROL
+                       (CONTROL_NAME, CONTROL_VALUE_NUM,
+                        CONTROL_VALUE_STR)
+                    VALUES
+                       (:HV-CONTROL-NAME, :HV-CONTROL-VALUE-NUM,
+                        :HV-CONTROL-VALUE-STR)
+                 END-EXEC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       RSDH999.
+           EXIT.
        ABEND-HANDLING SECTION.
        AH010.
            EXEC CICS ASSIGN
@@ -677,4 +877,19 @@
                      DATESEP
            END-EXEC.
        PTD999.
-           EXIT.
\ No newline at end of file
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
