@@ -12,6 +12,13 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
        77 SYSIDERR-RETRY                PIC 999.
            EXEC SQL
               INCLUDE ACCDB2
@@ -43,15 +50,53 @@
           03 HV-PROCTRAN-TYPE           PIC X(3).
           03 HV-PROCTRAN-DESC           PIC X(40).
           03 HV-PROCTRAN-AMOUNT         PIC S9(10)V99 COMP-3.
+          03 HV-PROCTRAN-CHANNEL-ID     PIC X(6).
+          03 HV-PROCTRAN-NETWORK-ID     PIC X(8).
        EXEC SQL
           INCLUDE SQLCA
        END-EXEC.
        01 WS-CICS-WORK-AREA.
           05 WS-CICS-RESP               PIC S9(8) COMP.
           05 WS-CICS-RESP2              PIC S9(8) COMP.
+       01 HOST-CONTROL-ROW.
+           03 HV-CONTROL-NAME                  PIC X(32).
+           03 HV-CONTROL-VALUE-NUM             PIC S9(9) COMP.
+           03 HV-CONTROL-VALUE-STR             PIC X(40).
+           03 HV-SD-CONTROL-GROUP REDEFINES
+              HV-CONTROL-VALUE-STR.
+              05 HV-SD-LAST-HIT-TIME           PIC 9(15).
+              05 HV-SD-TRIP-FLAG               PIC X.
+                 88 HV-SD-CIRCUIT-OPEN               VALUE 'Y'.
+              05 HV-SD-TRIP-TIME                PIC 9(15).
+              05 FILLER                         PIC X(9).
+       01 WS-ENFORCE-OD-POLICY          PIC X VALUE 'Y'.
+          88 WS-OD-POLICY-ENFORCED            VALUE 'Y'.
+          88 WS-OD-POLICY-WAIVED              VALUE 'N'.
+       01 WS-FACILTYPE-DISP             PIC 9(8).
+       01 WS-SD-WINDOW-SECS              PIC S9(9) COMP VALUE 60.
+       01 WS-SD-TRIP-THRESHOLD           PIC S9(9) COMP VALUE 3.
+       01 WS-SD-COOLDOWN-SECS            PIC S9(9) COMP VALUE 300.
+       01 WS-SD-TICKS-PER-SEC            PIC S9(9) COMP
+                                              VALUE 1000000.
+       01 WS-SD-ELAPSED-SECS             PIC S9(9) COMP.
+       01 HOST-SDLOG-ROW.
+          03 HV-SDLOG-UTIME                PIC S9(15) COMP-3.
+          03 HV-SDLOG-SORTCODE             PIC 9(6) DISPLAY.
+          03 HV-SDLOG-PROGRAM              PIC X(8) VALUE 'DBCRFUN'.
+          03 HV-SDLOG-DATE                 PIC X(10).
+          03 HV-SDLOG-TIME                 PIC 9(6).
+          03 HV-SDLOG-SQLCODE              PIC S9(8) DISPLAY
+                SIGN LEADING SEPARATE.
+          03 HV-SDLOG-CONDITION            PIC X(20).
+       01 STORM-DRAIN-CIRCUIT-SW         PIC X VALUE 'N'.
+          88 STORM-DRAIN-CIRCUIT-IS-OPEN       VALUE 'Y'.
        LOCAL-STORAGE SECTION.
        01 FILE-RETRY                    PIC 999.
        01 WS-EXIT-RETRY-LOOP            PIC X         VALUE ' '.
+       01 DB2-DEADLOCK-RETRY            PIC 999.
+       01 WS-DEADLOCK-MAX-RETRY         PIC S9(4) COMP VALUE 6.
+       01 WS-DEADLOCK-DELAY-SECS        PIC S9(4) COMP VALUE 1.
+       01 WS-DEADLOCK-BACKOFF-SECS      PIC S9(4) COMP VALUE 0.
        01 DB2-DATE-REFORMAT.
           03 DB2-DATE-REF-YR            PIC 9(4).
           03 FILLER                     PIC X.
@@ -94,6 +139,8 @@
                  05 ACCOUNT-ACTUAL-BALANCE     PIC S9(10)V99.
        01 WS-EIBTASKN12                 PIC 9(12)     VALUE 0.
        01 WS-SQLCODE-DISP               PIC 9(9)      VALUE 0.
+       01 WS-SAVED-SQLCODE              PIC S9(9) COMP VALUE 0.
+       01 WS-SAVED-SQLERRD3             PIC S9(9) COMP VALUE 0.
        01 DESIRED-ACC-KEY.
           03 DESIRED-SORT-CODE          PIC 9(6).
           03 DESIRED-ACC-NO             PIC 9(8).
@@ -157,6 +204,7 @@
               88 PROC-TY-PAYMENT-CREDIT           VALUE 'PCR'.
               88 PROC-TY-PAYMENT-DEBIT            VALUE 'PDR'.
               88 PROC-TY-TRANSFER                 VALUE 'TFR'.
+              88 PROC-TY-REVERSAL                 VALUE 'REV'.
               05 PROC-TRAN-DESC               PIC X(40).
               05 PROC-TRAN-DESC-XFR REDEFINES PROC-TRAN-DESC.
                 07 PROC-TRAN-DESC-XFR-HEADER PIC X(26).
@@ -271,9 +319,12 @@
                05 FILLER                PIC X(4).
           03 COMM-SUCCESS             PIC X.
           03 COMM-FAIL-CODE           PIC X.
+          03 COMM-CHEQUE-FLAG         PIC X VALUE SPACE.
+             88 COMM-CHEQUE-TRAN            VALUE 'Y'.
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        A010.
+           PERFORM GET-SORTCODE-CONFIG.
            MOVE 'N' TO COMM-SUCCESS
            MOVE '0' TO COMM-FAIL-CODE
            EXEC CICS HANDLE ABEND
@@ -281,6 +332,16 @@
            END-EXEC.
            MOVE SORTCODE TO COMM-SORTC.
            MOVE SORTCODE TO DESIRED-SORT-CODE.
+           MOVE 0 TO DB2-DEADLOCK-RETRY.
+           PERFORM GET-DEADLOCK-RETRY-CONFIG.
+           PERFORM CHECK-STORM-DRAIN-TRIPPED.
+           IF STORM-DRAIN-CIRCUIT-IS-OPEN
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '9' TO COMM-FAIL-CODE
+              DISPLAY 'DBCRFUN: Storm Drain circuit is open - '
+                 'failing fast without attempting DB2 access.'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
             PERFORM UPDATE-ACCOUNT-DB2.
            PERFORM GET-ME-OUT-OF-HERE.
        A999.
@@ -329,11 +390,12 @@
               PERFORM CHECK-FOR-STORM-DRAIN-DB2
               GO TO UAD999
            END-IF.
+           PERFORM GET-OVERDRAFT-POLICY.
            IF COMM-AMT < 0
               IF (HV-ACCOUNT-ACC-TYPE = 'MORTGAGE'
-              AND COMM-FACILTYPE = 496)
+              AND WS-OD-POLICY-ENFORCED)
               OR (HV-ACCOUNT-ACC-TYPE = 'LOAN    '
-              AND COMM-FACILTYPE = 496)
+              AND WS-OD-POLICY-ENFORCED)
                  MOVE 'N' TO COMM-SUCCESS
                  MOVE '4' TO COMM-FAIL-CODE
                  GO TO UAD999
@@ -341,16 +403,16 @@
               MOVE 0 TO WS-DIFFERENCE
               COMPUTE WS-DIFFERENCE = HV-ACCOUNT-AVAIL-BAL
                  + COMM-AMT
-              IF WS-DIFFERENCE < 0 AND COMM-FACILTYPE = 496
+              IF WS-DIFFERENCE < 0 AND WS-OD-POLICY-ENFORCED
                  MOVE 'N' TO COMM-SUCCESS
                  MOVE '3' TO COMM-FAIL-CODE
                  GO TO UAD999
               END-IF
            END-IF.
            IF (HV-ACCOUNT-ACC-TYPE = 'MORTGAGE' AND
-           COMM-FACILTYPE = 496)
+           WS-OD-POLICY-ENFORCED)
            OR (HV-ACCOUNT-ACC-TYPE = 'LOAN    '
-           AND COMM-FACILTYPE = 496)
+           AND WS-OD-POLICY-ENFORCED)
               MOVE 'N' TO COMM-SUCCESS
               MOVE '4' TO COMM-FAIL-CODE
               GO TO UAD999
@@ -384,12 +446,116 @@
            IF SQLCODE NOT = 0
               MOVE 'N' TO COMM-SUCCESS
               MOVE '2' TO COMM-FAIL-CODE
+              MOVE SQLCODE TO WS-SAVED-SQLCODE
+              MOVE SQLERRD(3) TO WS-SAVED-SQLERRD3
               PERFORM CHECK-FOR-STORM-DRAIN-DB2
+              IF WS-SAVED-SQLCODE = -911
+                 IF WS-SAVED-SQLERRD3 = 13172872
+                    DISPLAY 'DEADLOCK DETECTED!'
+                    ADD 1 TO DB2-DEADLOCK-RETRY
+                    PERFORM RECORD-DEADLOCK-RETRY-METRIC
+                    IF DB2-DEADLOCK-RETRY < WS-DEADLOCK-MAX-RETRY
+                       EXEC CICS SYNCPOINT
+                          ROLLBACK
+                          RESP(WS-CICS-RESP)
+                          RESP2(WS-CICS-RESP2)
+                       END-EXEC
+                       IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                          INITIALIZE ABNDINFO-REC
+                          MOVE EIBRESP    TO ABND-RESPCODE
+                          MOVE EIBRESP2   TO ABND-RESP2CODE
+                          EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                          END-EXEC
+                          MOVE EIBTASKN   TO ABND-TASKNO-KEY
+                          MOVE EIBTRNID   TO ABND-TRANID
+                          PERFORM POPULATE-TIME-DATE
+                          MOVE WS-ORIG-DATE TO ABND-DATE
+                          STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                               ':' DELIMITED BY SIZE,
+                                WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                                ':' DELIMITED BY SIZE,
+                                WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                                INTO ABND-TIME
+                          END-STRING
+                          MOVE WS-U-TIME   TO ABND-UTIME-KEY
+                          MOVE 'HROL'      TO ABND-CODE
+                          EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                          END-EXEC
+                          MOVE ZEROS      TO ABND-SQLCODE
+                          STRING 'UAD010 - COULD NOT ROLL BACK AFTER '
+                               DELIMITED BY SIZE,
+                               'DEADLOCK, POSSIBLE DATA INTEGRITY '
+                               DELIMITED BY SIZE,
+                               'ISSUE. EIBRESP=' DELIMITED BY SIZE,
+                               ABND-RESPCODE DELIMITED BY SIZE,
+                               ' RESP2=' DELIMITED BY SIZE,
+                               ABND-RESP2CODE DELIMITED BY SIZE
+                               INTO ABND-FREEFORM
+                          END-STRING
+                          EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                                    COMMAREA(ABNDINFO-REC)
+                          END-EXEC
+                          DISPLAY ' COULD NOT ROLL BACK AFTER DEADLOCK,'
+                             ' POSSIBLE DATA INTEGRITY ISSUE.'
+                             'RESP CODE=' WS-CICS-RESP ' RESP2 CODE='
+                             WS-CICS-RESP2
+                          EXEC CICS ABEND
+                             ABCODE ('HROL')
+                             CANCEL
+                          END-EXEC
+                       END-IF
+                       COMPUTE WS-DEADLOCK-BACKOFF-SECS =
+                          WS-DEADLOCK-DELAY-SECS * DB2-DEADLOCK-RETRY
+                       EXEC CICS DELAY
+                          FOR SECONDS(WS-DEADLOCK-BACKOFF-SECS)
+                       END-EXEC
+                       GO TO UAD010
+                    ELSE
+                       PERFORM RECORD-DEADLOCK-EXHAUSTED
+                    END-IF
+                 END-IF
+              END-IF
               GO TO UAD999
            END-IF.
            PERFORM WRITE-TO-PROCTRAN.
        UAD999.
            EXIT.
+       GET-OVERDRAFT-POLICY SECTION.
+       GOP010.
+           IF COMM-FACILTYPE = 496
+              MOVE 'Y' TO WS-ENFORCE-OD-POLICY
+           ELSE
+              MOVE 'N' TO WS-ENFORCE-OD-POLICY
+           END-IF.
+           MOVE COMM-FACILTYPE TO WS-FACILTYPE-DISP.
+           MOVE SPACES TO HV-CONTROL-NAME
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM
+           MOVE SPACES TO HV-CONTROL-VALUE-STR
+           STRING DESIRED-SORT-CODE DELIMITED BY SIZE
+           '-FACILTYPE-' DELIMITED BY SIZE
+           WS-FACILTYPE-DISP DELIMITED BY SIZE
+           '-OD' DELIMITED BY SIZE
+           INTO HV-CONTROL-NAME
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                       CONTROL_VALUE_NUM,
+                       CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                      :HV-CONTROL-VALUE-NUM,
+                      :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0
+              IF HV-CONTROL-VALUE-STR(1:7) = 'ENFORCE'
+                 MOVE 'Y' TO WS-ENFORCE-OD-POLICY
+              END-IF
+              IF HV-CONTROL-VALUE-STR(1:5) = 'WAIVE'
+                 MOVE 'N' TO WS-ENFORCE-OD-POLICY
+              END-IF
+           END-IF.
+       GOP999.
+           EXIT.
        WRITE-TO-PROCTRAN SECTION.
        WTP010.
             PERFORM WRITE-TO-PROCTRAN-DB2.
@@ -416,24 +582,40 @@
            MOVE WS-ORIG-DATE TO WS-ORIG-DATE-GRP-X.
            MOVE WS-ORIG-DATE-GRP-X TO HV-PROCTRAN-DATE.
            MOVE SPACES TO HV-PROCTRAN-DESC.
-           IF COMM-AMT < 0
-              MOVE 'DEB' TO HV-PROCTRAN-TYPE
-              MOVE 'COUNTER WTHDRW' TO HV-PROCTRAN-DESC
-              IF COMM-FACILTYPE = 496
-                 MOVE 'PDR' TO HV-PROCTRAN-TYPE
-                 MOVE COMM-ORIGIN(1:14) TO
-                    HV-PROCTRAN-DESC
+           IF COMM-CHEQUE-TRAN
+              IF COMM-AMT < 0
+                 MOVE 'CHO' TO HV-PROCTRAN-TYPE
+              ELSE
+                 MOVE 'CHI' TO HV-PROCTRAN-TYPE
               END-IF
+              MOVE 'CHEQUE PENDING CLR' TO HV-PROCTRAN-DESC
            ELSE
-              MOVE 'CRE' TO HV-PROCTRAN-TYPE
-              MOVE 'COUNTER RECVED' TO HV-PROCTRAN-DESC
-              IF COMM-FACILTYPE = 496
-                 MOVE 'PCR' TO HV-PROCTRAN-TYPE
-                 MOVE COMM-ORIGIN(1:14) TO
-                    HV-PROCTRAN-DESC
+              IF COMM-AMT < 0
+                 MOVE 'DEB' TO HV-PROCTRAN-TYPE
+                 MOVE 'COUNTER WTHDRW' TO HV-PROCTRAN-DESC
+                 IF COMM-FACILTYPE = 496
+                    MOVE 'PDR' TO HV-PROCTRAN-TYPE
+                    MOVE COMM-ORIGIN(1:14) TO
+                       HV-PROCTRAN-DESC
+                 END-IF
+              ELSE
+                 MOVE 'CRE' TO HV-PROCTRAN-TYPE
+                 MOVE 'COUNTER RECVED' TO HV-PROCTRAN-DESC
+                 IF COMM-FACILTYPE = 496
+                    MOVE 'PCR' TO HV-PROCTRAN-TYPE
+                    MOVE COMM-ORIGIN(1:14) TO
+                       HV-PROCTRAN-DESC
+                 END-IF
               END-IF
            END-IF.
            MOVE COMM-AMT TO HV-PROCTRAN-AMOUNT.
+           IF COMM-FACILTYPE = 496
+              MOVE 'ATM'   TO HV-PROCTRAN-CHANNEL-ID
+              MOVE COMM-NETWRK-ID TO HV-PROCTRAN-NETWORK-ID
+           ELSE
+              MOVE 'BRANCH' TO HV-PROCTRAN-CHANNEL-ID
+              MOVE SPACES    TO HV-PROCTRAN-NETWORK-ID
+           END-IF.
            EXEC SQL
               INSERT INTO PROCTRAN
                      (
@@ -445,7 +627,9 @@
                       PROCTRAN_REF,
                       PROCTRAN_TYPE,
                       PROCTRAN_DESC,
-                      PROCTRAN_AMOUNT
+                      PROCTRAN_AMOUNT,
+                      PROCTRAN_CHANNEL_ID,
+                      PROCTRAN_NETWORK_ID
                      )
               VALUES
                      (
@@ -457,7 +641,9 @@
                       :HV-PROCTRAN-REF,
                       :HV-PROCTRAN-TYPE,
                       :HV-PROCTRAN-DESC,
-                      :HV-PROCTRAN-AMOUNT
+                      :HV-PROCTRAN-AMOUNT,
+                      :HV-PROCTRAN-CHANNEL-ID,
+                      :HV-PROCTRAN-NETWORK-ID
                      )
            END-EXEC.
            IF SQLCODE NOT = 0
@@ -537,18 +723,304 @@
            EVALUATE SQLCODE
               WHEN 923
                  MOVE 'DB2 Connection lost ' TO STORM-DRAIN-CONDITION
+              WHEN -904
+                 MOVE 'DB2 Resource Unavail' TO STORM-DRAIN-CONDITION
+              WHEN -911
+                 MOVE 'DB2 Deadlock/Rollbk ' TO STORM-DRAIN-CONDITION
               WHEN OTHER
                  MOVE 'Not Storm Drain     ' TO STORM-DRAIN-CONDITION
            END-EVALUATE.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
            IF STORM-DRAIN-CONDITION NOT EQUAL 'Not Storm Drain     '
-              DISPLAY 'DBCRFUN: Check-For-Storm-Drain-DB2: Storm '
-                      'Drain condition (' STORM-DRAIN-CONDITION ') '
-                      'has been met (' SQLCODE-DISPLAY ').'
+              PERFORM WRITE-STORM-DRAIN-LOG
+              PERFORM RECORD-STORM-DRAIN-HIT
            ELSE
               CONTINUE
            END-IF.
        CFSDD999.
            EXIT.
+       WRITE-STORM-DRAIN-LOG SECTION.
+       WSDL010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+           MOVE WS-U-TIME           TO HV-SDLOG-UTIME.
+           MOVE SORTCODE            TO HV-SDLOG-SORTCODE.
+           MOVE WS-ORIG-DATE        TO HV-SDLOG-DATE.
+           MOVE WS-TIME-NOW         TO HV-SDLOG-TIME.
+           MOVE SQLCODE-DISPLAY     TO HV-SDLOG-SQLCODE.
+           MOVE STORM-DRAIN-CONDITION TO HV-SDLOG-CONDITION.
+           EXEC SQL
+              INSERT INTO STORM_DRAIN_LOG
+                     (
+                      SDLOG_UTIME,
+                      SDLOG_SORTCODE,
+                      SDLOG_PROGRAM,
+                      SDLOG_DATE,
+                      SDLOG_TIME,
+                      SDLOG_SQLCODE,
+                      SDLOG_CONDITION
+                     )
+              VALUES
+                     (
+                      :HV-SDLOG-UTIME,
+                      :HV-SDLOG-SORTCODE,
+                      :HV-SDLOG-PROGRAM,
+                      :HV-SDLOG-DATE,
+                      :HV-SDLOG-TIME,
+                      :HV-SDLOG-SQLCODE,
+                      :HV-SDLOG-CONDITION
+                     )
+           END-EXEC.
+       WSDL999.
+           EXIT.
+       CHECK-STORM-DRAIN-TRIPPED SECTION.
+       CSDT010.
+           MOVE 'N' TO STORM-DRAIN-CIRCUIT-SW.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-STORM-DRAIN-DB2' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0 AND HV-SD-CIRCUIT-OPEN
+              EXEC CICS ASKTIME
+                 ABSTIME(WS-U-TIME)
+              END-EXEC
+              COMPUTE WS-SD-ELAPSED-SECS =
+                 (WS-U-TIME - HV-SD-TRIP-TIME) / WS-SD-TICKS-PER-SEC
+              IF WS-SD-ELAPSED-SECS < WS-SD-COOLDOWN-SECS
+                 MOVE 'Y' TO STORM-DRAIN-CIRCUIT-SW
+              ELSE
+                 PERFORM CLEAR-STORM-DRAIN-TRIP
+              END-IF
+           END-IF.
+       CSDT999.
+           EXIT.
+       CLEAR-STORM-DRAIN-TRIP SECTION.
+       CSDTR010.
+           MOVE 0 TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           EXEC SQL
+              UPDATE CONTROL
+              SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                  CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+       CSDTR999.
+           EXIT.
+       RECORD-STORM-DRAIN-HIT SECTION.
+       RSDH010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-STORM-DRAIN-DB2' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 COMPUTE WS-SD-ELAPSED-SECS =
+                    (WS-U-TIME - HV-SD-LAST-HIT-TIME)
+                       / WS-SD-TICKS-PER-SEC
+                 IF WS-SD-ELAPSED-SECS > WS-SD-WINDOW-SECS
+                    MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 ELSE
+                    ADD 1 TO HV-CONTROL-VALUE-NUM
+                 END-IF
+                 MOVE WS-U-TIME TO HV-SD-LAST-HIT-TIME
+                 IF HV-CONTROL-VALUE-NUM >= WS-SD-TRIP-THRESHOLD
+                    MOVE 'Y' TO HV-SD-TRIP-FLAG
+                    MOVE WS-U-TIME TO HV-SD-TRIP-TIME
+                 END-IF
+                 EXEC SQL
+                    UPDATE CONTROL
+                    SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                        CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+                    WHERE CONTROL_NAME = :HV-CONTROL-NAME
+                 END-EXEC
+              WHEN 100
+                 MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 MOVE SPACES TO HV-CONTROL-VALUE-STR
+                 MOVE WS-U-TIME TO HV-SD-LAST-HIT-TIME
+                 MOVE 'N' TO HV-SD-TRIP-FLAG
+                 EXEC SQL
+                    INSERT INTO CONTROL
+                       (CONTROL_NAME, CONTROL_VALUE_NUM,
+                        CONTROL_VALUE_STR)
+                    VALUES
+                       (:HV-CONTROL-NAME, :HV-CONTROL-VALUE-NUM,
+                        :HV-CONTROL-VALUE-STR)
+                 END-EXEC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       RSDH999.
+           EXIT.
+       GET-DEADLOCK-RETRY-CONFIG SECTION.
+       GDRC010.
+           MOVE 6 TO WS-DEADLOCK-MAX-RETRY.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-DB2-DEADLOCK-MAX-RETRY' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE HV-CONTROL-VALUE-NUM TO WS-DEADLOCK-MAX-RETRY
+           END-IF.
+           MOVE 1 TO WS-DEADLOCK-DELAY-SECS.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-DB2-DEADLOCK-DELAY-SECS' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE HV-CONTROL-VALUE-NUM TO WS-DEADLOCK-DELAY-SECS
+           END-IF.
+       GDRC999.
+           EXIT.
+       RECORD-DEADLOCK-RETRY-METRIC SECTION.
+       RDRM010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-DB2-DEADLOCK-RETRY-COUNT' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1 TO HV-CONTROL-VALUE-NUM
+                 EXEC SQL
+                    UPDATE CONTROL
+                    SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                        CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+                    WHERE CONTROL_NAME = :HV-CONTROL-NAME
+                 END-EXEC
+              WHEN 100
+                 MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 MOVE SPACES TO HV-CONTROL-VALUE-STR
+                 EXEC SQL
+                    INSERT INTO CONTROL
+                       (CONTROL_NAME, CONTROL_VALUE_NUM,
+                        CONTROL_VALUE_STR)
+                    VALUES
+                       (:HV-CONTROL-NAME, :HV-CONTROL-VALUE-NUM,
+                        :HV-CONTROL-VALUE-STR)
+                 END-EXEC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       RDRM999.
+           EXIT.
+       RECORD-DEADLOCK-EXHAUSTED SECTION.
+       RDE010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-DB2-DEADLOCK-EXHAUST-COUNT' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1 TO HV-CONTROL-VALUE-NUM
+                 EXEC SQL
+                    UPDATE CONTROL
+                    SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                        CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+                    WHERE CONTROL_NAME = :HV-CONTROL-NAME
+                 END-EXEC
+              WHEN 100
+                 MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 MOVE SPACES TO HV-CONTROL-VALUE-STR
+                 EXEC SQL
+                    INSERT INTO CONTROL
+                       (CONTROL_NAME, CONTROL_VALUE_NUM,
+                        CONTROL_VALUE_STR)
+                    VALUES
+                       (:HV-CONTROL-NAME, :HV-CONTROL-VALUE-NUM,
+                        :HV-CONTROL-VALUE-STR)
+                 END-EXEC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       RDE999.
+           EXIT.
        ABEND-HANDLING SECTION.
        AH010.
            EXEC CICS ASSIGN ABCODE(MY-ABEND-CODE)
@@ -655,3 +1127,18 @@
            END-EXEC.
        PTD999.
            EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
