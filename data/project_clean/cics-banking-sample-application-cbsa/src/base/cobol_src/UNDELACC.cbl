@@ -0,0 +1,215 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF,DLI')
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNDELACC.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       01 HOST-ACCOUNT-ROW.
+          03 HV-ACCOUNT-SORTCODE        PIC X(6).
+          03 HV-ACCOUNT-ACC-NO          PIC X(8).
+          03 HV-ACCOUNT-CUST-NO         PIC X(10).
+          03 HV-ACCOUNT-ACC-TYPE        PIC X(8).
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER    PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE     PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER    PIC X(8).
+          03 HV-PROCTRAN-DATE          PIC X(10).
+          03 HV-PROCTRAN-TIME          PIC X(6).
+          03 HV-PROCTRAN-REF           PIC X(12).
+          03 HV-PROCTRAN-TYPE          PIC X(3).
+          03 HV-PROCTRAN-DESC          PIC X(40).
+          03 HV-PROCTRAN-AMOUNT        PIC S9(10)V99 COMP-3.
+          03 HV-PROCTRAN-CUSTOMER-NO   PIC X(10).
+          03 HV-PROCTRAN-ACC-TYPE      PIC X(8).
+          03 HV-PROCTRAN-CHANNEL-ID    PIC X(6).
+       01 PROCTRAN-AREA.
+          03 PROC-TRAN-TYPE            PIC X(3).
+             88 PROC-TY-UNDO-DELETE-ACCOUNT    VALUE 'UDA'.
+          03 PROC-TRAN-DESC            PIC X(40)
+             VALUE 'ACCOUNT DELETION REVERSED WITHIN WINDOW'.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+       01 SQLCODE-DISPLAY              PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+       01 WS-U-TIME                    PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                 PIC X(10).
+       01 WS-TIME-NOW                  PIC 9(6).
+       01 WS-EIBTASKN12                PIC 9(12).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 UNDA-SCODE                PIC 9(6).
+          03 UNDA-ACCNO                PIC 9(8).
+          03 UNDA-SUCCESS              PIC X.
+          03 UNDA-FAIL-CD              PIC X.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE SORTCODE TO UNDA-SCODE.
+           MOVE SPACE TO UNDA-SUCCESS.
+           MOVE SPACE TO UNDA-FAIL-CD.
+           PERFORM READ-ACCOUNT-FOR-UNDELETE.
+           IF UNDA-SUCCESS = 'N'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF
+           PERFORM REVERSE-PENDING-DELETE.
+           IF UNDA-SUCCESS = 'Y'
+              PERFORM WRITE-PROCTRAN-DB2
+           END-IF
+           PERFORM GET-ME-OUT-OF-HERE.
+       A999.
+           EXIT.
+       READ-ACCOUNT-FOR-UNDELETE SECTION.
+       RAFU010.
+           MOVE UNDA-SCODE TO HV-ACCOUNT-SORTCODE.
+           MOVE UNDA-ACCNO TO HV-ACCOUNT-ACC-NO.
+           EXEC SQL
+              SELECT ACCOUNT_CUSTOMER_NUMBER,
+                     ACCOUNT_TYPE
+              INTO  :HV-ACCOUNT-CUST-NO,
+                    :HV-ACCOUNT-ACC-TYPE
+              FROM ACCOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
+                    ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO AND
+                    ACCOUNT_PENDING_DELETE = 'Y'
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO UNDA-SUCCESS
+              MOVE '1' TO UNDA-FAIL-CD
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'UNDELACC - NO ACCOUNT PENDING DELETE FOR '
+                 'ACCOUNT ' UNDA-ACCNO ' SQLCODE=' SQLCODE-DISPLAY
+              GO TO RAFU999
+           END-IF.
+           MOVE 'Y' TO UNDA-SUCCESS.
+       RAFU999.
+           EXIT.
+       REVERSE-PENDING-DELETE SECTION.
+       RPD010.
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_PENDING_DELETE = ' ',
+                  ACCOUNT_PENDING_DELETE_DATE = 0
+              WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
+                    ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO AND
+                    ACCOUNT_PENDING_DELETE = 'Y'
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO UNDA-SUCCESS
+              MOVE '2' TO UNDA-FAIL-CD
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'UNDELACC - UNABLE TO REVERSE PENDING DELETE '
+                 'FOR ACCOUNT ' UNDA-ACCNO
+                 ' SQLCODE=' SQLCODE-DISPLAY
+           ELSE
+              MOVE 'Y' TO UNDA-SUCCESS
+              MOVE SPACE TO UNDA-FAIL-CD
+           END-IF.
+       RPD999.
+           EXIT.
+       WRITE-PROCTRAN-DB2 SECTION.
+       WPD010.
+           INITIALIZE HOST-PROCTRAN-ROW.
+           PERFORM POPULATE-TIME-DATE.
+           MOVE 'PRTR' TO HV-PROCTRAN-EYECATCHER.
+           MOVE UNDA-SCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE UNDA-ACCNO TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE WS-ORIG-DATE TO HV-PROCTRAN-DATE.
+           MOVE WS-TIME-NOW  TO HV-PROCTRAN-TIME.
+           MOVE EIBTASKN     TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-PROCTRAN-REF.
+           SET PROC-TY-UNDO-DELETE-ACCOUNT TO TRUE.
+           MOVE PROC-TRAN-TYPE TO HV-PROCTRAN-TYPE.
+           MOVE PROC-TRAN-DESC TO HV-PROCTRAN-DESC.
+           MOVE HV-ACCOUNT-CUST-NO  TO HV-PROCTRAN-CUSTOMER-NO.
+           MOVE HV-ACCOUNT-ACC-TYPE TO HV-PROCTRAN-ACC-TYPE.
+           MOVE 'BRANCH' TO HV-PROCTRAN-CHANNEL-ID.
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                     (
+                      PROCTRAN_EYECATCHER,
+                      PROCTRAN_SORTCODE,
+                      PROCTRAN_NUMBER,
+                      PROCTRAN_DATE,
+                      PROCTRAN_TIME,
+                      PROCTRAN_REF,
+                      PROCTRAN_TYPE,
+                      PROCTRAN_DESC,
+                      PROCTRAN_AMOUNT,
+                      PROCTRAN_CUSTOMER_NO,
+                      PROCTRAN_ACC_TYPE,
+                      PROCTRAN_CHANNEL_ID
+                     )
+              VALUES
+                     (
+                      :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT,
+                      :HV-PROCTRAN-CUSTOMER-NO,
+                      :HV-PROCTRAN-ACC-TYPE,
+                      :HV-PROCTRAN-CHANNEL-ID
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'UNDELACC - UNABLE TO WRITE PROCTRAN ROW '
+                 'SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+       WPD999.
+           EXIT.
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOOH010.
+           EXEC CICS RETURN
+           END-EXEC.
+       GMOOH999.
+           EXIT.
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+       PTD999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
