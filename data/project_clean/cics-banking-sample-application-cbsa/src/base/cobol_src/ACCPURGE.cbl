@@ -0,0 +1,176 @@
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCPURGE.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                          PIC 9(6) VALUE 987654.
+       01 HV-CONTROL-NAME             PIC X(32).
+       01 HV-CONTROL-VALUE-NUM        PIC S9(9) COMP.
+       01 HV-CONTROL-VALUE-STR        PIC X(40).
+       01 WS-GRACE-DAYS                     PIC S9(4) COMP VALUE 7.
+       01 HOST-ACCOUNT-ROW.
+          03 HV-ACCOUNT-SORTCODE            PIC X(6).
+          03 HV-ACCOUNT-ACC-NO              PIC X(8).
+          03 HV-ACCOUNT-PENDING-DEL-DATE    PIC S9(8).
+       01 WS-EXIT-SW                        PIC X VALUE 'N'.
+          88 WS-NO-MORE-ACCOUNT-ROWS             VALUE 'Y'.
+       01 WS-RUN-DATE.
+          03 WS-RUN-DATE-YY                 PIC 99.
+          03 WS-RUN-DATE-MM                 PIC 99.
+          03 WS-RUN-DATE-DD                 PIC 99.
+       01 WS-RUN-DATE-X                     PIC 9(8).
+       01 WS-TODAY-YYYYMMDD                 PIC S9(8).
+       01 WS-ELIGIBLE-DATE                  PIC S9(8).
+       01 WS-ELIGIBLE-DATE-GRP REDEFINES WS-ELIGIBLE-DATE.
+          03 WS-ED-YYYY                     PIC 9999.
+          03 WS-ED-MM                       PIC 99.
+          03 WS-ED-DD                       PIC 99.
+       01 WS-PENDING-DEL-DATE-UNSIGNED      PIC 9(8).
+       01 WS-ELIGIBLE-DATE-UNSIGNED         PIC 9(8).
+       01 WS-INTEGER                        PIC S9(9) COMP VALUE 0.
+       01 ACCOUNTS-READ                     PIC 9(8) VALUE 0.
+       01 ACCOUNTS-PURGED                   PIC 9(8) VALUE 0.
+       01 ACCOUNTS-NOT-YET-ELIGIBLE         PIC 9(8) VALUE 0.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+                                                 SIGN LEADING SEPARATE.
+           EXEC SQL
+              DECLARE APRG-CURSOR CURSOR FOR
+                 SELECT ACCOUNT_SORTCODE, ACCOUNT_NUMBER,
+                        ACCOUNT_PENDING_DELETE_DATE
+                 FROM ACCOUNT
+                 WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE
+                   AND ACCOUNT_PENDING_DELETE = 'Y'
+           END-EXEC.
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE SORTCODE TO HV-ACCOUNT-SORTCODE.
+           PERFORM GET-GRACE-PERIOD-CONFIG.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           COMPUTE WS-RUN-DATE-X = (2000 + WS-RUN-DATE-YY) * 10000
+              + WS-RUN-DATE-MM * 100 + WS-RUN-DATE-DD.
+           COMPUTE WS-TODAY-YYYYMMDD =
+              (2000 + WS-RUN-DATE-YY) * 10000
+              + WS-RUN-DATE-MM * 100
+              + WS-RUN-DATE-DD.
+           EXEC SQL OPEN APRG-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           PERFORM PURGE-ONE-ACCOUNT UNTIL WS-NO-MORE-ACCOUNT-ROWS.
+           EXEC SQL CLOSE APRG-CURSOR
+           END-EXEC.
+           DISPLAY 'ACCPURGE - ACCOUNTS READ:          ' ACCOUNTS-READ.
+           DISPLAY 'ACCPURGE - ACCOUNTS PURGED:        '
+              ACCOUNTS-PURGED.
+           DISPLAY 'ACCPURGE - ACCOUNTS NOT YET DUE:    '
+              ACCOUNTS-NOT-YET-ELIGIBLE.
+           STOP RUN.
+       P999.
+           EXIT.
+       PURGE-ONE-ACCOUNT SECTION.
+       POA010.
+           EXEC SQL FETCH APRG-CURSOR
+              INTO :HV-ACCOUNT-SORTCODE, :HV-ACCOUNT-ACC-NO,
+                   :HV-ACCOUNT-PENDING-DEL-DATE
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EXIT-SW
+              GO TO POA999
+           END-IF
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           ADD 1 TO ACCOUNTS-READ.
+           PERFORM COMPUTE-ELIGIBLE-DATE.
+           IF WS-ELIGIBLE-DATE > WS-TODAY-YYYYMMDD
+              ADD 1 TO ACCOUNTS-NOT-YET-ELIGIBLE
+              GO TO POA999
+           END-IF
+           EXEC SQL
+              DELETE FROM ACCOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
+                    ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY 'ACCPURGE - UNABLE TO PURGE ACCOUNT '
+                 HV-ACCOUNT-ACC-NO ' SQLCODE=' SQLCODE
+           ELSE
+              ADD 1 TO ACCOUNTS-PURGED
+           END-IF.
+       POA999.
+           EXIT.
+       COMPUTE-ELIGIBLE-DATE SECTION.
+       CED010.
+           MOVE HV-ACCOUNT-PENDING-DEL-DATE TO
+              WS-PENDING-DEL-DATE-UNSIGNED.
+           COMPUTE WS-INTEGER = FUNCTION INTEGER-OF-DATE
+              (WS-PENDING-DEL-DATE-UNSIGNED) + WS-GRACE-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-INTEGER) TO
+              WS-ELIGIBLE-DATE-UNSIGNED.
+           MOVE WS-ELIGIBLE-DATE-UNSIGNED TO WS-ELIGIBLE-DATE.
+       CED999.
+           EXIT.
+       ABEND-THIS-RUN SECTION.
+       ATR010.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           DISPLAY 'ACCPURGE - UNRECOVERABLE DB2 ERROR. SQLCODE='
+              SQLCODE-DISPLAY.
+           DISPLAY 'ACCPURGE - ACCOUNTS READ: ' ACCOUNTS-READ.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       ATR999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           MOVE 'SORTCODE' TO HV-CONTROL-NAME.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = ZERO
+              MOVE HV-CONTROL-VALUE-NUM TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
+       GET-GRACE-PERIOD-CONFIG SECTION.
+       GGPC010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           MOVE 'ACCT-DELETE-GRACE-DAYS' TO HV-CONTROL-NAME.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = ZERO
+              MOVE HV-CONTROL-VALUE-NUM TO WS-GRACE-DAYS
+           END-IF.
+       GGPC999.
+           EXIT.
