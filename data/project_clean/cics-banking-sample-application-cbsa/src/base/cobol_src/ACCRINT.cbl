@@ -0,0 +1,250 @@
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCRINT.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                          PIC 9(6) VALUE 987654.
+       01 HV-CONTROL-NAME             PIC X(32).
+       01 HV-CONTROL-VALUE-NUM        PIC S9(9) COMP.
+       01 HV-CONTROL-VALUE-STR        PIC X(40).
+       77 WS-RUN-SEQ                        PIC 9(12) VALUE 0.
+           EXEC SQL
+              INCLUDE ACCDB2
+           END-EXEC.
+       01 HOST-ACCOUNT-ROW.
+          03 HV-ACCOUNT-EYECATCHER          PIC X(4).
+          03 HV-ACCOUNT-CUST-NO             PIC X(10).
+          03 HV-ACCOUNT-KEY.
+             05 HV-ACCOUNT-SORTCODE         PIC X(6).
+             05 HV-ACCOUNT-ACC-NO           PIC X(8).
+          03 HV-ACCOUNT-ACC-TYPE            PIC X(8).
+          03 HV-ACCOUNT-INT-RATE            PIC S9(4)V99 COMP-3.
+          03 HV-ACCOUNT-OPENED              PIC X(10).
+          03 HV-ACCOUNT-OVERDRAFT-LIM       PIC S9(9) COMP.
+          03 HV-ACCOUNT-LAST-STMT           PIC X(10).
+          03 HV-ACCOUNT-NEXT-STMT           PIC X(10).
+          03 HV-ACCOUNT-AVAIL-BAL           PIC S9(10)V99 COMP-3.
+          03 HV-ACCOUNT-ACTUAL-BAL          PIC S9(10)V99 COMP-3.
+          EXEC SQL
+             INCLUDE PROCDB2
+          END-EXEC.
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER         PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE          PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER         PIC X(8).
+          03 HV-PROCTRAN-DATE               PIC X(10).
+          03 HV-PROCTRAN-DATE-GROUP REDEFINES HV-PROCTRAN-DATE.
+             05 HV-PROCTRAN-DATE-DAY        PIC XX.
+             05 HV-PROCTRAN-DATE-DELIM1     PIC X.
+             05 HV-PROCTRAN-DATE-MONTH      PIC XX.
+             05 HV-PROCTRAN-DATE-DELIM2     PIC X.
+             05 HV-PROCTRAN-DATE-YEAR       PIC X(4).
+          03 HV-PROCTRAN-TIME               PIC X(6).
+          03 HV-PROCTRAN-REF                PIC X(12).
+          03 HV-PROCTRAN-TYPE               PIC X(3).
+          03 HV-PROCTRAN-DESC               PIC X(40).
+          03 HV-PROCTRAN-AMOUNT             PIC S9(10)V99 COMP-3.
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+                                                 SIGN LEADING SEPARATE.
+       01 WS-EXIT-SW                        PIC X VALUE 'N'.
+          88 WS-NO-MORE-ACCOUNTS                  VALUE 'Y'.
+       01 PROCTRAN-AREA.
+           03 PROC-TRAN-DATA.
+              05 PROC-TRAN-EYE-CATCHER        PIC X(4).
+              88 PROC-TRAN-VALID VALUE 'PRTR'.
+              05 PROC-TRAN-ID.
+                 07 PROC-TRAN-SORT-CODE       PIC 9(6).
+                 07 PROC-TRAN-NUMBER          PIC 9(8).
+              05 PROC-TRAN-DATE               PIC 9(8).
+              05 PROC-TRAN-TIME               PIC 9(6).
+              05 PROC-TRAN-REF                PIC 9(12).
+              05 PROC-TRAN-TYPE               PIC X(3).
+              88 PROC-TY-INTEREST-ACCRUED         VALUE 'INT'.
+              05 PROC-TRAN-DESC               PIC X(40).
+              05 PROC-TRAN-AMOUNT             PIC S9(10)V99.
+       01 WS-ACCOUNT-INT-RATE               PIC 9(4)V99.
+       01 WS-ACCOUNT-ACTUAL-BAL             PIC S9(10)V99.
+       01 WS-DAILY-INTEREST                 PIC S9(10)V99.
+       01 WS-NEW-ACTUAL-BAL                 PIC S9(10)V99.
+       01 WS-RUN-DATE.
+          03 WS-RUN-DATE-YY                 PIC 99.
+          03 WS-RUN-DATE-MM                 PIC 99.
+          03 WS-RUN-DATE-DD                 PIC 99.
+       01 WS-RUN-DATE-X                     PIC 9(8).
+       01 WS-RUN-DATE-CCYY                  PIC 9999.
+       01 WS-RUN-TIME                       PIC 9(6).
+       01 ACCOUNTS-PROCESSED                PIC 9(8) VALUE 0.
+       01 ACCOUNTS-IN-ERROR                 PIC 9(8) VALUE 0.
+           EXEC SQL
+              DECLARE INT-CURSOR CURSOR FOR
+                 SELECT ACCOUNT_EYECATCHER, ACCOUNT_CUSTOMER_NUMBER,
+                        ACCOUNT_SORTCODE, ACCOUNT_NUMBER,
+                        ACCOUNT_TYPE, ACCOUNT_INTEREST_RATE,
+                        ACCOUNT_OPENED, ACCOUNT_OVERDRAFT_LIMIT,
+                        ACCOUNT_LAST_STATEMENT, ACCOUNT_NEXT_STATEMENT,
+                        ACCOUNT_AVAILABLE_BALANCE,
+                        ACCOUNT_ACTUAL_BALANCE
+                 FROM ACCOUNT
+                 WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE
+                 FOR UPDATE OF ACCOUNT_ACTUAL_BALANCE,
+                               ACCOUNT_AVAILABLE_BALANCE
+           END-EXEC.
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE SORTCODE TO HV-ACCOUNT-SORTCODE.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           COMPUTE WS-RUN-DATE-X = (2000 + WS-RUN-DATE-YY) * 10000
+              + WS-RUN-DATE-MM * 100 + WS-RUN-DATE-DD.
+           EXEC SQL OPEN INT-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           PERFORM ACCRUE-INTEREST UNTIL WS-NO-MORE-ACCOUNTS.
+           EXEC SQL CLOSE INT-CURSOR
+           END-EXEC.
+           DISPLAY 'ACCRINT - ACCOUNTS PROCESSED: ' ACCOUNTS-PROCESSED.
+           DISPLAY 'ACCRINT - ACCOUNTS IN ERROR:   ' ACCOUNTS-IN-ERROR.
+           STOP RUN.
+       P999.
+           EXIT.
+       ACCRUE-INTEREST SECTION.
+       AI010.
+           EXEC SQL FETCH INT-CURSOR
+              INTO :HV-ACCOUNT-EYECATCHER, :HV-ACCOUNT-CUST-NO,
+                   :HV-ACCOUNT-SORTCODE, :HV-ACCOUNT-ACC-NO,
+                   :HV-ACCOUNT-ACC-TYPE, :HV-ACCOUNT-INT-RATE,
+                   :HV-ACCOUNT-OPENED, :HV-ACCOUNT-OVERDRAFT-LIM,
+                   :HV-ACCOUNT-LAST-STMT, :HV-ACCOUNT-NEXT-STMT,
+                   :HV-ACCOUNT-AVAIL-BAL, :HV-ACCOUNT-ACTUAL-BAL
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EXIT-SW
+              GO TO AI999
+           END-IF
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           MOVE HV-ACCOUNT-INT-RATE TO WS-ACCOUNT-INT-RATE.
+           MOVE HV-ACCOUNT-ACTUAL-BAL TO WS-ACCOUNT-ACTUAL-BAL.
+           IF WS-ACCOUNT-ACTUAL-BAL > 0
+              COMPUTE WS-DAILY-INTEREST ROUNDED =
+                 (WS-ACCOUNT-ACTUAL-BAL * WS-ACCOUNT-INT-RATE) / 36500
+           ELSE
+              MOVE 0 TO WS-DAILY-INTEREST
+           END-IF
+           IF WS-DAILY-INTEREST = 0
+              ADD 1 TO ACCOUNTS-PROCESSED
+              GO TO AI999
+           END-IF
+           COMPUTE WS-NEW-ACTUAL-BAL =
+              WS-ACCOUNT-ACTUAL-BAL + WS-DAILY-INTEREST.
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_ACTUAL_BALANCE = :WS-NEW-ACTUAL-BAL,
+                  ACCOUNT_AVAILABLE_BALANCE = :WS-NEW-ACTUAL-BAL
+              WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE
+              AND ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY 'ACCRINT - UPDATE FAILED FOR ACCOUNT '
+                 HV-ACCOUNT-ACC-NO ' SQLCODE=' SQLCODE
+              ADD 1 TO ACCOUNTS-IN-ERROR
+              GO TO AI999
+           END-IF
+           PERFORM WRITE-PROCTRAN.
+           ADD 1 TO ACCOUNTS-PROCESSED.
+       AI999.
+           EXIT.
+       WRITE-PROCTRAN SECTION.
+       WP010.
+           ADD 1 TO WS-RUN-SEQ.
+           INITIALIZE PROC-TRAN-DATA.
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER.
+           MOVE HV-ACCOUNT-SORTCODE TO PROC-TRAN-SORT-CODE.
+           MOVE HV-ACCOUNT-ACC-NO TO PROC-TRAN-NUMBER.
+           MOVE WS-RUN-DATE-X TO PROC-TRAN-DATE.
+           MOVE WS-RUN-TIME TO PROC-TRAN-TIME.
+           MOVE WS-RUN-SEQ TO PROC-TRAN-REF.
+           SET PROC-TY-INTEREST-ACCRUED TO TRUE.
+           STRING 'NIGHTLY INTEREST ACCRUAL' DELIMITED BY SIZE
+              INTO PROC-TRAN-DESC.
+           MOVE WS-DAILY-INTEREST TO PROC-TRAN-AMOUNT.
+           MOVE PROC-TRAN-EYE-CATCHER TO HV-PROCTRAN-EYECATCHER.
+           MOVE PROC-TRAN-SORT-CODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE PROC-TRAN-NUMBER TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE WS-RUN-DATE-DD   TO HV-PROCTRAN-DATE-DAY.
+           MOVE '.'              TO HV-PROCTRAN-DATE-DELIM1.
+           MOVE WS-RUN-DATE-MM   TO HV-PROCTRAN-DATE-MONTH.
+           MOVE '.'              TO HV-PROCTRAN-DATE-DELIM2.
+           COMPUTE WS-RUN-DATE-CCYY = 2000 + WS-RUN-DATE-YY.
+           MOVE WS-RUN-DATE-CCYY TO HV-PROCTRAN-DATE-YEAR.
+           MOVE PROC-TRAN-TIME TO HV-PROCTRAN-TIME.
+           MOVE PROC-TRAN-REF TO HV-PROCTRAN-REF.
+           MOVE PROC-TRAN-TYPE TO HV-PROCTRAN-TYPE.
+           MOVE PROC-TRAN-DESC TO HV-PROCTRAN-DESC.
+           MOVE PROC-TRAN-AMOUNT TO HV-PROCTRAN-AMOUNT.
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                 (PROCTRAN_EYECATCHER, PROCTRAN_SORTCODE,
+                  PROCTRAN_NUMBER, PROCTRAN_DATE,
+                  PROCTRAN_TIME, PROCTRAN_REF,
+                  PROCTRAN_TYPE, PROCTRAN_DESC,
+                  PROCTRAN_AMOUNT)
+              VALUES
+                 (:HV-PROCTRAN-EYECATCHER, :HV-PROCTRAN-SORT-CODE,
+                  :HV-PROCTRAN-ACC-NUMBER, :HV-PROCTRAN-DATE,
+                  :HV-PROCTRAN-TIME, :HV-PROCTRAN-REF,
+                  :HV-PROCTRAN-TYPE, :HV-PROCTRAN-DESC,
+                  :HV-PROCTRAN-AMOUNT)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY 'ACCRINT - PROCTRAN INSERT FAILED FOR ACCOUNT '
+                 HV-ACCOUNT-ACC-NO ' SQLCODE=' SQLCODE
+           END-IF.
+       WP999.
+           EXIT.
+       ABEND-THIS-RUN SECTION.
+       ATR010.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           DISPLAY 'ACCRINT - UNRECOVERABLE DB2 ERROR. SQLCODE='
+              SQLCODE-DISPLAY.
+           DISPLAY 'ACCRINT - ACCOUNTS PROCESSED: ' ACCOUNTS-PROCESSED.
+           DISPLAY 'ACCRINT - ACCOUNTS IN ERROR:   ' ACCOUNTS-IN-ERROR.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       ATR999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           MOVE 'SORTCODE' TO HV-CONTROL-NAME.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = ZERO
+              MOVE HV-CONTROL-VALUE-NUM TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
