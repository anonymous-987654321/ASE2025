@@ -0,0 +1,72 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETSCODE.
+       AUTHOR. James O'Grady.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                   PIC 9(6) VALUE 987654.
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY            PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+       01 HV-CONTROL-NAME             PIC X(32).
+       01 HV-CONTROL-VALUE-NUM        PIC S9(9) COMP.
+       01 HV-CONTROL-VALUE-STR        PIC X(40).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           PERFORM GET-SORTCODE-DB2.
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+       A999.
+           EXIT.
+       GET-SORTCODE-DB2 SECTION.
+       GSD010.
+           MOVE SORTCODE TO GETSCODE-SORTCODE.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           MOVE 'SORTCODE' TO HV-CONTROL-NAME.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE TRUE
+              WHEN SQLCODE = ZERO
+                 MOVE HV-CONTROL-VALUE-NUM TO GETSCODE-SORTCODE
+                 MOVE 'Y' TO GETSCODE-SUCCESS
+                 MOVE '0' TO GETSCODE-FAIL-CD
+              WHEN SQLCODE = 100
+                 MOVE SORTCODE TO GETSCODE-SORTCODE
+                 MOVE 'Y' TO GETSCODE-SUCCESS
+                 MOVE '0' TO GETSCODE-FAIL-CD
+              WHEN OTHER
+                 MOVE SORTCODE TO GETSCODE-SORTCODE
+                 MOVE 'N' TO GETSCODE-SUCCESS
+                 MOVE '1' TO GETSCODE-FAIL-CD
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'GETSCODE - UNABLE TO READ CONTROL ROW. '
+                    'SQLCODE=' SQLCODE-DISPLAY
+           END-EVALUATE.
+       GSD999.
+           EXIT.
