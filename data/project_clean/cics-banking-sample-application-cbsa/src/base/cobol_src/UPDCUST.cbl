@@ -11,6 +11,13 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
        77 SYSIDERR-RETRY               PIC 999.
        01 WS-CICS-WORK-AREA.
           03 WS-CICS-RESP              PIC S9(8) COMP.
@@ -31,6 +38,12 @@
                  07 CUSTOMER-NUMBER                  PIC 9(10) DISPLAY.
               05 CUSTOMER-NAME                       PIC X(60).
               05 CUSTOMER-ADDRESS                    PIC X(160).
+              05 CUSTOMER-ADDRESS-GROUP
+                 REDEFINES CUSTOMER-ADDRESS.
+                 07 CUSTOMER-ADDR-BUILDING           PIC X(60).
+                 07 CUSTOMER-ADDR-TOWN               PIC X(40).
+                 07 CUSTOMER-ADDR-COUNTY             PIC X(40).
+                 07 CUSTOMER-ADDR-POSTCODE           PIC X(20).
               05 CUSTOMER-DATE-OF-BIRTH              PIC 9(8).
               05 CUSTOMER-DOB-GROUP REDEFINES CUSTOMER-DATE-OF-BIRTH.
                  07 CUSTOMER-BIRTH-DAY               PIC 99.
@@ -64,6 +77,9 @@
           03 FILLER                    PIC X VALUE '.'.
           03 WS-ORIG-DATE-YYYY-X       PIC X(4).
        01 REJ-REASON                   PIC XX VALUE SPACES.
+       01 WS-DOB-COMPARABLE            PIC 9(8).
+       01 WS-TODAY-COMPARABLE          PIC 9(8).
+       01 WS-MIN-BIRTH-YEAR            PIC 9(4).
        01 WS-PASSED-DATA.
           02 WS-TEST-KEY               PIC X(4).
           02 WS-SORT-CODE              PIC 9(6).
@@ -112,6 +128,11 @@
           03 COMM-CUSTNO               PIC X(10).
           03 COMM-NAME                 PIC X(60).
           03 COMM-ADDR                 PIC X(160).
+          03 COMM-ADDR-GROUP REDEFINES COMM-ADDR.
+            05 COMM-ADDR-BUILDING       PIC X(60).
+            05 COMM-ADDR-TOWN           PIC X(40).
+            05 COMM-ADDR-COUNTY         PIC X(40).
+            05 COMM-ADDR-POSTCODE       PIC X(20).
           03 COMM-DOB                  PIC 9(8).
           03 COMM-DOB-GROUP REDEFINES COMM-DOB.
              05 COMM-BIRTH-DAY               PIC 99.
@@ -128,8 +149,10 @@
        PROCEDURE DIVISION.
        PREMIERE SECTION.
        A010.
+           PERFORM GET-SORTCODE-CONFIG.
            MOVE SORTCODE TO COMM-SCODE
                             DESIRED-SORT-CODE.
+           PERFORM POPULATE-TIME-DATE.
            MOVE SPACES TO WS-UNSTR-TITLE.
            UNSTRING COMM-NAME DELIMITED BY SPACE
               INTO WS-UNSTR-TITLE.
@@ -165,10 +188,38 @@
              MOVE 'T' TO COMM-UPD-FAIL-CD
              GOBACK
            END-IF
+           PERFORM VALIDATE-DATE-OF-BIRTH.
+           IF COMM-UPD-SUCCESS = 'N'
+              GOBACK
+           END-IF
            PERFORM UPDATE-CUSTOMER-VSAM
            PERFORM GET-ME-OUT-OF-HERE.
        A999.
            EXIT.
+       VALIDATE-DATE-OF-BIRTH SECTION.
+       VDOB010.
+           MOVE 'Y' TO COMM-UPD-SUCCESS.
+           MOVE SPACE TO COMM-UPD-FAIL-CD.
+           COMPUTE WS-TODAY-COMPARABLE =
+              WS-ORIG-DATE-YYYY * 10000
+              + WS-ORIG-DATE-MM * 100
+              + WS-ORIG-DATE-DD.
+           COMPUTE WS-DOB-COMPARABLE =
+              COMM-BIRTH-YEAR * 10000
+              + COMM-BIRTH-MONTH * 100
+              + COMM-BIRTH-DAY.
+           COMPUTE WS-MIN-BIRTH-YEAR = WS-ORIG-DATE-YYYY - 120.
+           IF WS-DOB-COMPARABLE > WS-TODAY-COMPARABLE
+              MOVE 'N' TO COMM-UPD-SUCCESS
+              MOVE '5' TO COMM-UPD-FAIL-CD
+              GO TO VDOB999
+           END-IF.
+           IF COMM-BIRTH-YEAR < WS-MIN-BIRTH-YEAR
+              MOVE 'N' TO COMM-UPD-SUCCESS
+              MOVE '6' TO COMM-UPD-FAIL-CD
+           END-IF.
+       VDOB999.
+           EXIT.
        UPDATE-CUSTOMER-VSAM SECTION.
        UCV010.
            MOVE COMM-CUSTNO TO DESIRED-CUSTNO.
@@ -188,22 +239,13 @@
               END-IF
               GO TO UCV999
            END-IF.
-           IF (COMM-NAME = SPACES OR COMM-NAME(1:1) = ' ') AND
-           (COMM-ADDR = SPACES OR COMM-ADDR(1:1) = ' ')
+           IF COMM-ADDR = SPACES OR COMM-ADDR(1:1) = ' '
               MOVE 'N' TO COMM-UPD-SUCCESS
               MOVE '4' TO COMM-UPD-FAIL-CD
               GO TO UCV999
            END-IF.
-           IF (COMM-NAME = SPACES OR COMM-NAME(1:1) = ' ') AND
-           (COMM-ADDR NOT = SPACES OR COMM-ADDR(1:1) NOT = ' ')
-              MOVE COMM-ADDR TO CUSTOMER-ADDRESS OF WS-CUST-DATA
-           END-IF.
-           IF (COMM-ADDR = SPACES OR COMM-ADDR(1:1) = ' ') AND
-           (COMM-NAME NOT = SPACES OR COMM-NAME(1:1) NOT = ' ')
-              MOVE COMM-NAME TO CUSTOMER-NAME OF WS-CUST-DATA
-           END-IF.
-           IF COMM-ADDR(1:1) NOT = ' ' AND COMM-NAME(1:1) NOT = ' '
-              MOVE COMM-ADDR TO CUSTOMER-ADDRESS OF WS-CUST-DATA
+           MOVE COMM-ADDR TO CUSTOMER-ADDRESS OF WS-CUST-DATA.
+           IF COMM-NAME NOT = SPACES AND COMM-NAME(1:1) NOT = ' '
               MOVE COMM-NAME TO CUSTOMER-NAME OF WS-CUST-DATA
            END-IF.
            COMPUTE WS-CUST-REC-LEN = LENGTH OF WS-CUST-DATA.
@@ -257,3 +299,18 @@
            END-EXEC.
        PTD999.
            EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
