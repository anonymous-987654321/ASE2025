@@ -0,0 +1,248 @@
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                          PIC 9(6) VALUE 987654.
+       01 HV-CONTROL-NAME             PIC X(32).
+       01 HV-CONTROL-VALUE-NUM        PIC S9(9) COMP.
+       01 HV-CONTROL-VALUE-STR        PIC X(40).
+       01 STATEMENT-LINE                    PIC X(80).
+           EXEC SQL
+              INCLUDE ACCDB2
+           END-EXEC.
+       01 HOST-ACCOUNT-ROW.
+          03 HV-ACCOUNT-EYECATCHER          PIC X(4).
+          03 HV-ACCOUNT-CUST-NO             PIC X(10).
+          03 HV-ACCOUNT-KEY.
+             05 HV-ACCOUNT-SORTCODE         PIC X(6).
+             05 HV-ACCOUNT-ACC-NO           PIC X(8).
+          03 HV-ACCOUNT-ACC-TYPE            PIC X(8).
+          03 HV-ACCOUNT-INT-RATE            PIC S9(4)V99 COMP-3.
+          03 HV-ACCOUNT-OPENED              PIC X(10).
+          03 HV-ACCOUNT-OVERDRAFT-LIM       PIC S9(9) COMP.
+          03 HV-ACCOUNT-LAST-STMT           PIC X(10).
+          03 HV-ACCOUNT-NEXT-STMT           PIC X(10).
+          03 HV-ACCOUNT-NEXT-STMT-GROUP
+             REDEFINES HV-ACCOUNT-NEXT-STMT.
+             05 HV-ACCOUNT-NEXT-STMT-DAY    PIC XX.
+             05 HV-ACCOUNT-NEXT-STMT-DELIM1 PIC X.
+             05 HV-ACCOUNT-NEXT-STMT-MONTH  PIC XX.
+             05 HV-ACCOUNT-NEXT-STMT-DELIM2 PIC X.
+             05 HV-ACCOUNT-NEXT-STMT-YEAR   PIC X(4).
+          03 HV-ACCOUNT-AVAIL-BAL           PIC S9(10)V99 COMP-3.
+          03 HV-ACCOUNT-ACTUAL-BAL          PIC S9(10)V99 COMP-3.
+          EXEC SQL
+             INCLUDE PROCDB2
+          END-EXEC.
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER         PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE          PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER         PIC X(8).
+          03 HV-PROCTRAN-DATE               PIC X(10).
+          03 HV-PROCTRAN-TIME               PIC X(6).
+          03 HV-PROCTRAN-REF                PIC X(12).
+          03 HV-PROCTRAN-TYPE               PIC X(3).
+          03 HV-PROCTRAN-DESC               PIC X(40).
+          03 HV-PROCTRAN-AMOUNT             PIC S9(10)V99 COMP-3.
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+           EXEC SQL
+              DECLARE STMT-CURSOR CURSOR FOR
+                 SELECT ACCOUNT_EYECATCHER, ACCOUNT_CUSTOMER_NUMBER,
+                        ACCOUNT_SORTCODE, ACCOUNT_NUMBER,
+                        ACCOUNT_TYPE, ACCOUNT_INTEREST_RATE,
+                        ACCOUNT_OPENED, ACCOUNT_OVERDRAFT_LIMIT,
+                        ACCOUNT_LAST_STATEMENT, ACCOUNT_NEXT_STATEMENT,
+                        ACCOUNT_AVAILABLE_BALANCE,
+                        ACCOUNT_ACTUAL_BALANCE
+                 FROM ACCOUNT
+                 WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE
+                 FOR UPDATE OF ACCOUNT_LAST_STATEMENT,
+                               ACCOUNT_NEXT_STATEMENT
+           END-EXEC.
+           EXEC SQL
+              DECLARE TRAN-CURSOR CURSOR FOR
+                 SELECT PROCTRAN_DATE, PROCTRAN_TYPE,
+                        PROCTRAN_DESC, PROCTRAN_AMOUNT
+                 FROM PROCTRAN
+                 WHERE PROCTRAN_SORTCODE = :HV-ACCOUNT-SORTCODE
+                 AND PROCTRAN_NUMBER = :HV-ACCOUNT-ACC-NO
+                 AND PROCTRAN_DATE > :HV-ACCOUNT-LAST-STMT
+                 AND PROCTRAN_DATE <= :HV-ACCOUNT-NEXT-STMT
+                 ORDER BY PROCTRAN_DATE, PROCTRAN_TIME
+                 FOR FETCH ONLY
+           END-EXEC.
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+       01 WS-ACC-EXIT-SW                    PIC X VALUE 'N'.
+          88 WS-NO-MORE-ACCOUNTS                  VALUE 'Y'.
+       01 WS-TRAN-EXIT-SW                   PIC X VALUE 'N'.
+          88 WS-NO-MORE-TRANS                     VALUE 'Y'.
+       01 WS-RUN-DATE.
+          03 WS-RUN-DATE-YY                 PIC 99.
+          03 WS-RUN-DATE-MM                 PIC 99.
+          03 WS-RUN-DATE-DD                 PIC 99.
+       01 WS-RUN-DATE-X                     PIC 9(8).
+       01 WS-NEXT-STMT-X                    PIC 9(8).
+       01 WS-NEXT-STMT-GRP REDEFINES WS-NEXT-STMT-X.
+          03 WS-NEXT-STMT-YYYY              PIC 9999.
+          03 WS-NEXT-STMT-MM                PIC 99.
+          03 WS-NEXT-STMT-DD                PIC 99.
+       01 WS-NEXT-STMT-DUE-X                PIC 9(8).
+       01 ACCOUNTS-PROCESSED                PIC 9(8) VALUE 0.
+       01 ACCOUNTS-IN-ERROR                 PIC 9(8) VALUE 0.
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE SORTCODE TO HV-ACCOUNT-SORTCODE.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           COMPUTE WS-RUN-DATE-X = (2000 + WS-RUN-DATE-YY) * 10000
+              + WS-RUN-DATE-MM * 100 + WS-RUN-DATE-DD.
+           EXEC SQL OPEN STMT-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           PERFORM PROCESS-ACCOUNT UNTIL WS-NO-MORE-ACCOUNTS.
+           EXEC SQL CLOSE STMT-CURSOR
+           END-EXEC.
+           DISPLAY 'STMTGEN - ACCOUNTS PROCESSED: ' ACCOUNTS-PROCESSED.
+           DISPLAY 'STMTGEN - ACCOUNTS IN ERROR:   ' ACCOUNTS-IN-ERROR.
+           STOP RUN.
+       P999.
+           EXIT.
+       PROCESS-ACCOUNT SECTION.
+       PA010.
+           EXEC SQL FETCH STMT-CURSOR
+              INTO :HV-ACCOUNT-EYECATCHER, :HV-ACCOUNT-CUST-NO,
+                   :HV-ACCOUNT-SORTCODE, :HV-ACCOUNT-ACC-NO,
+                   :HV-ACCOUNT-ACC-TYPE, :HV-ACCOUNT-INT-RATE,
+                   :HV-ACCOUNT-OPENED, :HV-ACCOUNT-OVERDRAFT-LIM,
+                   :HV-ACCOUNT-LAST-STMT, :HV-ACCOUNT-NEXT-STMT,
+                   :HV-ACCOUNT-AVAIL-BAL, :HV-ACCOUNT-ACTUAL-BAL
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-ACC-EXIT-SW
+              GO TO PA999
+           END-IF
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           MOVE HV-ACCOUNT-NEXT-STMT-YEAR  TO WS-NEXT-STMT-YYYY.
+           MOVE HV-ACCOUNT-NEXT-STMT-MONTH TO WS-NEXT-STMT-MM.
+           MOVE HV-ACCOUNT-NEXT-STMT-DAY   TO WS-NEXT-STMT-DD.
+           MOVE WS-NEXT-STMT-X TO WS-NEXT-STMT-DUE-X.
+           IF WS-NEXT-STMT-DUE-X > WS-RUN-DATE-X
+              GO TO PA999
+           END-IF
+           PERFORM WRITE-STATEMENT-HEADER.
+           MOVE 'N' TO WS-TRAN-EXIT-SW.
+           EXEC SQL OPEN TRAN-CURSOR
+           END-EXEC.
+           PERFORM WRITE-STATEMENT-LINE UNTIL WS-NO-MORE-TRANS.
+           EXEC SQL CLOSE TRAN-CURSOR
+           END-EXEC.
+           PERFORM ADVANCE-STATEMENT-DATES.
+           ADD 1 TO ACCOUNTS-PROCESSED.
+       PA999.
+           EXIT.
+       WRITE-STATEMENT-HEADER SECTION.
+       WSH010.
+           MOVE SPACES TO STATEMENT-LINE.
+           STRING 'ACCOUNT ' HV-ACCOUNT-SORTCODE '-' HV-ACCOUNT-ACC-NO
+              ' STATEMENT PERIOD ' HV-ACCOUNT-LAST-STMT ' TO '
+              HV-ACCOUNT-NEXT-STMT DELIMITED BY SIZE
+              INTO STATEMENT-LINE
+           END-STRING
+           DISPLAY STATEMENT-LINE.
+       WSH999.
+           EXIT.
+       WRITE-STATEMENT-LINE SECTION.
+       WSL010.
+           EXEC SQL FETCH TRAN-CURSOR
+              INTO :HV-PROCTRAN-DATE, :HV-PROCTRAN-TYPE,
+                   :HV-PROCTRAN-DESC, :HV-PROCTRAN-AMOUNT
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-TRAN-EXIT-SW
+              GO TO WSL999
+           END-IF
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           MOVE SPACES TO STATEMENT-LINE.
+           STRING '  ' HV-PROCTRAN-DATE ' ' HV-PROCTRAN-TYPE ' '
+              HV-PROCTRAN-DESC ' ' HV-PROCTRAN-AMOUNT
+              DELIMITED BY SIZE
+              INTO STATEMENT-LINE
+           END-STRING
+           DISPLAY STATEMENT-LINE.
+       WSL999.
+           EXIT.
+       ADVANCE-STATEMENT-DATES SECTION.
+       ASD010.
+           MOVE HV-ACCOUNT-NEXT-STMT-YEAR  TO WS-NEXT-STMT-YYYY.
+           MOVE HV-ACCOUNT-NEXT-STMT-MONTH TO WS-NEXT-STMT-MM.
+           MOVE HV-ACCOUNT-NEXT-STMT-DAY   TO WS-NEXT-STMT-DD.
+           ADD 1 TO WS-NEXT-STMT-MM.
+           IF WS-NEXT-STMT-MM > 12
+              MOVE 1 TO WS-NEXT-STMT-MM
+              ADD 1 TO WS-NEXT-STMT-YYYY
+           END-IF
+           MOVE WS-NEXT-STMT-DD   TO HV-ACCOUNT-NEXT-STMT-DAY.
+           MOVE WS-NEXT-STMT-MM   TO HV-ACCOUNT-NEXT-STMT-MONTH.
+           MOVE WS-NEXT-STMT-YYYY TO HV-ACCOUNT-NEXT-STMT-YEAR.
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_LAST_STATEMENT = ACCOUNT_NEXT_STATEMENT,
+                  ACCOUNT_NEXT_STATEMENT = :HV-ACCOUNT-NEXT-STMT
+              WHERE ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE
+              AND ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY 'STMTGEN - UPDATE FAILED FOR ACCOUNT '
+                 HV-ACCOUNT-ACC-NO ' SQLCODE=' SQLCODE
+              ADD 1 TO ACCOUNTS-IN-ERROR
+           END-IF.
+       ASD999.
+           EXIT.
+       ABEND-THIS-RUN SECTION.
+       ATR010.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           DISPLAY 'STMTGEN - UNRECOVERABLE DB2 ERROR. SQLCODE='
+              SQLCODE-DISPLAY.
+           DISPLAY 'STMTGEN - ACCOUNTS PROCESSED: ' ACCOUNTS-PROCESSED.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       ATR999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           MOVE 'SORTCODE' TO HV-CONTROL-NAME.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = ZERO
+              MOVE HV-CONTROL-VALUE-NUM TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
