@@ -0,0 +1,862 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF')
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BNK1CCS.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP             PIC S9(8) COMP VALUE 0.
+          03 WS-CICS-RESP2            PIC S9(8) COMP VALUE 0.
+       01 WS-FAIL-INFO.
+          03 FILLER                   PIC X(9)  VALUE 'BNK1CCS  '.
+          03 WS-CICS-FAIL-MSG         PIC X(70) VALUE ' '.
+          03 FILLER                   PIC X(6)  VALUE ' RESP='.
+          03 WS-CICS-RESP-DISP        PIC 9(10) VALUE 0.
+          03 FILLER                   PIC X(7)  VALUE ' RESP2='.
+          03 WS-CICS-RESP2-DISP       PIC 9(10) VALUE 0.
+          03 FILLER                   PIC X(15) VALUE ' ABENDING TASK.'.
+       01 SWITCHES.
+           03 VALID-DATA-SW           PIC X VALUE 'Y'.
+              88 VALID-DATA           VALUE 'Y'.
+       01 FLAGS.
+           03 SEND-FLAG               PIC X.
+              88 SEND-ERASE           VALUE '1'.
+              88 SEND-DATAONLY        VALUE '2'.
+              88 SEND-DATAONLY-ALARM  VALUE '3'.
+       01 END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session Ended'.
+       01 WS-UCTRANS                  PIC S9(8) COMP VALUE 0.
+       01 STORED-UCTRANS              PIC S9(8) COMP VALUE 0.
+       01 WS-COMM-AREA.
+          03 WS-COMM-TERM              PIC S9(8) COMP.
+       01 WS-VALIDATE-NAME             PIC X(60) VALUE ' '.
+       01 WS-UNSTR-TITLE               PIC X(9)  VALUE ' '.
+       01 WS-TITLE-VALID               PIC X     VALUE ' '.
+       01 COMM-ADDR-SPLIT.
+          03 COMM-ADDR-SPLIT1         PIC X(60).
+          03 COMM-ADDR-SPLIT2         PIC X(60).
+          03 COMM-ADDR-SPLIT3         PIC X(40).
+       01 COMM-DOB-UPD-FORMAT.
+          03 COMM-DOB-UPD-X.
+             05 COMM-DOBX-DD     PIC XX.
+             05 COMM-DOBX-MM     PIC XX.
+             05 COMM-DOBX-YYYY   PIC XXXX.
+          03 COMM-DOB-UPD-9 REDEFINES COMM-DOB-UPD-X.
+             05 COMM-DOB9-DD     PIC 99.
+             05 COMM-DOB9-MM     PIC 99.
+             05 COMM-DOB9-YYYY   PIC 9999.
+       01 CRECUS-COMMAREA.
+          03 COMM-SCODE                PIC 9(6).
+          03 COMM-CUSTNO               PIC 9(10).
+          03 COMM-NAME                 PIC X(60).
+          03 COMM-ADDR                 PIC X(160).
+          03 COMM-DOB                  PIC 9(8).
+          03 COMM-CREDIT-SCORE         PIC 9(3).
+          03 COMM-CS-REVIEW-DATE       PIC 9(8).
+          03 COMM-CR-SUCCESS           PIC X.
+          03 COMM-CR-FAIL-CD           PIC X.
+       01 WS-U-TIME                      PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                   PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD             PIC 99.
+          03 FILLER                      PIC X.
+          03 WS-ORIG-DATE-MM             PIC 99.
+          03 FILLER                      PIC X.
+          03 WS-ORIG-DATE-YYYY           PIC 9999.
+       01 WS-MIN-BIRTH-YEAR              PIC 9(4).
+       01 WS-TIME-DATA.
+           03 WS-TIME-NOW                  PIC 9(6).
+           03 WS-TIME-NOW-GRP REDEFINES WS-TIME-NOW.
+              05 WS-TIME-NOW-GRP-HH     PIC 99.
+              05 WS-TIME-NOW-GRP-MM     PIC 99.
+              05 WS-TIME-NOW-GRP-SS     PIC 99.
+       01 WS-ABEND-PGM                  PIC X(8) VALUE 'ABNDPROC'.
+       01 ABNDINFO-REC.
+           03 ABND-VSAM-KEY.
+              05 ABND-UTIME-KEY                  PIC S9(15) COMP-3.
+              05 ABND-TASKNO-KEY                 PIC 9(4).
+           03 ABND-APPLID                        PIC X(8).
+           03 ABND-TRANID                        PIC X(4).
+           03 ABND-DATE                          PIC X(10).
+           03 ABND-TIME                          PIC X(8).
+           03 ABND-CODE                          PIC X(4).
+           03 ABND-PROGRAM                       PIC X(8).
+           03 ABND-RESPCODE                      PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-RESP2CODE                     PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-SQLCODE                       PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-FREEFORM                      PIC X(600).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 COMM-TERM                 PIC S9(8) COMP.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           EXEC CICS HANDLE ABEND
+                LABEL(ABEND-HANDLING)
+           END-EXEC.
+           EVALUATE TRUE
+              WHEN EIBCALEN = ZERO
+                 MOVE LOW-VALUE TO BNK1CCO
+                 SET SEND-ERASE TO TRUE
+                 INITIALIZE WS-COMM-AREA
+                 PERFORM STORE-TERM-DEF
+                 MOVE STORED-UCTRANS TO WS-COMM-TERM
+                 PERFORM SEND-MAP
+              WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                 CONTINUE
+              WHEN EIBAID = DFHPF3
+                 PERFORM RESTORE-TERM-DEF
+                 EXEC CICS RETURN
+                    TRANSID('OMEN')
+                    IMMEDIATE
+                    RESP(WS-CICS-RESP)
+                    RESP2(WS-CICS-RESP2)
+                 END-EXEC
+              WHEN EIBAID = DFHAID OR DFHPF12
+                 PERFORM RESTORE-TERM-DEF
+                 PERFORM SEND-TERMINATION-MSG
+                 EXEC CICS
+                    RETURN
+                 END-EXEC
+              WHEN EIBAID = DFHCLEAR
+                 PERFORM RESTORE-TERM-DEF
+                 EXEC CICS SEND CONTROL
+                          ERASE
+                          FREEKB
+                 END-EXEC
+                 EXEC CICS RETURN
+                 END-EXEC
+              WHEN EIBAID = DFHENTER
+                 PERFORM PROCESS-MAP
+              WHEN OTHER
+                 MOVE SPACES                 TO MESSAGEO
+                 MOVE 'Invalid key pressed.' TO MESSAGEO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM SEND-MAP
+           END-EVALUATE.
+           IF EIBCALEN NOT = ZERO
+              MOVE COMM-TERM OF DFHCOMMAREA   TO WS-COMM-TERM
+           END-IF.
+           EXEC CICS
+              RETURN TRANSID('OCCS')
+              COMMAREA(WS-COMM-AREA)
+              LENGTH(4)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP    TO ABND-RESPCODE
+              MOVE EIBRESP2   TO ABND-RESP2CODE
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+              END-EXEC
+              MOVE EIBTASKN   TO ABND-TASKNO-KEY
+              MOVE EIBTRNID   TO ABND-TRANID
+              PERFORM POPULATE-TIME-DATE
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                    ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                     INTO ABND-TIME
+              END-STRING
+              MOVE WS-U-TIME   TO ABND-UTIME-KEY
+              MOVE 'HBNK'      TO ABND-CODE
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+              END-EXEC
+              MOVE ZEROS      TO ABND-SQLCODE
+              STRING 'A010 - RETURN TRANSID(OCCS) FAIL'
+                    DELIMITED BY SIZE,
+                    'EIBRESP=' DELIMITED BY SIZE,
+                    ABND-RESPCODE DELIMITED BY SIZE,
+                    ' RESP2=' DELIMITED BY SIZE,
+                    ABND-RESP2CODE DELIMITED BY SIZE
+                    INTO ABND-FREEFORM
+              END-STRING
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                        COMMAREA(ABNDINFO-REC)
+              END-EXEC
+              INITIALIZE WS-FAIL-INFO
+              MOVE 'BNK1CCS - A010 - RETURN TRANSID(OCCS) FAIL' TO
+                 WS-CICS-FAIL-MSG
+              MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+              MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+              PERFORM RESTORE-TERM-DEF
+              PERFORM ABEND-THIS-TASK
+           END-IF.
+       A999.
+           EXIT.
+       PROCESS-MAP SECTION.
+       PM010.
+           PERFORM RECEIVE-MAP.
+           IF EIBAID = DFHENTER
+              PERFORM EDIT-DATA
+              IF VALID-DATA
+                 PERFORM CREATE-CUST-DATA
+              END-IF
+           END-IF.
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           PERFORM SEND-MAP.
+       PM999.
+           EXIT.
+       RECEIVE-MAP SECTION.
+       RM010.
+           EXEC CICS INQUIRE
+                TERMINAL(EIBTRMID)
+                UCTRANST(WS-UCTRANS)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-UCTRANS = DFHVALUE(UCTRAN) OR
+           WS-UCTRANS = DFHVALUE(TRANIDONLY)
+              MOVE DFHVALUE(NOUCTRAN) TO WS-UCTRANS
+              EXEC CICS SET TERMINAL(EIBTRMID)
+                 UCTRANST(WS-UCTRANS)
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+              IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                 INITIALIZE ABNDINFO-REC
+                 MOVE EIBRESP    TO ABND-RESPCODE
+                 MOVE EIBRESP2   TO ABND-RESP2CODE
+                 EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                 END-EXEC
+                 MOVE EIBTASKN   TO ABND-TASKNO-KEY
+                 MOVE EIBTRNID   TO ABND-TRANID
+                 PERFORM POPULATE-TIME-DATE
+                 MOVE WS-ORIG-DATE TO ABND-DATE
+                 STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                       ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                        ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                        INTO ABND-TIME
+                 END-STRING
+                 MOVE WS-U-TIME   TO ABND-UTIME-KEY
+                 MOVE 'HBNK'      TO ABND-CODE
+                 EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                 END-EXEC
+                 MOVE ZEROS      TO ABND-SQLCODE
+                 STRING 'RM010 (1) - SET TERMINAL UC FAIL '
+                       DELIMITED BY SIZE,
+                       'EIBRESP=' DELIMITED BY SIZE,
+                       ABND-RESPCODE DELIMITED BY SIZE,
+                       ' RESP2=' DELIMITED BY SIZE,
+                       ABND-RESP2CODE DELIMITED BY SIZE
+                       INTO ABND-FREEFORM
+                 END-STRING
+                 EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                           COMMAREA(ABNDINFO-REC)
+                 END-EXEC
+                 INITIALIZE WS-FAIL-INFO
+                 MOVE 'BNK1CCS - RM010 (1) - SET TERMINAL UC FAIL ' TO
+                    WS-CICS-FAIL-MSG
+                 MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+                 MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+                 PERFORM RESTORE-TERM-DEF
+                 PERFORM ABEND-THIS-TASK
+              END-IF
+           END-IF.
+           EXEC CICS
+              RECEIVE MAP('BNK1CC')
+              MAPSET('BNK1CCM')
+              INTO(BNK1CCI)
+              TERMINAL
+              ASIS
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP    TO ABND-RESPCODE
+              MOVE EIBRESP2   TO ABND-RESP2CODE
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+              END-EXEC
+              MOVE EIBTASKN   TO ABND-TASKNO-KEY
+              MOVE EIBTRNID   TO ABND-TRANID
+              PERFORM POPULATE-TIME-DATE
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                    ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                     INTO ABND-TIME
+              END-STRING
+              MOVE WS-U-TIME   TO ABND-UTIME-KEY
+              MOVE 'HBNK'      TO ABND-CODE
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+              END-EXEC
+              MOVE ZEROS      TO ABND-SQLCODE
+              STRING 'RM010 - RECEIVE MAP FAIL '
+                    DELIMITED BY SIZE,
+                    'EIBRESP=' DELIMITED BY SIZE,
+                    ABND-RESPCODE DELIMITED BY SIZE,
+                    ' RESP2=' DELIMITED BY SIZE,
+                    ABND-RESP2CODE DELIMITED BY SIZE
+                    INTO ABND-FREEFORM
+              END-STRING
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                        COMMAREA(ABNDINFO-REC)
+              END-EXEC
+              INITIALIZE WS-FAIL-INFO
+              MOVE 'BNK1CCS - RM010 - RECEIVE MAP FAIL ' TO
+                 WS-CICS-FAIL-MSG
+              MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+              MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+              PERFORM RESTORE-TERM-DEF
+              PERFORM ABEND-THIS-TASK
+           END-IF.
+       RM999.
+           EXIT.
+       EDIT-DATA SECTION.
+       ED010.
+           MOVE CUSTNAMI TO WS-VALIDATE-NAME.
+           UNSTRING WS-VALIDATE-NAME DELIMITED BY SPACE
+              INTO WS-UNSTR-TITLE.
+           MOVE ' ' TO WS-TITLE-VALID.
+           EVALUATE WS-UNSTR-TITLE
+              WHEN 'Professor'
+                 MOVE 'Y' TO WS-TITLE-VALID
+              WHEN 'Mr       '
+                 MOVE 'Y' TO WS-TITLE-VALID
+              WHEN 'Mrs      '
+                 MOVE 'Y' TO WS-TITLE-VALID
+              WHEN 'Miss     '
+                 MOVE 'Y' TO WS-TITLE-VALID
+              WHEN 'Ms       '
+                 MOVE 'Y' TO WS-TITLE-VALID
+              WHEN 'Dr       '
+                 MOVE 'Y' TO WS-TITLE-VALID
+              WHEN 'Drs      '
+                 MOVE 'Y' TO WS-TITLE-VALID
+              WHEN 'Lord     '
+                 MOVE 'Y' TO WS-TITLE-VALID
+              WHEN 'Sir      '
+                 MOVE 'Y' TO WS-TITLE-VALID
+              WHEN 'Lady     '
+                 MOVE 'Y' TO WS-TITLE-VALID
+              WHEN OTHER
+                 MOVE 'N' TO WS-TITLE-VALID
+           END-EVALUATE.
+           IF WS-TITLE-VALID = 'N'
+              MOVE SPACES TO MESSAGEO
+              STRING 'Valid titles are: Mr,Mrs,Miss,Ms,Dr,Professor,'
+                    DELIMITED BY SIZE,
+                     'Drs,Lord,Sir,Lady' DELIMITED BY SIZE
+                 INTO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE -1 TO CUSTNAML
+              GO TO ED999
+           END-IF.
+           IF CUSTAD1I = SPACES AND
+           CUSTAD2I = SPACES AND
+           CUSTAD3I = SPACES
+              MOVE SPACES TO MESSAGEO
+              STRING 'Address must not be all spaces'
+                    DELIMITED BY SIZE,
+                     ' - please reenter' DELIMITED BY SIZE
+                 INTO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE -1 TO CUSTAD1L
+              GO TO ED999
+           END-IF.
+           EXEC CICS BIF DEEDIT
+              FIELD(DOBDDI)
+           END-EXEC
+           EXEC CICS BIF DEEDIT
+              FIELD(DOBMMI)
+           END-EXEC
+           EXEC CICS BIF DEEDIT
+              FIELD(DOBYYI)
+           END-EXEC
+           IF DOBDDI NOT NUMERIC OR DOBMMI NOT NUMERIC
+           OR DOBYYI NOT NUMERIC
+              MOVE SPACES TO MESSAGEO
+              MOVE 'Please enter a valid date of birth.' TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE -1 TO DOBDDL
+              GO TO ED999
+           END-IF.
+           PERFORM POPULATE-TIME-DATE.
+           COMPUTE WS-MIN-BIRTH-YEAR = WS-ORIG-DATE-YYYY - 120.
+           IF DOBDDI < 1 OR DOBDDI > 31
+           OR DOBMMI < 1 OR DOBMMI > 12
+           OR DOBYYI < WS-MIN-BIRTH-YEAR OR DOBYYI > WS-ORIG-DATE-YYYY
+              MOVE SPACES TO MESSAGEO
+              MOVE 'Please enter a valid date of birth.' TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              MOVE -1 TO DOBDDL
+           END-IF.
+       ED999.
+           EXIT.
+       CREATE-CUST-DATA SECTION.
+       CCD010.
+           INITIALIZE CRECUS-COMMAREA.
+           MOVE CUSTNAMI TO COMM-NAME OF CRECUS-COMMAREA.
+           STRING CUSTAD1I
+                    DELIMITED BY SIZE,
+                  CUSTAD2I
+                    DELIMITED BY SIZE,
+                  CUSTAD3I
+                    DELIMITED BY SIZE,
+           INTO COMM-ADDR OF CRECUS-COMMAREA.
+           MOVE DOBDDI TO COMM-DOBX-DD.
+           MOVE DOBMMI TO COMM-DOBX-MM.
+           MOVE DOBYYI TO COMM-DOBX-YYYY.
+           MOVE COMM-DOB-UPD-9 TO COMM-DOB OF CRECUS-COMMAREA.
+           MOVE SPACE TO COMM-CR-SUCCESS.
+           MOVE SPACE TO COMM-CR-FAIL-CD.
+           EXEC CICS LINK
+              PROGRAM('CRECUS')
+              COMMAREA(CRECUS-COMMAREA)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+              SYNCONRETURN
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP    TO ABND-RESPCODE
+              MOVE EIBRESP2   TO ABND-RESP2CODE
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+              END-EXEC
+              MOVE EIBTASKN   TO ABND-TASKNO-KEY
+              MOVE EIBTRNID   TO ABND-TRANID
+              PERFORM POPULATE-TIME-DATE
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                    ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                     INTO ABND-TIME
+              END-STRING
+              MOVE WS-U-TIME   TO ABND-UTIME-KEY
+              MOVE 'HBNK'      TO ABND-CODE
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+              END-EXEC
+              MOVE ZEROS      TO ABND-SQLCODE
+              STRING 'CCD010 - LINK CRECUS  FAIL '
+                    DELIMITED BY SIZE,
+                    'EIBRESP=' DELIMITED BY SIZE,
+                    ABND-RESPCODE DELIMITED BY SIZE,
+                    ' RESP2=' DELIMITED BY SIZE,
+                    ABND-RESP2CODE DELIMITED BY SIZE
+                    INTO ABND-FREEFORM
+              END-STRING
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                        COMMAREA(ABNDINFO-REC)
+              END-EXEC
+              INITIALIZE WS-FAIL-INFO
+              MOVE 'BNK1CCS - CCD010 - LINK CRECUS  FAIL      '
+                 TO WS-CICS-FAIL-MSG
+              MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+              MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+              PERFORM RESTORE-TERM-DEF
+              PERFORM ABEND-THIS-TASK
+           END-IF.
+           IF COMM-CR-SUCCESS OF CRECUS-COMMAREA = 'N'
+              EVALUATE COMM-CR-FAIL-CD OF CRECUS-COMMAREA
+                 WHEN '1'
+                    MOVE SPACES TO MESSAGEO
+                    STRING 'A customer with that name and date of birth'
+                       DELIMITED BY SIZE,
+                       ' already exists. Customer NOT created.'
+                       DELIMITED BY SIZE
+                       INTO MESSAGEO
+                 WHEN '2'
+                    MOVE SPACES TO MESSAGEO
+                    STRING 'Unable to allocate a new customer number.'
+                       DELIMITED BY SIZE,
+                       ' Customer NOT created.' DELIMITED BY SIZE
+                       INTO MESSAGEO
+                 WHEN '3'
+                    MOVE SPACES TO MESSAGEO
+                    STRING 'Sorry but a datastore error occurred.'
+                       DELIMITED BY SIZE,
+                       ' Customer NOT created.' DELIMITED BY SIZE
+                       INTO MESSAGEO
+                 WHEN OTHER
+                    MOVE SPACES TO MESSAGEO
+                    STRING 'Sorry but an unknown error occurred.'
+                       DELIMITED BY SIZE,
+                       ' Customer NOT created.' DELIMITED BY SIZE
+                       INTO MESSAGEO
+              END-EVALUATE
+              MOVE 'N' TO VALID-DATA-SW
+              GO TO CCD999
+           END-IF.
+           MOVE COMM-CUSTNO OF CRECUS-COMMAREA TO CUSTNOO.
+           MOVE SPACES TO MESSAGEO.
+           STRING 'Customer ' DELIMITED BY SIZE,
+              COMM-CUSTNO OF CRECUS-COMMAREA DELIMITED BY SIZE,
+              ' was created successfully.' DELIMITED BY SIZE
+              INTO MESSAGEO.
+       CCD999.
+           EXIT.
+       SEND-MAP SECTION.
+       SM010.
+           IF SEND-ERASE
+              EXEC CICS SEND MAP('BNK1CC')
+                 MAPSET('BNK1CCM')
+                 FROM(BNK1CCO)
+                 ERASE
+                 CURSOR
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+              IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                 INITIALIZE ABNDINFO-REC
+                 MOVE EIBRESP    TO ABND-RESPCODE
+                 MOVE EIBRESP2   TO ABND-RESP2CODE
+                 EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                 END-EXEC
+                 MOVE EIBTASKN   TO ABND-TASKNO-KEY
+                 MOVE EIBTRNID   TO ABND-TRANID
+                 PERFORM POPULATE-TIME-DATE
+                 MOVE WS-ORIG-DATE TO ABND-DATE
+                 STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                       ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                        ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                        INTO ABND-TIME
+                 END-STRING
+                 MOVE WS-U-TIME   TO ABND-UTIME-KEY
+                 MOVE 'HBNK'      TO ABND-CODE
+                 EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                 END-EXEC
+                 MOVE ZEROS      TO ABND-SQLCODE
+                 STRING 'SM010 - SEND MAP ERASE FAIL '
+                       DELIMITED BY SIZE,
+                       'EIBRESP=' DELIMITED BY SIZE,
+                       ABND-RESPCODE DELIMITED BY SIZE,
+                       ' RESP2=' DELIMITED BY SIZE,
+                       ABND-RESP2CODE DELIMITED BY SIZE
+                       INTO ABND-FREEFORM
+                 END-STRING
+                 EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                           COMMAREA(ABNDINFO-REC)
+                 END-EXEC
+                 INITIALIZE WS-FAIL-INFO
+                 MOVE 'BNK1CCS - SM010 - SEND MAP ERASE FAIL '
+                    TO WS-CICS-FAIL-MSG
+                 MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+                 MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+                 PERFORM RESTORE-TERM-DEF
+                 PERFORM ABEND-THIS-TASK
+              END-IF
+              GO TO SM999
+           END-IF.
+           IF SEND-DATAONLY
+              EXEC CICS SEND MAP('BNK1CC')
+                 MAPSET('BNK1CCM')
+                 FROM(BNK1CCO)
+                 DATAONLY
+                 CURSOR
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+              IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                 INITIALIZE ABNDINFO-REC
+                 MOVE EIBRESP    TO ABND-RESPCODE
+                 MOVE EIBRESP2   TO ABND-RESP2CODE
+                 EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                 END-EXEC
+                 MOVE EIBTASKN   TO ABND-TASKNO-KEY
+                 MOVE EIBTRNID   TO ABND-TRANID
+                 PERFORM POPULATE-TIME-DATE
+                 MOVE WS-ORIG-DATE TO ABND-DATE
+                 STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                       ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                        ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                        INTO ABND-TIME
+                 END-STRING
+                 MOVE WS-U-TIME   TO ABND-UTIME-KEY
+                 MOVE 'HBNK'      TO ABND-CODE
+                 EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                 END-EXEC
+                 MOVE ZEROS      TO ABND-SQLCODE
+                 STRING 'SM010 - SEND MAP DATAONLY FAIL '
+                       DELIMITED BY SIZE,
+                       'EIBRESP=' DELIMITED BY SIZE,
+                       ABND-RESPCODE DELIMITED BY SIZE,
+                       ' RESP2=' DELIMITED BY SIZE,
+                       ABND-RESP2CODE DELIMITED BY SIZE
+                       INTO ABND-FREEFORM
+                 END-STRING
+                 EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                           COMMAREA(ABNDINFO-REC)
+                 END-EXEC
+                 INITIALIZE WS-FAIL-INFO
+                 MOVE 'BNK1CCS - SM010 - SEND MAP DATAONLY FAIL '
+                    TO WS-CICS-FAIL-MSG
+                 MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+                 MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+                 PERFORM RESTORE-TERM-DEF
+                 PERFORM ABEND-THIS-TASK
+              END-IF
+              GO TO SM999
+           END-IF.
+           IF SEND-DATAONLY-ALARM
+              EXEC CICS SEND MAP('BNK1CC')
+                 MAPSET('BNK1CCM')
+                 FROM(BNK1CCO)
+                 DATAONLY
+                 CURSOR
+                 ALARM
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+              IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                 INITIALIZE ABNDINFO-REC
+                 MOVE EIBRESP    TO ABND-RESPCODE
+                 MOVE EIBRESP2   TO ABND-RESP2CODE
+                 EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                 END-EXEC
+                 MOVE EIBTASKN   TO ABND-TASKNO-KEY
+                 MOVE EIBTRNID   TO ABND-TRANID
+                 PERFORM POPULATE-TIME-DATE
+                 MOVE WS-ORIG-DATE TO ABND-DATE
+                 STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                       ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                        ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                        INTO ABND-TIME
+                 END-STRING
+                 MOVE WS-U-TIME   TO ABND-UTIME-KEY
+                 MOVE 'HBNK'      TO ABND-CODE
+                 EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                 END-EXEC
+                 MOVE ZEROS      TO ABND-SQLCODE
+                 STRING 'SM010 - SEND MAP DATAONLY ALARM FAIL '
+                       DELIMITED BY SIZE,
+                       'EIBRESP=' DELIMITED BY SIZE,
+                       ABND-RESPCODE DELIMITED BY SIZE,
+                       ' RESP2=' DELIMITED BY SIZE,
+                       ABND-RESP2CODE DELIMITED BY SIZE
+                       INTO ABND-FREEFORM
+                 END-STRING
+                 EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                           COMMAREA(ABNDINFO-REC)
+                 END-EXEC
+                 INITIALIZE WS-FAIL-INFO
+                 MOVE 'BNK1CCS - SM010 - SEND MAP DATAONLY ALARM FAIL '
+                    TO WS-CICS-FAIL-MSG
+                 MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+                 MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+                 PERFORM RESTORE-TERM-DEF
+                 PERFORM ABEND-THIS-TASK
+              END-IF
+           END-IF.
+       SM999.
+           EXIT.
+       STORE-TERM-DEF SECTION.
+       STD010.
+           EXEC CICS INQUIRE
+                TERMINAL(EIBTRMID)
+                UCTRANST(WS-UCTRANS)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           MOVE WS-UCTRANS TO STORED-UCTRANS.
+           IF WS-UCTRANS = DFHVALUE(UCTRAN) OR
+           WS-UCTRANS = DFHVALUE(TRANIDONLY)
+              MOVE DFHVALUE(NOUCTRAN) TO WS-UCTRANS
+              EXEC CICS SET TERMINAL(EIBTRMID)
+                 UCTRANST(WS-UCTRANS)
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+              IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                 INITIALIZE ABNDINFO-REC
+                 MOVE EIBRESP    TO ABND-RESPCODE
+                 MOVE EIBRESP2   TO ABND-RESP2CODE
+                 EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                 END-EXEC
+                 MOVE EIBTASKN   TO ABND-TASKNO-KEY
+                 MOVE EIBTRNID   TO ABND-TRANID
+                 PERFORM POPULATE-TIME-DATE
+                 MOVE WS-ORIG-DATE TO ABND-DATE
+                 STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                       ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                       ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                        INTO ABND-TIME
+                 END-STRING
+                 MOVE WS-U-TIME   TO ABND-UTIME-KEY
+                 MOVE 'HBNK'      TO ABND-CODE
+                 EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                 END-EXEC
+                 MOVE ZEROS      TO ABND-SQLCODE
+                 STRING 'STD010 - SET TERMINAL UC FAIL '
+                       DELIMITED BY SIZE,
+                       'EIBRESP=' DELIMITED BY SIZE,
+                       ABND-RESPCODE DELIMITED BY SIZE,
+                       ' RESP2=' DELIMITED BY SIZE,
+                       ABND-RESP2CODE DELIMITED BY SIZE
+                       INTO ABND-FREEFORM
+                 END-STRING
+                 EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                           COMMAREA(ABNDINFO-REC)
+                 END-EXEC
+                 INITIALIZE WS-FAIL-INFO
+                 MOVE 'BNK1CCS - STD010 - SET TERMINAL UC FAIL ' TO
+                    WS-CICS-FAIL-MSG
+                 MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+                 MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+                 PERFORM RESTORE-TERM-DEF
+                 PERFORM ABEND-THIS-TASK
+              END-IF
+           END-IF.
+       STD999.
+           EXIT.
+       RESTORE-TERM-DEF SECTION.
+       RTD010.
+           MOVE DFHCOMMAREA TO WS-COMM-AREA.
+           MOVE WS-COMM-TERM TO WS-UCTRANS.
+           EXEC CICS SET TERMINAL(EIBTRMID)
+               UCTRANST(WS-UCTRANS)
+               RESP(WS-CICS-RESP)
+               RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP    TO ABND-RESPCODE
+              MOVE EIBRESP2   TO ABND-RESP2CODE
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+              END-EXEC
+              MOVE EIBTASKN   TO ABND-TASKNO-KEY
+              MOVE EIBTRNID   TO ABND-TRANID
+              PERFORM POPULATE-TIME-DATE
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                    ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                     INTO ABND-TIME
+              END-STRING
+              MOVE WS-U-TIME   TO ABND-UTIME-KEY
+              MOVE 'HBNK'      TO ABND-CODE
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+              END-EXEC
+              MOVE ZEROS      TO ABND-SQLCODE
+              STRING 'RTD010 - SET TERMINAL UC FAIL'
+                    DELIMITED BY SIZE,
+                    'EIBRESP=' DELIMITED BY SIZE,
+                    ABND-RESPCODE DELIMITED BY SIZE,
+                    ' RESP2=' DELIMITED BY SIZE,
+                    ABND-RESP2CODE DELIMITED BY SIZE
+                    INTO ABND-FREEFORM
+              END-STRING
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                        COMMAREA(ABNDINFO-REC)
+              END-EXEC
+              INITIALIZE WS-FAIL-INFO
+              MOVE 'BNK1CCS - RTD010 - SET TERMINAL UC FAIL '
+                 TO WS-CICS-FAIL-MSG
+              MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+              MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+              PERFORM ABEND-THIS-TASK
+           END-IF.
+       RTD999.
+           EXIT.
+       SEND-TERMINATION-MSG SECTION.
+       STM010.
+           EXEC CICS SEND TEXT
+              FROM(END-OF-SESSION-MESSAGE)
+              ERASE
+              FREEKB
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP    TO ABND-RESPCODE
+              MOVE EIBRESP2   TO ABND-RESP2CODE
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+              END-EXEC
+              MOVE EIBTASKN   TO ABND-TASKNO-KEY
+              MOVE EIBTRNID   TO ABND-TRANID
+              PERFORM POPULATE-TIME-DATE
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                    ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                     INTO ABND-TIME
+              END-STRING
+              MOVE WS-U-TIME   TO ABND-UTIME-KEY
+              MOVE 'HBNK'      TO ABND-CODE
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+              END-EXEC
+              MOVE ZEROS      TO ABND-SQLCODE
+              STRING 'STM010 - SEND TEXT FAIL'
+                    DELIMITED BY SIZE,
+                    'EIBRESP=' DELIMITED BY SIZE,
+                    ABND-RESPCODE DELIMITED BY SIZE,
+                    ' RESP2=' DELIMITED BY SIZE,
+                    ABND-RESP2CODE DELIMITED BY SIZE
+                    INTO ABND-FREEFORM
+              END-STRING
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                        COMMAREA(ABNDINFO-REC)
+              END-EXEC
+              INITIALIZE WS-FAIL-INFO
+              MOVE 'BNK1CCS - STM010 - SEND TEXT FAIL'
+                 TO WS-CICS-FAIL-MSG
+              MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+              MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+              PERFORM RESTORE-TERM-DEF
+              PERFORM ABEND-THIS-TASK
+           END-IF.
+       STM999.
+           EXIT.
+       ABEND-THIS-TASK SECTION.
+       ATT010.
+           DISPLAY WS-FAIL-INFO.
+           EXEC CICS ABEND
+              ABCODE('HBNK')
+              NODUMP
+              CANCEL
+           END-EXEC.
+       ATT999.
+           EXIT.
+       POPULATE-TIME-DATE SECTION.
+       PTD10.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+       PTD999.
+           EXIT.
+       ABEND-HANDLING SECTION.
+       AH010.
+           PERFORM RESTORE-TERM-DEF.
+           EXEC CICS HANDLE
+              ABEND
+              CANCEL
+           END-EXEC.
+           PERFORM ABEND-THIS-TASK.
+       AH999.
+           EXIT.
