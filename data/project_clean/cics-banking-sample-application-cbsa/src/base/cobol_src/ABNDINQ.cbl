@@ -0,0 +1,168 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABNDINQ.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       01 WS-CICS-WORK-AREA.
+          05 WS-CICS-RESP               PIC S9(8) COMP.
+          05 WS-CICS-RESP2              PIC S9(8) COMP.
+       01 WS-INDEX                   PIC S9(8) BINARY.
+       01 WS-ROWS-FOUND               PIC S9(8) BINARY VALUE 0.
+       01 WS-EXIT-SW                 PIC X VALUE 'N'.
+          88 WS-NO-MORE-ABENDS             VALUE 'Y'.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+       01 SQLCODE-DISPLAY            PIC S9(8) DISPLAY
+                                          SIGN LEADING SEPARATE.
+       01 HOST-ABND-ROW.
+          03 HV-ABND-UTIME              PIC S9(15) COMP-3.
+          03 HV-ABND-TASKNO              PIC S9(4) COMP-3.
+          03 HV-ABND-APPLID              PIC X(8).
+          03 HV-ABND-TRANID              PIC X(4).
+          03 HV-ABND-DATE                PIC X(10).
+          03 HV-ABND-TIME                PIC X(8).
+          03 HV-ABND-CODE                PIC X(4).
+          03 HV-ABND-PROGRAM             PIC X(8).
+          03 HV-ABND-RESPCODE            PIC S9(8) COMP-3.
+          03 HV-ABND-RESP2CODE           PIC S9(8) COMP-3.
+          03 HV-ABND-SQLCODE             PIC S9(8) COMP-3.
+          03 HV-ABND-FREEFORM            PIC X(600).
+       01 WS-ABND-TRANID-FILTER      PIC X(4).
+           EXEC SQL
+              DECLARE ABND-CURSOR CURSOR FOR
+                 SELECT ABND_UTIME, ABND_TASKNO, ABND_APPLID,
+                        ABND_TRANID, ABND_DATE, ABND_TIME,
+                        ABND_CODE, ABND_PROGRAM, ABND_RESPCODE,
+                        ABND_RESP2CODE, ABND_SQLCODE, ABND_FREEFORM
+                 FROM ABNDINFO
+                 WHERE ABND_TRANID = :WS-ABND-TRANID-FILTER
+                 OR :WS-ABND-TRANID-FILTER = '    '
+                 ORDER BY ABND_UTIME DESC
+                 FOR FETCH ONLY
+           END-EXEC.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 COMM-ABND-TRANID          PIC X(4).
+          03 NUMBER-OF-ABENDS          PIC S9(8) BINARY.
+          03 COMM-SUCCESS              PIC X.
+          03 COMM-FAIL-CODE            PIC X.
+          03 ABEND-DETAILS OCCURS 1 TO 20 DEPENDING ON
+              NUMBER-OF-ABENDS.
+             05 COMM-ABND-UTIME          PIC S9(15).
+             05 COMM-ABND-TASKNO         PIC 9(4).
+             05 COMM-ABND-APPLID         PIC X(8).
+             05 COMM-ABND-TRANID-OUT     PIC X(4).
+             05 COMM-ABND-DATE           PIC X(10).
+             05 COMM-ABND-TIME           PIC X(8).
+             05 COMM-ABND-CODE           PIC X(4).
+             05 COMM-ABND-PROGRAM        PIC X(8).
+             05 COMM-ABND-RESPCODE       PIC S9(8).
+             05 COMM-ABND-RESP2CODE      PIC S9(8).
+             05 COMM-ABND-SQLCODE        PIC S9(8).
+             05 COMM-ABND-FREEFORM       PIC X(600).
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE 'N' TO COMM-SUCCESS.
+           MOVE '0' TO COMM-FAIL-CODE.
+           MOVE COMM-ABND-TRANID TO WS-ABND-TRANID-FILTER.
+           IF NUMBER-OF-ABENDS > 20 OR NUMBER-OF-ABENDS < 1
+              MOVE 20 TO NUMBER-OF-ABENDS
+           END-IF.
+           PERFORM LIST-ABENDS.
+           MOVE 'Y' TO COMM-SUCCESS.
+           MOVE ' ' TO COMM-FAIL-CODE.
+           EXEC CICS RETURN
+           END-EXEC.
+       A999.
+           EXIT.
+       LIST-ABENDS SECTION.
+       LA010.
+           MOVE 'N' TO WS-EXIT-SW.
+           MOVE 0 TO WS-ROWS-FOUND.
+           EXEC SQL OPEN ABND-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE ZERO TO NUMBER-OF-ABENDS
+              GO TO LA999
+           END-IF
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX > NUMBER-OF-ABENDS OR WS-NO-MORE-ABENDS
+              PERFORM FETCH-ONE-ABEND
+              IF NOT WS-NO-MORE-ABENDS
+                 ADD 1 TO WS-ROWS-FOUND
+                 PERFORM MOVE-ABEND-TO-COMMAREA
+              END-IF
+           END-PERFORM.
+           MOVE WS-ROWS-FOUND TO NUMBER-OF-ABENDS.
+           EXEC SQL CLOSE ABND-CURSOR
+           END-EXEC.
+       LA999.
+           EXIT.
+       FETCH-ONE-ABEND SECTION.
+       FOA010.
+           EXEC SQL FETCH ABND-CURSOR
+              INTO :HV-ABND-UTIME, :HV-ABND-TASKNO, :HV-ABND-APPLID,
+                   :HV-ABND-TRANID, :HV-ABND-DATE, :HV-ABND-TIME,
+                   :HV-ABND-CODE, :HV-ABND-PROGRAM,
+                   :HV-ABND-RESPCODE, :HV-ABND-RESP2CODE,
+                   :HV-ABND-SQLCODE, :HV-ABND-FREEFORM
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EXIT-SW
+           END-IF.
+       FOA999.
+           EXIT.
+       MOVE-ABEND-TO-COMMAREA SECTION.
+       MATC010.
+           MOVE HV-ABND-UTIME TO COMM-ABND-UTIME(WS-ROWS-FOUND).
+           MOVE HV-ABND-TASKNO TO COMM-ABND-TASKNO(WS-ROWS-FOUND).
+           MOVE HV-ABND-APPLID TO COMM-ABND-APPLID(WS-ROWS-FOUND).
+           MOVE HV-ABND-TRANID TO
+              COMM-ABND-TRANID-OUT(WS-ROWS-FOUND).
+           MOVE HV-ABND-DATE TO COMM-ABND-DATE(WS-ROWS-FOUND).
+           MOVE HV-ABND-TIME TO COMM-ABND-TIME(WS-ROWS-FOUND).
+           MOVE HV-ABND-CODE TO COMM-ABND-CODE(WS-ROWS-FOUND).
+           MOVE HV-ABND-PROGRAM TO COMM-ABND-PROGRAM(WS-ROWS-FOUND).
+           MOVE HV-ABND-RESPCODE TO
+              COMM-ABND-RESPCODE(WS-ROWS-FOUND).
+           MOVE HV-ABND-RESP2CODE TO
+              COMM-ABND-RESP2CODE(WS-ROWS-FOUND).
+           MOVE HV-ABND-SQLCODE TO COMM-ABND-SQLCODE(WS-ROWS-FOUND).
+           MOVE HV-ABND-FREEFORM TO
+              COMM-ABND-FREEFORM(WS-ROWS-FOUND).
+       MATC999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
