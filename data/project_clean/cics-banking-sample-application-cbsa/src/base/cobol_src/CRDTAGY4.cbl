@@ -1,4 +1,5 @@
        CBL CICS('SP,EDF')
+       CBL SQL
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CRDTAGY4.
        AUTHOR. Jon Collett.
@@ -11,6 +12,13 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
        01 WS-CONT-IN.
           03 WS-CONT-IN-EYECATCHER      PIC X(4).
           03 WS-CONT-IN-KEY.
@@ -37,7 +45,21 @@
        01 WS-CONTAINER-LEN              PIC S9(8) COMP
                                                    VALUE 0.
        01 WS-NEW-CREDSCORE              PIC 999    VALUE 0.
+       01 WS-OLD-CREDSCORE              PIC 999    VALUE 0.
        01 WS-SEED                       PIC S9(15) COMP.
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY                PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+       01 HOST-AUDIT-ROW.
+          03 HV-AUDIT-SORTCODE           PIC X(6).
+          03 HV-AUDIT-CUST-NO            PIC X(10).
+          03 HV-AUDIT-OLD-SCORE          PIC S9(4) COMP.
+          03 HV-AUDIT-NEW-SCORE          PIC S9(4) COMP.
+          03 HV-AUDIT-DATE               PIC X(10).
+          03 HV-AUDIT-TIME               PIC X(8).
+          03 HV-AUDIT-AGENCY             PIC X(8).
        01 WS-U-TIME                     PIC S9(15) COMP-3.
        01 WS-ORIG-DATE                  PIC X(10).
        01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
@@ -80,10 +102,12 @@
        PROCEDURE DIVISION.
        PREMIERE SECTION.
        A010.
+           PERFORM GET-SORTCODE-CONFIG.
            MOVE 'CIPD            ' TO WS-CONTAINER-NAME.
            MOVE 'CIPCREDCHANN    ' TO WS-CHANNEL-NAME.
            MOVE EIBTASKN           TO WS-SEED.
-           COMPUTE WS-DELAY-AMT = ((3 - 1)
+           COMPUTE WS-DELAY-AMT =
+              FUNCTION RANDOM(WS-SEED) * (3 - 1) + 1.
            EXEC CICS DELAY
                 FOR SECONDS(WS-DELAY-AMT)
                 RESP(WS-CICS-RESP)
@@ -143,8 +167,11 @@
                        WS-CONTAINER-LEN
               PERFORM GET-ME-OUT-OF-HERE
            END-IF.
-           COMPUTE WS-NEW-CREDSCORE = ((999 - 1)
+           MOVE WS-CONT-IN-CREDIT-SCORE TO WS-OLD-CREDSCORE.
+           COMPUTE WS-NEW-CREDSCORE =
+              FUNCTION RANDOM * (999 - 1) + 1.
            MOVE WS-NEW-CREDSCORE TO WS-CONT-IN-CREDIT-SCORE.
+           PERFORM WRITE-AUDIT-DB2.
            COMPUTE WS-CONTAINER-LEN = LENGTH OF WS-CONT-IN.
            EXEC CICS PUT CONTAINER(WS-CONTAINER-NAME)
                          FROM(WS-CONT-IN)
@@ -170,6 +197,38 @@
            END-EXEC.
        GMOFH999.
            EXIT.
+       WRITE-AUDIT-DB2 SECTION.
+       WAD010.
+           PERFORM POPULATE-TIME-DATE.
+           MOVE WS-CONT-IN-SORTCODE TO HV-AUDIT-SORTCODE.
+           MOVE WS-CONT-IN-NUMBER   TO HV-AUDIT-CUST-NO.
+           MOVE WS-OLD-CREDSCORE    TO HV-AUDIT-OLD-SCORE.
+           MOVE WS-NEW-CREDSCORE    TO HV-AUDIT-NEW-SCORE.
+           MOVE WS-ORIG-DATE        TO HV-AUDIT-DATE.
+           STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                   ':' DELIMITED BY SIZE,
+                   WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                   ':' DELIMITED BY SIZE,
+                   WS-TIME-NOW-GRP-SS DELIMITED BY SIZE
+                   INTO HV-AUDIT-TIME
+           END-STRING
+           MOVE 'CRDTAGY4' TO HV-AUDIT-AGENCY.
+           EXEC SQL
+              INSERT INTO CREDTAGY_AUDIT
+                 (AUDIT_SORTCODE, AUDIT_CUST_NO, AUDIT_OLD_SCORE,
+                  AUDIT_NEW_SCORE, AUDIT_DATE, AUDIT_TIME, AUDIT_AGENCY)
+              VALUES
+                 (:HV-AUDIT-SORTCODE, :HV-AUDIT-CUST-NO,
+                  :HV-AUDIT-OLD-SCORE, :HV-AUDIT-NEW-SCORE,
+                  :HV-AUDIT-DATE, :HV-AUDIT-TIME, :HV-AUDIT-AGENCY)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'CRDTAGY4 - UNABLE TO WRITE AUDIT ROW. SQLCODE='
+                 SQLCODE-DISPLAY
+           END-IF.
+       WAD999.
+           EXIT.
        POPULATE-TIME-DATE SECTION.
        PTD010.
            EXEC CICS ASKTIME
@@ -183,3 +242,18 @@
            END-EXEC.
        PTD999.
            EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
