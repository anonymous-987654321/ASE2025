@@ -12,6 +12,13 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
            EXEC SQL
              INCLUDE ACCDB2
            END-EXEC.
@@ -42,6 +49,9 @@
           03 HV-PROCTRAN-TYPE           PIC X(3).
           03 HV-PROCTRAN-DESC           PIC X(40).
           03 HV-PROCTRAN-AMOUNT         PIC S9(10)V99 COMP-3.
+          03 HV-PROCTRAN-REL-SORTCODE   PIC X(6).
+          03 HV-PROCTRAN-REL-ACCOUNT    PIC X(8).
+          03 HV-PROCTRAN-CHANNEL-ID     PIC X(6).
        EXEC SQL
           INCLUDE SQLCA
        END-EXEC.
@@ -53,6 +63,8 @@
        01 FILE-RETRY                    PIC 999.
        01 WS-EXIT-RETRY-LOOP            PIC X         VALUE ' '.
        01 DB2-DEADLOCK-RETRY            PIC 999.
+       01 WS-SAVED-SQLCODE              PIC S9(9) COMP VALUE 0.
+       01 WS-SAVED-SQLERRD3             PIC S9(9) COMP VALUE 0.
        01 DB2-DATE-REFORMAT.
           03 DB2-DATE-REF-YR            PIC 9(4).
           03 FILLER                     PIC X.
@@ -190,6 +202,7 @@
               88 PROC-TY-PAYMENT-CREDIT           VALUE 'PCR'.
               88 PROC-TY-PAYMENT-DEBIT            VALUE 'PDR'.
               88 PROC-TY-TRANSFER                 VALUE 'TFR'.
+              88 PROC-TY-REVERSAL                 VALUE 'REV'.
               05 PROC-TRAN-DESC               PIC X(40).
               05 PROC-TRAN-DESC-XFR REDEFINES PROC-TRAN-DESC.
                 07 PROC-TRAN-DESC-XFR-HEADER PIC X(26).
@@ -296,6 +309,65 @@
        01 STORM-DRAIN-CONDITION         PIC X(20).
        01 SQLCODE-DISPLAY               PIC S9(8) DISPLAY
              SIGN LEADING SEPARATE.
+       01 HOST-CONTROL-ROW.
+          03 HV-CONTROL-NAME                  PIC X(32).
+          03 HV-CONTROL-VALUE-NUM             PIC S9(9) COMP.
+          03 HV-CONTROL-VALUE-STR             PIC X(40).
+          03 HV-SD-CONTROL-GROUP REDEFINES
+             HV-CONTROL-VALUE-STR.
+             05 HV-SD-LAST-HIT-TIME           PIC 9(15).
+             05 HV-SD-TRIP-FLAG               PIC X.
+                88 HV-SD-CIRCUIT-OPEN               VALUE 'Y'.
+             05 HV-SD-TRIP-TIME                PIC 9(15).
+             05 FILLER                         PIC X(9).
+       01 WS-SD-WINDOW-SECS             PIC S9(9) COMP VALUE 60.
+       01 WS-SD-TRIP-THRESHOLD          PIC S9(9) COMP VALUE 3.
+       01 WS-SD-COOLDOWN-SECS           PIC S9(9) COMP VALUE 300.
+       01 WS-SD-TICKS-PER-SEC           PIC S9(9) COMP
+                                             VALUE 1000000.
+       01 WS-SD-ELAPSED-SECS            PIC S9(9) COMP.
+       01 STORM-DRAIN-CIRCUIT-SW        PIC X VALUE 'N'.
+          88 STORM-DRAIN-CIRCUIT-IS-OPEN       VALUE 'Y'.
+       01 HOST-SDLOG-ROW.
+          03 HV-SDLOG-UTIME                PIC S9(15) COMP-3.
+          03 HV-SDLOG-SORTCODE             PIC 9(6) DISPLAY.
+          03 HV-SDLOG-PROGRAM              PIC X(8) VALUE 'XFRFUN'.
+          03 HV-SDLOG-DATE                 PIC X(10).
+          03 HV-SDLOG-TIME                 PIC 9(6).
+          03 HV-SDLOG-SQLCODE              PIC S9(8) DISPLAY
+                SIGN LEADING SEPARATE.
+          03 HV-SDLOG-CONDITION            PIC X(20).
+       01 HV-DAILY-XFER-SORTCODE        PIC X(6).
+       01 HV-DAILY-XFER-ACCNO           PIC X(8).
+       01 HV-DAILY-XFER-DATE            PIC X(10).
+       01 HV-DAILY-XFER-TOTAL           PIC S9(10)V99 COMP-3.
+       01 HV-DAILY-XFER-TOTAL-IND       PIC S9(4) COMP.
+       01 WS-DAILY-XFER-LIMIT           PIC S9(10)V99 COMP-3
+                                             VALUE 1000.00.
+       01 WS-DAILY-XFER-PROJECTED       PIC S9(10)V99 COMP-3.
+       01 WS-DAILY-LIMIT-SW             PIC X         VALUE 'N'.
+          88 WS-DAILY-LIMIT-EXCEEDED                     VALUE 'Y'.
+       01 HV-DUP-SORTCODE               PIC X(6).
+       01 HV-DUP-ACCNO                  PIC X(8).
+       01 HV-DUP-AMOUNT                 PIC S9(10)V99 COMP-3.
+       01 HV-DUP-DESC                   PIC X(40).
+       01 HV-DUP-DATE                   PIC X(10).
+       01 HV-DUP-WINDOW-TIME            PIC X(6).
+       01 WS-DUP-COUNT                  PIC S9(9) COMP VALUE 0.
+       01 WS-DUP-WINDOW-SECS            PIC S9(9) COMP VALUE 30.
+       01 WS-DUP-SECS-OF-DAY            PIC S9(9) COMP VALUE 0.
+       01 WS-DUP-WINDOW-SECS-OF-DAY     PIC S9(9) COMP VALUE 0.
+       01 WS-DUP-WINDOW-TIME-NUM        PIC 9(6)      VALUE 0.
+       01 WS-DUP-WINDOW-TIME-GRP REDEFINES
+          WS-DUP-WINDOW-TIME-NUM.
+          03 WS-DUP-WINDOW-HH           PIC 99.
+          03 WS-DUP-WINDOW-MM           PIC 99.
+          03 WS-DUP-WINDOW-SS           PIC 99.
+       01 WS-DUPLICATE-XFER-SW          PIC X         VALUE 'N'.
+          88 WS-DUPLICATE-XFER-DETECTED                  VALUE 'Y'.
+       01 WS-DEADLOCK-MAX-RETRY         PIC S9(4) COMP VALUE 6.
+       01 WS-DEADLOCK-DELAY-SECS        PIC S9(4) COMP VALUE 1.
+       01 WS-DEADLOCK-BACKOFF-SECS      PIC S9(4) COMP VALUE 0.
        01 NUMERIC-AMOUNT-DISPLAY        PIC +9(10).99.
        01 WS-TIME-DATA.
           03 WS-TIME-NOW                PIC 9(6).
@@ -337,6 +409,7 @@
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        A010.
+           PERFORM GET-SORTCODE-CONFIG.
            EXEC CICS HANDLE ABEND
               LABEL(ABEND-HANDLING)
            END-EXEC.
@@ -344,13 +417,43 @@
            MOVE '0' TO HV-ACCOUNT-SORTCODE.
            MOVE '0' TO HV-ACCOUNT-ACC-NO.
            MOVE  0  TO DB2-DEADLOCK-RETRY.
-           MOVE SORTCODE TO COMM-FSCODE COMM-TSCODE.
+           PERFORM GET-DEADLOCK-RETRY-CONFIG.
+           IF COMM-FSCODE = ZERO
+              MOVE SORTCODE TO COMM-FSCODE
+           END-IF
+           IF COMM-TSCODE = ZERO
+              MOVE SORTCODE TO COMM-TSCODE
+           END-IF
            MOVE SORTCODE TO DESIRED-SORT-CODE.
+           PERFORM CHECK-STORM-DRAIN-TRIPPED.
+           IF STORM-DRAIN-CIRCUIT-IS-OPEN
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '9' TO COMM-FAIL-CODE
+              DISPLAY 'XFRFUN: Storm Drain circuit is open - '
+                 'failing fast without attempting DB2 access.'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
            IF COMM-AMT <= ZERO
              MOVE 'N' TO COMM-SUCCESS
              MOVE '4' TO COMM-FAIL-CODE
              PERFORM GET-ME-OUT-OF-HERE
            END-IF.
+           PERFORM CHECK-DAILY-XFER-LIMIT.
+           IF WS-DAILY-LIMIT-EXCEEDED
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '5' TO COMM-FAIL-CODE
+              DISPLAY 'XFRFUN: Daily outbound transfer limit '
+                 'exceeded for account ' COMM-FACCNO
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+           PERFORM CHECK-DUPLICATE-TRANSFER.
+           IF WS-DUPLICATE-XFER-DETECTED
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '6' TO COMM-FAIL-CODE
+              DISPLAY 'XFRFUN: Possible duplicate transfer detected '
+                 'for account ' COMM-FACCNO
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
            PERFORM UPDATE-ACCOUNT-DB2
            PERFORM GET-ME-OUT-OF-HERE.
        A999.
@@ -848,10 +951,12 @@
            END-EXEC.
            IF SQLCODE NOT = 0
               MOVE 'N' TO COMM-SUCCESS
+              MOVE SQLCODE TO WS-SAVED-SQLCODE
+              MOVE SQLERRD(3) TO WS-SAVED-SQLERRD3
               PERFORM CHECK-FOR-STORM-DRAIN-DB2
-              IF SQLCODE = +100
+              IF WS-SAVED-SQLCODE = +100
                  MOVE '2' TO COMM-FAIL-CODE
-                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 MOVE WS-SAVED-SQLCODE TO SQLCODE-DISPLAY
                  DISPLAY 'UPDATE UNABLE TO READ TO ACC'
                     HV-ACCOUNT-SORTCODE '/' HV-ACCOUNT-ACC-NO
                     ' ROLLBACK TO AVOID DATA INCONSISTENCY.'
@@ -908,17 +1013,18 @@
                  GO TO UADT999
               ELSE
                  MOVE '3' TO COMM-FAIL-CODE
-                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 MOVE WS-SAVED-SQLCODE TO SQLCODE-DISPLAY
                  DISPLAY 'UPDATE UNABLE TO READ TO ACC'
                     HV-ACCOUNT-SORTCODE HV-ACCOUNT-ACC-NO
                     ' ABENDING TO AVOID DATA INCONSISTENCY. SQLCODE='
                     SQLCODE-DISPLAY
-                    ' SQLERRD(3) IS ' SQLERRD(3)
-                 IF SQLCODE = -911
-                    IF SQLERRD(3) = 13172872
+                    ' SQLERRD(3) IS ' WS-SAVED-SQLERRD3
+                 IF WS-SAVED-SQLCODE = -911
+                    IF WS-SAVED-SQLERRD3 = 13172872
                        DISPLAY 'DEADLOCK DETECTED!'
                        ADD 1 TO DB2-DEADLOCK-RETRY
-                       IF DB2-DEADLOCK-RETRY < 6
+                       PERFORM RECORD-DEADLOCK-RETRY-METRIC
+                       IF DB2-DEADLOCK-RETRY < WS-DEADLOCK-MAX-RETRY
                           EXEC CICS SYNCPOINT
                              ROLLBACK
                              RESP(WS-CICS-RESP)
@@ -971,12 +1077,18 @@
                                 CANCEL
                              END-EXEC
                           END-IF
-                          EXEC CICS DELAY FOR SECONDS(1)
+                          COMPUTE WS-DEADLOCK-BACKOFF-SECS =
+                             WS-DEADLOCK-DELAY-SECS *
+                             DB2-DEADLOCK-RETRY
+                          EXEC CICS DELAY
+                             FOR SECONDS(WS-DEADLOCK-BACKOFF-SECS)
                           END-EXEC
                           GO TO UPDATE-ACCOUNT-DB2
+                       ELSE
+                          PERFORM RECORD-DEADLOCK-EXHAUSTED
                        END-IF
                     END-IF
-                    IF SQLERRD(3) = 13172894
+                    IF WS-SAVED-SQLERRD3 = 13172894
                        DISPLAY 'TIMEOUT DETECTED!'
                     END-IF
                     INITIALIZE ABNDINFO-REC
@@ -1000,7 +1112,7 @@
                     EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
                     END-EXEC
                     MOVE ZEROS      TO ABND-SQLCODE
-                    IF SQLERRD(3) = 13172894
+                    IF WS-SAVED-SQLERRD3 = 13172894
                        STRING 'UAD010-TO(3) - timeout detected '
                           DELIMITED BY SIZE,
                           ' EIBRESP=' DELIMITED BY SIZE,
@@ -1045,12 +1157,15 @@
                  HV-ACCOUNT-SORTCODE HV-ACCOUNT-ACC-NO
                  'THE SQLCODE=' SQLCODE-DISPLAY
                  ' SQLERRD(3) ' SQLERRD(3)
+              MOVE SQLCODE TO WS-SAVED-SQLCODE
+              MOVE SQLERRD(3) TO WS-SAVED-SQLERRD3
               PERFORM CHECK-FOR-STORM-DRAIN-DB2
-              IF SQLCODE = -911
-                 IF SQLERRD(3) = 13172872
+              IF WS-SAVED-SQLCODE = -911
+                 IF WS-SAVED-SQLERRD3 = 13172872
                     DISPLAY 'DEADLOCK DETECTED!'
                     ADD 1 TO DB2-DEADLOCK-RETRY
-                    IF DB2-DEADLOCK-RETRY < 6
+                    PERFORM RECORD-DEADLOCK-RETRY-METRIC
+                    IF DB2-DEADLOCK-RETRY < WS-DEADLOCK-MAX-RETRY
                        EXEC CICS SYNCPOINT
                           ROLLBACK
                           RESP(WS-CICS-RESP)
@@ -1101,12 +1216,18 @@
                              CANCEL
                           END-EXEC
                        END-IF
-                       EXEC CICS DELAY FOR SECONDS(1)
+                       COMPUTE WS-DEADLOCK-BACKOFF-SECS =
+                          WS-DEADLOCK-DELAY-SECS *
+                          DB2-DEADLOCK-RETRY
+                       EXEC CICS DELAY
+                          FOR SECONDS(WS-DEADLOCK-BACKOFF-SECS)
                        END-EXEC
                        GO TO UPDATE-ACCOUNT-DB2
+                    ELSE
+                       PERFORM RECORD-DEADLOCK-EXHAUSTED
                     END-IF
                  END-IF
-                 IF SQLERRD(3) = 13172872
+                 IF WS-SAVED-SQLERRD3 = 13172872
                     DISPLAY 'TIMEOUT DETECTED!'
                  END-IF
               END-IF
@@ -1131,7 +1252,7 @@
               EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
               END-EXEC
               MOVE ZEROS      TO ABND-SQLCODE
-              IF SQLERRD(3) = 13172872
+              IF WS-SAVED-SQLERRD3 = 13172872
                  STRING 'UAD010-TO(5) - timeout detected '
                        DELIMITED BY SIZE,
                        ' EIBRESP=' DELIMITED BY SIZE,
@@ -1187,6 +1308,9 @@
            MOVE COMM-TACCNO
              TO PROC-TRAN-DESC-XFR-ACCOUNT IN PROCTRAN-AREA.
            MOVE PROC-TRAN-DESC IN PROCTRAN-AREA TO HV-PROCTRAN-DESC.
+           MOVE COMM-TSCODE TO HV-PROCTRAN-REL-SORTCODE.
+           MOVE COMM-TACCNO TO HV-PROCTRAN-REL-ACCOUNT.
+           MOVE 'BRANCH' TO HV-PROCTRAN-CHANNEL-ID.
            EXEC SQL
                 INSERT INTO PROCTRAN
                 (
@@ -1198,7 +1322,10 @@
                 PROCTRAN_REF,
                 PROCTRAN_TYPE,
                 PROCTRAN_DESC,
-                PROCTRAN_AMOUNT
+                PROCTRAN_AMOUNT,
+                PROCTRAN_REL_SORTCODE,
+                PROCTRAN_REL_ACCOUNT,
+                PROCTRAN_CHANNEL_ID
                 )
                 VALUES
                 (
@@ -1210,7 +1337,10 @@
                 :HV-PROCTRAN-REF,
                 :HV-PROCTRAN-TYPE,
                 :HV-PROCTRAN-DESC,
-                :HV-PROCTRAN-AMOUNT
+                :HV-PROCTRAN-AMOUNT,
+                :HV-PROCTRAN-REL-SORTCODE,
+                :HV-PROCTRAN-REL-ACCOUNT,
+                :HV-PROCTRAN-CHANNEL-ID
                 )
            END-EXEC.
            IF SQLCODE NOT = 0
@@ -1276,18 +1406,421 @@
            EVALUATE SQLCODE
               WHEN 923
                  MOVE 'DB2 Connection lost ' TO STORM-DRAIN-CONDITION
+              WHEN -904
+                 MOVE 'DB2 Resource Unavail' TO STORM-DRAIN-CONDITION
+              WHEN -911
+                 MOVE 'DB2 Deadlock/Rollbk ' TO STORM-DRAIN-CONDITION
               WHEN OTHER
                  MOVE 'Not Storm Drain     ' TO STORM-DRAIN-CONDITION
            END-EVALUATE.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
            IF STORM-DRAIN-CONDITION NOT EQUAL 'Not Storm Drain     '
-              DISPLAY 'XFRFUN: Check-For-Storm-Drain-DB2: Storm '
-                      'Drain condition (' STORM-DRAIN-CONDITION ') '
-                      'has been met (' SQLCODE-DISPLAY ').'
+              PERFORM WRITE-STORM-DRAIN-LOG
+              PERFORM RECORD-STORM-DRAIN-HIT
            ELSE
               CONTINUE
            END-IF.
        CFSDD999.
            EXIT.
+       WRITE-STORM-DRAIN-LOG SECTION.
+       WSDL010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+           MOVE WS-U-TIME           TO HV-SDLOG-UTIME.
+           MOVE SORTCODE            TO HV-SDLOG-SORTCODE.
+           MOVE WS-ORIG-DATE        TO HV-SDLOG-DATE.
+           MOVE WS-TIME-NOW         TO HV-SDLOG-TIME.
+           MOVE SQLCODE-DISPLAY     TO HV-SDLOG-SQLCODE.
+           MOVE STORM-DRAIN-CONDITION TO HV-SDLOG-CONDITION.
+           EXEC SQL
+              INSERT INTO STORM_DRAIN_LOG
+                     (
+                      SDLOG_UTIME,
+                      SDLOG_SORTCODE,
+                      SDLOG_PROGRAM,
+                      SDLOG_DATE,
+                      SDLOG_TIME,
+                      SDLOG_SQLCODE,
+                      SDLOG_CONDITION
+                     )
+              VALUES
+                     (
+                      :HV-SDLOG-UTIME,
+                      :HV-SDLOG-SORTCODE,
+                      :HV-SDLOG-PROGRAM,
+                      :HV-SDLOG-DATE,
+                      :HV-SDLOG-TIME,
+                      :HV-SDLOG-SQLCODE,
+                      :HV-SDLOG-CONDITION
+                     )
+           END-EXEC.
+       WSDL999.
+           EXIT.
+       CHECK-STORM-DRAIN-TRIPPED SECTION.
+       CSDT010.
+           MOVE 'N' TO STORM-DRAIN-CIRCUIT-SW.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-STORM-DRAIN-DB2' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0 AND HV-SD-CIRCUIT-OPEN
+              EXEC CICS ASKTIME
+                 ABSTIME(WS-U-TIME)
+              END-EXEC
+              COMPUTE WS-SD-ELAPSED-SECS =
+                 (WS-U-TIME - HV-SD-TRIP-TIME) / WS-SD-TICKS-PER-SEC
+              IF WS-SD-ELAPSED-SECS < WS-SD-COOLDOWN-SECS
+                 MOVE 'Y' TO STORM-DRAIN-CIRCUIT-SW
+              ELSE
+                 PERFORM CLEAR-STORM-DRAIN-TRIP
+              END-IF
+           END-IF.
+       CSDT999.
+           EXIT.
+       CLEAR-STORM-DRAIN-TRIP SECTION.
+       CSDTR010.
+           MOVE 0 TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           EXEC SQL
+              UPDATE CONTROL
+              SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                  CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+       CSDTR999.
+           EXIT.
+       RECORD-STORM-DRAIN-HIT SECTION.
+       RSDH010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-STORM-DRAIN-DB2' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 COMPUTE WS-SD-ELAPSED-SECS =
+                    (WS-U-TIME - HV-SD-LAST-HIT-TIME)
+                       / WS-SD-TICKS-PER-SEC
+                 IF WS-SD-ELAPSED-SECS > WS-SD-WINDOW-SECS
+                    MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 ELSE
+                    ADD 1 TO HV-CONTROL-VALUE-NUM
+                 END-IF
+                 MOVE WS-U-TIME TO HV-SD-LAST-HIT-TIME
+                 IF HV-CONTROL-VALUE-NUM >= WS-SD-TRIP-THRESHOLD
+                    MOVE 'Y' TO HV-SD-TRIP-FLAG
+                    MOVE WS-U-TIME TO HV-SD-TRIP-TIME
+                 END-IF
+                 EXEC SQL
+                    UPDATE CONTROL
+                    SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                        CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+                    WHERE CONTROL_NAME = :HV-CONTROL-NAME
+                 END-EXEC
+              WHEN 100
+                 MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 MOVE SPACES TO HV-CONTROL-VALUE-STR
+                 MOVE WS-U-TIME TO HV-SD-LAST-HIT-TIME
+                 MOVE 'N' TO HV-SD-TRIP-FLAG
+                 EXEC SQL
+                    INSERT INTO CONTROL
+                       (CONTROL_NAME, CONTROL_VALUE_NUM,
+                        CONTROL_VALUE_STR)
+                    VALUES
+                       (:HV-CONTROL-NAME, :HV-CONTROL-VALUE-NUM,
+                        :HV-CONTROL-VALUE-STR)
+                 END-EXEC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       RSDH999.
+           EXIT.
+       CHECK-DAILY-XFER-LIMIT SECTION.
+       CDXL010.
+           MOVE 'N' TO WS-DAILY-LIMIT-SW.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+              ABSTIME(WS-U-TIME)
+              DDMMYYYY(WS-ORIG-DATE)
+              DATESEP('.')
+           END-EXEC.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING COMM-FSCODE DELIMITED BY SIZE,
+                  '-DAILY-XFER-LIMIT' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE HV-CONTROL-VALUE-NUM TO WS-DAILY-XFER-LIMIT
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           MOVE COMM-FSCODE  TO HV-DAILY-XFER-SORTCODE.
+           MOVE COMM-FACCNO  TO HV-DAILY-XFER-ACCNO.
+           MOVE WS-ORIG-DATE TO HV-DAILY-XFER-DATE.
+           MOVE 0 TO HV-DAILY-XFER-TOTAL-IND.
+           MOVE 0 TO HV-DAILY-XFER-TOTAL.
+           EXEC SQL
+              SELECT SUM(PROCTRAN_AMOUNT)
+              INTO :HV-DAILY-XFER-TOTAL :HV-DAILY-XFER-TOTAL-IND
+              FROM PROCTRAN
+              WHERE PROCTRAN_SORTCODE = :HV-DAILY-XFER-SORTCODE
+              AND PROCTRAN_NUMBER     = :HV-DAILY-XFER-ACCNO
+              AND PROCTRAN_TYPE       = 'TFR'
+              AND PROCTRAN_DATE       = :HV-DAILY-XFER-DATE
+           END-EXEC.
+           IF SQLCODE NOT = 0 OR HV-DAILY-XFER-TOTAL-IND < 0
+              MOVE 0 TO HV-DAILY-XFER-TOTAL
+           END-IF.
+           COMPUTE WS-DAILY-XFER-PROJECTED =
+              HV-DAILY-XFER-TOTAL + COMM-AMT.
+           IF WS-DAILY-XFER-PROJECTED > WS-DAILY-XFER-LIMIT
+              MOVE 'Y' TO WS-DAILY-LIMIT-SW
+           END-IF.
+       CDXL999.
+           EXIT.
+       CHECK-DUPLICATE-TRANSFER SECTION.
+       CDT010.
+           MOVE 'N' TO WS-DUPLICATE-XFER-SW.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+              ABSTIME(WS-U-TIME)
+              DDMMYYYY(WS-ORIG-DATE)
+              TIME(WS-TIME-NOW)
+              DATESEP('.')
+           END-EXEC.
+           COMPUTE WS-DUP-SECS-OF-DAY =
+              (WS-TIME-NOW-GRP-HH * 3600) +
+              (WS-TIME-NOW-GRP-MM * 60) +
+              WS-TIME-NOW-GRP-SS.
+           COMPUTE WS-DUP-WINDOW-SECS-OF-DAY =
+              WS-DUP-SECS-OF-DAY - WS-DUP-WINDOW-SECS.
+           IF WS-DUP-WINDOW-SECS-OF-DAY < 0
+              MOVE 0 TO WS-DUP-WINDOW-SECS-OF-DAY
+           END-IF.
+           COMPUTE WS-DUP-WINDOW-HH =
+              WS-DUP-WINDOW-SECS-OF-DAY / 3600.
+           COMPUTE WS-DUP-WINDOW-MM =
+              (WS-DUP-WINDOW-SECS-OF-DAY - (WS-DUP-WINDOW-HH * 3600))
+                 / 60.
+           COMPUTE WS-DUP-WINDOW-SS =
+              WS-DUP-WINDOW-SECS-OF-DAY -
+                 (WS-DUP-WINDOW-HH * 3600) - (WS-DUP-WINDOW-MM * 60).
+           MOVE WS-DUP-WINDOW-TIME-NUM TO HV-DUP-WINDOW-TIME.
+           MOVE COMM-FSCODE  TO HV-DUP-SORTCODE.
+           MOVE COMM-FACCNO  TO HV-DUP-ACCNO.
+           MOVE COMM-AMT     TO HV-DUP-AMOUNT.
+           MOVE WS-ORIG-DATE TO HV-DUP-DATE.
+           SET PROC-TY-TRANSFER IN PROCTRAN-AREA TO TRUE.
+           SET PROC-TRAN-DESC-XFR-FLAG IN PROCTRAN-AREA TO TRUE.
+           MOVE COMM-TSCODE
+             TO PROC-TRAN-DESC-XFR-SORTCODE IN PROCTRAN-AREA.
+           MOVE COMM-TACCNO
+             TO PROC-TRAN-DESC-XFR-ACCOUNT IN PROCTRAN-AREA.
+           MOVE PROC-TRAN-DESC IN PROCTRAN-AREA TO HV-DUP-DESC.
+           MOVE 0 TO WS-DUP-COUNT.
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO :WS-DUP-COUNT
+              FROM PROCTRAN
+              WHERE PROCTRAN_SORTCODE = :HV-DUP-SORTCODE
+              AND PROCTRAN_NUMBER     = :HV-DUP-ACCNO
+              AND PROCTRAN_TYPE       = 'TFR'
+              AND PROCTRAN_AMOUNT     = :HV-DUP-AMOUNT
+              AND PROCTRAN_DESC       = :HV-DUP-DESC
+              AND PROCTRAN_DATE       = :HV-DUP-DATE
+              AND PROCTRAN_TIME      >= :HV-DUP-WINDOW-TIME
+           END-EXEC.
+           IF SQLCODE = 0 AND WS-DUP-COUNT > 0
+              MOVE 'Y' TO WS-DUPLICATE-XFER-SW
+           END-IF.
+       CDT999.
+           EXIT.
+       GET-DEADLOCK-RETRY-CONFIG SECTION.
+       GDRC010.
+           MOVE 6 TO WS-DEADLOCK-MAX-RETRY.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-DB2-DEADLOCK-MAX-RETRY' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE HV-CONTROL-VALUE-NUM TO WS-DEADLOCK-MAX-RETRY
+           END-IF.
+           MOVE 1 TO WS-DEADLOCK-DELAY-SECS.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-DB2-DEADLOCK-DELAY-SECS' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE HV-CONTROL-VALUE-NUM TO WS-DEADLOCK-DELAY-SECS
+           END-IF.
+       GDRC999.
+           EXIT.
+       RECORD-DEADLOCK-RETRY-METRIC SECTION.
+       RDRM010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-DB2-DEADLOCK-RETRY-COUNT' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1 TO HV-CONTROL-VALUE-NUM
+                 EXEC SQL
+                    UPDATE CONTROL
+                    SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                        CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+                    WHERE CONTROL_NAME = :HV-CONTROL-NAME
+                 END-EXEC
+              WHEN 100
+                 MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 MOVE SPACES TO HV-CONTROL-VALUE-STR
+                 EXEC SQL
+                    INSERT INTO CONTROL
+                       (CONTROL_NAME, CONTROL_VALUE_NUM,
+                        CONTROL_VALUE_STR)
+                    VALUES
+                       (:HV-CONTROL-NAME, :HV-CONTROL-VALUE-NUM,
+                        :HV-CONTROL-VALUE-STR)
+                 END-EXEC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       RDRM999.
+           EXIT.
+       RECORD-DEADLOCK-EXHAUSTED SECTION.
+       RDE010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-DB2-DEADLOCK-EXHAUST-COUNT' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1 TO HV-CONTROL-VALUE-NUM
+                 EXEC SQL
+                    UPDATE CONTROL
+                    SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                        CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+                    WHERE CONTROL_NAME = :HV-CONTROL-NAME
+                 END-EXEC
+              WHEN 100
+                 MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 MOVE SPACES TO HV-CONTROL-VALUE-STR
+                 EXEC SQL
+                    INSERT INTO CONTROL
+                       (CONTROL_NAME, CONTROL_VALUE_NUM,
+                        CONTROL_VALUE_STR)
+                    VALUES
+                       (:HV-CONTROL-NAME, :HV-CONTROL-VALUE-NUM,
+                        :HV-CONTROL-VALUE-STR)
+                 END-EXEC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       RDE999.
+           EXIT.
        ABEND-HANDLING SECTION.
        AH010.
            EXEC CICS ASSIGN
@@ -1392,3 +1925,18 @@
            END-EXEC.
        PTD999.
            EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
