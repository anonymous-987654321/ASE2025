@@ -0,0 +1,201 @@
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLRECN.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                          PIC 9(6) VALUE 987654.
+       01 HOST-CONTROL-ROW.
+          03 HV-CONTROL-NAME                PIC X(32).
+          03 HV-CONTROL-VALUE-NUM           PIC S9(9) COMP.
+          03 HV-CONTROL-VALUE-STR           PIC X(40).
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+                                                 SIGN LEADING SEPARATE.
+       01 WS-EXIT-SW                        PIC X VALUE 'N'.
+          88 WS-NO-MORE-CONTROL-ROWS              VALUE 'Y'.
+       01 WS-SORTCODE-X                     PIC X(6).
+       01 WS-ROW-SORTCODE-X                 PIC X(6).
+       01 WS-NAME-SUFFIX                    PIC X(32).
+       01 WS-MAX-ACC-NO                     PIC S9(9) COMP.
+       01 WS-REPORT-LINE                    PIC X(80).
+       01 ROWS-LISTED                       PIC 9(8) VALUE 0.
+       01 ROWS-IN-DRIFT                     PIC 9(8) VALUE 0.
+       01 ROWS-NEAR-CEILING                 PIC 9(8) VALUE 0.
+       01 WS-CEILING-VALUE                  PIC S9(9) COMP
+                                                 VALUE 99999999.
+       01 WS-WARN-THRESHOLD-PCT             PIC S9(3) COMP VALUE 90.
+       01 WS-WARN-THRESHOLD-VALUE           PIC S9(9) COMP.
+           EXEC SQL
+              DECLARE CTL-CURSOR CURSOR FOR
+                 SELECT CONTROL_NAME, CONTROL_VALUE_NUM,
+                        CONTROL_VALUE_STR
+                 FROM CONTROL
+                 ORDER BY CONTROL_NAME
+           END-EXEC.
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE SORTCODE TO WS-SORTCODE-X.
+           PERFORM GET-WARN-THRESHOLD.
+           DISPLAY 'CTLRECN - CONTROL TABLE RECONCILIATION REPORT'.
+           DISPLAY 'NAME                             VALUE-NUM '
+              'VALUE-STR                                STATUS'.
+           EXEC SQL OPEN CTL-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           PERFORM LIST-CONTROL-ROW UNTIL WS-NO-MORE-CONTROL-ROWS.
+           EXEC SQL CLOSE CTL-CURSOR
+           END-EXEC.
+           DISPLAY 'CTLRECN - ROWS LISTED:       ' ROWS-LISTED.
+           DISPLAY 'CTLRECN - ROWS IN DRIFT:     ' ROWS-IN-DRIFT.
+           DISPLAY 'CTLRECN - ROWS NEAR CEILING: ' ROWS-NEAR-CEILING.
+           STOP RUN.
+       P999.
+           EXIT.
+       LIST-CONTROL-ROW SECTION.
+       LCR010.
+           EXEC SQL FETCH CTL-CURSOR
+              INTO :HV-CONTROL-NAME, :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EXIT-SW
+              GO TO LCR999
+           END-IF
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           ADD 1 TO ROWS-LISTED.
+           MOVE SPACES TO WS-REPORT-LINE.
+           IF HV-CONTROL-NAME(7:13) = '-ACCOUNT-LAST'
+              MOVE HV-CONTROL-NAME(1:6) TO WS-ROW-SORTCODE-X
+              PERFORM CHECK-ACCOUNT-LAST-DRIFT
+              PERFORM CHECK-ACCOUNT-LAST-CAPACITY
+           ELSE
+              STRING HV-CONTROL-NAME DELIMITED BY SIZE,
+                     ' ' DELIMITED BY SIZE,
+                     HV-CONTROL-VALUE-NUM DELIMITED BY SIZE,
+                     ' ' DELIMITED BY SIZE,
+                     HV-CONTROL-VALUE-STR DELIMITED BY SIZE,
+                     ' NOT-CHECKED' DELIMITED BY SIZE
+                     INTO WS-REPORT-LINE
+              END-STRING
+              DISPLAY WS-REPORT-LINE
+           END-IF.
+       LCR999.
+           EXIT.
+       CHECK-ACCOUNT-LAST-DRIFT SECTION.
+       CALD010.
+           EXEC SQL
+              SELECT MAX(ACCOUNT_NUMBER)
+              INTO :WS-MAX-ACC-NO
+              FROM ACCOUNT
+              WHERE ACCOUNT_SORTCODE = :WS-ROW-SORTCODE-X
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 0 TO WS-MAX-ACC-NO
+           END-IF
+           IF WS-MAX-ACC-NO > HV-CONTROL-VALUE-NUM
+              STRING HV-CONTROL-NAME DELIMITED BY SIZE,
+                     ' ' DELIMITED BY SIZE,
+                     HV-CONTROL-VALUE-NUM DELIMITED BY SIZE,
+                     ' MAX-ACC-NO=' DELIMITED BY SIZE,
+                     WS-MAX-ACC-NO DELIMITED BY SIZE,
+                     ' ***DRIFT***' DELIMITED BY SIZE
+                     INTO WS-REPORT-LINE
+              END-STRING
+              ADD 1 TO ROWS-IN-DRIFT
+           ELSE
+              STRING HV-CONTROL-NAME DELIMITED BY SIZE,
+                     ' ' DELIMITED BY SIZE,
+                     HV-CONTROL-VALUE-NUM DELIMITED BY SIZE,
+                     ' MAX-ACC-NO=' DELIMITED BY SIZE,
+                     WS-MAX-ACC-NO DELIMITED BY SIZE,
+                     ' OK' DELIMITED BY SIZE
+                     INTO WS-REPORT-LINE
+           END-IF.
+           DISPLAY WS-REPORT-LINE.
+       CALD999.
+           EXIT.
+       CHECK-ACCOUNT-LAST-CAPACITY SECTION.
+       CALC010.
+           IF HV-CONTROL-VALUE-NUM >= WS-WARN-THRESHOLD-VALUE
+              ADD 1 TO ROWS-NEAR-CEILING
+              MOVE SPACES TO WS-REPORT-LINE
+              STRING HV-CONTROL-NAME DELIMITED BY SIZE,
+                     ' CAPACITY ' DELIMITED BY SIZE,
+                     HV-CONTROL-VALUE-NUM DELIMITED BY SIZE,
+                     ' OF ' DELIMITED BY SIZE,
+                     WS-CEILING-VALUE DELIMITED BY SIZE,
+                     ' (WARN AT ' DELIMITED BY SIZE,
+                     WS-WARN-THRESHOLD-PCT DELIMITED BY SIZE,
+                     '%) ***NEAR CEILING***' DELIMITED BY SIZE
+                     INTO WS-REPORT-LINE
+              END-STRING
+              DISPLAY WS-REPORT-LINE
+           END-IF.
+       CALC999.
+           EXIT.
+       GET-WARN-THRESHOLD SECTION.
+       GWT010.
+           MOVE SPACES TO HV-CONTROL-NAME OF HOST-CONTROL-ROW.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM OF HOST-CONTROL-ROW.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR OF HOST-CONTROL-ROW.
+           MOVE 'ACCOUNT-NO-WARN-PCT' TO
+              HV-CONTROL-NAME OF HOST-CONTROL-ROW.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HOST-CONTROL-ROW
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME OF HOST-CONTROL-ROW
+           END-EXEC.
+           IF SQLCODE = ZERO
+              MOVE HV-CONTROL-VALUE-NUM OF HOST-CONTROL-ROW
+                 TO WS-WARN-THRESHOLD-PCT
+           END-IF.
+           COMPUTE WS-WARN-THRESHOLD-VALUE =
+              (WS-CEILING-VALUE * WS-WARN-THRESHOLD-PCT) / 100.
+       GWT999.
+           EXIT.
+       ABEND-THIS-RUN SECTION.
+       ATR010.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           DISPLAY 'CTLRECN - UNRECOVERABLE DB2 ERROR. SQLCODE='
+              SQLCODE-DISPLAY.
+           DISPLAY 'CTLRECN - ROWS LISTED:   ' ROWS-LISTED.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       ATR999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE SPACES TO HV-CONTROL-NAME OF HOST-CONTROL-ROW.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM OF HOST-CONTROL-ROW.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR OF HOST-CONTROL-ROW.
+           MOVE 'SORTCODE' TO HV-CONTROL-NAME OF HOST-CONTROL-ROW.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HOST-CONTROL-ROW
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME OF HOST-CONTROL-ROW
+           END-EXEC.
+           IF SQLCODE = ZERO
+              MOVE HV-CONTROL-VALUE-NUM OF HOST-CONTROL-ROW TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
