@@ -0,0 +1,523 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF')
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BNK1SOS.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP             PIC S9(8) COMP VALUE 0.
+          03 WS-CICS-RESP2            PIC S9(8) COMP VALUE 0.
+       01 WS-FAIL-INFO.
+          03 FILLER                   PIC X(9)  VALUE 'BNK1SOS  '.
+          03 WS-CICS-FAIL-MSG         PIC X(70) VALUE ' '.
+          03 FILLER                   PIC X(6)  VALUE ' RESP='.
+          03 WS-CICS-RESP-DISP        PIC 9(10) VALUE 0.
+          03 FILLER                   PIC X(7)  VALUE ' RESP2='.
+          03 WS-CICS-RESP2-DISP       PIC 9(10) VALUE 0.
+          03 FILLER                   PIC X(15) VALUE ' ABENDING TASK.'.
+       01 SWITCHES.
+           03 VALID-DATA-SW           PIC X VALUE 'Y'.
+              88 VALID-DATA           VALUE 'Y'.
+       01 FLAGS.
+           03 SEND-FLAG               PIC X.
+              88 SEND-ERASE           VALUE '1'.
+              88 SEND-DATAONLY        VALUE '2'.
+              88 SEND-DATAONLY-ALARM  VALUE '3'.
+       01 WS-U-TIME                      PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                   PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD             PIC 99.
+          03 FILLER                      PIC X.
+          03 WS-ORIG-DATE-MM             PIC 99.
+          03 FILLER                      PIC X.
+          03 WS-ORIG-DATE-YYYY           PIC 9999.
+       01 WS-TIME-DATA.
+           03 WS-TIME-NOW                  PIC 9(6).
+           03 WS-TIME-NOW-GRP REDEFINES WS-TIME-NOW.
+              05 WS-TIME-NOW-GRP-HH     PIC 99.
+              05 WS-TIME-NOW-GRP-MM     PIC 99.
+              05 WS-TIME-NOW-GRP-SS     PIC 99.
+       01 WS-NEXTDUE-GRP.
+          03 WS-NEXTDUE-DD               PIC 99.
+          03 WS-NEXTDUE-MM               PIC 99.
+          03 WS-NEXTDUE-YYYY             PIC 9999.
+       01 WS-ENDDATE-GRP.
+          03 WS-ENDDATE-DD               PIC 99.
+          03 WS-ENDDATE-MM               PIC 99.
+          03 WS-ENDDATE-YYYY             PIC 9999.
+       01 WS-NEXTDUE-COMPARABLE          PIC 9(8).
+       01 WS-ENDDATE-COMPARABLE          PIC 9(8).
+       01 WS-TODAY-COMPARABLE            PIC 9(8).
+       01 WS-ABEND-PGM                  PIC X(8) VALUE 'ABNDPROC'.
+       01 ABNDINFO-REC.
+           03 ABND-VSAM-KEY.
+              05 ABND-UTIME-KEY                  PIC S9(15) COMP-3.
+              05 ABND-TASKNO-KEY                 PIC 9(4).
+           03 ABND-APPLID                        PIC X(8).
+           03 ABND-TRANID                        PIC X(4).
+           03 ABND-DATE                          PIC X(10).
+           03 ABND-TIME                          PIC X(8).
+           03 ABND-CODE                          PIC X(4).
+           03 ABND-PROGRAM                       PIC X(8).
+           03 ABND-RESPCODE                      PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-RESP2CODE                     PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-SQLCODE                       PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-FREEFORM                      PIC X(600).
+       01 CRESOD-COMMAREA.
+          03 COMM-EYECATCHER           PIC X(4).
+          03 COMM-FROM-SORTCODE        PIC 9(6).
+          03 COMM-FROM-ACCNO           PIC 9(8).
+          03 COMM-TO-SORTCODE          PIC 9(6).
+          03 COMM-TO-ACCNO             PIC 9(8).
+          03 COMM-AMOUNT                PIC S9(10)V99.
+          03 COMM-FREQUENCY            PIC X(1).
+          03 COMM-NEXT-DUE             PIC 9(8).
+          03 COMM-NEXT-DUE-GRP REDEFINES COMM-NEXT-DUE.
+             05 COMM-NEXT-DUE-DD             PIC 99.
+             05 COMM-NEXT-DUE-MM             PIC 99.
+             05 COMM-NEXT-DUE-YEAR           PIC 9999.
+          03 COMM-END-DATE             PIC 9(8).
+          03 COMM-END-DATE-GRP REDEFINES COMM-END-DATE.
+             05 COMM-END-DATE-DD             PIC 99.
+             05 COMM-END-DATE-MM             PIC 99.
+             05 COMM-END-DATE-YEAR           PIC 9999.
+          03 COMM-SO-REF               PIC 9(8).
+          03 COMM-SUCCESS              PIC X.
+          03 COMM-FAIL-CODE            PIC X.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                  PIC X.
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+           EXEC CICS HANDLE ABEND
+                LABEL(ABEND-HANDLING)
+           END-EXEC.
+           EVALUATE TRUE
+              WHEN EIBCALEN = ZERO
+                 MOVE LOW-VALUE TO BNK1SOO
+                 SET SEND-ERASE TO TRUE
+                 PERFORM SEND-MAP
+              WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                 CONTINUE
+              WHEN EIBAID = DFHCLEAR
+                 EXEC CICS SEND CONTROL
+                          ERASE
+                          FREEKB
+                 END-EXEC
+                 EXEC CICS RETURN
+                 END-EXEC
+              WHEN EIBAID = DFHPF3 OR DFHPF12
+                 EXEC CICS SEND TEXT
+                    FROM('Standing order session ended')
+                    ERASE
+                    FREEKB
+                    RESP(WS-CICS-RESP)
+                    RESP2(WS-CICS-RESP2)
+                 END-EXEC
+                 EXEC CICS RETURN
+                 END-EXEC
+              WHEN EIBAID = DFHENTER
+                 PERFORM PROCESS-MAP
+              WHEN OTHER
+                 MOVE SPACES TO MESSAGEO
+                 MOVE 'Invalid key pressed.' TO MESSAGEO
+                 SET SEND-DATAONLY-ALARM TO TRUE
+                 PERFORM SEND-MAP
+           END-EVALUATE.
+           EXEC CICS RETURN
+              TRANSID('OSOS')
+           END-EXEC.
+       A999.
+           EXIT.
+       PROCESS-MAP SECTION.
+       PM010.
+           PERFORM RECEIVE-MAP.
+           PERFORM EDIT-DATA.
+           IF VALID-DATA
+              PERFORM LINK-CRESOD
+              SET SEND-DATAONLY TO TRUE
+           ELSE
+              SET SEND-DATAONLY-ALARM TO TRUE
+           END-IF.
+           PERFORM SEND-MAP.
+       PM999.
+           EXIT.
+       RECEIVE-MAP SECTION.
+       RM010.
+           EXEC CICS
+              RECEIVE MAP('BNK1SO')
+              MAPSET('BNK1SOM')
+              INTO(BNK1SOI)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP    TO ABND-RESPCODE
+              MOVE EIBRESP2   TO ABND-RESP2CODE
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+              END-EXEC
+              MOVE EIBTASKN   TO ABND-TASKNO-KEY
+              MOVE EIBTRNID   TO ABND-TRANID
+              PERFORM POPULATE-TIME-DATE
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                    ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                     INTO ABND-TIME
+              END-STRING
+              MOVE WS-U-TIME   TO ABND-UTIME-KEY
+              MOVE 'HBNK'      TO ABND-CODE
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+              END-EXEC
+              MOVE ZEROS      TO ABND-SQLCODE
+              STRING 'RM010 - RECEIVE MAP FAIL '
+                    DELIMITED BY SIZE,
+                    'EIBRESP=' DELIMITED BY SIZE,
+                    ABND-RESPCODE DELIMITED BY SIZE,
+                    ' RESP2=' DELIMITED BY SIZE,
+                    ABND-RESP2CODE DELIMITED BY SIZE
+                    INTO ABND-FREEFORM
+              END-STRING
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                        COMMAREA(ABNDINFO-REC)
+              END-EXEC
+              INITIALIZE WS-FAIL-INFO
+              MOVE 'BNK1SOS - RM010 - RECEIVE MAP FAIL ' TO
+                 WS-CICS-FAIL-MSG
+              MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+              MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+              PERFORM ABEND-THIS-TASK
+           END-IF.
+       RM999.
+           EXIT.
+       EDIT-DATA SECTION.
+       ED010.
+           MOVE 'Y' TO VALID-DATA-SW.
+           MOVE SPACES TO MESSAGEO.
+           IF FROMACCI = LOW-VALUES OR FROMACCI = SPACES
+              MOVE 'Please enter the from account number.' TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              GO TO ED999
+           END-IF.
+           IF TOACCI = LOW-VALUES OR TOACCI = SPACES
+              MOVE 'Please enter the to account number.' TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              GO TO ED999
+           END-IF.
+           IF AMOUNTI NOT NUMERIC OR AMOUNTI = ZERO
+              MOVE 'Please enter a valid amount.' TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              GO TO ED999
+           END-IF.
+           IF FREQI NOT = 'W' AND FREQI NOT = 'M' AND FREQI NOT = 'Y'
+              MOVE 'Frequency must be W, M or Y.' TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              GO TO ED999
+           END-IF.
+           IF NEXTDUEI NOT NUMERIC OR ENDDATEI NOT NUMERIC
+              MOVE 'Please enter valid next due and end dates.'
+                 TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              GO TO ED999
+           END-IF.
+           PERFORM POPULATE-TIME-DATE.
+           MOVE NEXTDUEI TO WS-NEXTDUE-GRP.
+           MOVE ENDDATEI TO WS-ENDDATE-GRP.
+           COMPUTE WS-TODAY-COMPARABLE =
+              WS-ORIG-DATE-YYYY * 10000
+              + WS-ORIG-DATE-MM * 100
+              + WS-ORIG-DATE-DD.
+           COMPUTE WS-NEXTDUE-COMPARABLE =
+              WS-NEXTDUE-YYYY * 10000
+              + WS-NEXTDUE-MM * 100
+              + WS-NEXTDUE-DD.
+           COMPUTE WS-ENDDATE-COMPARABLE =
+              WS-ENDDATE-YYYY * 10000
+              + WS-ENDDATE-MM * 100
+              + WS-ENDDATE-DD.
+           IF WS-NEXTDUE-COMPARABLE < WS-TODAY-COMPARABLE
+              MOVE 'Next due date must not be in the past.' TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+              GO TO ED999
+           END-IF.
+           IF WS-ENDDATE-COMPARABLE < WS-NEXTDUE-COMPARABLE
+              MOVE 'End date must not be before the next due date.'
+                 TO MESSAGEO
+              MOVE 'N' TO VALID-DATA-SW
+           END-IF.
+       ED999.
+           EXIT.
+       LINK-CRESOD SECTION.
+       LC010.
+           INITIALIZE CRESOD-COMMAREA.
+           MOVE SORTCI   TO COMM-FROM-SORTCODE.
+           MOVE FROMACCI TO COMM-FROM-ACCNO.
+           MOVE SORTCI   TO COMM-TO-SORTCODE.
+           MOVE TOACCI   TO COMM-TO-ACCNO.
+           MOVE AMOUNTI  TO COMM-AMOUNT.
+           MOVE FREQI    TO COMM-FREQUENCY.
+           MOVE NEXTDUEI TO COMM-NEXT-DUE.
+           MOVE ENDDATEI TO COMM-END-DATE.
+           EXEC CICS LINK
+              PROGRAM('CRESOD')
+              COMMAREA(CRESOD-COMMAREA)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP    TO ABND-RESPCODE
+              MOVE EIBRESP2   TO ABND-RESP2CODE
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+              END-EXEC
+              MOVE EIBTASKN   TO ABND-TASKNO-KEY
+              MOVE EIBTRNID   TO ABND-TRANID
+              PERFORM POPULATE-TIME-DATE
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                    ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                     INTO ABND-TIME
+              END-STRING
+              MOVE WS-U-TIME   TO ABND-UTIME-KEY
+              MOVE 'HBNK'      TO ABND-CODE
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+              END-EXEC
+              MOVE ZEROS      TO ABND-SQLCODE
+              STRING 'LC010 - LINK CRESOD FAIL '
+                    DELIMITED BY SIZE,
+                    'EIBRESP=' DELIMITED BY SIZE,
+                    ABND-RESPCODE DELIMITED BY SIZE,
+                    ' RESP2=' DELIMITED BY SIZE,
+                    ABND-RESP2CODE DELIMITED BY SIZE
+                    INTO ABND-FREEFORM
+              END-STRING
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                        COMMAREA(ABNDINFO-REC)
+              END-EXEC
+              INITIALIZE WS-FAIL-INFO
+              MOVE 'BNK1SOS - LC010 - LINK CRESOD FAIL ' TO
+                 WS-CICS-FAIL-MSG
+              MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+              MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+              PERFORM ABEND-THIS-TASK
+           END-IF.
+           IF COMM-SUCCESS = 'Y'
+              MOVE SPACES TO MESSAGEO
+              STRING 'Standing order set up.  Reference: '
+                    DELIMITED BY SIZE,
+                    COMM-SO-REF DELIMITED BY SIZE
+                    INTO MESSAGEO
+              MOVE COMM-SO-REF TO SOREFO
+           ELSE
+              MOVE SPACES TO MESSAGEO
+              STRING 'Standing order rejected.  Code: '
+                    DELIMITED BY SIZE,
+                    COMM-FAIL-CODE DELIMITED BY SIZE
+                    INTO MESSAGEO
+           END-IF.
+       LC999.
+           EXIT.
+       SEND-MAP SECTION.
+       SM010.
+           IF SEND-ERASE
+              EXEC CICS SEND MAP('BNK1SO')
+                 MAPSET('BNK1SOM')
+                 FROM(BNK1SOO)
+                 ERASE
+                 CURSOR
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+              IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                 INITIALIZE ABNDINFO-REC
+                 MOVE EIBRESP    TO ABND-RESPCODE
+                 MOVE EIBRESP2   TO ABND-RESP2CODE
+                 EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                 END-EXEC
+                 MOVE EIBTASKN   TO ABND-TASKNO-KEY
+                 MOVE EIBTRNID   TO ABND-TRANID
+                 PERFORM POPULATE-TIME-DATE
+                 MOVE WS-ORIG-DATE TO ABND-DATE
+                 STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                       ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                        ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                        INTO ABND-TIME
+                 END-STRING
+                 MOVE WS-U-TIME   TO ABND-UTIME-KEY
+                 MOVE 'HBNK'      TO ABND-CODE
+                 EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                 END-EXEC
+                 MOVE ZEROS      TO ABND-SQLCODE
+                 STRING 'SM010 - SEND MAP ERASE FAIL '
+                       DELIMITED BY SIZE,
+                       'EIBRESP=' DELIMITED BY SIZE,
+                       ABND-RESPCODE DELIMITED BY SIZE,
+                       ' RESP2=' DELIMITED BY SIZE,
+                       ABND-RESP2CODE DELIMITED BY SIZE
+                       INTO ABND-FREEFORM
+                 END-STRING
+                 EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                           COMMAREA(ABNDINFO-REC)
+                 END-EXEC
+                 INITIALIZE WS-FAIL-INFO
+                 MOVE 'BNK1SOS - SM010 - SEND MAP ERASE FAIL '
+                    TO WS-CICS-FAIL-MSG
+                 MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+                 MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+                 PERFORM ABEND-THIS-TASK
+              END-IF
+              GO TO SM999
+           END-IF.
+           IF SEND-DATAONLY
+              EXEC CICS SEND MAP('BNK1SO')
+                 MAPSET('BNK1SOM')
+                 FROM(BNK1SOO)
+                 DATAONLY
+                 CURSOR
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+              IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                 INITIALIZE ABNDINFO-REC
+                 MOVE EIBRESP    TO ABND-RESPCODE
+                 MOVE EIBRESP2   TO ABND-RESP2CODE
+                 EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                 END-EXEC
+                 MOVE EIBTASKN   TO ABND-TASKNO-KEY
+                 MOVE EIBTRNID   TO ABND-TRANID
+                 PERFORM POPULATE-TIME-DATE
+                 MOVE WS-ORIG-DATE TO ABND-DATE
+                 STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                       ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                        ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                        INTO ABND-TIME
+                 END-STRING
+                 MOVE WS-U-TIME   TO ABND-UTIME-KEY
+                 MOVE 'HBNK'      TO ABND-CODE
+                 EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                 END-EXEC
+                 MOVE ZEROS      TO ABND-SQLCODE
+                 STRING 'SM010 - SEND MAP DATAONLY FAIL '
+                       DELIMITED BY SIZE,
+                       'EIBRESP=' DELIMITED BY SIZE,
+                       ABND-RESPCODE DELIMITED BY SIZE,
+                       ' RESP2=' DELIMITED BY SIZE,
+                       ABND-RESP2CODE DELIMITED BY SIZE
+                       INTO ABND-FREEFORM
+                 END-STRING
+                 EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                           COMMAREA(ABNDINFO-REC)
+                 END-EXEC
+                 INITIALIZE WS-FAIL-INFO
+                 MOVE 'BNK1SOS - SM010 - SEND MAP DATAONLY FAIL '
+                    TO WS-CICS-FAIL-MSG
+                 MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+                 MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+                 PERFORM ABEND-THIS-TASK
+              END-IF
+              GO TO SM999
+           END-IF.
+           IF SEND-DATAONLY-ALARM
+              EXEC CICS SEND MAP('BNK1SO')
+                 MAPSET('BNK1SOM')
+                 FROM(BNK1SOO)
+                 DATAONLY
+                 CURSOR
+                 ALARM
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+              IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                 INITIALIZE ABNDINFO-REC
+                 MOVE EIBRESP    TO ABND-RESPCODE
+                 MOVE EIBRESP2   TO ABND-RESP2CODE
+                 EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                 END-EXEC
+                 MOVE EIBTASKN   TO ABND-TASKNO-KEY
+                 MOVE EIBTRNID   TO ABND-TRANID
+                 PERFORM POPULATE-TIME-DATE
+                 MOVE WS-ORIG-DATE TO ABND-DATE
+                 STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                       ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                        ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                        INTO ABND-TIME
+                 END-STRING
+                 MOVE WS-U-TIME   TO ABND-UTIME-KEY
+                 MOVE 'HBNK'      TO ABND-CODE
+                 EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                 END-EXEC
+                 MOVE ZEROS      TO ABND-SQLCODE
+                 STRING 'SM010 - SEND MAP DATAONLY ALARM FAIL '
+                       DELIMITED BY SIZE,
+                       'EIBRESP=' DELIMITED BY SIZE,
+                       ABND-RESPCODE DELIMITED BY SIZE,
+                       ' RESP2=' DELIMITED BY SIZE,
+                       ABND-RESP2CODE DELIMITED BY SIZE
+                       INTO ABND-FREEFORM
+                 END-STRING
+                 EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                           COMMAREA(ABNDINFO-REC)
+                 END-EXEC
+                 INITIALIZE WS-FAIL-INFO
+                 MOVE 'BNK1SOS - SM010 - SEND MAP DATAONLY ALARM FAIL '
+                    TO WS-CICS-FAIL-MSG
+                 MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+                 MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+                 PERFORM ABEND-THIS-TASK
+              END-IF
+           END-IF.
+       SM999.
+           EXIT.
+       ABEND-THIS-TASK SECTION.
+       ATT010.
+           DISPLAY WS-FAIL-INFO.
+           EXEC CICS ABEND
+              ABCODE('HBNK')
+              NODUMP
+              CANCEL
+           END-EXEC.
+       ATT999.
+           EXIT.
+       POPULATE-TIME-DATE SECTION.
+       PTD10.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+       PTD999.
+           EXIT.
+       ABEND-HANDLING SECTION.
+       AH010.
+           EXEC CICS HANDLE
+              ABEND
+              CANCEL
+           END-EXEC.
+           PERFORM ABEND-THIS-TASK.
+       AH999.
+           EXIT.
