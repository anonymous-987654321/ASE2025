@@ -0,0 +1,414 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRESOD.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                      PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP               PIC S9(8) COMP.
+          03 WS-CICS-RESP2              PIC S9(8) COMP.
+       01 HOST-CONTROL-ROW.
+          03 HV-CONTROL-NAME            PIC X(32).
+          03 HV-CONTROL-VALUE-NUM       PIC S9(9) COMP.
+          03 HV-CONTROL-VALUE-STR       PIC X(40).
+       01 HOST-STANDORD-ROW.
+          03 HV-SO-EYECATCHER           PIC X(4).
+          03 HV-SO-SORTCODE             PIC X(6).
+          03 HV-SO-NUMBER                PIC X(8).
+          03 HV-SO-FROM-SORTCODE        PIC X(6).
+          03 HV-SO-FROM-ACCOUNT         PIC X(8).
+          03 HV-SO-TO-SORTCODE          PIC X(6).
+          03 HV-SO-TO-ACCOUNT           PIC X(8).
+          03 HV-SO-AMOUNT               PIC S9(10)V99 COMP-3.
+          03 HV-SO-FREQUENCY            PIC X(1).
+          03 HV-SO-NEXT-DUE             PIC S9(8) COMP.
+          03 HV-SO-END-DATE             PIC S9(8) COMP.
+          03 HV-SO-STATUS               PIC X(1).
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY               PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER     PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE      PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER     PIC X(8).
+          03 HV-PROCTRAN-DATE           PIC X(10).
+          03 HV-PROCTRAN-TIME           PIC X(6).
+          03 HV-PROCTRAN-REF            PIC X(12).
+          03 HV-PROCTRAN-TYPE           PIC X(3).
+          03 HV-PROCTRAN-DESC           PIC X(40).
+          03 HV-PROCTRAN-AMOUNT         PIC S9(10)V99 COMP-3.
+          03 HV-PROCTRAN-CHANNEL-ID     PIC X(6).
+       01 PROCTRAN-AREA.
+           03 PROC-TRAN-TYPE            PIC X(3).
+              88 PROC-TY-CREATE-SODD              VALUE 'OCS'.
+       01 NCS-SO-REF-STUFF.
+          03 NCS-SO-REF-NAME.
+             05 NCS-SO-REF-ACT-NAME     PIC X(8)
+                                 VALUE 'CBSASODD'.
+             05 NCS-SO-REF-TEST-SORT    PIC X(6)
+                                 VALUE '      '.
+             05 NCS-SO-REF-FILL         PIC XX
+                                 VALUE '  '.
+          03 NCS-SO-REF-VALUE           PIC 9(8) COMP VALUE 0.
+       01 INQACC-COMMAREA.
+          03 INQACC-EYE                  PIC X(4).
+          03 INQACC-CUSTNO               PIC 9(10).
+          03 INQACC-SCODE                PIC 9(6).
+          03 INQACC-ACCNO                PIC 9(8).
+          03 INQACC-ACC-TYPE             PIC X(8).
+          03 INQACC-INT-RATE             PIC 9(4)V99.
+          03 INQACC-OPENED               PIC 9(8).
+          03 INQACC-OVERDRAFT            PIC 9(8).
+          03 INQACC-LAST-STMT-DT         PIC 9(8).
+          03 INQACC-NEXT-STMT-DT         PIC 9(8).
+          03 INQACC-AVAIL-BAL            PIC S9(10)V99.
+          03 INQACC-ACTUAL-BAL           PIC S9(10)V99.
+          03 INQACC-SUCCESS              PIC X.
+          03 INQACC-PCB1-POINTER         POINTER.
+       01 WS-INQACC-PGM                  PIC X(8) VALUE 'INQACC'.
+       01 WS-U-TIME                      PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                   PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD             PIC 99.
+          03 FILLER                      PIC X.
+          03 WS-ORIG-DATE-MM             PIC 99.
+          03 FILLER                      PIC X.
+          03 WS-ORIG-DATE-YYYY           PIC 9999.
+       01 WS-ORIG-DATE-GRP-X.
+          03 WS-ORIG-DATE-DD-X           PIC XX.
+          03 FILLER                      PIC X VALUE '.'.
+          03 WS-ORIG-DATE-MM-X           PIC XX.
+          03 FILLER                      PIC X VALUE '.'.
+          03 WS-ORIG-DATE-YYYY-X         PIC X(4).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 COMM-EYECATCHER            PIC X(4).
+          03 COMM-FROM-SORTCODE         PIC 9(6).
+          03 COMM-FROM-ACCNO            PIC 9(8).
+          03 COMM-TO-SORTCODE           PIC 9(6).
+          03 COMM-TO-ACCNO              PIC 9(8).
+          03 COMM-AMOUNT                PIC S9(10)V99.
+          03 COMM-FREQUENCY             PIC X(1).
+          03 COMM-NEXT-DUE              PIC 9(8).
+          03 COMM-NEXT-DUE-GROUP REDEFINES COMM-NEXT-DUE.
+             05 COMM-NEXT-DUE-DAY        PIC 99.
+             05 COMM-NEXT-DUE-MONTH      PIC 99.
+             05 COMM-NEXT-DUE-YEAR       PIC 9999.
+          03 COMM-END-DATE              PIC 9(8).
+          03 COMM-END-DATE-GROUP REDEFINES COMM-END-DATE.
+             05 COMM-END-DATE-DAY        PIC 99.
+             05 COMM-END-DATE-MONTH      PIC 99.
+             05 COMM-END-DATE-YEAR       PIC 9999.
+          03 COMM-SO-REF                PIC 9(8).
+          03 COMM-SUCCESS               PIC X.
+          03 COMM-FAIL-CODE             PIC X.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE 'Y' TO COMM-SUCCESS.
+           MOVE SPACE TO COMM-FAIL-CODE.
+           MOVE 0 TO COMM-SO-REF.
+           IF COMM-AMOUNT NOT > 0
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '1' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF
+           IF COMM-FREQUENCY NOT = 'W' AND COMM-FREQUENCY NOT = 'M'
+              AND COMM-FREQUENCY NOT = 'Y'
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '2' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF
+           PERFORM VALIDATE-FROM-ACCOUNT.
+           IF COMM-SUCCESS = 'N'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF
+           PERFORM VALIDATE-TO-ACCOUNT.
+           IF COMM-SUCCESS = 'N'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF
+           PERFORM POPULATE-TIME-DATE.
+           PERFORM ALLOCATE-SO-REFERENCE.
+           IF NCS-SO-REF-VALUE = 0
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '3' TO COMM-FAIL-CODE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF
+           PERFORM WRITE-STANDORD-DB2.
+           IF COMM-SUCCESS = 'N'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF
+           PERFORM WRITE-PROCTRAN-DB2.
+           MOVE NCS-SO-REF-VALUE TO COMM-SO-REF.
+           PERFORM GET-ME-OUT-OF-HERE.
+       P999.
+           EXIT.
+       VALIDATE-FROM-ACCOUNT SECTION.
+       VFA010.
+           INITIALIZE INQACC-COMMAREA.
+           MOVE COMM-FROM-SORTCODE TO INQACC-SCODE.
+           MOVE COMM-FROM-ACCNO    TO INQACC-ACCNO.
+           EXEC CICS LINK PROGRAM(WS-INQACC-PGM)
+                     COMMAREA(INQACC-COMMAREA)
+                     RESP(WS-CICS-RESP)
+                     RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              OR INQACC-SUCCESS NOT = 'Y'
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '4' TO COMM-FAIL-CODE
+           END-IF.
+       VFA999.
+           EXIT.
+       VALIDATE-TO-ACCOUNT SECTION.
+       VTA010.
+           INITIALIZE INQACC-COMMAREA.
+           MOVE COMM-TO-SORTCODE TO INQACC-SCODE.
+           MOVE COMM-TO-ACCNO    TO INQACC-ACCNO.
+           EXEC CICS LINK PROGRAM(WS-INQACC-PGM)
+                     COMMAREA(INQACC-COMMAREA)
+                     RESP(WS-CICS-RESP)
+                     RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              OR INQACC-SUCCESS NOT = 'Y'
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '5' TO COMM-FAIL-CODE
+           END-IF.
+       VTA999.
+           EXIT.
+       ALLOCATE-SO-REFERENCE SECTION.
+       ASR010.
+           MOVE SORTCODE TO NCS-SO-REF-TEST-SORT.
+           EXEC CICS ENQ
+              RESOURCE(NCS-SO-REF-NAME)
+              LENGTH(16)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 0 TO NCS-SO-REF-VALUE
+              GO TO ASR999
+           END-IF.
+           MOVE SPACES TO HV-CONTROL-NAME
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM
+           MOVE SPACES TO HV-CONTROL-VALUE-STR
+           STRING SORTCODE DELIMITED BY SIZE
+           '-' DELIMITED BY SIZE
+           'STANDORD-LAST' DELIMITED BY SIZE
+           INTO HV-CONTROL-NAME
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+              MOVE 0 TO NCS-SO-REF-VALUE
+           ELSE
+              ADD 1 TO HV-CONTROL-VALUE-NUM GIVING NCS-SO-REF-VALUE
+              MOVE NCS-SO-REF-VALUE TO HV-CONTROL-VALUE-NUM
+              EXEC SQL
+                 UPDATE CONTROL
+                 SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM
+                 WHERE (CONTROL_NAME = :HV-CONTROL-NAME)
+              END-EXEC
+              IF SQLCODE NOT = ZERO
+                 MOVE 0 TO NCS-SO-REF-VALUE
+              END-IF
+           END-IF.
+           EXEC CICS DEQ
+              RESOURCE(NCS-SO-REF-NAME)
+              LENGTH(16)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+       ASR999.
+           EXIT.
+       WRITE-STANDORD-DB2 SECTION.
+       WSD010.
+           INITIALIZE HOST-STANDORD-ROW.
+           MOVE 'STOR' TO HV-SO-EYECATCHER.
+           MOVE SORTCODE TO HV-SO-SORTCODE.
+           MOVE NCS-SO-REF-VALUE TO HV-SO-NUMBER.
+           MOVE COMM-FROM-SORTCODE TO HV-SO-FROM-SORTCODE.
+           MOVE COMM-FROM-ACCNO TO HV-SO-FROM-ACCOUNT.
+           MOVE COMM-TO-SORTCODE TO HV-SO-TO-SORTCODE.
+           MOVE COMM-TO-ACCNO TO HV-SO-TO-ACCOUNT.
+           MOVE COMM-AMOUNT TO HV-SO-AMOUNT.
+           MOVE COMM-FREQUENCY TO HV-SO-FREQUENCY.
+           COMPUTE HV-SO-NEXT-DUE =
+              COMM-NEXT-DUE-YEAR * 10000
+              + COMM-NEXT-DUE-MONTH * 100
+              + COMM-NEXT-DUE-DAY.
+           COMPUTE HV-SO-END-DATE =
+              COMM-END-DATE-YEAR * 10000
+              + COMM-END-DATE-MONTH * 100
+              + COMM-END-DATE-DAY.
+           MOVE 'A' TO HV-SO-STATUS.
+           EXEC SQL
+              INSERT INTO STANDORD
+                     (
+                      STANDORD_EYECATCHER,
+                      STANDORD_SORTCODE,
+                      STANDORD_NUMBER,
+                      STANDORD_FROM_SORTCODE,
+                      STANDORD_FROM_ACCOUNT,
+                      STANDORD_TO_SORTCODE,
+                      STANDORD_TO_ACCOUNT,
+                      STANDORD_AMOUNT,
+                      STANDORD_FREQUENCY,
+                      STANDORD_NEXT_DUE,
+                      STANDORD_END_DATE,
+                      STANDORD_STATUS
+                     )
+              VALUES
+                     (
+                      :HV-SO-EYECATCHER,
+                      :HV-SO-SORTCODE,
+                      :HV-SO-NUMBER,
+                      :HV-SO-FROM-SORTCODE,
+                      :HV-SO-FROM-ACCOUNT,
+                      :HV-SO-TO-SORTCODE,
+                      :HV-SO-TO-ACCOUNT,
+                      :HV-SO-AMOUNT,
+                      :HV-SO-FREQUENCY,
+                      :HV-SO-NEXT-DUE,
+                      :HV-SO-END-DATE,
+                      :HV-SO-STATUS
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'CRESOD - UNABLE TO WRITE TO STANDORD DATASTORE'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+              PERFORM DEQ-NAMED-COUNTER
+              MOVE 'N' TO COMM-SUCCESS
+              MOVE '5' TO COMM-FAIL-CODE
+           END-IF.
+       WSD999.
+           EXIT.
+       DEQ-NAMED-COUNTER SECTION.
+       DNC010.
+           MOVE SORTCODE TO NCS-SO-REF-TEST-SORT.
+           EXEC CICS DEQ
+              RESOURCE(NCS-SO-REF-NAME)
+              LENGTH(16)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+       DNC999.
+           EXIT.
+       WRITE-PROCTRAN-DB2 SECTION.
+       WPD010.
+           INITIALIZE HOST-PROCTRAN-ROW.
+           MOVE 'PRTR'   TO HV-PROCTRAN-EYECATCHER.
+           MOVE COMM-FROM-SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE COMM-FROM-ACCNO    TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE NCS-SO-REF-VALUE   TO HV-PROCTRAN-REF.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     TIME(HV-PROCTRAN-TIME)
+           END-EXEC.
+           MOVE WS-ORIG-DATE-GRP-X TO HV-PROCTRAN-DATE.
+           SET PROC-TY-CREATE-SODD TO TRUE.
+           MOVE PROC-TRAN-TYPE     TO HV-PROCTRAN-TYPE.
+           STRING 'STANDING ORDER SET UP REF ' DELIMITED BY SIZE,
+                  NCS-SO-REF-VALUE DELIMITED BY SIZE
+                  INTO HV-PROCTRAN-DESC
+           END-STRING.
+           MOVE COMM-AMOUNT        TO HV-PROCTRAN-AMOUNT.
+           MOVE 'BRANCH'           TO HV-PROCTRAN-CHANNEL-ID.
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                     (
+                      PROCTRAN_EYECATCHER,
+                      PROCTRAN_SORTCODE,
+                      PROCTRAN_NUMBER,
+                      PROCTRAN_DATE,
+                      PROCTRAN_TIME,
+                      PROCTRAN_REF,
+                      PROCTRAN_TYPE,
+                      PROCTRAN_DESC,
+                      PROCTRAN_AMOUNT,
+                      PROCTRAN_CHANNEL_ID
+                     )
+              VALUES
+                     (
+                      :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT,
+                      :HV-PROCTRAN-CHANNEL-ID
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'CRESOD - UNABLE TO WRITE TO PROCTRAN DATASTORE'
+                 ' SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+       WPD999.
+           EXIT.
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+           EXEC CICS RETURN
+           END-EXEC.
+       GMOFH999.
+           EXIT.
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     DATESEP('.')
+           END-EXEC.
+           MOVE WS-ORIG-DATE TO WS-ORIG-DATE-GRP-X.
+       PTD999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
