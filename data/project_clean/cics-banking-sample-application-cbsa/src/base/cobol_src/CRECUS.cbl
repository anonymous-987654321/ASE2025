@@ -0,0 +1,480 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRECUS.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+           EXEC SQL
+              INCLUDE PROCDB2
+           END-EXEC.
+       01 HOST-PROCTRAN-ROW.
+           03 HV-PROCTRAN-EYECATCHER   PIC X(4).
+           03 HV-PROCTRAN-SORT-CODE    PIC X(6).
+           03 HV-PROCTRAN-ACC-NUMBER   PIC X(8).
+           03 HV-PROCTRAN-DATE         PIC X(10).
+           03 HV-PROCTRAN-TIME         PIC X(6).
+           03 HV-PROCTRAN-REF          PIC X(12).
+           03 HV-PROCTRAN-TYPE         PIC X(3).
+           03 HV-PROCTRAN-DESC         PIC X(40).
+           03 HV-PROCTRAN-AMOUNT       PIC S9(10)V99 COMP-3.
+           03 HV-PROCTRAN-CUSTOMER-NO  PIC X(10).
+           03 HV-PROCTRAN-CUST-NAME    PIC X(14).
+           03 HV-PROCTRAN-CUST-DOB     PIC X(10).
+           03 HV-PROCTRAN-CHANNEL-ID   PIC X(6).
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY               PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+       01 WS-CICS-WORK-AREA.
+           05 WS-CICS-RESP             PIC S9(8) COMP.
+           05 WS-CICS-RESP2            PIC S9(8) COMP.
+       01 SYSIDERR-RETRY                PIC 999.
+       01 HOST-CONTROL-ROW.
+          03 HV-CONTROL-NAME            PIC X(32).
+          03 HV-CONTROL-VALUE-NUM       PIC S9(9) COMP.
+          03 HV-CONTROL-VALUE-STR       PIC X(40).
+       01 NCS-CUST-NO-STUFF.
+          03 NCS-CUST-NO-NAME.
+             05 NCS-CUST-NO-ACT-NAME    PIC X(8)
+                                 VALUE 'CBSACUST'.
+             05 NCS-CUST-NO-TEST-SORT   PIC X(6)
+                                 VALUE '      '.
+             05 NCS-CUST-NO-FILL        PIC XX
+                                 VALUE '  '.
+          03 NCS-CUST-NO-VALUE          PIC 9(16) COMP VALUE 0.
+       01 WS-CUST-DATA.
+           03 CUSTOMER-RECORD.
+              05 CUSTOMER-EYECATCHER                 PIC X(4).
+                 88 CUSTOMER-EYECATCHER-VALUE        VALUE 'CUST'.
+              05 CUSTOMER-KEY.
+                 07 CUSTOMER-SORTCODE                PIC 9(6) DISPLAY.
+                 07 CUSTOMER-NUMBER                  PIC 9(10) DISPLAY.
+              05 CUSTOMER-NAME                       PIC X(60).
+              05 CUSTOMER-ADDRESS                    PIC X(160).
+              05 CUSTOMER-DATE-OF-BIRTH              PIC 9(8).
+              05 CUSTOMER-DOB-GROUP REDEFINES CUSTOMER-DATE-OF-BIRTH.
+                 07 CUSTOMER-BIRTH-DAY               PIC 99.
+                 07 CUSTOMER-BIRTH-MONTH             PIC 99.
+                 07 CUSTOMER-BIRTH-YEAR              PIC 9999.
+              05 CUSTOMER-CREDIT-SCORE               PIC 999.
+              05 CUSTOMER-CS-REVIEW-DATE             PIC 9(8).
+              05 CUSTOMER-CS-GROUP
+                 REDEFINES CUSTOMER-CS-REVIEW-DATE.
+                 07 CUSTOMER-CS-REVIEW-DAY           PIC 99.
+                 07 CUSTOMER-CS-REVIEW-MONTH         PIC 99.
+                 07 CUSTOMER-CS-REVIEW-YEAR          PIC 9999.
+       01 WS-CUST-REC-LEN               PIC S9(4) COMP VALUE 0.
+       01 CUSTOMER-KY.
+          03 REQUIRED-SORT-CODE         PIC 9(6) VALUE 0.
+          03 REQUIRED-CUST-NUMBER       PIC 9(10) VALUE 0.
+       01 BROWSE-KY.
+          03 BROWSE-SORT-CODE           PIC 9(6) VALUE 0.
+          03 BROWSE-CUST-NUMBER         PIC 9(10) VALUE 0.
+       01 WS-END-OF-BROWSE-SW           PIC X VALUE 'N'.
+          88 WS-END-OF-BROWSE                VALUE 'Y'.
+       01 WS-DUPE-FOUND-SW              PIC X VALUE 'N'.
+          88 WS-DUPE-FOUND                    VALUE 'Y'.
+       01 WS-U-TIME                     PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                  PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD            PIC 99.
+          03 FILLER                     PIC X.
+          03 WS-ORIG-DATE-MM            PIC 99.
+          03 FILLER                     PIC X.
+          03 WS-ORIG-DATE-YYYY          PIC 9999.
+       01 WS-ORIG-DATE-GRP-X.
+          03 WS-ORIG-DATE-DD-X          PIC XX.
+          03 FILLER                     PIC X VALUE '.'.
+          03 WS-ORIG-DATE-MM-X          PIC XX.
+          03 FILLER                     PIC X VALUE '.'.
+          03 WS-ORIG-DATE-YYYY-X        PIC X(4).
+       01 WS-TIME-DATA.
+           03 WS-TIME-NOW                  PIC 9(6).
+           03 WS-TIME-NOW-GRP REDEFINES WS-TIME-NOW.
+              05 WS-TIME-NOW-GRP-HH     PIC 99.
+              05 WS-TIME-NOW-GRP-MM     PIC 99.
+              05 WS-TIME-NOW-GRP-SS     PIC 99.
+       01 WS-EIBTASKN12                 PIC 9(12) VALUE 0.
+       01 WS-ABEND-PGM                  PIC X(8) VALUE 'ABNDPROC'.
+       01 ABNDINFO-REC.
+           03 ABND-VSAM-KEY.
+              05 ABND-UTIME-KEY                  PIC S9(15) COMP-3.
+              05 ABND-TASKNO-KEY                 PIC 9(4).
+           03 ABND-APPLID                        PIC X(8).
+           03 ABND-TRANID                        PIC X(4).
+           03 ABND-DATE                          PIC X(10).
+           03 ABND-TIME                          PIC X(8).
+           03 ABND-CODE                          PIC X(4).
+           03 ABND-PROGRAM                       PIC X(8).
+           03 ABND-RESPCODE                      PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-RESP2CODE                     PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-SQLCODE                       PIC S9(8) DISPLAY
+                  SIGN LEADING SEPARATE.
+           03 ABND-FREEFORM                      PIC X(600).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 COMM-SCODE                PIC 9(6).
+          03 COMM-CUSTNO               PIC 9(10).
+          03 COMM-NAME                 PIC X(60).
+          03 COMM-ADDR                 PIC X(160).
+          03 COMM-DOB                  PIC 9(8).
+          03 COMM-DOB-GROUP REDEFINES COMM-DOB.
+             05 COMM-BIRTH-DAY               PIC 99.
+             05 COMM-BIRTH-MONTH             PIC 99.
+             05 COMM-BIRTH-YEAR              PIC 9999.
+          03 COMM-CREDIT-SCORE         PIC 9(3).
+          03 COMM-CS-REVIEW-DATE       PIC 9(8).
+          03 COMM-CS-REVIEW-GROUP REDEFINES COMM-CS-REVIEW-DATE.
+             05 COMM-CS-REVIEW-DD            PIC 99.
+             05 COMM-CS-REVIEW-MM            PIC 99.
+             05 COMM-CS-REVIEW-YYYY          PIC 9999.
+          03 COMM-CR-SUCCESS           PIC X.
+          03 COMM-CR-FAIL-CD           PIC X.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           PERFORM GET-SORTCODE-CONFIG.
+           PERFORM POPULATE-TIME-DATE.
+           MOVE SPACE TO COMM-CR-SUCCESS.
+           MOVE SPACE TO COMM-CR-FAIL-CD.
+           PERFORM DUPLICATE-CUSTOMER-CHECK.
+           IF WS-DUPE-FOUND
+              MOVE 'N' TO COMM-CR-SUCCESS
+              MOVE '1' TO COMM-CR-FAIL-CD
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+           PERFORM ALLOCATE-NEW-CUSTOMER-NO.
+           IF NCS-CUST-NO-VALUE = 0
+              MOVE 'N' TO COMM-CR-SUCCESS
+              MOVE '2' TO COMM-CR-FAIL-CD
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+           PERFORM WRITE-NEW-CUSTOMER.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'N' TO COMM-CR-SUCCESS
+              MOVE '3' TO COMM-CR-FAIL-CD
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+           PERFORM WRITE-PROCTRAN-CUST.
+           MOVE NCS-CUST-NO-VALUE TO COMM-CUSTNO.
+           MOVE 'Y' TO COMM-CR-SUCCESS.
+           MOVE ' ' TO COMM-CR-FAIL-CD.
+           PERFORM GET-ME-OUT-OF-HERE.
+       A999.
+           EXIT.
+       DUPLICATE-CUSTOMER-CHECK SECTION.
+       DCC010.
+           MOVE 'N' TO WS-DUPE-FOUND-SW.
+           MOVE 'N' TO WS-END-OF-BROWSE-SW.
+           MOVE LOW-VALUES TO BROWSE-KY.
+           EXEC CICS STARTBR FILE('CUSTOMER')
+                RIDFLD(BROWSE-KY)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              GO TO DCC999
+           END-IF.
+           PERFORM SCAN-FOR-DUPLICATE
+              UNTIL WS-END-OF-BROWSE OR WS-DUPE-FOUND.
+           EXEC CICS ENDBR FILE('CUSTOMER')
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+       DCC999.
+           EXIT.
+       SCAN-FOR-DUPLICATE SECTION.
+       SFD010.
+           EXEC CICS READNEXT FILE('CUSTOMER')
+                RIDFLD(BROWSE-KY)
+                INTO(WS-CUST-DATA)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'Y' TO WS-END-OF-BROWSE-SW
+              GO TO SFD999
+           END-IF.
+           IF CUSTOMER-NAME OF WS-CUST-DATA = COMM-NAME OF DFHCOMMAREA
+              AND CUSTOMER-DATE-OF-BIRTH OF WS-CUST-DATA
+                    = COMM-DOB OF DFHCOMMAREA
+              MOVE 'Y' TO WS-DUPE-FOUND-SW
+           END-IF.
+       SFD999.
+           EXIT.
+       ALLOCATE-NEW-CUSTOMER-NO SECTION.
+       ANCN010.
+           MOVE SORTCODE TO NCS-CUST-NO-TEST-SORT.
+           EXEC CICS ENQ
+              RESOURCE(NCS-CUST-NO-NAME)
+              LENGTH(16)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 0 TO NCS-CUST-NO-VALUE
+              GO TO ANCN999
+           END-IF.
+           MOVE SPACES TO HV-CONTROL-NAME
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM
+           MOVE SPACES TO HV-CONTROL-VALUE-STR
+           STRING SORTCODE DELIMITED BY SIZE
+           '-' DELIMITED BY SIZE
+           'CUSTOMER-LAST' DELIMITED BY SIZE
+           INTO HV-CONTROL-NAME
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+              MOVE 0 TO NCS-CUST-NO-VALUE
+           ELSE
+              ADD 1 TO HV-CONTROL-VALUE-NUM GIVING NCS-CUST-NO-VALUE
+              MOVE NCS-CUST-NO-VALUE TO HV-CONTROL-VALUE-NUM
+              EXEC SQL
+                 UPDATE CONTROL
+                 SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM
+                 WHERE (CONTROL_NAME = :HV-CONTROL-NAME)
+              END-EXEC
+              IF SQLCODE NOT = ZERO
+                 MOVE 0 TO NCS-CUST-NO-VALUE
+              END-IF
+           END-IF.
+           EXEC CICS DEQ
+              RESOURCE(NCS-CUST-NO-NAME)
+              LENGTH(16)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+       ANCN999.
+           EXIT.
+       WRITE-NEW-CUSTOMER SECTION.
+       WNC010.
+           INITIALIZE WS-CUST-DATA.
+           MOVE 'CUST' TO CUSTOMER-EYECATCHER.
+           MOVE SORTCODE TO CUSTOMER-SORTCODE.
+           MOVE NCS-CUST-NO-VALUE TO CUSTOMER-NUMBER.
+           MOVE COMM-NAME OF DFHCOMMAREA TO CUSTOMER-NAME.
+           MOVE COMM-ADDR OF DFHCOMMAREA TO CUSTOMER-ADDRESS.
+           MOVE COMM-DOB  OF DFHCOMMAREA TO CUSTOMER-DATE-OF-BIRTH.
+           IF COMM-CREDIT-SCORE OF DFHCOMMAREA = 0
+              MOVE 500 TO CUSTOMER-CREDIT-SCORE
+           ELSE
+              MOVE COMM-CREDIT-SCORE OF DFHCOMMAREA
+                 TO CUSTOMER-CREDIT-SCORE
+           END-IF.
+           MOVE WS-ORIG-DATE-YYYY TO CUSTOMER-CS-REVIEW-YEAR.
+           ADD 1 TO CUSTOMER-CS-REVIEW-YEAR.
+           MOVE WS-ORIG-DATE-MM TO CUSTOMER-CS-REVIEW-MONTH.
+           MOVE WS-ORIG-DATE-DD TO CUSTOMER-CS-REVIEW-DAY.
+           MOVE SORTCODE TO REQUIRED-SORT-CODE.
+           MOVE NCS-CUST-NO-VALUE TO REQUIRED-CUST-NUMBER.
+           COMPUTE WS-CUST-REC-LEN = LENGTH OF WS-CUST-DATA.
+           EXEC CICS WRITE FILE('CUSTOMER')
+                FROM(WS-CUST-DATA)
+                RIDFLD(CUSTOMER-KY)
+                LENGTH(WS-CUST-REC-LEN)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP    TO ABND-RESPCODE
+              MOVE EIBRESP2   TO ABND-RESP2CODE
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+              END-EXEC
+              MOVE EIBTASKN   TO ABND-TASKNO-KEY
+              MOVE EIBTRNID   TO ABND-TRANID
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                    ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                     INTO ABND-TIME
+              END-STRING
+              MOVE WS-U-TIME   TO ABND-UTIME-KEY
+              MOVE 'WPV9'      TO ABND-CODE
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+              END-EXEC
+              MOVE ZEROS      TO ABND-SQLCODE
+              STRING 'WNC010 - Unable to WRITE CUSTOMER VSAM rec '
+                    DELIMITED BY SIZE,
+                    'for key:' CUSTOMER-KY DELIMITED BY SIZE,
+                    ' EIBRESP=' DELIMITED BY SIZE,
+                    ABND-RESPCODE DELIMITED BY SIZE,
+                    ' RESP2=' DELIMITED BY SIZE,
+                    ABND-RESP2CODE DELIMITED BY SIZE
+                    INTO ABND-FREEFORM
+              END-STRING
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                        COMMAREA(ABNDINFO-REC)
+              END-EXEC
+           END-IF.
+       WNC999.
+           EXIT.
+       WRITE-PROCTRAN-CUST SECTION.
+       WPC010.
+           PERFORM WRITE-PROCTRAN-CUST-DB2.
+       WPC999.
+           EXIT.
+       WRITE-PROCTRAN-CUST-DB2 SECTION.
+       WPCD010.
+           INITIALIZE HOST-PROCTRAN-ROW.
+           INITIALIZE WS-EIBTASKN12.
+           MOVE 'PRTR' TO HV-PROCTRAN-EYECATCHER.
+           MOVE SORTCODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE ZEROS TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE EIBTASKN TO WS-EIBTASKN12.
+           MOVE WS-EIBTASKN12 TO HV-PROCTRAN-REF.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(HV-PROCTRAN-TIME)
+                     DATESEP('.')
+           END-EXEC.
+           MOVE WS-ORIG-DATE TO WS-ORIG-DATE-GRP-X.
+           MOVE WS-ORIG-DATE-GRP-X TO HV-PROCTRAN-DATE.
+           MOVE SORTCODE                 TO HV-PROCTRAN-DESC(1:6).
+           MOVE NCS-CUST-NO-VALUE        TO HV-PROCTRAN-DESC(7:10).
+           MOVE COMM-NAME OF DFHCOMMAREA TO HV-PROCTRAN-DESC(17:14).
+           MOVE COMM-DOB  OF DFHCOMMAREA TO HV-PROCTRAN-DESC(31:8).
+           MOVE 'OCC'         TO HV-PROCTRAN-TYPE.
+           MOVE ZEROS         TO HV-PROCTRAN-AMOUNT.
+           MOVE NCS-CUST-NO-VALUE            TO HV-PROCTRAN-CUSTOMER-NO.
+           MOVE COMM-NAME OF DFHCOMMAREA(1:14) TO HV-PROCTRAN-CUST-NAME.
+           MOVE COMM-DOB  OF DFHCOMMAREA      TO HV-PROCTRAN-CUST-DOB.
+           MOVE 'BRANCH'                 TO HV-PROCTRAN-CHANNEL-ID.
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                     (
+                      PROCTRAN_EYECATCHER,
+                      PROCTRAN_SORTCODE,
+                      PROCTRAN_NUMBER,
+                      PROCTRAN_DATE,
+                      PROCTRAN_TIME,
+                      PROCTRAN_REF,
+                      PROCTRAN_TYPE,
+                      PROCTRAN_DESC,
+                      PROCTRAN_AMOUNT,
+                      PROCTRAN_CUSTOMER_NO,
+                      PROCTRAN_CUST_NAME,
+                      PROCTRAN_CUST_DOB,
+                      PROCTRAN_CHANNEL_ID
+                     )
+              VALUES
+                     (
+                      :HV-PROCTRAN-EYECATCHER,
+                      :HV-PROCTRAN-SORT-CODE,
+                      :HV-PROCTRAN-ACC-NUMBER,
+                      :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TIME,
+                      :HV-PROCTRAN-REF,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT,
+                      :HV-PROCTRAN-CUSTOMER-NO,
+                      :HV-PROCTRAN-CUST-NAME,
+                      :HV-PROCTRAN-CUST-DOB,
+                      :HV-PROCTRAN-CHANNEL-ID
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP    TO ABND-RESPCODE
+              MOVE EIBRESP2   TO ABND-RESP2CODE
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+              END-EXEC
+              MOVE EIBTASKN   TO ABND-TASKNO-KEY
+              MOVE EIBTRNID   TO ABND-TRANID
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                    ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                     INTO ABND-TIME
+              END-STRING
+              MOVE WS-U-TIME   TO ABND-UTIME-KEY
+              MOVE 'HWPT'      TO ABND-CODE
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+              END-EXEC
+              MOVE SQLCODE-DISPLAY   TO ABND-SQLCODE
+              STRING 'WPCD010 - Unable to WRITE to PROCTRAN DB2 '
+                    DELIMITED BY SIZE,
+                    'datastore with the following data:'
+                    DELIMITED BY SIZE,
+                    HOST-PROCTRAN-ROW DELIMITED BY SIZE,
+                    ' EIBRESP=' DELIMITED BY SIZE,
+                    ABND-RESPCODE DELIMITED BY SIZE,
+                    ' RESP2=' DELIMITED BY SIZE,
+                    ABND-RESP2CODE DELIMITED BY SIZE
+                    INTO ABND-FREEFORM
+              END-STRING
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                        COMMAREA(ABNDINFO-REC)
+              END-EXEC
+           END-IF.
+       WPCD999.
+           EXIT.
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+           EXEC CICS RETURN
+           END-EXEC.
+       GMOFH999.
+           EXIT.
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+       PTD999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
