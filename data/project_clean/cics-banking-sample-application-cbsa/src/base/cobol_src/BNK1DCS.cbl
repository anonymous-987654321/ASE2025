@@ -24,6 +24,12 @@
        01 SWITCHES.
            03 VALID-DATA-SW           PIC X VALUE 'Y'.
               88 VALID-DATA           VALUE 'Y'.
+           03 WS-BALANCES-CLEAR-SW    PIC X VALUE 'Y'.
+              88 WS-BALANCES-CLEAR        VALUE 'Y'.
+       01 WS-INDEX                    PIC S9(8) COMP.
+       01 WS-ACCOUNT-COUNT            PIC S9(8) COMP.
+       01 WS-BAL-TOTAL                PIC S9(10)V99 COMP-3.
+       01 WS-BAL-TOTAL-DISPLAY        PIC -(9)9.99.
        01 FLAGS.
            03 SEND-FLAG               PIC X.
               88 SEND-ERASE           VALUE '1'.
@@ -77,6 +83,11 @@
           03 INQCUST-CUSTNO               PIC 9(10).
           03 INQCUST-NAME                 PIC X(60).
           03 INQCUST-ADDR                 PIC X(160).
+          03 INQCUST-ADDR-GROUP REDEFINES INQCUST-ADDR.
+            05 INQCUST-ADDR-BUILDING      PIC X(60).
+            05 INQCUST-ADDR-TOWN          PIC X(40).
+            05 INQCUST-ADDR-COUNTY        PIC X(40).
+            05 INQCUST-ADDR-POSTCODE      PIC X(20).
           03 INQCUST-DOB.
             05 INQCUST-DOB-DD             PIC 99.
             05 INQCUST-DOB-MM             PIC 99.
@@ -95,6 +106,11 @@
           03 COMM-CUSTNO               PIC X(10).
           03 COMM-NAME                 PIC X(60).
           03 COMM-ADDR                 PIC X(160).
+          03 COMM-ADDR-GROUP REDEFINES COMM-ADDR.
+             05 COMM-ADDR-BUILDING           PIC X(60).
+             05 COMM-ADDR-TOWN               PIC X(40).
+             05 COMM-ADDR-COUNTY             PIC X(40).
+             05 COMM-ADDR-POSTCODE           PIC X(20).
           03 COMM-DOB                  PIC 9(8).
           03 COMM-DOB-GROUP REDEFINES COMM-DOB.
              05 COMM-BIRTH-DAY               PIC 99.
@@ -114,6 +130,11 @@
           03 COMM-CUSTNO               PIC X(10).
           03 COMM-NAME                 PIC X(60).
           03 COMM-ADDR                 PIC X(160).
+          03 COMM-ADDR-GROUP REDEFINES COMM-ADDR.
+             05 COMM-ADDR-BUILDING           PIC X(60).
+             05 COMM-ADDR-TOWN               PIC X(40).
+             05 COMM-ADDR-COUNTY             PIC X(40).
+             05 COMM-ADDR-POSTCODE           PIC X(20).
           03 COMM-DOB                  PIC 9(8).
           03 COMM-DOB-GROUP REDEFINES COMM-DOB.
              05 COMM-BIRTH-DAY               PIC 99.
@@ -127,6 +148,27 @@
              05 COMM-CS-YEAR                 PIC 9999.
           03 COMM-UPD-SUCCESS          PIC X.
           03 COMM-UPD-FAIL-CD          PIC X.
+       01 INQACCCU-COMMAREA.
+          03 NUMBER-OF-ACCOUNTS        PIC S9(8) BINARY.
+          03 CUSTOMER-NUMBER           PIC 9(10).
+          03 COMM-SUCCESS              PIC X.
+          03 COMM-FAIL-CODE            PIC X.
+          03 CUSTOMER-FOUND            PIC X.
+          03 COMM-PCB-POINTER          POINTER.
+          03 ACCOUNT-DETAILS OCCURS 1 TO 100 DEPENDING ON
+              NUMBER-OF-ACCOUNTS.
+            05 COMM-EYE                  PIC X(4).
+            05 COMM-CUSTNO               PIC X(10).
+            05 COMM-SCODE                PIC X(6).
+            05 COMM-ACCNO                PIC 9(8).
+            05 COMM-ACC-TYPE             PIC X(8).
+            05 COMM-INT-RATE             PIC 9(4)V99.
+            05 COMM-OPENED               PIC 9(8).
+            05 COMM-OVERDRAFT            PIC 9(8).
+            05 COMM-LAST-STMT-DT         PIC 9(8).
+            05 COMM-NEXT-STMT-DT         PIC 9(8).
+            05 COMM-AVAIL-BAL            PIC S9(10)V99.
+            05 COMM-ACTUAL-BAL           PIC S9(10)V99.
        01 WS-COMM-AREA.
           03 WS-COMM-TERM              PIC S9(8) COMP.
           03 WS-COMM-EYE               PIC X(4).
@@ -140,6 +182,7 @@
           03 WS-COMM-DEL-SUCCESS       PIC X.
           03 WS-COMM-DEL-FAIL-CD       PIC X.
           03 WS-COMM-UPDATE            PIC X.
+          03 WS-COMM-DEL-CONFIRM       PIC X.
        01 WS-VALIDATE-NAME             PIC X(60) VALUE ' '.
        01 WS-UNSTR-TITLE               PIC X(9)  VALUE ' '.
        01 WS-TITLE-VALID               PIC X     VALUE ' '.
@@ -163,6 +206,13 @@
               05 WS-TIME-NOW-GRP-HH     PIC 99.
               05 WS-TIME-NOW-GRP-MM     PIC 99.
               05 WS-TIME-NOW-GRP-SS     PIC 99.
+       01 GETCOMPY-COMMAREA.
+          03 GETCOMPY-SORTCODE        PIC 9(6).
+          03 GETCOMPY-COMPANY-NAME    PIC X(40).
+          03 GETCOMPY-BRAND-ID        PIC X(4).
+          03 GETCOMPY-SUCCESS         PIC X.
+          03 GETCOMPY-FAIL-CD         PIC X.
+       01 WS-GETCOMPY-PGM               PIC X(8) VALUE 'GETCOMPY'.
        01 WS-ABEND-PGM                  PIC X(8) VALUE 'ABNDPROC'.
        01 ABNDINFO-REC.
            03 ABND-VSAM-KEY.
@@ -189,12 +239,18 @@
           03 COMM-CUSTNO               PIC X(10).
           03 COMM-NAME                 PIC X(60).
           03 COMM-ADDR                 PIC X(160).
+          03 COMM-ADDR-GROUP REDEFINES COMM-ADDR.
+             05 COMM-ADDR-BUILDING           PIC X(60).
+             05 COMM-ADDR-TOWN               PIC X(40).
+             05 COMM-ADDR-COUNTY             PIC X(40).
+             05 COMM-ADDR-POSTCODE           PIC X(20).
           03 COMM-DOB                  PIC 9(8).
           03 COMM-CREDIT-SCORE         PIC 9(3).
           03 COMM-CS-REVIEW-DATE       PIC 9(8).
           03 COMM-DEL-SUCCESS          PIC X.
           03 COMM-DEL-FAIL-CD          PIC X.
           03 COMM-UPD                  PIC X.
+          03 COMM-DEL-CONFIRM          PIC X.
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        A010.
@@ -209,6 +265,7 @@
                  INITIALIZE WS-COMM-AREA
                  PERFORM STORE-TERM-DEF
                  MOVE STORED-UCTRANS TO WS-COMM-TERM
+                 PERFORM GET-COMPANY-NAME
                  PERFORM SEND-MAP
               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
                  CONTINUE
@@ -260,11 +317,13 @@
               MOVE COMM-CS-REVIEW-DATE OF DFHCOMMAREA
                  TO WS-COMM-CS-REVIEW-DATE
                MOVE COMM-UPD OF DFHCOMMAREA   TO WS-COMM-UPDATE
+               MOVE COMM-DEL-CONFIRM OF DFHCOMMAREA
+                  TO WS-COMM-DEL-CONFIRM
            END-IF.
            EXEC CICS
               RETURN TRANSID('ODCS')
               COMMAREA(WS-COMM-AREA)
-              LENGTH(266)
+              LENGTH(267)
               RESP(WS-CICS-RESP)
               RESP2(WS-CICS-RESP2)
            END-EXEC.
@@ -334,7 +393,12 @@
               PERFORM EDIT-DATA
               PERFORM VALIDATE-DATA
               IF VALID-DATA
-                 PERFORM DEL-CUST-DATA
+                 IF COMM-DEL-CONFIRM OF DFHCOMMAREA = 'Y'
+                    PERFORM DEL-CUST-DATA
+                    MOVE SPACE TO COMM-DEL-CONFIRM OF DFHCOMMAREA
+                 ELSE
+                    PERFORM GET-ACCOUNT-BALANCES
+                 END-IF
               END-IF
               MOVE -1 TO CUSTNOL
            END-IF.
@@ -563,6 +627,7 @@
            EXIT.
        GET-CUST-DATA SECTION.
        GCD010.
+           MOVE SPACE TO COMM-DEL-CONFIRM OF DFHCOMMAREA.
            INITIALIZE INQCUST-COMMAREA.
            SET INQCUST-PCB-POINTER TO NULL.
            MOVE CUSTNOI TO INQCUST-CUSTNO.
@@ -659,6 +724,93 @@
            END-IF.
        GCD999.
            EXIT.
+       GET-ACCOUNT-BALANCES SECTION.
+       GAB010.
+           INITIALIZE INQACCCU-COMMAREA.
+           MOVE CUSTNO2I TO CUSTOMER-NUMBER OF INQACCCU-COMMAREA.
+           MOVE 100 TO NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA.
+           SET COMM-PCB-POINTER OF INQACCCU-COMMAREA TO NULL.
+           EXEC CICS LINK
+              PROGRAM('INQACCCU')
+              COMMAREA(INQACCCU-COMMAREA)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+              SYNCONRETURN
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP    TO ABND-RESPCODE
+              MOVE EIBRESP2   TO ABND-RESP2CODE
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+              END-EXEC
+              MOVE EIBTASKN   TO ABND-TASKNO-KEY
+              MOVE EIBTRNID   TO ABND-TRANID
+              PERFORM POPULATE-TIME-DATE
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                    ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                     INTO ABND-TIME
+              END-STRING
+              MOVE WS-U-TIME   TO ABND-UTIME-KEY
+              MOVE 'HBNK'      TO ABND-CODE
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+              END-EXEC
+              MOVE ZEROS      TO ABND-SQLCODE
+              STRING 'GAB010 - LINK INQACCCU FAIL '
+                    DELIMITED BY SIZE,
+                    'EIBRESP=' DELIMITED BY SIZE,
+                    ABND-RESPCODE DELIMITED BY SIZE,
+                    ' RESP2=' DELIMITED BY SIZE,
+                    ABND-RESP2CODE DELIMITED BY SIZE
+                    INTO ABND-FREEFORM
+              END-STRING
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                        COMMAREA(ABNDINFO-REC)
+              END-EXEC
+              INITIALIZE WS-FAIL-INFO
+              MOVE 'BNK1DCS - GAB010 - LINK INQACCCU FAIL      '
+                 TO WS-CICS-FAIL-MSG
+              MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+              MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+              PERFORM RESTORE-TERM-DEF
+              PERFORM ABEND-THIS-TASK
+           END-IF.
+           MOVE 'Y' TO WS-BALANCES-CLEAR-SW.
+           MOVE ZERO TO WS-BAL-TOTAL.
+           MOVE NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA
+              TO WS-ACCOUNT-COUNT.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX > NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA
+              ADD COMM-ACTUAL-BAL(WS-INDEX) TO WS-BAL-TOTAL
+              IF COMM-AVAIL-BAL(WS-INDEX) NOT = 0 OR
+                 COMM-ACTUAL-BAL(WS-INDEX) NOT = 0
+                 MOVE 'N' TO WS-BALANCES-CLEAR-SW
+              END-IF
+           END-PERFORM.
+           MOVE WS-BAL-TOTAL TO WS-BAL-TOTAL-DISPLAY.
+           MOVE 'Y' TO COMM-DEL-CONFIRM OF DFHCOMMAREA.
+           MOVE SPACES TO MESSAGEO.
+           IF WS-BALANCES-CLEAR
+              STRING 'Customer has ' DELIMITED BY SIZE,
+                    WS-ACCOUNT-COUNT DELIMITED BY SIZE,
+                    ' account(s), zero balance. <PF5> again'
+                       DELIMITED BY SIZE,
+                    ' to confirm delete.' DELIMITED BY SIZE
+                    INTO MESSAGEO
+           ELSE
+              STRING 'Customer has ' DELIMITED BY SIZE,
+                    WS-ACCOUNT-COUNT DELIMITED BY SIZE,
+                    ' account(s), total balance ' DELIMITED BY SIZE,
+                    WS-BAL-TOTAL-DISPLAY DELIMITED BY SIZE,
+                    '. <PF5> again to confirm delete.'
+                       DELIMITED BY SIZE
+                    INTO MESSAGEO
+           END-IF.
+       GAB999.
+           EXIT.
        DEL-CUST-DATA SECTION.
        DCD010.
            INITIALIZE DELCUS-COMMAREA
@@ -737,9 +889,10 @@
            IF COMM-DEL-SUCCESS OF DELCUS-COMMAREA = 'N' AND
            COMM-DEL-FAIL-CD OF DELCUS-COMMAREA = '3'
               MOVE SPACES TO MESSAGEO
-              STRING 'Sorry but a delete error occurred.'
+              STRING 'Sorry but this customer has one or more accounts'
                  DELIMITED BY SIZE,
-                 ' Customer NOT deleted.' DELIMITED BY SIZE
+                 ' with a non-zero balance. Customer NOT deleted.'
+                 DELIMITED BY SIZE
                  INTO MESSAGEO
               MOVE 'N' TO VALID-DATA-SW
               MOVE COMM-SCODE OF DELCUS-COMMAREA   TO SORTCO
@@ -965,6 +1118,23 @@
            MOVE HIGH-VALUES  TO CUSTNOH.
        UCD999.
            EXIT.
+       GET-COMPANY-NAME SECTION.
+       GCN010.
+           MOVE ZERO  TO GETCOMPY-SORTCODE.
+           MOVE SPACE TO GETCOMPY-SUCCESS.
+           MOVE SPACE TO GETCOMPY-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETCOMPY-PGM)
+                     COMMAREA(GETCOMPY-COMMAREA)
+                     RESP(WS-CICS-RESP)
+                     RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP = DFHRESP(NORMAL) AND GETCOMPY-SUCCESS = 'Y'
+              MOVE GETCOMPY-COMPANY-NAME TO COMPNAMO
+           ELSE
+              MOVE SPACES TO COMPNAMO
+           END-IF.
+       GCN999.
+           EXIT.
        SEND-MAP SECTION.
        SM010.
            IF SEND-ERASE
