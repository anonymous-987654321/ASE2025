@@ -1,4 +1,5 @@
        CBL CICS('SP,EDF')
+       CBL SQL
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INQCUST.
        AUTHOR. Jon Collett.
@@ -17,6 +18,22 @@
           03 WS-CICS-RESP2             PIC S9(8) COMP.
        LOCAL-STORAGE SECTION.
        77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       01 GETTSTMD-COMMAREA.
+          03 GETTSTMD-SORTCODE       PIC 9(6).
+          03 GETTSTMD-TEST-MODE      PIC X VALUE 'N'.
+             88 INQCUST-TEST-MODE-ON      VALUE 'Y'.
+          03 GETTSTMD-SUCCESS        PIC X.
+          03 GETTSTMD-FAIL-CD        PIC X.
+       01 WS-GETTSTMD-PGM            PIC X(8) VALUE 'GETTSTMD'.
+       01 WS-GTM-RESP                PIC S9(8) COMP.
+       01 WS-GTM-RESP2               PIC S9(8) COMP.
        01 OUTPUT-DATA.
            03 CUSTOMER-RECORD.
               05 CUSTOMER-EYECATCHER                 PIC X(4).
@@ -26,6 +43,12 @@
                  07 CUSTOMER-NUMBER                  PIC 9(10) DISPLAY.
               05 CUSTOMER-NAME                       PIC X(60).
               05 CUSTOMER-ADDRESS                    PIC X(160).
+              05 CUSTOMER-ADDRESS-GROUP
+                 REDEFINES CUSTOMER-ADDRESS.
+                 07 CUSTOMER-ADDR-BUILDING           PIC X(60).
+                 07 CUSTOMER-ADDR-TOWN               PIC X(40).
+                 07 CUSTOMER-ADDR-COUNTY             PIC X(40).
+                 07 CUSTOMER-ADDR-POSTCODE           PIC X(20).
               05 CUSTOMER-DATE-OF-BIRTH              PIC 9(8).
               05 CUSTOMER-DOB-GROUP REDEFINES CUSTOMER-DATE-OF-BIRTH.
                  07 CUSTOMER-BIRTH-DAY               PIC 99.
@@ -51,6 +74,24 @@
        01 EXIT-IMS-READ                PIC X VALUE 'N'.
        01 WS-V-RETRIED                 PIC X VALUE 'N'.
        01 WS-D-RETRIED                 PIC X VALUE 'N'.
+       01 WS-VSAM-SYSIDERR-RETRIED     PIC X VALUE 'N'.
+       01 WS-VSAM-RETRY-COUNT          PIC 9(4) VALUE 0.
+       01 WS-DB2-RETRY-COUNT           PIC 9(4) VALUE 0.
+       01 HV-OPSTATS-ROW.
+          03 HV-OPSTATS-UTIME             PIC S9(15) COMP-3.
+          03 HV-OPSTATS-SORTCODE          PIC 9(6) DISPLAY.
+          03 HV-OPSTATS-PROGRAM           PIC X(8) VALUE 'INQCUST'.
+          03 HV-OPSTATS-TRANID            PIC X(4).
+          03 HV-OPSTATS-TASKNO            PIC 9(8).
+          03 HV-OPSTATS-DATE              PIC X(10).
+          03 HV-OPSTATS-TIME              PIC 9(6).
+          03 HV-OPSTATS-VSAM-RETRIED      PIC X.
+          03 HV-OPSTATS-VSAM-RETRY-COUNT  PIC 9(4) DISPLAY.
+          03 HV-OPSTATS-DB2-RETRIED       PIC X.
+          03 HV-OPSTATS-DB2-RETRY-COUNT   PIC 9(4) DISPLAY.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
        01 WS-PROGRAM                   PIC X(8) VALUE SPACES.
        01 NCS-CUST-NO-STUFF.
           03 NCS-CUST-NO-NAME.
@@ -135,6 +176,11 @@
           03 INQCUST-CUSTNO               PIC 9(10).
           03 INQCUST-NAME                 PIC X(60).
           03 INQCUST-ADDR                 PIC X(160).
+          03 INQCUST-ADDR-GROUP REDEFINES INQCUST-ADDR.
+            05 INQCUST-ADDR-BUILDING      PIC X(60).
+            05 INQCUST-ADDR-TOWN          PIC X(40).
+            05 INQCUST-ADDR-COUNTY        PIC X(40).
+            05 INQCUST-ADDR-POSTCODE      PIC X(20).
           03 INQCUST-DOB.
             05 INQCUST-DOB-DD             PIC 99.
             05 INQCUST-DOB-MM             PIC 99.
@@ -150,6 +196,8 @@
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           PERFORM GET-TEST-MODE-CONFIG.
            EXEC CICS HANDLE ABEND
               LABEL(ABEND-HANDLING)
            END-EXEC.
@@ -166,13 +214,24 @@
               END-IF
            END-IF.
            IF INQCUST-CUSTNO = 0000000000
-              PERFORM GENERATE-RANDOM-CUSTOMER
-              MOVE RANDOM-CUSTOMER TO REQUIRED-CUST-NUMBER
+              IF INQCUST-TEST-MODE-ON
+                 PERFORM GENERATE-RANDOM-CUSTOMER
+                 MOVE RANDOM-CUSTOMER TO REQUIRED-CUST-NUMBER
+                 MOVE 'N' TO EXIT-VSAM-READ
+              ELSE
+                 MOVE 'N' TO INQCUST-INQ-SUCCESS
+                 MOVE '3' TO INQCUST-INQ-FAIL-CD
+                 MOVE 'Y' TO EXIT-VSAM-READ
+              END-IF
+           ELSE
+              MOVE 'N' TO EXIT-VSAM-READ
            END-IF.
-           MOVE 'N' TO EXIT-VSAM-READ.
            MOVE 'N' TO EXIT-DB2-READ.
            MOVE 'N' TO WS-D-RETRIED.
            MOVE 'N' TO WS-V-RETRIED.
+           MOVE 'N' TO WS-VSAM-SYSIDERR-RETRIED.
+           MOVE 0   TO WS-VSAM-RETRY-COUNT.
+           MOVE 0   TO WS-DB2-RETRY-COUNT.
            PERFORM READ-CUSTOMER-VSAM
              UNTIL EXIT-VSAM-READ = 'Y'.
            IF INQCUST-INQ-SUCCESS = 'Y'
@@ -194,6 +253,7 @@
              MOVE CUSTOMER-CS-REVIEW-DATE OF OUTPUT-DATA
                 TO INQCUST-CS-REVIEW-DT
            END-IF.
+           PERFORM WRITE-OPSTATS-LOG.
            PERFORM GET-ME-OUT-OF-HERE.
        P999.
            EXIT.
@@ -220,9 +280,11 @@
               GO TO RCV999
            END-IF.
            IF WS-CICS-RESP = DFHRESP(SYSIDERR)
+              MOVE 'Y' TO WS-VSAM-SYSIDERR-RETRIED
               PERFORM VARYING SYSIDERR-RETRY FROM 1 BY 1
               UNTIL SYSIDERR-RETRY > 100
               OR WS-CICS-RESP IS NOT EQUAL TO DFHRESP(SYSIDERR)
+                 MOVE SYSIDERR-RETRY TO WS-VSAM-RETRY-COUNT
                  EXEC CICS DELAY FOR SECONDS(3)
                  END-EXEC
                  EXEC CICS READ FILE('CUSTOMER')
@@ -476,6 +538,64 @@
            MOVE 'Y' TO INQCUST-INQ-SUCCESS.
        GLCVE999.
            EXIT.
+       WRITE-OPSTATS-LOG SECTION.
+       WOSL010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+           MOVE WS-U-TIME        TO HV-OPSTATS-UTIME.
+           MOVE SORTCODE         TO HV-OPSTATS-SORTCODE.
+           MOVE EIBTRNID         TO HV-OPSTATS-TRANID.
+           MOVE EIBTASKN         TO HV-OPSTATS-TASKNO.
+           MOVE WS-ORIG-DATE     TO HV-OPSTATS-DATE.
+           MOVE WS-TIME-NOW      TO HV-OPSTATS-TIME.
+           MOVE WS-VSAM-SYSIDERR-RETRIED TO HV-OPSTATS-VSAM-RETRIED.
+           MOVE WS-VSAM-RETRY-COUNT      TO HV-OPSTATS-VSAM-RETRY-COUNT.
+           MOVE WS-D-RETRIED             TO HV-OPSTATS-DB2-RETRIED.
+           MOVE WS-DB2-RETRY-COUNT       TO HV-OPSTATS-DB2-RETRY-COUNT.
+           EXEC SQL
+              INSERT INTO OPSTATS_LOG
+                     (
+                      OPSTATS_UTIME,
+                      OPSTATS_SORTCODE,
+                      OPSTATS_PROGRAM,
+                      OPSTATS_TRANID,
+                      OPSTATS_TASKNO,
+                      OPSTATS_DATE,
+                      OPSTATS_TIME,
+                      OPSTATS_VSAM_RETRIED,
+                      OPSTATS_VSAM_RETRY_COUNT,
+                      OPSTATS_DB2_RETRIED,
+                      OPSTATS_DB2_RETRY_COUNT
+                     )
+              VALUES
+                     (
+                      :HV-OPSTATS-UTIME,
+                      :HV-OPSTATS-SORTCODE,
+                      :HV-OPSTATS-PROGRAM,
+                      :HV-OPSTATS-TRANID,
+                      :HV-OPSTATS-TASKNO,
+                      :HV-OPSTATS-DATE,
+                      :HV-OPSTATS-TIME,
+                      :HV-OPSTATS-VSAM-RETRIED,
+                      :HV-OPSTATS-VSAM-RETRY-COUNT,
+                      :HV-OPSTATS-DB2-RETRIED,
+                      :HV-OPSTATS-DB2-RETRY-COUNT
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'INQCUST - UNABLE TO WRITE OPSTATS LOG ROW '
+                 'SQLCODE=' SQLCODE-DISPLAY
+           END-IF.
+       WOSL999.
+           EXIT.
        POPULATE-TIME-DATE SECTION.
        PTD010.
            EXEC CICS ASKTIME
@@ -501,3 +621,34 @@
            COMPUTE RANDOM-CUSTOMER = ((NCS-CUST-NO-VALUE - 1)
        GRCA99.
             EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
+       GET-TEST-MODE-CONFIG SECTION.
+       GTMC010.
+           MOVE SORTCODE TO GETTSTMD-SORTCODE.
+           MOVE 'N' TO GETTSTMD-TEST-MODE.
+           MOVE SPACE TO GETTSTMD-SUCCESS.
+           MOVE SPACE TO GETTSTMD-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETTSTMD-PGM)
+                     COMMAREA(GETTSTMD-COMMAREA)
+                     RESP(WS-GTM-RESP)
+                     RESP2(WS-GTM-RESP2)
+           END-EXEC.
+           IF WS-GTM-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'N' TO GETTSTMD-TEST-MODE
+           END-IF.
+       GTMC999.
+           EXIT.
