@@ -1,4 +1,5 @@
        CBL CICS('SP,EDF')
+       CBL SQL
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GETCOMPY.
        AUTHOR. James O'Grady.
@@ -10,14 +11,86 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+       77 SORTCODE                   PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY            PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+       01 HV-COMPANY-SORTCODE        PIC X(6).
+       01 HV-COMPANY-NAME            PIC X(40).
+       01 HV-COMPANY-BRAND-ID        PIC X(4).
        LINKAGE SECTION.
        01 DFHCOMMAREA.
-           03 GETCompanyOperation.
-             06 company-name pic x(40).
+          03 GETCOMPY-SORTCODE       PIC 9(6).
+          03 GETCOMPY-COMPANY-NAME   PIC X(40).
+          03 GETCOMPY-BRAND-ID       PIC X(4).
+          03 GETCOMPY-SUCCESS        PIC X.
+          03 GETCOMPY-FAIL-CD        PIC X.
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        A010.
-           move 'CICS Banking Sample Application' to COMPANY-NAME.
+           PERFORM GET-SORTCODE-CONFIG.
+           IF GETCOMPY-SORTCODE = ZERO
+              MOVE SORTCODE TO GETCOMPY-SORTCODE
+           END-IF.
+           PERFORM GET-COMPANY-DB2.
            EXEC CICS RETURN
            END-EXEC.
            GOBACK.
+       A999.
+           EXIT.
+       GET-COMPANY-DB2 SECTION.
+       GCD010.
+           MOVE GETCOMPY-SORTCODE TO HV-COMPANY-SORTCODE.
+           EXEC SQL
+              SELECT COMPANY_NAME, COMPANY_BRAND_ID
+              INTO :HV-COMPANY-NAME, :HV-COMPANY-BRAND-ID
+              FROM COMPANY
+              WHERE COMPANY_SORTCODE = :HV-COMPANY-SORTCODE
+           END-EXEC.
+           EVALUATE TRUE
+              WHEN SQLCODE = ZERO
+                 MOVE HV-COMPANY-NAME TO GETCOMPY-COMPANY-NAME
+                 MOVE HV-COMPANY-BRAND-ID TO GETCOMPY-BRAND-ID
+                 MOVE 'Y' TO GETCOMPY-SUCCESS
+                 MOVE '0' TO GETCOMPY-FAIL-CD
+              WHEN SQLCODE = 100
+                 MOVE 'CICS Banking Sample Application'
+                    TO GETCOMPY-COMPANY-NAME
+                 MOVE SPACES TO GETCOMPY-BRAND-ID
+                 MOVE 'Y' TO GETCOMPY-SUCCESS
+                 MOVE '0' TO GETCOMPY-FAIL-CD
+              WHEN OTHER
+                 MOVE SPACES TO GETCOMPY-COMPANY-NAME
+                 MOVE SPACES TO GETCOMPY-BRAND-ID
+                 MOVE 'N' TO GETCOMPY-SUCCESS
+                 MOVE '1' TO GETCOMPY-FAIL-CD
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 DISPLAY 'GETCOMPY - UNABLE TO READ COMPANY ROW. '
+                    'SQLCODE=' SQLCODE-DISPLAY
+           END-EVALUATE.
+       GCD999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
