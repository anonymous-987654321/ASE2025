@@ -0,0 +1,465 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMIGR.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                      PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       77 SYSIDERR-RETRY                PIC 999.
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP               PIC S9(8) COMP.
+          03 WS-CICS-RESP2              PIC S9(8) COMP.
+       01 HOST-CONTROL-ROW.
+          03 HV-CONTROL-NAME            PIC X(32).
+          03 HV-CONTROL-VALUE-NUM       PIC S9(9) COMP.
+          03 HV-CONTROL-VALUE-STR       PIC X(40).
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY               PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+       01 WS-CUST-DATA.
+           03 CUSTOMER-RECORD.
+              05 CUSTOMER-EYECATCHER                 PIC X(4).
+                 88 CUSTOMER-EYECATCHER-VALUE        VALUE 'CUST'.
+              05 CUSTOMER-KEY.
+                 07 CUSTOMER-SORTCODE                PIC 9(6) DISPLAY.
+                 07 CUSTOMER-NUMBER                  PIC 9(10) DISPLAY.
+              05 CUSTOMER-NAME                       PIC X(60).
+              05 CUSTOMER-ADDRESS                    PIC X(160).
+              05 CUSTOMER-DATE-OF-BIRTH              PIC 9(8).
+              05 CUSTOMER-DOB-GROUP REDEFINES CUSTOMER-DATE-OF-BIRTH.
+                 07 CUSTOMER-BIRTH-DAY               PIC 99.
+                 07 CUSTOMER-BIRTH-MONTH             PIC 99.
+                 07 CUSTOMER-BIRTH-YEAR              PIC 9999.
+              05 CUSTOMER-CREDIT-SCORE               PIC 999.
+              05 CUSTOMER-CS-REVIEW-DATE             PIC 9(8).
+              05 CUSTOMER-CS-GROUP
+                 REDEFINES CUSTOMER-CS-REVIEW-DATE.
+                 07 CUSTOMER-CS-REVIEW-DAY           PIC 99.
+                 07 CUSTOMER-CS-REVIEW-MONTH         PIC 99.
+                 07 CUSTOMER-CS-REVIEW-YEAR          PIC 9999.
+       01 WS-CUST-REC-LEN               PIC S9(4) COMP VALUE 0.
+       01 CUSTOMER-KY.
+          03 REQUIRED-SORT-CODE         PIC 9(6) VALUE 0.
+          03 REQUIRED-CUST-NUMBER       PIC 9(10) VALUE 0.
+       01 BROWSE-KY.
+          03 BROWSE-SORT-CODE           PIC 9(6) VALUE 0.
+          03 BROWSE-CUST-NUMBER         PIC 9(10) VALUE 0.
+       01 WS-END-OF-BROWSE-SW           PIC X VALUE 'N'.
+          88 WS-END-OF-BROWSE                VALUE 'Y'.
+       01 WS-DUPE-FOUND-SW              PIC X VALUE 'N'.
+          88 WS-DUPE-FOUND                    VALUE 'Y'.
+       01 WS-DOB-VALID-SW               PIC X VALUE 'Y'.
+          88 WS-DOB-VALID                     VALUE 'Y'.
+       01 WS-MIGR-DOB-NUM               PIC 9(8) VALUE 0.
+       01 WS-MIGR-DOB-GRP REDEFINES WS-MIGR-DOB-NUM.
+          03 WS-MIGR-DOB-DAY            PIC 99.
+          03 WS-MIGR-DOB-MONTH          PIC 99.
+          03 WS-MIGR-DOB-YEAR           PIC 9999.
+       01 WS-TODAY-COMPARABLE           PIC 9(8).
+       01 WS-MIN-BIRTH-YEAR             PIC 9(4).
+       01 WS-DUPE-SORTCODE              PIC 9(6) DISPLAY.
+       01 WS-DUPE-NUMBER                PIC 9(10) DISPLAY.
+       01 NCS-CUST-NO-STUFF.
+          03 NCS-CUST-NO-NAME.
+             05 NCS-CUST-NO-ACT-NAME    PIC X(8)
+                                 VALUE 'CBSACUST'.
+             05 NCS-CUST-NO-TEST-SORT   PIC X(6)
+                                 VALUE '      '.
+             05 NCS-CUST-NO-FILL        PIC XX
+                                 VALUE '  '.
+          03 NCS-CUST-NO-VALUE          PIC 9(16) COMP VALUE 0.
+       01 WS-MIGR-RECORD                PIC X(250).
+       01 WS-MIGR-RECORD-LEN            PIC S9(4) COMP VALUE 0.
+       01 WS-FAIL-RECORD                PIC X(250).
+       01 WS-FAIL-RECORD-LEN            PIC S9(4) COMP VALUE 0.
+       01 WS-MIGR-QUEUE                 PIC X(8)  VALUE 'BULKCSV '.
+       01 WS-FAIL-QUEUE                 PIC X(8)  VALUE 'BULKFAIL'.
+       01 WS-END-OF-QUEUE-SW            PIC X VALUE 'N'.
+          88 WS-END-OF-QUEUE                 VALUE 'Y'.
+       01 WS-MIGR-NAME                  PIC X(60).
+       01 WS-MIGR-ADDRESS               PIC X(160).
+       01 WS-MIGR-DOB                   PIC X(8).
+       01 WS-MIGR-ACC-TYPE              PIC X(8).
+       01 WS-MIGR-OVERDR-LIM            PIC 9(8).
+       01 WS-MIGR-FIELD-COUNT           PIC 9(4) VALUE 0.
+       01 WS-MIGR-TALLY.
+          03 ROWS-READ                  PIC 9(8) VALUE 0.
+          03 ROWS-LOADED                PIC 9(8) VALUE 0.
+          03 ROWS-FAILED                PIC 9(8) VALUE 0.
+          03 ROWS-DUPE-WARNED           PIC 9(8) VALUE 0.
+       01 WS-DUPE-QUEUE                 PIC X(8)  VALUE 'BULKDUPE'.
+       01 WS-DUPE-RECORD                PIC X(250).
+       01 WS-DUPE-RECORD-LEN            PIC S9(4) COMP VALUE 0.
+       01 WS-U-TIME                     PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                  PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD            PIC 99.
+          03 FILLER                     PIC X.
+          03 WS-ORIG-DATE-MM            PIC 99.
+          03 FILLER                     PIC X.
+          03 WS-ORIG-DATE-YYYY          PIC 9999.
+       01 WS-TIME-DATA.
+          03 WS-TIME-NOW                PIC 9(6).
+       01 CREACC-COMMAREA.
+          03 COMM-EYECATCHER            PIC X(4).
+          03 COMM-CUSTNO                PIC 9(10).
+          03 COMM-KEY.
+             05 COMM-SORTCODE           PIC 9(6) DISPLAY.
+             05 COMM-NUMBER             PIC 9(8) DISPLAY.
+          03 COMM-ACC-TYPE              PIC X(8).
+          03 COMM-INT-RT                PIC 9(4)V99.
+          03 COMM-OPENED                PIC 9(8).
+          03 COMM-OPENED-GROUP REDEFINES COMM-OPENED.
+             05 COMM-OPENED-DAY         PIC 99.
+             05 COMM-OPENED-MONTH       PIC 99.
+             05 COMM-OPENED-YEAR        PIC 9999.
+          03 COMM-OVERDR-LIM            PIC 9(8).
+          03 COMM-LAST-STMT-DT          PIC 9(8).
+          03 COMM-NEXT-STMT-DT          PIC 9(8).
+          03 COMM-AVAIL-BAL             PIC S9(10)V99.
+          03 COMM-ACT-BAL               PIC S9(10)V99.
+          03 COMM-SUCCESS               PIC X.
+          03 COMM-FAIL-CODE             PIC X.
+       01 WS-CREACC-PGM                 PIC X(8) VALUE 'CREACC'.
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           PERFORM POPULATE-TIME-DATE.
+           MOVE 'N' TO WS-END-OF-QUEUE-SW.
+           PERFORM LOAD-ONE-MIGRATION-ROW UNTIL WS-END-OF-QUEUE.
+           DISPLAY 'CUSTMIGR - ROWS READ:   ' ROWS-READ.
+           DISPLAY 'CUSTMIGR - ROWS LOADED: ' ROWS-LOADED.
+           DISPLAY 'CUSTMIGR - ROWS FAILED: ' ROWS-FAILED.
+           DISPLAY 'CUSTMIGR - ROWS DUPE-WARNED: ' ROWS-DUPE-WARNED.
+           PERFORM GET-ME-OUT-OF-HERE.
+       P999.
+           EXIT.
+       LOAD-ONE-MIGRATION-ROW SECTION.
+       LOMR010.
+           MOVE SPACES TO WS-MIGR-RECORD.
+           MOVE 250 TO WS-MIGR-RECORD-LEN.
+           EXEC CICS READQ TD
+                QUEUE(WS-MIGR-QUEUE)
+                INTO(WS-MIGR-RECORD)
+                LENGTH(WS-MIGR-RECORD-LEN)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP = DFHRESP(QZERO)
+              MOVE 'Y' TO WS-END-OF-QUEUE-SW
+              GO TO LOMR999
+           END-IF.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'Y' TO WS-END-OF-QUEUE-SW
+              DISPLAY 'CUSTMIGR - UNABLE TO READ QUEUE ' WS-MIGR-QUEUE
+                 ' RESP=' WS-CICS-RESP ', RESP2=' WS-CICS-RESP2
+              GO TO LOMR999
+           END-IF.
+           ADD 1 TO ROWS-READ.
+           PERFORM PARSE-MIGRATION-ROW.
+           IF WS-MIGR-FIELD-COUNT NOT = 5
+              MOVE SPACES TO WS-FAIL-RECORD
+              MOVE 'PARSE' TO WS-FAIL-RECORD(1:5)
+              PERFORM LOG-FAILED-ROW
+              GO TO LOMR999
+           END-IF.
+           PERFORM DUPLICATE-CUSTOMER-CHECK.
+           IF WS-DUPE-FOUND
+              PERFORM LOG-DUPLICATE-WARNING
+              MOVE SPACES TO WS-FAIL-RECORD
+              MOVE 'DUPLICATE' TO WS-FAIL-RECORD(1:9)
+              PERFORM LOG-FAILED-ROW
+              GO TO LOMR999
+           END-IF.
+           PERFORM VALIDATE-MIGRATED-DOB.
+           IF NOT WS-DOB-VALID
+              MOVE SPACES TO WS-FAIL-RECORD
+              MOVE 'DOB' TO WS-FAIL-RECORD(1:3)
+              PERFORM LOG-FAILED-ROW
+              GO TO LOMR999
+           END-IF.
+           PERFORM ALLOCATE-NEW-CUSTOMER-NO.
+           IF NCS-CUST-NO-VALUE = 0
+              MOVE SPACES TO WS-FAIL-RECORD
+              MOVE 'CUSTNO' TO WS-FAIL-RECORD(1:6)
+              PERFORM LOG-FAILED-ROW
+              GO TO LOMR999
+           END-IF.
+           PERFORM WRITE-NEW-CUSTOMER.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE SPACES TO WS-FAIL-RECORD
+              MOVE 'CUSTWRITE' TO WS-FAIL-RECORD(1:9)
+              PERFORM LOG-FAILED-ROW
+              GO TO LOMR999
+           END-IF.
+           PERFORM CREATE-MIGRATED-ACCOUNT.
+           IF COMM-SUCCESS OF CREACC-COMMAREA NOT = 'Y'
+              MOVE SPACES TO WS-FAIL-RECORD
+              MOVE 'ACCTCREATE' TO WS-FAIL-RECORD(1:10)
+              PERFORM LOG-FAILED-ROW
+              GO TO LOMR999
+           END-IF.
+           ADD 1 TO ROWS-LOADED.
+       LOMR999.
+           EXIT.
+       PARSE-MIGRATION-ROW SECTION.
+       PMR010.
+           MOVE 0 TO WS-MIGR-FIELD-COUNT.
+           UNSTRING WS-MIGR-RECORD DELIMITED BY ','
+              INTO WS-MIGR-NAME, WS-MIGR-ADDRESS, WS-MIGR-DOB,
+                   WS-MIGR-ACC-TYPE, WS-MIGR-OVERDR-LIM
+              TALLYING IN WS-MIGR-FIELD-COUNT
+           END-UNSTRING.
+       PMR999.
+           EXIT.
+       DUPLICATE-CUSTOMER-CHECK SECTION.
+       DCC010.
+           MOVE 'N' TO WS-DUPE-FOUND-SW.
+           MOVE 'N' TO WS-END-OF-BROWSE-SW.
+           MOVE WS-MIGR-DOB TO WS-MIGR-DOB-NUM.
+           MOVE LOW-VALUES TO BROWSE-KY.
+           EXEC CICS STARTBR FILE('CUSTOMER')
+                RIDFLD(BROWSE-KY)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              GO TO DCC999
+           END-IF.
+           PERFORM SCAN-FOR-DUPLICATE
+              UNTIL WS-END-OF-BROWSE OR WS-DUPE-FOUND.
+           EXEC CICS ENDBR FILE('CUSTOMER')
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+       DCC999.
+           EXIT.
+       SCAN-FOR-DUPLICATE SECTION.
+       SFD010.
+           EXEC CICS READNEXT FILE('CUSTOMER')
+                RIDFLD(BROWSE-KY)
+                INTO(WS-CUST-DATA)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'Y' TO WS-END-OF-BROWSE-SW
+              GO TO SFD999
+           END-IF.
+           IF CUSTOMER-NAME OF WS-CUST-DATA = WS-MIGR-NAME
+              AND CUSTOMER-DATE-OF-BIRTH OF WS-CUST-DATA
+                    = WS-MIGR-DOB-NUM
+              MOVE 'Y' TO WS-DUPE-FOUND-SW
+              MOVE CUSTOMER-SORTCODE OF WS-CUST-DATA
+                 TO WS-DUPE-SORTCODE
+              MOVE CUSTOMER-NUMBER OF WS-CUST-DATA
+                 TO WS-DUPE-NUMBER
+           END-IF.
+       SFD999.
+           EXIT.
+       LOG-DUPLICATE-WARNING SECTION.
+       LDW010.
+           ADD 1 TO ROWS-DUPE-WARNED.
+           MOVE SPACES TO WS-DUPE-RECORD.
+           STRING 'POSSIBLE DUPLICATE OF ' DELIMITED BY SIZE
+                  WS-DUPE-SORTCODE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-DUPE-NUMBER DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-MIGR-NAME DELIMITED BY SIZE
+             INTO WS-DUPE-RECORD
+           END-STRING.
+           MOVE 250 TO WS-DUPE-RECORD-LEN.
+           EXEC CICS WRITEQ TD
+                QUEUE(WS-DUPE-QUEUE)
+                FROM(WS-DUPE-RECORD)
+                LENGTH(WS-DUPE-RECORD-LEN)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           DISPLAY 'CUSTMIGR - ' WS-DUPE-RECORD.
+       LDW999.
+           EXIT.
+       VALIDATE-MIGRATED-DOB SECTION.
+       VMD010.
+           MOVE 'Y' TO WS-DOB-VALID-SW.
+           MOVE WS-MIGR-DOB TO WS-MIGR-DOB-NUM.
+           COMPUTE WS-TODAY-COMPARABLE =
+              WS-ORIG-DATE-DD * 1000000
+              + WS-ORIG-DATE-MM * 10000
+              + WS-ORIG-DATE-YYYY.
+           COMPUTE WS-MIN-BIRTH-YEAR = WS-ORIG-DATE-YYYY - 120.
+           IF WS-MIGR-DOB-NUM > WS-TODAY-COMPARABLE
+              MOVE 'N' TO WS-DOB-VALID-SW
+              GO TO VMD999
+           END-IF.
+           IF WS-MIGR-DOB-YEAR < WS-MIN-BIRTH-YEAR
+              MOVE 'N' TO WS-DOB-VALID-SW
+           END-IF.
+       VMD999.
+           EXIT.
+       ALLOCATE-NEW-CUSTOMER-NO SECTION.
+       ANCN010.
+           MOVE SORTCODE TO NCS-CUST-NO-TEST-SORT.
+           EXEC CICS ENQ
+              RESOURCE(NCS-CUST-NO-NAME)
+              LENGTH(16)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 0 TO NCS-CUST-NO-VALUE
+              GO TO ANCN999
+           END-IF.
+           MOVE SPACES TO HV-CONTROL-NAME
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM
+           MOVE SPACES TO HV-CONTROL-VALUE-STR
+           STRING SORTCODE DELIMITED BY SIZE
+           '-' DELIMITED BY SIZE
+           'CUSTOMER-LAST' DELIMITED BY SIZE
+           INTO HV-CONTROL-NAME
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+              MOVE 0 TO NCS-CUST-NO-VALUE
+           ELSE
+              ADD 1 TO HV-CONTROL-VALUE-NUM GIVING NCS-CUST-NO-VALUE
+              MOVE NCS-CUST-NO-VALUE TO HV-CONTROL-VALUE-NUM
+              EXEC SQL
+                 UPDATE CONTROL
+                 SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM
+                 WHERE (CONTROL_NAME = :HV-CONTROL-NAME)
+              END-EXEC
+              IF SQLCODE NOT = ZERO
+                 MOVE 0 TO NCS-CUST-NO-VALUE
+              END-IF
+           END-IF.
+           EXEC CICS DEQ
+              RESOURCE(NCS-CUST-NO-NAME)
+              LENGTH(16)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+       ANCN999.
+           EXIT.
+       WRITE-NEW-CUSTOMER SECTION.
+       WNC010.
+           INITIALIZE WS-CUST-DATA.
+           MOVE 'CUST' TO CUSTOMER-EYECATCHER.
+           MOVE SORTCODE TO CUSTOMER-SORTCODE.
+           MOVE NCS-CUST-NO-VALUE TO CUSTOMER-NUMBER.
+           MOVE WS-MIGR-NAME TO CUSTOMER-NAME.
+           MOVE WS-MIGR-ADDRESS TO CUSTOMER-ADDRESS.
+           MOVE WS-MIGR-DOB TO CUSTOMER-DATE-OF-BIRTH.
+           MOVE 500 TO CUSTOMER-CREDIT-SCORE.
+           MOVE WS-ORIG-DATE-YYYY TO CUSTOMER-CS-REVIEW-YEAR.
+           ADD 1 TO CUSTOMER-CS-REVIEW-YEAR.
+           MOVE WS-ORIG-DATE-MM TO CUSTOMER-CS-REVIEW-MONTH.
+           MOVE WS-ORIG-DATE-DD TO CUSTOMER-CS-REVIEW-DAY.
+           MOVE SORTCODE TO REQUIRED-SORT-CODE.
+           MOVE NCS-CUST-NO-VALUE TO REQUIRED-CUST-NUMBER.
+           COMPUTE WS-CUST-REC-LEN = LENGTH OF WS-CUST-DATA.
+           EXEC CICS WRITE FILE('CUSTOMER')
+                FROM(WS-CUST-DATA)
+                RIDFLD(CUSTOMER-KY)
+                LENGTH(WS-CUST-REC-LEN)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+       WNC999.
+           EXIT.
+       CREATE-MIGRATED-ACCOUNT SECTION.
+       CMA010.
+           INITIALIZE CREACC-COMMAREA.
+           MOVE NCS-CUST-NO-VALUE TO COMM-CUSTNO.
+           MOVE WS-MIGR-ACC-TYPE TO COMM-ACC-TYPE.
+           MOVE 0 TO COMM-INT-RT.
+           MOVE WS-ORIG-DATE-DD   TO COMM-OPENED-DAY.
+           MOVE WS-ORIG-DATE-MM   TO COMM-OPENED-MONTH.
+           MOVE WS-ORIG-DATE-YYYY TO COMM-OPENED-YEAR.
+           MOVE WS-MIGR-OVERDR-LIM TO COMM-OVERDR-LIM.
+           MOVE 0 TO COMM-AVAIL-BAL.
+           MOVE 0 TO COMM-ACT-BAL.
+           EXEC CICS LINK PROGRAM(WS-CREACC-PGM)
+                     COMMAREA(CREACC-COMMAREA)
+                     RESP(WS-CICS-RESP)
+                     RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'N' TO COMM-SUCCESS OF CREACC-COMMAREA
+           END-IF.
+       CMA999.
+           EXIT.
+       LOG-FAILED-ROW SECTION.
+       LFR010.
+           ADD 1 TO ROWS-FAILED.
+           MOVE WS-MIGR-RECORD TO WS-FAIL-RECORD(11:240).
+           MOVE 250 TO WS-FAIL-RECORD-LEN.
+           EXEC CICS WRITEQ TD
+                QUEUE(WS-FAIL-QUEUE)
+                FROM(WS-FAIL-RECORD)
+                LENGTH(WS-FAIL-RECORD-LEN)
+                RESP(WS-CICS-RESP)
+                RESP2(WS-CICS-RESP2)
+           END-EXEC.
+       LFR999.
+           EXIT.
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOFH010.
+           EXEC CICS RETURN
+           END-EXEC.
+       GMOFH999.
+           EXIT.
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+       PTD999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
