@@ -0,0 +1,324 @@
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHQCLR.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                          PIC 9(6) VALUE 987654.
+       01 HV-CONTROL-NAME             PIC X(32).
+       01 HV-CONTROL-VALUE-NUM        PIC S9(9) COMP.
+       01 HV-CONTROL-VALUE-STR        PIC X(40).
+       77 WS-RUN-SEQ                        PIC 9(12) VALUE 0.
+       77 WS-CLEARING-DAYS                  PIC 99    VALUE 3.
+           EXEC SQL
+              INCLUDE ACCDB2
+           END-EXEC.
+       01 HOST-ACCOUNT-ROW.
+          03 HV-ACCOUNT-EYECATCHER          PIC X(4).
+          03 HV-ACCOUNT-CUST-NO             PIC X(10).
+          03 HV-ACCOUNT-KEY.
+             05 HV-ACCOUNT-SORTCODE         PIC X(6).
+             05 HV-ACCOUNT-ACC-NO           PIC X(8).
+          03 HV-ACCOUNT-ACC-TYPE            PIC X(8).
+          03 HV-ACCOUNT-INT-RATE            PIC S9(4)V99 COMP-3.
+          03 HV-ACCOUNT-OPENED              PIC X(10).
+          03 HV-ACCOUNT-OVERDRAFT-LIM       PIC S9(9) COMP.
+          03 HV-ACCOUNT-LAST-STMT           PIC X(10).
+          03 HV-ACCOUNT-NEXT-STMT           PIC X(10).
+          03 HV-ACCOUNT-AVAIL-BAL           PIC S9(10)V99 COMP-3.
+          03 HV-ACCOUNT-ACTUAL-BAL          PIC S9(10)V99 COMP-3.
+          EXEC SQL
+             INCLUDE PROCDB2
+          END-EXEC.
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER         PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE          PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER         PIC X(8).
+          03 HV-PROCTRAN-DATE               PIC X(10).
+          03 HV-PROCTRAN-DATE-GROUP REDEFINES HV-PROCTRAN-DATE.
+             05 HV-PROCTRAN-DATE-DAY        PIC XX.
+             05 HV-PROCTRAN-DATE-DELIM1     PIC X.
+             05 HV-PROCTRAN-DATE-MONTH      PIC XX.
+             05 HV-PROCTRAN-DATE-DELIM2     PIC X.
+             05 HV-PROCTRAN-DATE-YEAR       PIC X(4).
+          03 HV-PROCTRAN-TIME               PIC X(6).
+          03 HV-PROCTRAN-REF                PIC X(12).
+          03 HV-PROCTRAN-TYPE               PIC X(3).
+          03 HV-PROCTRAN-DESC               PIC X(40).
+          03 HV-PROCTRAN-AMOUNT             PIC S9(10)V99 COMP-3.
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+                                                 SIGN LEADING SEPARATE.
+       01 WS-EXIT-SW                        PIC X VALUE 'N'.
+          88 WS-NO-MORE-CHEQUES                   VALUE 'Y'.
+       01 PROCTRAN-AREA.
+           03 PROC-TRAN-DATA.
+              05 PROC-TRAN-EYE-CATCHER        PIC X(4).
+              88 PROC-TRAN-VALID VALUE 'PRTR'.
+              05 PROC-TRAN-ID.
+                 07 PROC-TRAN-SORT-CODE       PIC 9(6).
+                 07 PROC-TRAN-NUMBER          PIC 9(8).
+              05 PROC-TRAN-DATE               PIC 9(8).
+              05 PROC-TRAN-TIME               PIC 9(6).
+              05 PROC-TRAN-REF                PIC 9(12).
+              05 PROC-TRAN-TYPE               PIC X(3).
+              88 PROC-TY-CHEQUE-ACKNOWLEDGED      VALUE 'CHA'.
+              88 PROC-TY-CHEQUE-FAILURE           VALUE 'CHF'.
+              88 PROC-TY-CHEQUE-PAID-IN           VALUE 'CHI'.
+              88 PROC-TY-CHEQUE-PAID-OUT          VALUE 'CHO'.
+              05 PROC-TRAN-DESC               PIC X(40).
+              05 PROC-TRAN-AMOUNT             PIC S9(10)V99.
+       01 WS-CHEQUE-AMOUNT                  PIC S9(10)V99.
+       01 WS-NEW-AVAIL-BAL                  PIC S9(10)V99.
+       01 WS-NEW-ACTUAL-BAL                 PIC S9(10)V99.
+       01 WS-ACCOUNT-OVERDRAFT-LIM          PIC S9(9).
+       01 WS-CLEAR-SW                       PIC X VALUE 'Y'.
+          88 WS-CHEQUE-CLEARS                     VALUE 'Y'.
+       01 WS-RUN-DATE.
+          03 WS-RUN-DATE-YY                 PIC 99.
+          03 WS-RUN-DATE-MM                 PIC 99.
+          03 WS-RUN-DATE-DD                 PIC 99.
+       01 WS-RUN-DATE-X                     PIC 9(8).
+       01 WS-RUN-TIME                       PIC 9(6).
+       01 WS-INTEGER                        PIC S9(9) COMP VALUE 0.
+       01 WS-CUTOFF-DATE-X                  PIC 9(8).
+       01 WS-PROCTRAN-DUE-X                 PIC 9(8).
+       01 WS-PROCTRAN-DUE-GRP REDEFINES WS-PROCTRAN-DUE-X.
+          03 WS-PROCTRAN-DUE-YYYY           PIC 9999.
+          03 WS-PROCTRAN-DUE-MM             PIC 99.
+          03 WS-PROCTRAN-DUE-DD             PIC 99.
+       01 CHEQUES-CLEARED                   PIC 9(8) VALUE 0.
+       01 CHEQUES-FAILED                    PIC 9(8) VALUE 0.
+           EXEC SQL
+              DECLARE CHQ-CURSOR CURSOR FOR
+                 SELECT PROCTRAN_SORTCODE, PROCTRAN_NUMBER,
+                        PROCTRAN_TYPE, PROCTRAN_AMOUNT,
+                        PROCTRAN_DATE, PROCTRAN_TIME, PROCTRAN_REF
+                 FROM PROCTRAN
+                 WHERE PROCTRAN_SORTCODE = :HV-ACCOUNT-SORTCODE
+                 AND PROCTRAN_TYPE IN ('CHI', 'CHO')
+                 AND PROCTRAN_DESC = 'CHEQUE PENDING CLR'
+                 FOR UPDATE OF PROCTRAN_DESC
+           END-EXEC.
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE SORTCODE TO HV-ACCOUNT-SORTCODE.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           COMPUTE WS-RUN-DATE-X = (2000 + WS-RUN-DATE-YY) * 10000
+              + WS-RUN-DATE-MM * 100 + WS-RUN-DATE-DD.
+           COMPUTE WS-INTEGER = FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-X)
+              - WS-CLEARING-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-INTEGER) TO WS-CUTOFF-DATE-X.
+           EXEC SQL OPEN CHQ-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           PERFORM CLEAR-CHEQUE UNTIL WS-NO-MORE-CHEQUES.
+           EXEC SQL CLOSE CHQ-CURSOR
+           END-EXEC.
+           DISPLAY 'CHQCLR - CHEQUES CLEARED: ' CHEQUES-CLEARED.
+           DISPLAY 'CHQCLR - CHEQUES FAILED:  ' CHEQUES-FAILED.
+           STOP RUN.
+       P999.
+           EXIT.
+       CLEAR-CHEQUE SECTION.
+       CC010.
+           EXEC SQL FETCH CHQ-CURSOR
+              INTO :HV-PROCTRAN-SORT-CODE, :HV-PROCTRAN-ACC-NUMBER,
+                   :HV-PROCTRAN-TYPE, :HV-PROCTRAN-AMOUNT,
+                   :HV-PROCTRAN-DATE, :HV-PROCTRAN-TIME,
+                   :HV-PROCTRAN-REF
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EXIT-SW
+              GO TO CC999
+           END-IF
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           MOVE HV-PROCTRAN-DATE-YEAR  TO WS-PROCTRAN-DUE-YYYY.
+           MOVE HV-PROCTRAN-DATE-MONTH TO WS-PROCTRAN-DUE-MM.
+           MOVE HV-PROCTRAN-DATE-DAY   TO WS-PROCTRAN-DUE-DD.
+           IF WS-PROCTRAN-DUE-X > WS-CUTOFF-DATE-X
+              GO TO CC999
+           END-IF
+           MOVE HV-PROCTRAN-AMOUNT TO WS-CHEQUE-AMOUNT.
+           PERFORM CHECK-ACCOUNT-FUNDS.
+           IF WS-CHEQUE-CLEARS
+              PERFORM MARK-CHEQUE-CLEARED
+              PERFORM WRITE-PROCTRAN-OUTCOME
+              ADD 1 TO CHEQUES-CLEARED
+           ELSE
+              PERFORM REVERSE-CHEQUE-AMOUNT
+              PERFORM MARK-CHEQUE-FAILED
+              PERFORM WRITE-PROCTRAN-OUTCOME
+              ADD 1 TO CHEQUES-FAILED
+           END-IF.
+       CC999.
+           EXIT.
+       CHECK-ACCOUNT-FUNDS SECTION.
+       CAF010.
+           MOVE 'Y' TO WS-CLEAR-SW.
+           EXEC SQL
+              SELECT ACCOUNT_AVAILABLE_BALANCE,
+                     ACCOUNT_OVERDRAFT_LIMIT
+              INTO :WS-NEW-AVAIL-BAL, :WS-ACCOUNT-OVERDRAFT-LIM
+              FROM ACCOUNT
+              WHERE ACCOUNT_SORTCODE = :HV-PROCTRAN-SORT-CODE
+              AND ACCOUNT_NUMBER = :HV-PROCTRAN-ACC-NUMBER
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 'N' TO WS-CLEAR-SW
+              GO TO CAF999
+           END-IF
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           IF PROC-TY-CHEQUE-PAID-OUT
+              IF WS-NEW-AVAIL-BAL < (0 - WS-ACCOUNT-OVERDRAFT-LIM)
+                 MOVE 'N' TO WS-CLEAR-SW
+              END-IF
+           END-IF.
+       CAF999.
+           EXIT.
+       MARK-CHEQUE-CLEARED SECTION.
+       MCC010.
+           EXEC SQL
+              UPDATE PROCTRAN
+              SET PROCTRAN_DESC = 'CHEQUE CLEARED'
+              WHERE PROCTRAN_SORTCODE = :HV-PROCTRAN-SORT-CODE
+              AND PROCTRAN_NUMBER = :HV-PROCTRAN-ACC-NUMBER
+              AND PROCTRAN_DATE = :HV-PROCTRAN-DATE
+              AND PROCTRAN_TIME = :HV-PROCTRAN-TIME
+              AND PROCTRAN_REF = :HV-PROCTRAN-REF
+              AND PROCTRAN_DESC = 'CHEQUE PENDING CLR'
+           END-EXEC.
+       MCC999.
+           EXIT.
+       MARK-CHEQUE-FAILED SECTION.
+       MCF010.
+           EXEC SQL
+              UPDATE PROCTRAN
+              SET PROCTRAN_DESC = 'CHEQUE FAILED'
+              WHERE PROCTRAN_SORTCODE = :HV-PROCTRAN-SORT-CODE
+              AND PROCTRAN_NUMBER = :HV-PROCTRAN-ACC-NUMBER
+              AND PROCTRAN_DATE = :HV-PROCTRAN-DATE
+              AND PROCTRAN_TIME = :HV-PROCTRAN-TIME
+              AND PROCTRAN_REF = :HV-PROCTRAN-REF
+              AND PROCTRAN_DESC = 'CHEQUE PENDING CLR'
+           END-EXEC.
+       MCF999.
+           EXIT.
+       REVERSE-CHEQUE-AMOUNT SECTION.
+       RCA010.
+           COMPUTE WS-NEW-ACTUAL-BAL = 0 - WS-CHEQUE-AMOUNT.
+           EXEC SQL
+              UPDATE ACCOUNT
+              SET ACCOUNT_ACTUAL_BALANCE =
+                     ACCOUNT_ACTUAL_BALANCE + :WS-NEW-ACTUAL-BAL,
+                  ACCOUNT_AVAILABLE_BALANCE =
+                     ACCOUNT_AVAILABLE_BALANCE + :WS-NEW-ACTUAL-BAL
+              WHERE ACCOUNT_SORTCODE = :HV-PROCTRAN-SORT-CODE
+              AND ACCOUNT_NUMBER = :HV-PROCTRAN-ACC-NUMBER
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY 'CHQCLR - REVERSAL FAILED FOR ACCOUNT '
+                 HV-PROCTRAN-ACC-NUMBER ' SQLCODE=' SQLCODE
+           END-IF.
+       RCA999.
+           EXIT.
+       WRITE-PROCTRAN-OUTCOME SECTION.
+       WPO010.
+           ADD 1 TO WS-RUN-SEQ.
+           INITIALIZE PROC-TRAN-DATA.
+           MOVE 'PRTR' TO PROC-TRAN-EYE-CATCHER.
+           MOVE HV-PROCTRAN-SORT-CODE TO PROC-TRAN-SORT-CODE.
+           MOVE HV-PROCTRAN-ACC-NUMBER TO PROC-TRAN-NUMBER.
+           MOVE WS-RUN-DATE-X TO PROC-TRAN-DATE.
+           MOVE WS-RUN-TIME TO PROC-TRAN-TIME.
+           MOVE WS-RUN-SEQ TO PROC-TRAN-REF.
+           IF WS-CHEQUE-CLEARS
+              SET PROC-TY-CHEQUE-ACKNOWLEDGED TO TRUE
+              MOVE 'CHEQUE CLEARED' TO PROC-TRAN-DESC
+           ELSE
+              SET PROC-TY-CHEQUE-FAILURE TO TRUE
+              MOVE 'CHEQUE FAILED - REVERSED' TO PROC-TRAN-DESC
+           END-IF.
+           MOVE WS-CHEQUE-AMOUNT TO PROC-TRAN-AMOUNT.
+           MOVE PROC-TRAN-EYE-CATCHER TO HV-PROCTRAN-EYECATCHER.
+           MOVE PROC-TRAN-SORT-CODE TO HV-PROCTRAN-SORT-CODE.
+           MOVE PROC-TRAN-NUMBER TO HV-PROCTRAN-ACC-NUMBER.
+           MOVE WS-RUN-DATE-DD   TO HV-PROCTRAN-DATE-DAY.
+           MOVE '.'              TO HV-PROCTRAN-DATE-DELIM1.
+           MOVE WS-RUN-DATE-MM   TO HV-PROCTRAN-DATE-MONTH.
+           MOVE '.'              TO HV-PROCTRAN-DATE-DELIM2.
+           COMPUTE WS-PROCTRAN-DUE-YYYY = 2000 + WS-RUN-DATE-YY.
+           MOVE WS-PROCTRAN-DUE-YYYY TO HV-PROCTRAN-DATE-YEAR.
+           MOVE PROC-TRAN-TIME TO HV-PROCTRAN-TIME.
+           MOVE PROC-TRAN-REF TO HV-PROCTRAN-REF.
+           MOVE PROC-TRAN-TYPE TO HV-PROCTRAN-TYPE.
+           MOVE PROC-TRAN-DESC TO HV-PROCTRAN-DESC.
+           MOVE PROC-TRAN-AMOUNT TO HV-PROCTRAN-AMOUNT.
+           EXEC SQL
+              INSERT INTO PROCTRAN
+                 (PROCTRAN_EYECATCHER, PROCTRAN_SORTCODE,
+                  PROCTRAN_NUMBER, PROCTRAN_DATE,
+                  PROCTRAN_TIME, PROCTRAN_REF,
+                  PROCTRAN_TYPE, PROCTRAN_DESC,
+                  PROCTRAN_AMOUNT)
+              VALUES
+                 (:HV-PROCTRAN-EYECATCHER, :HV-PROCTRAN-SORT-CODE,
+                  :HV-PROCTRAN-ACC-NUMBER, :HV-PROCTRAN-DATE,
+                  :HV-PROCTRAN-TIME, :HV-PROCTRAN-REF,
+                  :HV-PROCTRAN-TYPE, :HV-PROCTRAN-DESC,
+                  :HV-PROCTRAN-AMOUNT)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY 'CHQCLR - PROCTRAN INSERT FAILED FOR ACCOUNT '
+                 HV-PROCTRAN-ACC-NUMBER ' SQLCODE=' SQLCODE
+           END-IF.
+       WPO999.
+           EXIT.
+       ABEND-THIS-RUN SECTION.
+       ATR010.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           DISPLAY 'CHQCLR - UNRECOVERABLE DB2 ERROR. SQLCODE='
+              SQLCODE-DISPLAY.
+           DISPLAY 'CHQCLR - CHEQUES CLEARED: ' CHEQUES-CLEARED.
+           DISPLAY 'CHQCLR - CHEQUES FAILED:  ' CHEQUES-FAILED.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+       ATR999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           MOVE 'SORTCODE' TO HV-CONTROL-NAME.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = ZERO
+              MOVE HV-CONTROL-VALUE-NUM TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
