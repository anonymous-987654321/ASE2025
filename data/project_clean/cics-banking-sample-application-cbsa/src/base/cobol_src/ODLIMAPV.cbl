@@ -0,0 +1,242 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF,DLI')
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ODLIMAPV.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       01 WS-UPDACC-PGM               PIC X(8) VALUE 'UPDACC  '.
+       01 UPDACC-COMMAREA.
+          03 UA-COMM-EYE               PIC X(4).
+          03 UA-COMM-CUSTNO            PIC X(10).
+          03 UA-COMM-SCODE             PIC X(6).
+          03 UA-COMM-ACCNO             PIC 9(8).
+          03 UA-COMM-ACC-TYPE          PIC X(8).
+          03 UA-COMM-INT-RATE          PIC 9(4)V99.
+          03 UA-COMM-OPENED            PIC 9(8).
+          03 UA-COMM-OVERDRAFT         PIC 9(8).
+          03 UA-COMM-LAST-STMT-DT      PIC 9(8).
+          03 UA-COMM-NEXT-STMT-DT      PIC 9(8).
+          03 UA-COMM-AVAIL-BAL         PIC S9(10)V99.
+          03 UA-COMM-ACTUAL-BAL        PIC S9(10)V99.
+          03 UA-COMM-SUCCESS           PIC X.
+          03 UA-COMM-FAIL-CODE         PIC X.
+           EXEC SQL
+              INCLUDE ACCDB2
+           END-EXEC.
+       01 HOST-ACCOUNT-ROW.
+          03 HV-ACCOUNT-EYECATCHER      PIC X(4).
+          03 HV-ACCOUNT-CUST-NO         PIC X(10).
+          03 HV-ACCOUNT-KEY.
+             05 HV-ACCOUNT-SORTCODE     PIC X(6).
+             05 HV-ACCOUNT-ACC-NO       PIC X(8).
+          03 HV-ACCOUNT-ACC-TYPE        PIC X(8).
+          03 HV-ACCOUNT-INT-RATE        PIC S9(4)V99 COMP-3.
+       01 HOST-ODLIMREQ-ROW.
+          03 HV-ODLR-SORTCODE           PIC X(6).
+          03 HV-ODLR-ACCOUNT-NO         PIC X(8).
+          03 HV-ODLR-CUSTOMER-NO        PIC X(10).
+          03 HV-ODLR-REF                PIC X(12).
+          03 HV-ODLR-NEW-LIMIT          PIC S9(9) COMP.
+          03 HV-ODLR-STATUS             PIC X.
+          03 HV-ODLR-DECISION-DATE      PIC X(10).
+          03 HV-ODLR-DECISION-TIME      PIC X(6).
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY             PIC S9(8) DISPLAY
+            SIGN LEADING SEPARATE.
+       01 WS-U-TIME                     PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                  PIC X(10).
+       01 WS-TIME-DATA.
+          03 WS-TIME-NOW                PIC 9(6).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 ODLA-SCODE                PIC 9(6).
+          03 ODLA-ACCNO                PIC 9(8).
+          03 ODLA-REF                  PIC X(12).
+          03 ODLA-DECISION             PIC X.
+             88 ODLA-APPROVE                 VALUE 'A'.
+             88 ODLA-REJECT                  VALUE 'R'.
+          03 ODLA-SUCCESS              PIC X.
+          03 ODLA-FAIL-CD              PIC X.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE SORTCODE TO ODLA-SCODE.
+           MOVE SPACE TO ODLA-SUCCESS.
+           MOVE SPACE TO ODLA-FAIL-CD.
+           IF NOT ODLA-APPROVE AND NOT ODLA-REJECT
+              MOVE 'N' TO ODLA-SUCCESS
+              MOVE '5' TO ODLA-FAIL-CD
+              DISPLAY 'ODLIMAPV - INVALID DECISION CODE ' ODLA-DECISION
+                 ' FOR REF ' ODLA-REF
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+           PERFORM READ-REQUEST-ROW.
+           IF ODLA-SUCCESS = 'N'
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+           IF ODLA-REJECT
+              PERFORM REJECT-REQUEST
+           ELSE
+              PERFORM APPROVE-REQUEST
+           END-IF.
+           PERFORM GET-ME-OUT-OF-HERE.
+       A999.
+           EXIT.
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOOH010.
+           EXEC CICS RETURN
+           END-EXEC.
+       GMOOH999.
+           EXIT.
+       READ-REQUEST-ROW SECTION.
+       RRR010.
+           MOVE ODLA-SCODE TO HV-ODLR-SORTCODE.
+           MOVE ODLA-ACCNO TO HV-ODLR-ACCOUNT-NO.
+           MOVE ODLA-REF   TO HV-ODLR-REF.
+           EXEC SQL
+              SELECT ODLR_CUSTOMER_NO,
+                     ODLR_NEW_LIMIT
+              INTO  :HV-ODLR-CUSTOMER-NO,
+                    :HV-ODLR-NEW-LIMIT
+              FROM OD_LIMIT_REQUEST
+              WHERE ODLR_SORTCODE = :HV-ODLR-SORTCODE AND
+                    ODLR_ACCOUNT_NO = :HV-ODLR-ACCOUNT-NO AND
+                    ODLR_REF = :HV-ODLR-REF AND
+                    ODLR_STATUS = 'P'
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO ODLA-SUCCESS
+              MOVE '1' TO ODLA-FAIL-CD
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'ODLIMAPV - NO PENDING OD_LIMIT_REQUEST FOR '
+                 'REF ' ODLA-REF ' SQLCODE=' SQLCODE-DISPLAY
+              GO TO RRR999
+           END-IF.
+           MOVE 'Y' TO ODLA-SUCCESS.
+       RRR999.
+           EXIT.
+       REJECT-REQUEST SECTION.
+       REJ010.
+           PERFORM UPDATE-REQUEST-STATUS.
+       REJ999.
+           EXIT.
+       APPROVE-REQUEST SECTION.
+       APR010.
+           MOVE ODLA-SCODE TO HV-ACCOUNT-SORTCODE.
+           MOVE ODLA-ACCNO TO HV-ACCOUNT-ACC-NO.
+           EXEC SQL
+              SELECT ACCOUNT_TYPE,
+                     ACCOUNT_INTEREST_RATE
+              INTO  :HV-ACCOUNT-ACC-TYPE,
+                    :HV-ACCOUNT-INT-RATE
+              FROM ACCOUNT
+              WHERE (ACCOUNT_SORTCODE = :HV-ACCOUNT-SORTCODE AND
+                     ACCOUNT_NUMBER = :HV-ACCOUNT-ACC-NO)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO ODLA-SUCCESS
+              MOVE '2' TO ODLA-FAIL-CD
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'ODLIMAPV - UNABLE TO READ ACCOUNT ' ODLA-ACCNO
+                 ' SQLCODE=' SQLCODE-DISPLAY
+              GO TO APR999
+           END-IF.
+           INITIALIZE UPDACC-COMMAREA.
+           MOVE HV-ODLR-CUSTOMER-NO TO UA-COMM-CUSTNO.
+           MOVE ODLA-SCODE          TO UA-COMM-SCODE.
+           MOVE ODLA-ACCNO          TO UA-COMM-ACCNO.
+           MOVE HV-ACCOUNT-ACC-TYPE TO UA-COMM-ACC-TYPE.
+           MOVE HV-ACCOUNT-INT-RATE TO UA-COMM-INT-RATE.
+           MOVE HV-ODLR-NEW-LIMIT   TO UA-COMM-OVERDRAFT.
+           EXEC CICS LINK PROGRAM(WS-UPDACC-PGM)
+                     COMMAREA(UPDACC-COMMAREA)
+           END-EXEC.
+           IF UA-COMM-SUCCESS NOT = 'Y'
+              MOVE 'N' TO ODLA-SUCCESS
+              MOVE '3' TO ODLA-FAIL-CD
+              DISPLAY 'ODLIMAPV - UPDACC REJECTED APPROVED OVERDRAFT '
+                 'INCREASE FOR ACCOUNT ' ODLA-ACCNO
+              GO TO APR999
+           END-IF.
+           PERFORM UPDATE-REQUEST-STATUS.
+       APR999.
+           EXIT.
+       UPDATE-REQUEST-STATUS SECTION.
+       URS010.
+           PERFORM POPULATE-TIME-DATE.
+           IF ODLA-REJECT
+              MOVE 'R' TO HV-ODLR-STATUS
+           ELSE
+              MOVE 'A' TO HV-ODLR-STATUS
+           END-IF.
+           MOVE WS-ORIG-DATE TO HV-ODLR-DECISION-DATE.
+           MOVE WS-TIME-NOW  TO HV-ODLR-DECISION-TIME.
+           EXEC SQL
+              UPDATE OD_LIMIT_REQUEST
+              SET ODLR_STATUS = :HV-ODLR-STATUS,
+                  ODLR_DECISION_DATE = :HV-ODLR-DECISION-DATE,
+                  ODLR_DECISION_TIME = :HV-ODLR-DECISION-TIME
+              WHERE ODLR_SORTCODE = :HV-ODLR-SORTCODE AND
+                    ODLR_ACCOUNT_NO = :HV-ODLR-ACCOUNT-NO AND
+                    ODLR_REF = :HV-ODLR-REF
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'ODLIMAPV - UNABLE TO UPDATE OD_LIMIT_REQUEST '
+                 'STATUS. SQLCODE=' SQLCODE-DISPLAY
+              MOVE 'N' TO ODLA-SUCCESS
+              MOVE '4' TO ODLA-FAIL-CD
+           ELSE
+              MOVE 'Y' TO ODLA-SUCCESS
+              MOVE SPACE TO ODLA-FAIL-CD
+           END-IF.
+       URS999.
+           EXIT.
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+       PTD999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
