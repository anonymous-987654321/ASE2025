@@ -12,6 +12,13 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
        77 SYSIDERR-RETRY PIC 999.
            EXEC SQL
               INCLUDE ACCDB2
@@ -49,6 +56,12 @@
              05 HV-ACCOUNT-NEXT-STMT-YEAR   PIC X(4).
           03 HV-ACCOUNT-AVAIL-BAL           PIC S9(10)V99 COMP-3.
           03 HV-ACCOUNT-ACTUAL-BAL          PIC S9(10)V99 COMP-3.
+       01 HOST-ACCOUNT-HOLDER-ROW.
+          03 HV-ACCHOLD-EYECATCHER          PIC X(4).
+          03 HV-ACCHOLD-SORTCODE            PIC X(6).
+          03 HV-ACCHOLD-ACC-NO              PIC X(8).
+          03 HV-ACCHOLD-CUST-NO             PIC X(10).
+          03 HV-ACCHOLD-SEQ                 PIC S9(4) COMP.
        01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
            SIGN LEADING SEPARATE.
           EXEC SQL
@@ -64,10 +77,17 @@
           03 HV-PROCTRAN-TYPE               PIC X(3).
           03 HV-PROCTRAN-DESC               PIC X(40).
           03 HV-PROCTRAN-AMOUNT             PIC S9(10)V99 COMP-3.
+          03 HV-PROCTRAN-CUSTOMER-NO         PIC X(10).
+          03 HV-PROCTRAN-ACC-TYPE            PIC X(8).
+          03 HV-PROCTRAN-LAST-STMT           PIC X(8).
+          03 HV-PROCTRAN-NEXT-STMT           PIC X(8).
+          03 HV-PROCTRAN-CHANNEL-ID          PIC X(6).
        01 HOST-CONTROL-ROW.
            03 HV-CONTROL-NAME                  PIC X(32).
            03 HV-CONTROL-VALUE-NUM             PIC S9(9) COMP.
            03 HV-CONTROL-VALUE-STR             PIC X(40).
+       01 HOST-PRODUCT-ROW.
+           03 HV-PRODUCT-CODE                  PIC X(8).
        EXEC SQL
           INCLUDE SQLCA
        END-EXEC.
@@ -113,6 +133,7 @@
               88 PROC-TY-PAYMENT-CREDIT           VALUE 'PCR'.
               88 PROC-TY-PAYMENT-DEBIT            VALUE 'PDR'.
               88 PROC-TY-TRANSFER                 VALUE 'TFR'.
+              88 PROC-TY-REVERSAL                 VALUE 'REV'.
               05 PROC-TRAN-DESC               PIC X(40).
               05 PROC-TRAN-DESC-XFR REDEFINES PROC-TRAN-DESC.
                 07 PROC-TRAN-DESC-XFR-HEADER PIC X(26).
@@ -180,6 +201,7 @@
        01 WS-CUSTOMER-NO-NUM                PIC 9(10).
        LOCAL-STORAGE SECTION.
        01 FILE-RETRY                        PIC 999.
+       01 WS-JOINT-INDEX                    PIC 9(4) COMP.
        01 OUTPUT-DATA.
               03 ACCOUNT-DATA.
                  05 ACCOUNT-EYE-CATCHER        PIC X(4).
@@ -219,6 +241,12 @@
                  07 CUSTOMER-NUMBER                  PIC 9(10) DISPLAY.
               05 CUSTOMER-NAME                       PIC X(60).
               05 CUSTOMER-ADDRESS                    PIC X(160).
+              05 CUSTOMER-ADDRESS-GROUP
+                 REDEFINES CUSTOMER-ADDRESS.
+                 07 CUSTOMER-ADDR-BUILDING           PIC X(60).
+                 07 CUSTOMER-ADDR-TOWN               PIC X(40).
+                 07 CUSTOMER-ADDR-COUNTY             PIC X(40).
+                 07 CUSTOMER-ADDR-POSTCODE           PIC X(20).
               05 CUSTOMER-DATE-OF-BIRTH              PIC 9(8).
               05 CUSTOMER-DOB-GROUP REDEFINES CUSTOMER-DATE-OF-BIRTH.
                  07 CUSTOMER-BIRTH-DAY               PIC 99.
@@ -287,6 +315,7 @@
           03 WS-STDT-9-NUM                  PIC 9(8).
        01 WS-STDT-9-NUMERIC                 PIC 9(8).
        01 WS-INTEGER                        PIC S9(9) COMP VALUE 0.
+       01 WS-ACCOUNT-LIMIT                  PIC S9(8) COMP VALUE 9.
        01 WS-FUTURE-DATE                    PIC 9(8).
        01 WS-FUT REDEFINES WS-FUTURE-DATE.
           03 WS-FUTURE-YY                   PIC 9(4).
@@ -298,6 +327,20 @@
              05 WS-FUT-X-YY                 PIC X(4).
              05 WS-FUT-X-MM                 PIC XX.
              05 WS-FUT-X-DD                 PIC XX.
+       01 WS-OPENED-OVERRIDE-SW              PIC X VALUE 'N'.
+          88 WS-OPENED-OVERRIDE                  VALUE 'Y'.
+       01 WS-OPENED-BASIS-DATE.
+          03 WS-OPENED-BASIS-DD              PIC 99.
+          03 WS-OPENED-BASIS-MM              PIC 99.
+          03 WS-OPENED-BASIS-YYYY            PIC 9999.
+       01 WS-CALC-DATE.
+          03 WS-CALC-DATE-DD                 PIC 99.
+          03 WS-CALC-DATE-MM                 PIC 99.
+          03 WS-CALC-DATE-YYYY               PIC 9999.
+       01 WS-TODAY-INTEGER                   PIC S9(9) COMP VALUE 0.
+       01 WS-OPENED-INTEGER                  PIC S9(9) COMP VALUE 0.
+       01 WS-OPENED-DIFF-DAYS                PIC S9(9) COMP VALUE 0.
+       01 WS-OPENED-RANGE-LIMIT              PIC S9(9) COMP VALUE 90.
        01 NCS-ACC-NO-DISP                   PIC 9(16) VALUE 0.
        01 STORED-SORTCODE                   PIC X(6)  VALUE SPACES.
        01 STORED-CUSTNO                     PIC X(10) VALUE SPACES.
@@ -316,6 +359,11 @@
           03 INQCUST-CUSTNO               PIC 9(10).
           03 INQCUST-NAME                 PIC X(60).
           03 INQCUST-ADDR                 PIC X(160).
+          03 INQCUST-ADDR-GROUP REDEFINES INQCUST-ADDR.
+            05 INQCUST-ADDR-BUILDING      PIC X(60).
+            05 INQCUST-ADDR-TOWN          PIC X(40).
+            05 INQCUST-ADDR-COUNTY        PIC X(40).
+            05 INQCUST-ADDR-POSTCODE      PIC X(20).
           03 INQCUST-DOB.
             05 INQCUST-DOB-DD             PIC 99.
             05 INQCUST-DOB-MM             PIC 99.
@@ -335,7 +383,7 @@
           03 COMM-FAIL-CODE            PIC X.
           03 CUSTOMER-FOUND            PIC X.
           03 COMM-PCB-POINTER          POINTER.
-          03 ACCOUNT-DETAILS OCCURS 1 TO 20 DEPENDING ON
+          03 ACCOUNT-DETAILS OCCURS 1 TO 100 DEPENDING ON
               NUMBER-OF-ACCOUNTS
             05 COMM-EYE                  PIC X(4).
             05 COMM-CUSTNO               PIC X(10).
@@ -436,9 +484,14 @@
           03 COMM-ACT-BAL                    PIC S9(10)V99.
           03 COMM-SUCCESS                    PIC X.
           03 COMM-FAIL-CODE                  PIC X.
+          03 COMM-JOINT-COUNT                PIC 9 VALUE 0.
+          03 COMM-JOINT-HOLDERS OCCURS 0 TO 3 TIMES
+             DEPENDING ON COMM-JOINT-COUNT.
+             05 COMM-JOINT-CUSTNO            PIC 9(10).
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        P010.
+           PERFORM GET-SORTCODE-CONFIG.
            MOVE SORTCODE TO
               REQUIRED-SORT-CODE
               REQUIRED-SORT-CODE2.
@@ -469,7 +522,8 @@
              MOVE '9' TO COMM-FAIL-CODE IN DFHCOMMAREA
              PERFORM GET-ME-OUT-OF-HERE
            END-IF
-           IF NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA > 9
+           PERFORM GET-ACCOUNT-LIMIT.
+           IF NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA > WS-ACCOUNT-LIMIT
              MOVE 'N' TO COMM-SUCCESS IN DFHCOMMAREA
              MOVE '8' TO COMM-FAIL-CODE IN DFHCOMMAREA
              PERFORM GET-ME-OUT-OF-HERE
@@ -478,12 +532,89 @@
            IF COMM-SUCCESS OF DFHCOMMAREA = 'N'
              PERFORM GET-ME-OUT-OF-HERE
            END-IF
+           PERFORM VALIDATE-ACCOUNT-OPENED
+           IF COMM-SUCCESS OF DFHCOMMAREA = 'N'
+             PERFORM GET-ME-OUT-OF-HERE
+           END-IF
            PERFORM ENQ-NAMED-COUNTER.
            PERFORM FIND-NEXT-ACCOUNT.
            PERFORM WRITE-ACCOUNT-DB2
            PERFORM GET-ME-OUT-OF-HERE.
        P999.
            EXIT.
+       GET-ACCOUNT-LIMIT SECTION.
+       GAL010.
+           MOVE 9 TO WS-ACCOUNT-LIMIT.
+           MOVE SPACES TO HV-CONTROL-NAME
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM
+           MOVE SPACES TO HV-CONTROL-VALUE-STR
+           STRING REQUIRED-SORT-CODE DELIMITED BY SIZE
+           '-' DELIMITED BY SIZE
+           'ACCOUNT-LIMIT' DELIMITED BY SIZE
+           INTO HV-CONTROL-NAME
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                       CONTROL_VALUE_NUM,
+                       CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                      :HV-CONTROL-VALUE-NUM,
+                      :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE HV-CONTROL-VALUE-NUM TO WS-ACCOUNT-LIMIT
+             WHEN 100
+               CONTINUE
+             WHEN OTHER
+               MOVE SQLCODE TO SQLCODE-DISPLAY
+               INITIALIZE ABNDINFO-REC
+               MOVE EIBRESP    TO ABND-RESPCODE
+               MOVE EIBRESP2   TO ABND-RESP2CODE
+               EXEC CICS ASSIGN APPLID(ABND-APPLID)
+               END-EXEC
+               MOVE EIBTASKN   TO ABND-TASKNO-KEY
+               MOVE EIBTRNID   TO ABND-TRANID
+               PERFORM POPULATE-TIME-DATE2
+               MOVE WS-ORIG-DATE TO ABND-DATE
+               STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                      ':' DELIMITED BY SIZE,
+                       WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                       ':' DELIMITED BY SIZE,
+                       WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                       INTO ABND-TIME
+               END-STRING
+               MOVE WS-U-TIME   TO ABND-UTIME-KEY
+               MOVE 'HACL'      TO ABND-CODE
+               EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+               END-EXEC
+               MOVE SQLCODE-DISPLAY    TO ABND-SQLCODE
+               STRING 'GAL010   - ACCOUNT-LIMIT CONTROL ROW '
+                      DELIMITED BY SIZE,
+                      HV-CONTROL-NAME DELIMITED BY SIZE,
+                      ' Cannot be accessed and DB2 SELECT failed.'
+                      DELIMITED BY SIZE,
+                      ' EIBRESP=' DELIMITED BY SIZE,
+                      ABND-RESPCODE DELIMITED BY SIZE,
+                      ' RESP2=' DELIMITED BY SIZE,
+                      ABND-RESP2CODE DELIMITED BY SIZE
+                      INTO ABND-FREEFORM
+               END-STRING
+               EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                          COMMAREA(ABNDINFO-REC)
+               END-EXEC
+               DISPLAY 'CREACC - ACCOUNT-LIMIT CONTROL ROW '
+                  HV-CONTROL-NAME
+                  ' CANNOT BE ACCESSED AND DB2 SELECT FAILED. SQLCODE='
+                  SQLCODE-DISPLAY
+               EXEC CICS ABEND
+                         ABCODE('HACL')
+                         NODUMP
+               END-EXEC
+           END-EVALUATE.
+       GAL999.
+           EXIT.
        ENQ-NAMED-COUNTER SECTION.
        ENC010.
            MOVE SORTCODE TO NCS-ACC-NO-TEST-SORT.
@@ -769,9 +900,9 @@
            MOVE COMM-AVAIL-BAL IN DFHCOMMAREA   TO HV-ACCOUNT-AVAIL-BAL.
            MOVE COMM-ACT-BAL     TO HV-ACCOUNT-ACTUAL-BAL.
            PERFORM CALCULATE-DATES.
-           STRING WS-ORIG-DATE-YYYY DELIMITED BY SIZE,
-                  WS-ORIG-DATE-MM   DELIMITED BY SIZE,
-                  WS-ORIG-DATE-DD   DELIMITED BY SIZE
+           STRING WS-CALC-DATE-YYYY DELIMITED BY SIZE,
+                  WS-CALC-DATE-MM   DELIMITED BY SIZE,
+                  WS-CALC-DATE-DD   DELIMITED BY SIZE
            INTO WS-STDT-X.
            MOVE WS-STDT-9-NUM TO WS-STDT-9-NUMERIC.
            COMPUTE WS-INTEGER =
@@ -833,6 +964,7 @@
            MOVE HV-ACCOUNT-NEXT-STMT(4:2) TO STORED-NXT-STMT(3:2).
            MOVE HV-ACCOUNT-NEXT-STMT(7:4) TO STORED-NXT-STMT(5:4).
            PERFORM WRITE-PROCTRAN.
+           PERFORM WRITE-ACCOUNT-HOLDERS.
            PERFORM DEQ-NAMED-COUNTER.
            MOVE HV-ACCOUNT-SORTCODE    TO COMM-SORTCODE.
            MOVE HV-ACCOUNT-ACC-NO      TO COMM-NUMBER.
@@ -859,6 +991,52 @@
            MOVE ' ' TO COMM-FAIL-CODE IN DFHCOMMAREA.
        WAD999.
            EXIT.
+       WRITE-ACCOUNT-HOLDERS SECTION.
+       WAH010.
+           INITIALIZE HOST-ACCOUNT-HOLDER-ROW.
+           MOVE 'ACHD' TO HV-ACCHOLD-EYECATCHER.
+           MOVE HV-ACCOUNT-SORTCODE TO HV-ACCHOLD-SORTCODE.
+           MOVE HV-ACCOUNT-ACC-NO   TO HV-ACCHOLD-ACC-NO.
+           MOVE HV-ACCOUNT-CUST-NO  TO HV-ACCHOLD-CUST-NO.
+           MOVE ZERO TO HV-ACCHOLD-SEQ.
+           PERFORM INSERT-ACCOUNT-HOLDER-ROW.
+           PERFORM VARYING WS-JOINT-INDEX FROM 1 BY 1
+           UNTIL WS-JOINT-INDEX > COMM-JOINT-COUNT
+              MOVE COMM-JOINT-CUSTNO(WS-JOINT-INDEX)
+                 TO HV-ACCHOLD-CUST-NO
+              MOVE WS-JOINT-INDEX TO HV-ACCHOLD-SEQ
+              PERFORM INSERT-ACCOUNT-HOLDER-ROW
+           END-PERFORM.
+       WAH999.
+           EXIT.
+       INSERT-ACCOUNT-HOLDER-ROW SECTION.
+       IAHR010.
+           EXEC SQL
+              INSERT INTO ACCOUNT_HOLDER
+                     (
+                      ACCHOLD_EYECATCHER,
+                      ACCHOLD_SORTCODE,
+                      ACCHOLD_ACCOUNT_NO,
+                      ACCHOLD_CUSTOMER_NO,
+                      ACCHOLD_SEQ
+                     )
+              VALUES
+                     (
+                      :HV-ACCHOLD-EYECATCHER,
+                      :HV-ACCHOLD-SORTCODE,
+                      :HV-ACCHOLD-ACC-NO,
+                      :HV-ACCHOLD-CUST-NO,
+                      :HV-ACCHOLD-SEQ
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'CREACC - UNABLE TO WRITE ACCOUNT_HOLDER ROW'
+                 ' SQLCODE=' SQLCODE-DISPLAY ' FOR ACCOUNT '
+                 HV-ACCHOLD-ACC-NO ' CUSTOMER ' HV-ACCHOLD-CUST-NO
+           END-IF.
+       IAHR999.
+           EXIT.
        WRITE-PROCTRAN SECTION.
        WP010.
                PERFORM WRITE-PROCTRAN-DB2.
@@ -891,6 +1069,11 @@
            MOVE SPACES            TO HV-PROCTRAN-DESC(35:6).
            MOVE 'OCA'             TO HV-PROCTRAN-TYPE.
            MOVE 0                 TO HV-PROCTRAN-AMOUNT.
+           MOVE STORED-CUSTNO     TO HV-PROCTRAN-CUSTOMER-NO.
+           MOVE STORED-ACCTYPE    TO HV-PROCTRAN-ACC-TYPE.
+           MOVE STORED-LST-STMT   TO HV-PROCTRAN-LAST-STMT.
+           MOVE STORED-NXT-STMT   TO HV-PROCTRAN-NEXT-STMT.
+           MOVE 'BRANCH'          TO HV-PROCTRAN-CHANNEL-ID.
            EXEC SQL
               INSERT INTO PROCTRAN
                      (
@@ -902,7 +1085,12 @@
                       PROCTRAN_REF,
                       PROCTRAN_TYPE,
                       PROCTRAN_DESC,
-                      PROCTRAN_AMOUNT
+                      PROCTRAN_AMOUNT,
+                      PROCTRAN_CUSTOMER_NO,
+                      PROCTRAN_ACC_TYPE,
+                      PROCTRAN_LAST_STMT,
+                      PROCTRAN_NEXT_STMT,
+                      PROCTRAN_CHANNEL_ID
                      )
               VALUES
                      (
@@ -914,7 +1102,12 @@
                       :HV-PROCTRAN-REF,
                       :HV-PROCTRAN-TYPE,
                       :HV-PROCTRAN-DESC,
-                      :HV-PROCTRAN-AMOUNT
+                      :HV-PROCTRAN-AMOUNT,
+                      :HV-PROCTRAN-CUSTOMER-NO,
+                      :HV-PROCTRAN-ACC-TYPE,
+                      :HV-PROCTRAN-LAST-STMT,
+                      :HV-PROCTRAN-NEXT-STMT,
+                      :HV-PROCTRAN-CHANNEL-ID
                      )
            END-EXEC.
            IF SQLCODE NOT = 0
@@ -970,7 +1163,7 @@
            EXIT.
        CUSTOMER-ACCOUNT-COUNT SECTION.
        CAC010.
-           MOVE 20 TO NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA.
+           MOVE 100 TO NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA.
            MOVE COMM-CUSTNO IN DFHCOMMAREA
              TO CUSTOMER-NUMBER IN INQACCCU-COMMAREA.
            SET COMM-PCB-POINTER TO NULL
@@ -992,14 +1185,23 @@
                      TIME(PROC-TRAN-TIME OF PROCTRAN-AREA)
                      DATESEP
            END-EXEC.
-           STRING WS-ORIG-DATE-YYYY DELIMITED BY SIZE,
-                  WS-ORIG-DATE-MM   DELIMITED BY SIZE,
-                  WS-ORIG-DATE-DD   DELIMITED BY SIZE
+           IF WS-OPENED-OVERRIDE
+              MOVE WS-OPENED-BASIS-DD   TO WS-CALC-DATE-DD
+              MOVE WS-OPENED-BASIS-MM   TO WS-CALC-DATE-MM
+              MOVE WS-OPENED-BASIS-YYYY TO WS-CALC-DATE-YYYY
+           ELSE
+              MOVE WS-ORIG-DATE-DD      TO WS-CALC-DATE-DD
+              MOVE WS-ORIG-DATE-MM      TO WS-CALC-DATE-MM
+              MOVE WS-ORIG-DATE-YYYY    TO WS-CALC-DATE-YYYY
+           END-IF.
+           STRING WS-CALC-DATE-YYYY DELIMITED BY SIZE,
+                  WS-CALC-DATE-MM   DELIMITED BY SIZE,
+                  WS-CALC-DATE-DD   DELIMITED BY SIZE
               INTO WS-STDT-X.
            MOVE WS-STDT-9-NUM TO WS-STDT-9-NUMERIC.
            COMPUTE WS-INTEGER =
               FUNCTION INTEGER-OF-DATE(WS-STDT-9-NUMERIC).
-           EVALUATE WS-ORIG-DATE-MM
+           EVALUATE WS-CALC-DATE-MM
               WHEN 1
               WHEN 3
               WHEN 5
@@ -1015,15 +1217,15 @@
                  COMPUTE WS-INTEGER = WS-INTEGER + 30
               WHEN 2
                  COMPUTE WS-INTEGER = WS-INTEGER + 28
-                 DIVIDE WS-ORIG-DATE-YYYY BY 4 GIVING DONT-CARE
+                 DIVIDE WS-CALC-DATE-YYYY BY 4 GIVING DONT-CARE
                  REMAINDER LEAP-YEAR
                  IF LEAP-YEAR = ZERO
-                    DIVIDE WS-ORIG-DATE-YYYY BY 100 GIVING DONT-CARE
+                    DIVIDE WS-CALC-DATE-YYYY BY 100 GIVING DONT-CARE
                        REMAINDER LEAP-YEAR
                     IF LEAP-YEAR > 0
                        ADD 1 TO WS-INTEGER GIVING WS-INTEGER
                     ELSE
-                       DIVIDE WS-ORIG-DATE-YYYY BY 400 GIVING DONT-CARE
+                       DIVIDE WS-CALC-DATE-YYYY BY 400 GIVING DONT-CARE
                           REMAINDER LEAP-YEAR
                        IF LEAP-YEAR = ZERO
                          ADD 1 TO WS-INTEGER GIVING WS-INTEGER
@@ -1036,37 +1238,143 @@
            MOVE WS-FUTURE-DATE(1:4) TO ACCOUNT-NEXT-STMT-DATE(5:4).
            MOVE WS-FUTURE-DATE(5:2) TO ACCOUNT-NEXT-STMT-DATE(3:2).
            MOVE WS-FUTURE-DATE(7:2) TO ACCOUNT-NEXT-STMT-DATE(1:2).
-           MOVE WS-ORIG-DATE-DD   TO ACCOUNT-OPENED(1:2).
-           MOVE WS-ORIG-DATE-MM   TO ACCOUNT-OPENED(3:2).
-           MOVE WS-ORIG-DATE-YYYY TO ACCOUNT-OPENED(5:4).
+           MOVE WS-CALC-DATE-DD   TO ACCOUNT-OPENED(1:2).
+           MOVE WS-CALC-DATE-MM   TO ACCOUNT-OPENED(3:2).
+           MOVE WS-CALC-DATE-YYYY TO ACCOUNT-OPENED(5:4).
            MOVE ACCOUNT-OPENED    TO ACCOUNT-LAST-STMT-DATE.
-           MOVE WS-ORIG-DATE-DD   TO HV-ACCOUNT-OPENED-DAY.
+           MOVE WS-CALC-DATE-DD   TO HV-ACCOUNT-OPENED-DAY.
            MOVE '.'               TO HV-ACCOUNT-OPENED-DELIM1.
-           MOVE WS-ORIG-DATE-MM   TO HV-ACCOUNT-OPENED-MONTH.
+           MOVE WS-CALC-DATE-MM   TO HV-ACCOUNT-OPENED-MONTH.
            MOVE '.'               TO HV-ACCOUNT-OPENED-DELIM2.
-           MOVE WS-ORIG-DATE-YYYY TO HV-ACCOUNT-OPENED-YEAR.
-           MOVE WS-ORIG-DATE-DD   TO HV-ACCOUNT-LAST-STMT-DAY.
+           MOVE WS-CALC-DATE-YYYY TO HV-ACCOUNT-OPENED-YEAR.
+           MOVE WS-CALC-DATE-DD   TO HV-ACCOUNT-LAST-STMT-DAY.
            MOVE '.'               TO HV-ACCOUNT-LAST-STMT-DELIM1.
-           MOVE WS-ORIG-DATE-MM   TO HV-ACCOUNT-LAST-STMT-MONTH.
+           MOVE WS-CALC-DATE-MM   TO HV-ACCOUNT-LAST-STMT-MONTH.
            MOVE '.'               TO HV-ACCOUNT-LAST-STMT-DELIM2.
-           MOVE WS-ORIG-DATE-YYYY TO HV-ACCOUNT-LAST-STMT-YEAR.
+           MOVE WS-CALC-DATE-YYYY TO HV-ACCOUNT-LAST-STMT-YEAR.
        CD999.
            EXIT.
        ACCOUNT-TYPE-CHECK SECTION.
        ATC010.
-           EVALUATE TRUE
-              WHEN COMM-ACC-TYPE IN DFHCOMMAREA(1:3) = 'ISA'
-              WHEN COMM-ACC-TYPE IN DFHCOMMAREA(1:8) = 'MORTGAGE'
-              WHEN COMM-ACC-TYPE IN DFHCOMMAREA(1:6) = 'SAVING'
-              WHEN COMM-ACC-TYPE IN DFHCOMMAREA(1:7) = 'CURRENT'
-              WHEN COMM-ACC-TYPE IN DFHCOMMAREA(1:4) = 'LOAN'
+           MOVE COMM-ACC-TYPE IN DFHCOMMAREA TO HV-PRODUCT-CODE.
+           EXEC SQL
+              SELECT PRODUCT_CODE
+              INTO :HV-PRODUCT-CODE
+              FROM PRODUCT
+              WHERE PRODUCT_CODE = :HV-PRODUCT-CODE
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
                  MOVE 'Y' TO COMM-SUCCESS OF DFHCOMMAREA
+              WHEN 100
+                 MOVE 'Y' TO COMM-SUCCESS OF DFHCOMMAREA
+                 DISPLAY 'CREACC - PRODUCT CODE ' HV-PRODUCT-CODE
+                    ' not found in PRODUCT, proceeding unvalidated'
               WHEN OTHER
-                 MOVE 'N' TO COMM-SUCCESS OF DFHCOMMAREA
-                 MOVE 'A' TO COMM-FAIL-CODE IN DFHCOMMAREA
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+                 INITIALIZE ABNDINFO-REC
+                 MOVE EIBRESP    TO ABND-RESPCODE
+                 MOVE EIBRESP2   TO ABND-RESP2CODE
+                 EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                 END-EXEC
+                 MOVE EIBTASKN   TO ABND-TASKNO-KEY
+                 MOVE EIBTRNID   TO ABND-TRANID
+                 PERFORM POPULATE-TIME-DATE2
+                 MOVE WS-ORIG-DATE TO ABND-DATE
+                 STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                        ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                        ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                        INTO ABND-TIME
+                 END-STRING
+                 MOVE WS-U-TIME   TO ABND-UTIME-KEY
+                 MOVE 'HATC'      TO ABND-CODE
+                 EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                 END-EXEC
+                 MOVE SQLCODE-DISPLAY    TO ABND-SQLCODE
+                 STRING 'ATC010   - PRODUCT CODE '
+                        DELIMITED BY SIZE,
+                        HV-PRODUCT-CODE DELIMITED BY SIZE,
+                        ' Cannot be validated and DB2 SELECT failed.'
+                        DELIMITED BY SIZE,
+                        ' EIBRESP=' DELIMITED BY SIZE,
+                        ABND-RESPCODE DELIMITED BY SIZE,
+                        ' RESP2=' DELIMITED BY SIZE,
+                        ABND-RESP2CODE DELIMITED BY SIZE
+                        INTO ABND-FREEFORM
+                 END-STRING
+                 EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                            COMMAREA(ABNDINFO-REC)
+                 END-EXEC
+                 DISPLAY 'CREACC - PRODUCT CODE ' HV-PRODUCT-CODE
+                    ' CANNOT BE VALIDATED, DB2 SELECT FAILED. SQLCODE='
+                    SQLCODE-DISPLAY
+                 EXEC CICS ABEND
+                           ABCODE('HATC')
+                           NODUMP
+                 END-EXEC
            END-EVALUATE.
        ATC999.
            EXIT.
+       VALIDATE-ACCOUNT-OPENED SECTION.
+       VAO010.
+           IF COMM-OPENED OF DFHCOMMAREA NOT = ZERO
+              IF COMM-OPENED-DAY OF DFHCOMMAREA < 1
+              OR COMM-OPENED-DAY OF DFHCOMMAREA > 31
+              OR COMM-OPENED-MONTH OF DFHCOMMAREA < 1
+              OR COMM-OPENED-MONTH OF DFHCOMMAREA > 12
+              OR COMM-OPENED-YEAR OF DFHCOMMAREA < 1900
+                 MOVE 'N' TO COMM-SUCCESS OF DFHCOMMAREA
+                 MOVE 'B' TO COMM-FAIL-CODE OF DFHCOMMAREA
+              ELSE
+                 EXEC CICS ASKTIME
+                    ABSTIME(WS-U-TIME)
+                 END-EXEC
+                 EXEC CICS FORMATTIME
+                           ABSTIME(WS-U-TIME)
+                           DDMMYYYY(WS-ORIG-DATE)
+                           DATESEP
+                 END-EXEC
+                 STRING WS-ORIG-DATE-YYYY DELIMITED BY SIZE,
+                        WS-ORIG-DATE-MM   DELIMITED BY SIZE,
+                        WS-ORIG-DATE-DD   DELIMITED BY SIZE
+                    INTO WS-STDT-X
+                 MOVE WS-STDT-9-NUM TO WS-STDT-9-NUMERIC
+                 COMPUTE WS-TODAY-INTEGER =
+                    FUNCTION INTEGER-OF-DATE(WS-STDT-9-NUMERIC)
+                 STRING COMM-OPENED-YEAR OF DFHCOMMAREA
+                           DELIMITED BY SIZE,
+                        COMM-OPENED-MONTH OF DFHCOMMAREA
+                           DELIMITED BY SIZE,
+                        COMM-OPENED-DAY OF DFHCOMMAREA
+                           DELIMITED BY SIZE
+                    INTO WS-STDT-X
+                 MOVE WS-STDT-9-NUM TO WS-STDT-9-NUMERIC
+                 COMPUTE WS-OPENED-INTEGER =
+                    FUNCTION INTEGER-OF-DATE(WS-STDT-9-NUMERIC)
+                 COMPUTE WS-OPENED-DIFF-DAYS =
+                    WS-OPENED-INTEGER - WS-TODAY-INTEGER
+                 IF WS-OPENED-DIFF-DAYS < 0
+                    COMPUTE WS-OPENED-DIFF-DAYS =
+                       0 - WS-OPENED-DIFF-DAYS
+                 END-IF
+                 IF WS-OPENED-DIFF-DAYS > WS-OPENED-RANGE-LIMIT
+                    MOVE 'N' TO COMM-SUCCESS OF DFHCOMMAREA
+                    MOVE 'B' TO COMM-FAIL-CODE OF DFHCOMMAREA
+                 ELSE
+                    MOVE COMM-OPENED-DAY OF DFHCOMMAREA
+                       TO WS-OPENED-BASIS-DD
+                    MOVE COMM-OPENED-MONTH OF DFHCOMMAREA
+                       TO WS-OPENED-BASIS-MM
+                    MOVE COMM-OPENED-YEAR OF DFHCOMMAREA
+                       TO WS-OPENED-BASIS-YYYY
+                    MOVE 'Y' TO WS-OPENED-OVERRIDE-SW
+                 END-IF
+              END-IF
+           END-IF.
+       VAO999.
+           EXIT.
        POPULATE-TIME-DATE2 SECTION.
        PTD2010.
            EXEC CICS ASKTIME
@@ -1080,3 +1388,18 @@
            END-EXEC.
        PTD2999.
            EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
