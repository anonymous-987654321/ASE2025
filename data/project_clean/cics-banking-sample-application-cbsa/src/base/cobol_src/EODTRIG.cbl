@@ -0,0 +1,81 @@
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODTRIG.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRVW-TRIGGER-FILE ASSIGN TO CRVWTRIG
+              ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CRVW-TRIGGER-FILE
+           RECORDING MODE IS F.
+       01  CRVW-TRIGGER-RECORD.
+           03 CRVW-TRIG-TRANSID               PIC X(4).
+           03 CRVW-TRIG-DATE                  PIC 9(8).
+           03 CRVW-TRIG-SORTCODE              PIC 9(6).
+           03 FILLER                          PIC X(62).
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                          PIC 9(6) VALUE 987654.
+       01 HV-CONTROL-NAME             PIC X(32).
+       01 HV-CONTROL-VALUE-NUM        PIC S9(9) COMP.
+       01 HV-CONTROL-VALUE-STR        PIC X(40).
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+       01 WS-RUN-DATE.
+          03 WS-RUN-DATE-YY                 PIC 99.
+          03 WS-RUN-DATE-MM                 PIC 99.
+          03 WS-RUN-DATE-DD                 PIC 99.
+       01 WS-RUN-DATE-X                     PIC 9(8).
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           COMPUTE WS-RUN-DATE-X = (2000 + WS-RUN-DATE-YY) * 10000
+              + WS-RUN-DATE-MM * 100 + WS-RUN-DATE-DD.
+           OPEN OUTPUT CRVW-TRIGGER-FILE.
+           PERFORM WRITE-TRIGGER-RECORD.
+           CLOSE CRVW-TRIGGER-FILE.
+           DISPLAY 'EODTRIG - CREDIT REVIEW TRIGGER WRITTEN FOR '
+              WS-RUN-DATE-X.
+           STOP RUN.
+       P999.
+           EXIT.
+       WRITE-TRIGGER-RECORD SECTION.
+       WTR010.
+           MOVE SPACES TO CRVW-TRIGGER-RECORD.
+           MOVE 'CRVW' TO CRVW-TRIG-TRANSID.
+           MOVE WS-RUN-DATE-X TO CRVW-TRIG-DATE.
+           MOVE SORTCODE TO CRVW-TRIG-SORTCODE.
+           WRITE CRVW-TRIGGER-RECORD.
+       WTR999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           MOVE 'SORTCODE' TO HV-CONTROL-NAME.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = ZERO
+              MOVE HV-CONTROL-VALUE-NUM TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
