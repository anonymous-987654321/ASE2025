@@ -12,6 +12,13 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
            EXEC SQL
               INCLUDE ACCDB2
            END-EXEC.
@@ -28,9 +35,24 @@
           03 HV-ACCOUNT-NEXT-STMT      PIC X(10).
           03 HV-ACCOUNT-AVAIL-BAL      PIC S9(10)V99 COMP-3.
           03 HV-ACCOUNT-ACTUAL-BAL     PIC S9(10)V99 COMP-3.
+       01 HOST-ACCOUNT-HOLDER-ROW.
+          03 HV-ACCHOLD-SORTCODE       PIC X(6).
+          03 HV-ACCHOLD-ACC-NO         PIC X(8).
+          03 HV-ACCHOLD-CUST-NO        PIC X(10).
        EXEC SQL
           INCLUDE SQLCA
        END-EXEC.
+           EXEC SQL DECLARE ACCHOLD-CURSOR CURSOR FOR
+              SELECT ACCHOLD_CUSTOMER_NO
+                     FROM ACCOUNT_HOLDER
+                     WHERE ACCHOLD_SORTCODE =
+                        :HV-ACCHOLD-SORTCODE AND
+                        ACCHOLD_ACCOUNT_NO =
+                        :HV-ACCHOLD-ACC-NO AND
+                        ACCHOLD_SEQ > 0
+                     ORDER BY ACCHOLD_SEQ
+                     FOR FETCH ONLY
+           END-EXEC.
            EXEC SQL DECLARE ACC-CURSOR CURSOR FOR
               SELECT ACCOUNT_EYECATCHER,
                      ACCOUNT_CUSTOMER_NUMBER,
@@ -120,6 +142,34 @@
        01 STORM-DRAIN-CONDITION        PIC X(20).
        01 SQLCODE-DISPLAY              PIC S9(8) DISPLAY
            SIGN LEADING SEPARATE.
+       01 HOST-CONTROL-ROW.
+          03 HV-CONTROL-NAME                  PIC X(32).
+          03 HV-CONTROL-VALUE-NUM             PIC S9(9) COMP.
+          03 HV-CONTROL-VALUE-STR             PIC X(40).
+          03 HV-SD-CONTROL-GROUP REDEFINES
+             HV-CONTROL-VALUE-STR.
+             05 HV-SD-LAST-HIT-TIME           PIC 9(15).
+             05 HV-SD-TRIP-FLAG               PIC X.
+                88 HV-SD-CIRCUIT-OPEN               VALUE 'Y'.
+             05 HV-SD-TRIP-TIME                PIC 9(15).
+             05 FILLER                         PIC X(9).
+       01 WS-SD-WINDOW-SECS             PIC S9(9) COMP VALUE 60.
+       01 WS-SD-TRIP-THRESHOLD          PIC S9(9) COMP VALUE 3.
+       01 WS-SD-COOLDOWN-SECS           PIC S9(9) COMP VALUE 300.
+       01 WS-SD-TICKS-PER-SEC           PIC S9(9) COMP
+                                             VALUE 1000000.
+       01 WS-SD-ELAPSED-SECS            PIC S9(9) COMP.
+       01 STORM-DRAIN-CIRCUIT-SW        PIC X VALUE 'N'.
+          88 STORM-DRAIN-CIRCUIT-IS-OPEN       VALUE 'Y'.
+       01 HOST-SDLOG-ROW.
+          03 HV-SDLOG-UTIME                PIC S9(15) COMP-3.
+          03 HV-SDLOG-SORTCODE             PIC 9(6) DISPLAY.
+          03 HV-SDLOG-PROGRAM              PIC X(8) VALUE 'INQACC'.
+          03 HV-SDLOG-DATE                 PIC X(10).
+          03 HV-SDLOG-TIME                 PIC 9(6).
+          03 HV-SDLOG-SQLCODE              PIC S9(8) DISPLAY
+                SIGN LEADING SEPARATE.
+          03 HV-SDLOG-CONDITION            PIC X(20).
        01 NCS-ACC-NO-STUFF.
           03 NCS-ACC-NO-NAME.
              05 NCS-ACC-NO-ACT-NAME    PIC X(8)
@@ -207,14 +257,26 @@
           03 INQACC-ACTUAL-BAL           PIC S9(10)V99.
           03 INQACC-SUCCESS              PIC X.
           03 INQACC-PCB1-POINTER         POINTER.
+          03 INQACC-JOINT-COUNT          PIC 9 VALUE 0.
+          03 INQACC-JOINT-HOLDERS OCCURS 0 TO 3 TIMES
+             DEPENDING ON INQACC-JOINT-COUNT.
+             05 INQACC-JOINT-CUSTNO      PIC 9(10).
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        A010.
+           PERFORM GET-SORTCODE-CONFIG.
            INITIALIZE OUTPUT-DATA.
            EXEC CICS HANDLE
               ABEND LABEL(ABEND-HANDLING)
            END-EXEC.
            MOVE SORTCODE TO REQUIRED-SORT-CODE OF ACCOUNT-KY.
+           PERFORM CHECK-STORM-DRAIN-TRIPPED.
+           IF STORM-DRAIN-CIRCUIT-IS-OPEN
+              MOVE 'N' TO INQACC-SUCCESS
+              DISPLAY 'INQACC: Storm Drain circuit is open - '
+                 'failing fast without attempting DB2 access.'
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
            IF INQACC-ACCNO = 99999999
              PERFORM READ-ACCOUNT-LAST
            ELSE
@@ -236,10 +298,38 @@
               MOVE ACCOUNT-AVAILABLE-BALANCE TO INQACC-AVAIL-BAL
               MOVE ACCOUNT-ACTUAL-BALANCE    TO INQACC-ACTUAL-BAL
               MOVE 'Y'                       TO INQACC-SUCCESS
+              PERFORM READ-ACCOUNT-HOLDERS
            END-IF.
            PERFORM GET-ME-OUT-OF-HERE.
        A999.
            EXIT.
+       READ-ACCOUNT-HOLDERS SECTION.
+       RAH010.
+           MOVE ZERO TO INQACC-JOINT-COUNT.
+           MOVE ACCOUNT-SORT-CODE TO HV-ACCHOLD-SORTCODE.
+           MOVE ACCOUNT-NUMBER    TO HV-ACCHOLD-ACC-NO.
+           EXEC SQL OPEN ACCHOLD-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'INQACC: Unable to open ACCHOLD-CURSOR. '
+                 'SQLCODE=' SQLCODE-DISPLAY
+              GO TO RAH999
+           END-IF.
+           PERFORM UNTIL SQLCODE NOT = 0 OR INQACC-JOINT-COUNT = 3
+              EXEC SQL FETCH FROM ACCHOLD-CURSOR
+                 INTO :HV-ACCHOLD-CUST-NO
+              END-EXEC
+              IF SQLCODE = 0
+                 ADD 1 TO INQACC-JOINT-COUNT
+                 MOVE HV-ACCHOLD-CUST-NO
+                    TO INQACC-JOINT-CUSTNO(INQACC-JOINT-COUNT)
+              END-IF
+           END-PERFORM.
+           EXEC SQL CLOSE ACCHOLD-CURSOR
+           END-EXEC.
+       RAH999.
+           EXIT.
        READ-ACCOUNT-DB2 SECTION.
        RAD010.
            MOVE INQACC-ACCNO
@@ -456,19 +546,170 @@
            EVALUATE SQLCODE
               WHEN 923
                  MOVE 'DB2 Connection lost ' TO STORM-DRAIN-CONDITION
+              WHEN -904
+                 MOVE 'DB2 Resource Unavail' TO STORM-DRAIN-CONDITION
+              WHEN -911
+                 MOVE 'DB2 Deadlock/Rollbk ' TO STORM-DRAIN-CONDITION
               WHEN OTHER
                  MOVE 'Not Storm Drain     ' TO STORM-DRAIN-CONDITION
            END-EVALUATE.
            MOVE SQLCODE TO SQLCODE-DISPLAY.
            IF STORM-DRAIN-CONDITION NOT EQUAL 'Not Storm Drain     '
-              DISPLAY 'INQACC: Check-For-Storm-Drain-DB2: Storm '
-                      'Drain condition (' STORM-DRAIN-CONDITION ') '
-                      'has been met (' SQLCODE-DISPLAY ').'
+              PERFORM WRITE-STORM-DRAIN-LOG
+              PERFORM RECORD-STORM-DRAIN-HIT
            ELSE
               CONTINUE
            END-IF.
        CFSDCD999.
            EXIT.
+       WRITE-STORM-DRAIN-LOG SECTION.
+       WSDL010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     TIME(WS-TIME-NOW)
+                     DATESEP
+           END-EXEC.
+           MOVE WS-U-TIME           TO HV-SDLOG-UTIME.
+           MOVE SORTCODE            TO HV-SDLOG-SORTCODE.
+           MOVE WS-ORIG-DATE        TO HV-SDLOG-DATE.
+           MOVE WS-TIME-NOW         TO HV-SDLOG-TIME.
+           MOVE SQLCODE-DISPLAY     TO HV-SDLOG-SQLCODE.
+           MOVE STORM-DRAIN-CONDITION TO HV-SDLOG-CONDITION.
+           EXEC SQL
+              INSERT INTO STORM_DRAIN_LOG
+                     (
+                      SDLOG_UTIME,
+                      SDLOG_SORTCODE,
+                      SDLOG_PROGRAM,
+                      SDLOG_DATE,
+                      SDLOG_TIME,
+                      SDLOG_SQLCODE,
+                      SDLOG_CONDITION
+                     )
+              VALUES
+                     (
+                      :HV-SDLOG-UTIME,
+                      :HV-SDLOG-SORTCODE,
+                      :HV-SDLOG-PROGRAM,
+                      :HV-SDLOG-DATE,
+                      :HV-SDLOG-TIME,
+                      :HV-SDLOG-SQLCODE,
+                      :HV-SDLOG-CONDITION
+                     )
+           END-EXEC.
+       WSDL999.
+           EXIT.
+       CHECK-STORM-DRAIN-TRIPPED SECTION.
+       CSDT010.
+           MOVE 'N' TO STORM-DRAIN-CIRCUIT-SW.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-STORM-DRAIN-DB2' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           IF SQLCODE = 0 AND HV-SD-CIRCUIT-OPEN
+              EXEC CICS ASKTIME
+                 ABSTIME(WS-U-TIME)
+              END-EXEC
+              COMPUTE WS-SD-ELAPSED-SECS =
+                 (WS-U-TIME - HV-SD-TRIP-TIME) / WS-SD-TICKS-PER-SEC
+              IF WS-SD-ELAPSED-SECS < WS-SD-COOLDOWN-SECS
+                 MOVE 'Y' TO STORM-DRAIN-CIRCUIT-SW
+              ELSE
+                 PERFORM CLEAR-STORM-DRAIN-TRIP
+              END-IF
+           END-IF.
+       CSDT999.
+           EXIT.
+       CLEAR-STORM-DRAIN-TRIP SECTION.
+       CSDTR010.
+           MOVE 0 TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           EXEC SQL
+              UPDATE CONTROL
+              SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                  CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+       CSDTR999.
+           EXIT.
+       RECORD-STORM-DRAIN-HIT SECTION.
+       RSDH010.
+           MOVE SPACES TO HV-CONTROL-NAME.
+           MOVE ZERO TO HV-CONTROL-VALUE-NUM.
+           MOVE SPACES TO HV-CONTROL-VALUE-STR.
+           STRING SORTCODE DELIMITED BY SIZE,
+                  '-STORM-DRAIN-DB2' DELIMITED BY SIZE
+                  INTO HV-CONTROL-NAME
+           END-STRING.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC SQL
+              SELECT CONTROL_NAME,
+                     CONTROL_VALUE_NUM,
+                     CONTROL_VALUE_STR
+              INTO :HV-CONTROL-NAME,
+                   :HV-CONTROL-VALUE-NUM,
+                   :HV-CONTROL-VALUE-STR
+              FROM CONTROL
+              WHERE CONTROL_NAME = :HV-CONTROL-NAME
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 COMPUTE WS-SD-ELAPSED-SECS =
+                    (WS-U-TIME - HV-SD-LAST-HIT-TIME)
+                       / WS-SD-TICKS-PER-SEC
+                 IF WS-SD-ELAPSED-SECS > WS-SD-WINDOW-SECS
+                    MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 ELSE
+                    ADD 1 TO HV-CONTROL-VALUE-NUM
+                 END-IF
+                 MOVE WS-U-TIME TO HV-SD-LAST-HIT-TIME
+                 IF HV-CONTROL-VALUE-NUM >= WS-SD-TRIP-THRESHOLD
+                    MOVE 'Y' TO HV-SD-TRIP-FLAG
+                    MOVE WS-U-TIME TO HV-SD-TRIP-TIME
+                 END-IF
+                 EXEC SQL
+                    UPDATE CONTROL
+                    SET CONTROL_VALUE_NUM = :HV-CONTROL-VALUE-NUM,
+                        CONTROL_VALUE_STR = :HV-CONTROL-VALUE-STR
+                    WHERE CONTROL_NAME = :HV-CONTROL-NAME
+                 END-EXEC
+              WHEN 100
+                 MOVE 1 TO HV-CONTROL-VALUE-NUM
+                 MOVE SPACES TO HV-CONTROL-VALUE-STR
+                 MOVE WS-U-TIME TO HV-SD-LAST-HIT-TIME
+                 MOVE 'N' TO HV-SD-TRIP-FLAG
+                 EXEC SQL
+                    INSERT INTO CONTROL
+                       (CONTROL_NAME, CONTROL_VALUE_NUM,
+                        CONTROL_VALUE_STR)
+                    VALUES
+                       (:HV-CONTROL-NAME, :HV-CONTROL-VALUE-NUM,
+                        :HV-CONTROL-VALUE-STR)
+                 END-EXEC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       RSDH999.
+           EXIT.
        ABEND-HANDLING SECTION.
        AH010.
            EXEC CICS ASSIGN ABCODE(MY-ABEND-CODE)
@@ -731,3 +972,18 @@
            END-EXEC.
        PTD999.
            EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
