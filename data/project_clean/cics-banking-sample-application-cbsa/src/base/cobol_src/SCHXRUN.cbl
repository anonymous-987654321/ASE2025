@@ -0,0 +1,249 @@
+       CBL CICS('SP,EDF')
+       CBL SQL
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCHXRUN.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE                          PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       01 HV-CONTROL-NAME             PIC X(32).
+       01 HV-CONTROL-VALUE-NUM        PIC S9(9) COMP.
+       01 HV-CONTROL-VALUE-STR        PIC X(40).
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP               PIC S9(8) COMP.
+          03 WS-CICS-RESP2              PIC S9(8) COMP.
+       01 HOST-SCHDXFR-ROW.
+          03 HV-SX-EYECATCHER               PIC X(4).
+          03 HV-SX-SORTCODE                 PIC X(6).
+          03 HV-SX-NUMBER                    PIC X(8).
+          03 HV-SX-FROM-SORTCODE            PIC X(6).
+          03 HV-SX-FROM-ACCOUNT             PIC X(8).
+          03 HV-SX-TO-SORTCODE              PIC X(6).
+          03 HV-SX-TO-ACCOUNT               PIC X(8).
+          03 HV-SX-AMOUNT                   PIC S9(10)V99.
+          03 HV-SX-FREQUENCY                PIC X(1).
+          03 HV-SX-NEXT-DUE                 PIC S9(8).
+          03 HV-SX-END-DATE                 PIC S9(8).
+          03 HV-SX-STATUS                   PIC X(1).
+       01 XFRFUN-COMMAREA.
+          03 XF-COMM-FACCNO             PIC 9(8).
+          03 XF-COMM-FSCODE             PIC 9(6).
+          03 XF-COMM-TACCNO             PIC 9(8).
+          03 XF-COMM-TSCODE             PIC 9(6).
+          03 XF-COMM-AMT                PIC S9(10)V99.
+          03 XF-COMM-FAVBAL             PIC S9(10)V99.
+          03 XF-COMM-FACTBAL            PIC S9(10)V99.
+          03 XF-COMM-TAVBAL             PIC S9(10)V99.
+          03 XF-COMM-TACTBAL            PIC S9(10)V99.
+          03 XF-COMM-FAIL-CODE          PIC X.
+          03 XF-COMM-SUCCESS            PIC X.
+       01 WS-XFRFUN-PGM                     PIC X(8) VALUE 'XFRFUN'.
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC.
+       01 SQLCODE-DISPLAY                   PIC S9(8) DISPLAY
+                                                 SIGN LEADING SEPARATE.
+       01 WS-EXIT-SW                        PIC X VALUE 'N'.
+          88 WS-NO-MORE-SX-ROWS                   VALUE 'Y'.
+       01 WS-U-TIME                         PIC S9(15) COMP-3.
+       01 WS-ORIG-DATE                      PIC X(10).
+       01 WS-ORIG-DATE-GRP REDEFINES WS-ORIG-DATE.
+          03 WS-ORIG-DATE-DD                PIC 99.
+          03 FILLER                         PIC X.
+          03 WS-ORIG-DATE-MM                PIC 99.
+          03 FILLER                         PIC X.
+          03 WS-ORIG-DATE-YYYY              PIC 9999.
+       01 WS-TODAY-YYYYMMDD                 PIC S9(8).
+       01 WS-NEW-NEXT-DUE                   PIC S9(8).
+       01 WS-NEXT-DUE-GROUP REDEFINES WS-NEW-NEXT-DUE.
+          03 WS-ND-YYYY                     PIC 9999.
+          03 WS-ND-MM                       PIC 99.
+          03 WS-ND-DD                       PIC 99.
+       01 WS-NEW-NEXT-DUE-UNSIGNED          PIC 9(8).
+       01 WS-INTEGER                        PIC S9(9) COMP VALUE 0.
+       01 TRANSFERS-READ                    PIC 9(8) VALUE 0.
+       01 TRANSFERS-EXECUTED                PIC 9(8) VALUE 0.
+       01 TRANSFERS-FAILED                  PIC 9(8) VALUE 0.
+           EXEC SQL
+              DECLARE SCHX-CURSOR CURSOR FOR
+                 SELECT SCHDXFR_EYECATCHER, SCHDXFR_SORTCODE,
+                        SCHDXFR_NUMBER, SCHDXFR_FROM_SORTCODE,
+                        SCHDXFR_FROM_ACCOUNT, SCHDXFR_TO_SORTCODE,
+                        SCHDXFR_TO_ACCOUNT, SCHDXFR_AMOUNT,
+                        SCHDXFR_FREQUENCY, SCHDXFR_NEXT_DUE,
+                        SCHDXFR_END_DATE, SCHDXFR_STATUS
+                 FROM SCHDXFR
+                 WHERE SCHDXFR_SORTCODE = :HV-SX-SORTCODE
+                   AND SCHDXFR_STATUS = 'A'
+                   AND SCHDXFR_NEXT_DUE <= :WS-TODAY-YYYYMMDD
+                 FOR UPDATE OF SCHDXFR_NEXT_DUE, SCHDXFR_STATUS
+           END-EXEC.
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       P010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE SORTCODE TO HV-SX-SORTCODE.
+           PERFORM POPULATE-TIME-DATE.
+           COMPUTE WS-TODAY-YYYYMMDD =
+              WS-ORIG-DATE-YYYY * 10000
+              + WS-ORIG-DATE-MM * 100
+              + WS-ORIG-DATE-DD.
+           EXEC SQL OPEN SCHX-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           PERFORM EXECUTE-ONE-SCHEDULED-XFER UNTIL WS-NO-MORE-SX-ROWS.
+           EXEC SQL CLOSE SCHX-CURSOR
+           END-EXEC.
+           DISPLAY 'SCHXRUN - SCHEDULED TRANSFERS READ:     '
+              TRANSFERS-READ.
+           DISPLAY 'SCHXRUN - SCHEDULED TRANSFERS EXECUTED: '
+              TRANSFERS-EXECUTED.
+           DISPLAY 'SCHXRUN - SCHEDULED TRANSFERS FAILED:   '
+              TRANSFERS-FAILED.
+           EXEC CICS RETURN
+           END-EXEC.
+       P999.
+           EXIT.
+       EXECUTE-ONE-SCHEDULED-XFER SECTION.
+       EOSX010.
+           EXEC SQL FETCH SCHX-CURSOR
+              INTO :HV-SX-EYECATCHER, :HV-SX-SORTCODE,
+                   :HV-SX-NUMBER, :HV-SX-FROM-SORTCODE,
+                   :HV-SX-FROM-ACCOUNT, :HV-SX-TO-SORTCODE,
+                   :HV-SX-TO-ACCOUNT, :HV-SX-AMOUNT,
+                   :HV-SX-FREQUENCY, :HV-SX-NEXT-DUE,
+                   :HV-SX-END-DATE, :HV-SX-STATUS
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-EXIT-SW
+              GO TO EOSX999
+           END-IF
+           IF SQLCODE NOT = 0
+              PERFORM ABEND-THIS-RUN
+           END-IF
+           ADD 1 TO TRANSFERS-READ.
+           PERFORM RUN-TRANSFER-VIA-XFRFUN.
+           IF XF-COMM-SUCCESS NOT = 'Y'
+              ADD 1 TO TRANSFERS-FAILED
+              DISPLAY 'SCHXRUN - XFRFUN REJECTED SCHEDULED TRANSFER '
+                 HV-SX-NUMBER ' FAIL CODE=' XF-COMM-FAIL-CODE
+              GO TO EOSX999
+           END-IF
+           PERFORM ADVANCE-OR-COMPLETE-TRANSFER.
+           ADD 1 TO TRANSFERS-EXECUTED.
+       EOSX999.
+           EXIT.
+       RUN-TRANSFER-VIA-XFRFUN SECTION.
+       RTVX010.
+           INITIALIZE XFRFUN-COMMAREA.
+           MOVE HV-SX-FROM-SORTCODE TO XF-COMM-FSCODE.
+           MOVE HV-SX-FROM-ACCOUNT TO XF-COMM-FACCNO.
+           MOVE HV-SX-TO-SORTCODE TO XF-COMM-TSCODE.
+           MOVE HV-SX-TO-ACCOUNT TO XF-COMM-TACCNO.
+           MOVE HV-SX-AMOUNT TO XF-COMM-AMT.
+           EXEC CICS LINK PROGRAM(WS-XFRFUN-PGM)
+                     COMMAREA(XFRFUN-COMMAREA)
+                     RESP(WS-CICS-RESP)
+                     RESP2(WS-CICS-RESP2)
+           END-EXEC.
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              DISPLAY 'SCHXRUN - UNABLE TO LINK TO XFRFUN. RESP='
+                 WS-CICS-RESP ' RESP2=' WS-CICS-RESP2
+              PERFORM ABEND-THIS-RUN
+           END-IF.
+       RTVX999.
+           EXIT.
+       ADVANCE-OR-COMPLETE-TRANSFER SECTION.
+       AOCT010.
+           MOVE HV-SX-NEXT-DUE TO WS-NEW-NEXT-DUE.
+           EVALUATE HV-SX-FREQUENCY
+              WHEN 'W'
+                 MOVE WS-NEW-NEXT-DUE TO WS-NEW-NEXT-DUE-UNSIGNED
+                 COMPUTE WS-INTEGER = FUNCTION INTEGER-OF-DATE
+                    (WS-NEW-NEXT-DUE-UNSIGNED) + 7
+                 MOVE FUNCTION DATE-OF-INTEGER(WS-INTEGER) TO
+                    WS-NEW-NEXT-DUE
+              WHEN 'M'
+                 ADD 1 TO WS-ND-MM
+                 IF WS-ND-MM > 12
+                    SUBTRACT 12 FROM WS-ND-MM
+                    ADD 1 TO WS-ND-YYYY
+                 END-IF
+              WHEN 'Y'
+                 ADD 1 TO WS-ND-YYYY
+           END-EVALUATE.
+           IF WS-NEW-NEXT-DUE > HV-SX-END-DATE
+              EXEC SQL
+                 UPDATE SCHDXFR
+                 SET SCHDXFR_STATUS = 'C'
+                 WHERE SCHDXFR_SORTCODE = :HV-SX-SORTCODE
+                   AND SCHDXFR_NUMBER = :HV-SX-NUMBER
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 UPDATE SCHDXFR
+                 SET SCHDXFR_NEXT_DUE = :WS-NEW-NEXT-DUE
+                 WHERE SCHDXFR_SORTCODE = :HV-SX-SORTCODE
+                   AND SCHDXFR_NUMBER = :HV-SX-NUMBER
+              END-EXEC
+           END-IF.
+           IF SQLCODE NOT = 0
+              DISPLAY 'SCHXRUN - UNABLE TO ADVANCE SCHEDULED TRANSFER '
+                 HV-SX-NUMBER ' SQLCODE=' SQLCODE
+           END-IF.
+       AOCT999.
+           EXIT.
+       ABEND-THIS-RUN SECTION.
+       ATR010.
+           MOVE SQLCODE TO SQLCODE-DISPLAY.
+           DISPLAY 'SCHXRUN - UNRECOVERABLE DB2 ERROR. SQLCODE='
+              SQLCODE-DISPLAY.
+           DISPLAY 'SCHXRUN - SCHEDULED TRANSFERS READ: '
+              TRANSFERS-READ.
+           EXEC CICS ABEND
+              ABCODE('SCHX')
+              NODUMP
+           END-EXEC.
+       ATR999.
+           EXIT.
+       POPULATE-TIME-DATE SECTION.
+       PTD010.
+           EXEC CICS ASKTIME
+              ABSTIME(WS-U-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-U-TIME)
+                     DDMMYYYY(WS-ORIG-DATE)
+                     DATESEP
+           END-EXEC.
+       PTD999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
