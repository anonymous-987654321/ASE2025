@@ -12,6 +12,13 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
        01 SYSIDERR-RETRY               PIC 999.
        01 FILE-RETRY                   PIC 999.
        01 WS-EXIT-RETRY-LOOP           PIC X VALUE ' '.
@@ -28,9 +35,33 @@
            03 HV-PROCTRAN-TYPE         PIC X(3).
            03 HV-PROCTRAN-DESC         PIC X(40).
            03 HV-PROCTRAN-AMOUNT       PIC S9(10)V99 COMP-3.
+           03 HV-PROCTRAN-CUSTOMER-NO  PIC X(10).
+           03 HV-PROCTRAN-CUST-NAME    PIC X(14).
+           03 HV-PROCTRAN-CUST-DOB     PIC X(10).
+           03 HV-PROCTRAN-CHANNEL-ID   PIC X(6).
+       01 HOST-CUSTOMER-ARCHIVE-ROW.
+           03 HV-CARCH-EYECATCHER      PIC X(4).
+           03 HV-CARCH-SORTCODE        PIC X(6).
+           03 HV-CARCH-NUMBER          PIC X(10).
+           03 HV-CARCH-NAME            PIC X(60).
+           03 HV-CARCH-ADDRESS         PIC X(160).
+           03 HV-CARCH-DATE-OF-BIRTH   PIC X(10).
+           03 HV-CARCH-CREDIT-SCORE    PIC S9(4) COMP.
+           03 HV-CARCH-CS-REVIEW-DATE  PIC X(10).
+       01 HOST-ACCOUNT-HOLDER-ROW.
+           03 HV-ACCHOLD-CUST-NO       PIC X(10).
+       01 WS-JOINT-HOLDING-COUNT       PIC S9(8) COMP.
        EXEC SQL
           INCLUDE SQLCA
        END-EXEC.
+           EXEC SQL DECLARE JOINT-HOLDING-CURSOR CURSOR FOR
+              SELECT ACCHOLD_CUSTOMER_NO
+                     FROM ACCOUNT_HOLDER
+                     WHERE ACCHOLD_CUSTOMER_NO =
+                        :HV-ACCHOLD-CUST-NO AND
+                        ACCHOLD_SEQ > 0
+                     FOR FETCH ONLY
+           END-EXEC.
        01 WS-CICS-WORK-AREA.
            05 WS-CICS-RESP             PIC S9(8) COMP.
            05 WS-CICS-RESP2            PIC S9(8) COMP.
@@ -128,6 +159,7 @@
               88 PROC-TY-PAYMENT-CREDIT           VALUE 'PCR'.
               88 PROC-TY-PAYMENT-DEBIT            VALUE 'PDR'.
               88 PROC-TY-TRANSFER                 VALUE 'TFR'.
+              88 PROC-TY-REVERSAL                 VALUE 'REV'.
               05 PROC-TRAN-DESC               PIC X(40).
               05 PROC-TRAN-DESC-XFR REDEFINES PROC-TRAN-DESC.
                 07 PROC-TRAN-DESC-XFR-HEADER PIC X(26).
@@ -280,6 +312,8 @@
           03 DELACC-COMM-PCB2          POINTER.
        01 WS-TOKEN                     PIC S9(8) BINARY.
        01 WS-INDEX                     PIC S9(8) BINARY.
+       01 WS-BALANCES-CLEAR-SW         PIC X VALUE 'Y'.
+          88 WS-BALANCES-CLEAR               VALUE 'Y'.
        01 INQACCCU-PROGRAM         PIC X(8) VALUE 'INQACCCU'.
        01 INQACCCU-COMMAREA.
           03 NUMBER-OF-ACCOUNTS        PIC S9(8) BINARY.
@@ -288,7 +322,7 @@
           03 COMM-FAIL-CODE            PIC X.
           03 CUSTOMER-FOUND            PIC X.
           03 COMM-PCB-POINTER          POINTER.
-          03 ACCOUNT-DETAILS OCCURS 1 TO 20 DEPENDING ON
+          03 ACCOUNT-DETAILS OCCURS 1 TO 100 DEPENDING ON
               NUMBER-OF-ACCOUNTS.
             05 COMM-EYE                  PIC X(4).
             05 COMM-CUSTNO               PIC X(10).
@@ -381,6 +415,7 @@
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        A010.
+           PERFORM GET-SORTCODE-CONFIG.
            MOVE SORTCODE TO REQUIRED-SORT-CODE
                             REQUIRED-SORT-CODE OF CUSTOMER-KY
                             DESIRED-KEY-SORTCODE.
@@ -398,9 +433,24 @@
              EXEC CICS RETURN
              END-EXEC
            END-IF.
+           PERFORM CHECK-JOINT-HOLDINGS.
+           IF WS-JOINT-HOLDING-COUNT > 0
+             MOVE 'N' TO COMM-DEL-SUCCESS
+             MOVE '4' TO COMM-DEL-FAIL-CD
+             EXEC CICS RETURN
+             END-EXEC
+           END-IF.
            PERFORM GET-ACCOUNTS
            IF NUMBER-OF-ACCOUNTS > 0
-             PERFORM DELETE-ACCOUNTS
+             PERFORM CHECK-ACCOUNT-BALANCES
+             IF WS-BALANCES-CLEAR
+               PERFORM DELETE-ACCOUNTS
+             ELSE
+               MOVE 'N' TO COMM-DEL-SUCCESS
+               MOVE '3' TO COMM-DEL-FAIL-CD
+               EXEC CICS RETURN
+               END-EXEC
+             END-IF
            END-IF
            PERFORM DEL-CUST-VSAM
            MOVE 'Y' TO COMM-DEL-SUCCESS.
@@ -408,6 +458,40 @@
            PERFORM GET-ME-OUT-OF-HERE.
        A999.
            EXIT.
+       CHECK-JOINT-HOLDINGS SECTION.
+       CJH010.
+           MOVE ZERO TO WS-JOINT-HOLDING-COUNT.
+           MOVE COMM-CUSTNO OF DFHCOMMAREA TO HV-ACCHOLD-CUST-NO.
+           EXEC SQL OPEN JOINT-HOLDING-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'DELCUS: Unable to open JOINT-HOLDING-CURSOR. '
+                 'SQLCODE=' SQLCODE-DISPLAY
+              GO TO CJH999
+           END-IF.
+           EXEC SQL FETCH FROM JOINT-HOLDING-CURSOR
+              INTO :HV-ACCHOLD-CUST-NO
+           END-EXEC.
+           IF SQLCODE = 0
+              MOVE 1 TO WS-JOINT-HOLDING-COUNT
+           END-IF.
+           EXEC SQL CLOSE JOINT-HOLDING-CURSOR
+           END-EXEC.
+       CJH999.
+           EXIT.
+       CHECK-ACCOUNT-BALANCES SECTION.
+       CAB010.
+           MOVE 'Y' TO WS-BALANCES-CLEAR-SW.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX > NUMBER-OF-ACCOUNTS
+              IF COMM-AVAIL-BAL(WS-INDEX) NOT = 0 OR
+                 COMM-ACTUAL-BAL(WS-INDEX) NOT = 0
+                 MOVE 'N' TO WS-BALANCES-CLEAR-SW
+              END-IF
+           END-PERFORM.
+       CAB999.
+           EXIT.
        DELETE-ACCOUNTS SECTION.
        DA010.
            PERFORM VARYING WS-INDEX FROM 1 BY 1
@@ -425,7 +509,7 @@
        GAC010.
            MOVE COMM-CUSTNO OF DFHCOMMAREA
               TO CUSTOMER-NUMBER OF INQACCCU-COMMAREA.
-           MOVE 20 TO NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA.
+           MOVE 100 TO NUMBER-OF-ACCOUNTS IN INQACCCU-COMMAREA.
            SET COMM-PCB-POINTER OF INQACCCU-COMMAREA
               TO DELACC-COMM-PCB1
            EXEC CICS LINK PROGRAM('INQACCCU')
@@ -541,6 +625,82 @@
            MOVE CUSTOMER-CS-REVIEW-DATE(5:4)
              TO WS-STOREDC-CS-REVIEW-DATE(7:4)
                 COMM-CS-REVIEW-YYYY IN DFHCOMMAREA.
+           MOVE WS-STOREDC-EYECATCHER     TO HV-CARCH-EYECATCHER.
+           MOVE WS-STOREDC-SORTCODE       TO HV-CARCH-SORTCODE.
+           MOVE WS-STOREDC-NUMBER         TO HV-CARCH-NUMBER.
+           MOVE WS-STOREDC-NAME           TO HV-CARCH-NAME.
+           MOVE WS-STOREDC-ADDRESS        TO HV-CARCH-ADDRESS.
+           MOVE WS-STOREDC-DATE-OF-BIRTH  TO HV-CARCH-DATE-OF-BIRTH.
+           MOVE WS-STOREDC-CREDIT-SCORE   TO HV-CARCH-CREDIT-SCORE.
+           MOVE WS-STOREDC-CS-REVIEW-DATE TO HV-CARCH-CS-REVIEW-DATE.
+           EXEC SQL
+              INSERT INTO CUSTOMER_ARCHIVE
+                     (
+                      CUSTOMER_EYECATCHER,
+                      CUSTOMER_SORTCODE,
+                      CUSTOMER_NUMBER,
+                      CUSTOMER_NAME,
+                      CUSTOMER_ADDRESS,
+                      CUSTOMER_DATE_OF_BIRTH,
+                      CUSTOMER_CREDIT_SCORE,
+                      CUSTOMER_CS_REVIEW_DATE
+                     )
+              VALUES
+                     (
+                      :HV-CARCH-EYECATCHER,
+                      :HV-CARCH-SORTCODE,
+                      :HV-CARCH-NUMBER,
+                      :HV-CARCH-NAME,
+                      :HV-CARCH-ADDRESS,
+                      :HV-CARCH-DATE-OF-BIRTH,
+                      :HV-CARCH-CREDIT-SCORE,
+                      :HV-CARCH-CS-REVIEW-DATE
+                     )
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              EXEC CICS SYNCPOINT ROLLBACK
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+              INITIALIZE ABNDINFO-REC
+              MOVE EIBRESP    TO ABND-RESPCODE
+              MOVE EIBRESP2   TO ABND-RESP2CODE
+              EXEC CICS ASSIGN APPLID(ABND-APPLID)
+              END-EXEC
+              MOVE EIBTASKN   TO ABND-TASKNO-KEY
+              MOVE EIBTRNID   TO ABND-TRANID
+              PERFORM POPULATE-TIME-DATE
+              MOVE WS-ORIG-DATE TO ABND-DATE
+              STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                    ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                     ':' DELIMITED BY SIZE,
+                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                     INTO ABND-TIME
+              END-STRING
+              MOVE WS-U-TIME   TO ABND-UTIME-KEY
+              MOVE 'WPV8'      TO ABND-CODE
+              EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+              END-EXEC
+              MOVE ZEROS    TO ABND-SQLCODE
+              STRING 'DCV010 - UNABLE TO WRITE CUSTOMER_ARCHIVE ROW '
+                    DELIMITED BY SIZE,
+                    'FOR KEY:' DESIRED-KEY DELIMITED BY SIZE,
+                    ' SQLCODE=' DELIMITED BY SIZE,
+                    SQLCODE-DISPLAY DELIMITED BY SIZE
+                    INTO ABND-FREEFORM
+              END-STRING
+              EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                        COMMAREA(ABNDINFO-REC)
+              END-EXEC
+              DISPLAY 'In DELCUS (DCV010) '
+              'UNABLE TO WRITE CUSTOMER_ARCHIVE ROW'
+              ' SQLCODE=' SQLCODE-DISPLAY ' FOR KEY=' DESIRED-KEY
+              EXEC CICS ABEND
+                 ABCODE ('WPV8')
+              END-EXEC
+           END-IF.
            EXEC CICS
               DELETE FILE ('CUSTOMER')
               TOKEN(WS-TOKEN)
@@ -638,6 +798,10 @@
            MOVE WS-STOREDC-DATE-OF-BIRTH TO HV-PROCTRAN-DESC(31:10).
            MOVE 'ODC'         TO HV-PROCTRAN-TYPE.
            MOVE ZEROS         TO HV-PROCTRAN-AMOUNT.
+           MOVE WS-STOREDC-NUMBER        TO HV-PROCTRAN-CUSTOMER-NO.
+           MOVE WS-STOREDC-NAME(1:14)    TO HV-PROCTRAN-CUST-NAME.
+           MOVE WS-STOREDC-DATE-OF-BIRTH TO HV-PROCTRAN-CUST-DOB.
+           MOVE 'BRANCH'                 TO HV-PROCTRAN-CHANNEL-ID.
            EXEC SQL
               INSERT INTO PROCTRAN
                      (
@@ -649,7 +813,11 @@
                       PROCTRAN_REF,
                       PROCTRAN_TYPE,
                       PROCTRAN_DESC,
-                      PROCTRAN_AMOUNT
+                      PROCTRAN_AMOUNT,
+                      PROCTRAN_CUSTOMER_NO,
+                      PROCTRAN_CUST_NAME,
+                      PROCTRAN_CUST_DOB,
+                      PROCTRAN_CHANNEL_ID
                      )
               VALUES
                      (
@@ -661,7 +829,11 @@
                       :HV-PROCTRAN-REF,
                       :HV-PROCTRAN-TYPE,
                       :HV-PROCTRAN-DESC,
-                      :HV-PROCTRAN-AMOUNT
+                      :HV-PROCTRAN-AMOUNT,
+                      :HV-PROCTRAN-CUSTOMER-NO,
+                      :HV-PROCTRAN-CUST-NAME,
+                      :HV-PROCTRAN-CUST-DOB,
+                      :HV-PROCTRAN-CHANNEL-ID
                      )
            END-EXEC.
            IF SQLCODE NOT = 0
@@ -730,3 +902,18 @@
            END-EXEC.
        PTD999.
            EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
