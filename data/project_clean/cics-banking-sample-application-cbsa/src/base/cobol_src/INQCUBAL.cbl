@@ -0,0 +1,131 @@
+       CBL CICS('SP,EDF,DLI')
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQCUBAL.
+       AUTHOR. Jon Collett.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 SORTCODE           PIC 9(6) VALUE 987654.
+       01 GETSCODE-COMMAREA.
+          03 GETSCODE-SORTCODE       PIC 9(6).
+          03 GETSCODE-SUCCESS        PIC X.
+          03 GETSCODE-FAIL-CD        PIC X.
+       01 WS-GETSCODE-PGM            PIC X(8) VALUE 'GETSCODE'.
+       01 WS-GSC-RESP                PIC S9(8) COMP.
+       01 WS-GSC-RESP2               PIC S9(8) COMP.
+       01 INQACCCU-PROGRAM         PIC X(8) VALUE 'INQACCCU'.
+       01 INQACCCU-COMMAREA.
+          03 NUMBER-OF-ACCOUNTS        PIC S9(8) BINARY.
+          03 CUSTOMER-NUMBER           PIC 9(10).
+          03 COMM-SUCCESS              PIC X.
+          03 COMM-FAIL-CODE            PIC X.
+          03 CUSTOMER-FOUND            PIC X.
+          03 COMM-PCB-POINTER          POINTER.
+          03 ACCOUNT-DETAILS OCCURS 1 TO 100 DEPENDING ON
+              NUMBER-OF-ACCOUNTS.
+            05 COMM-EYE                  PIC X(4).
+            05 COMM-CUSTNO               PIC X(10).
+            05 COMM-SCODE                PIC X(6).
+            05 COMM-ACCNO                PIC 9(8).
+            05 COMM-ACC-TYPE             PIC X(8).
+            05 COMM-INT-RATE             PIC 9(4)V99.
+            05 COMM-OPENED               PIC 9(8).
+            05 COMM-OPENED-GROUP REDEFINES COMM-OPENED.
+              07 COMM-OPENED-DAY PIC 99.
+              07 COMM-OPENED-MONTH PIC 99.
+              07 COMM-OPENED-YEAR PIC 9999.
+            05 COMM-OVERDRAFT            PIC 9(8).
+            05 COMM-LAST-STMT-DT         PIC 9(8).
+            05 COMM-LAST-STMT-GROUP REDEFINES COMM-LAST-STMT-DT.
+              07 COMM-LAST-STMT-DAY PIC 99.
+              07 COMM-LAST-STMT-MONTH PIC 99.
+              07 COMM-LAST-STMT-YEAR PIC 9999.
+            05 COMM-NEXT-STMT-DT         PIC 9(8).
+            05 COMM-NEXT-STMT-GROUP REDEFINES COMM-NEXT-STMT-DT.
+              07 COMM-NEXT-STMT-DAY PIC 99.
+              07 COMM-NEXT-STMT-MONTH PIC 99.
+              07 COMM-NEXT-STMT-YEAR PIC 9999.
+            05 COMM-AVAIL-BAL            PIC S9(10)V99.
+            05 COMM-ACTUAL-BAL           PIC S9(10)V99.
+       01 WS-INDEX                    PIC S9(8) BINARY.
+       01 WS-TOTAL-AVAIL-BAL          PIC S9(10)V99 VALUE 0.
+       01 WS-TOTAL-ACTUAL-BAL         PIC S9(10)V99 VALUE 0.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 CUBAL-SCODE                  PIC 9(6).
+          03 CUBAL-CUSTNO                 PIC 9(10).
+          03 CUBAL-NUM-ACCOUNTS           PIC S9(8) BINARY.
+          03 CUBAL-TOTAL-AVAIL-BAL        PIC S9(10)V99.
+          03 CUBAL-TOTAL-ACTUAL-BAL       PIC S9(10)V99.
+          03 CUBAL-SUCCESS                PIC X.
+          03 CUBAL-FAIL-CD                PIC X.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           PERFORM GET-SORTCODE-CONFIG.
+           MOVE SPACE TO CUBAL-SUCCESS.
+           MOVE SPACE TO CUBAL-FAIL-CD.
+           MOVE ZERO  TO CUBAL-NUM-ACCOUNTS.
+           MOVE ZERO  TO CUBAL-TOTAL-AVAIL-BAL.
+           MOVE ZERO  TO CUBAL-TOTAL-ACTUAL-BAL.
+           PERFORM GET-CUSTOMER-ACCOUNTS.
+           IF COMM-SUCCESS = 'N'
+              MOVE 'N' TO CUBAL-SUCCESS
+              MOVE COMM-FAIL-CODE TO CUBAL-FAIL-CD
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+           PERFORM SUM-ACCOUNT-BALANCES.
+           MOVE NUMBER-OF-ACCOUNTS TO CUBAL-NUM-ACCOUNTS.
+           MOVE WS-TOTAL-AVAIL-BAL TO CUBAL-TOTAL-AVAIL-BAL.
+           MOVE WS-TOTAL-ACTUAL-BAL TO CUBAL-TOTAL-ACTUAL-BAL.
+           MOVE 'Y' TO CUBAL-SUCCESS.
+           MOVE SPACE TO CUBAL-FAIL-CD.
+           PERFORM GET-ME-OUT-OF-HERE.
+       A999.
+           EXIT.
+       GET-CUSTOMER-ACCOUNTS SECTION.
+       GCA010.
+           MOVE CUBAL-CUSTNO   TO CUSTOMER-NUMBER IN INQACCCU-COMMAREA.
+           MOVE 100            TO NUMBER-OF-ACCOUNTS IN
+                                   INQACCCU-COMMAREA.
+           EXEC CICS LINK PROGRAM(INQACCCU-PROGRAM)
+                     COMMAREA(INQACCCU-COMMAREA)
+           END-EXEC.
+       GCA999.
+           EXIT.
+       SUM-ACCOUNT-BALANCES SECTION.
+       SAB010.
+           MOVE ZERO TO WS-TOTAL-AVAIL-BAL.
+           MOVE ZERO TO WS-TOTAL-ACTUAL-BAL.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX > NUMBER-OF-ACCOUNTS
+              ADD COMM-AVAIL-BAL(WS-INDEX)  TO WS-TOTAL-AVAIL-BAL
+              ADD COMM-ACTUAL-BAL(WS-INDEX) TO WS-TOTAL-ACTUAL-BAL
+           END-PERFORM.
+       SAB999.
+           EXIT.
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOOH010.
+           EXEC CICS RETURN
+           END-EXEC.
+       GMOOH999.
+           EXIT.
+       GET-SORTCODE-CONFIG SECTION.
+       GSC010.
+           MOVE 0 TO GETSCODE-SORTCODE.
+           MOVE SPACE TO GETSCODE-SUCCESS.
+           MOVE SPACE TO GETSCODE-FAIL-CD.
+           EXEC CICS LINK PROGRAM(WS-GETSCODE-PGM)
+                     COMMAREA(GETSCODE-COMMAREA)
+                     RESP(WS-GSC-RESP)
+                     RESP2(WS-GSC-RESP2)
+           END-EXEC.
+           IF WS-GSC-RESP = DFHRESP(NORMAL) AND GETSCODE-SUCCESS = 'Y'
+              MOVE GETSCODE-SORTCODE TO SORTCODE
+           END-IF.
+       GSC999.
+           EXIT.
